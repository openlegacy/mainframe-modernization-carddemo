@@ -52,6 +52,7 @@
              10 WS-RPC-IN-OPERATION     PIC X(01).
                 88 WS-OP-READ                     VALUE 'R'.
              10 WS-RPC-IN-TRAN-ID       PIC X(16).
+             10 WS-RPC-IN-ACCT-ID       PIC 9(11).
           05 WS-RPC-OUTPUT-STATUS.
              10 WS-RPC-OUT-RETURN-CODE  PIC 9(02).
                 88 WS-RC-SUCCESS                  VALUE 00.
@@ -163,6 +164,7 @@
 
            SET WS-OP-READ TO TRUE
            MOVE TRNIDINI OF COTRN1AI TO WS-RPC-IN-TRAN-ID
+           MOVE CDEMO-ACCT-ID TO WS-RPC-IN-ACCT-ID
 
            EXEC CICS LINK
                 PROGRAM  (WS-RPC-PROGRAM)
