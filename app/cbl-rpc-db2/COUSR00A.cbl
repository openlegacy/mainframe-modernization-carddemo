@@ -44,6 +44,9 @@
          05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
          05 WS-OUT-IDX                 PIC S9(04) COMP VALUE ZEROS.
          05 WS-STARTING-KEY            PIC X(08).
+         05 WS-TYPE-FILTER-FLAG        PIC X(01) VALUE 'N'.
+           88 TYPE-FILTER-ON                     VALUE 'Y'.
+           88 TYPE-FILTER-OFF                    VALUE 'N'.
 
       * Temporary storage for backward records
        01 WS-TEMP-RECORDS.
@@ -54,6 +57,10 @@
              10 WS-TEMP-LNAME          PIC X(20).
              10 WS-TEMP-TYPE           PIC X(01).
 
+      * Literals and constants
+       01 WS-CONSTANTS.
+          05 WS-ROSTER-MAX-RECORDS     PIC 9(03) VALUE 999.
+
       * DB2 SQL Communication Area
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -63,6 +70,7 @@
          05 SEC-USR-FNAME              PIC X(20).
          05 SEC-USR-LNAME              PIC X(20).
          05 SEC-USR-TYPE               PIC X(01).
+         05 SEC-USR-TYPE-FILTER        PIC X(01).
 
       * DB2 Cursor Declarations
            EXEC SQL DECLARE USER_CURSOR CURSOR FOR
@@ -79,6 +87,22 @@
                ORDER BY USR_ID DESC
            END-EXEC.
 
+           EXEC SQL DECLARE USER_CURSOR_BY_TYPE CURSOR FOR
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_TYPE
+               FROM USERSEC
+               WHERE USR_TYPE = :SEC-USR-TYPE-FILTER
+               AND USR_ID >= :SEC-USR-ID
+               ORDER BY USR_ID
+           END-EXEC.
+
+           EXEC SQL DECLARE USER_CURSOR_PREV_BY_TYPE CURSOR FOR
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_TYPE
+               FROM USERSEC
+               WHERE USR_TYPE = :SEC-USR-TYPE-FILTER
+               AND USR_ID <= :SEC-USR-ID
+               ORDER BY USR_ID DESC
+           END-EXEC.
+
        01 WS-CURSOR-STATUS           PIC X(01) VALUE 'C'.
            88 CURSOR-OPEN                        VALUE 'O'.
            88 CURSOR-CLOSED                      VALUE 'C'.
@@ -91,11 +115,15 @@
            05 LK-INPUT-PARMS.
                10 LK-IN-USER-ID             PIC X(08).
                10 LK-IN-PAGE-DIR            PIC X(01).
+                  88 LK-DIR-FORWARD         VALUE 'F'.
+                  88 LK-DIR-BACKWARD        VALUE 'B'.
+                  88 LK-DIR-FULL-ROSTER     VALUE 'A'.
+               10 LK-IN-USER-TYPE-FILTER    PIC X(01).
 
            05 LK-OUTPUT-PARMS.
                10 LK-OUT-MESSAGE            PIC X(80).
-               10 LK-OUT-USER-COUNT         PIC 9(02).
-               10 LK-OUT-USER-DATA OCCURS 0 TO 10 TIMES
+               10 LK-OUT-USER-COUNT         PIC 9(03).
+               10 LK-OUT-USER-DATA OCCURS 0 TO 999 TIMES
                   DEPENDING ON LK-OUT-USER-COUNT.
                    15 LK-OUT-USR-ID         PIC X(08).
                    15 LK-OUT-USR-FNAME      PIC X(20).
@@ -117,6 +145,14 @@
 
       * DEBUG: Show input parms
 
+      * Optional filter to admin-only (or any single) user type
+           IF LK-IN-USER-TYPE-FILTER = SPACES OR LOW-VALUES
+               SET TYPE-FILTER-OFF TO TRUE
+           ELSE
+               SET TYPE-FILTER-ON TO TRUE
+               MOVE LK-IN-USER-TYPE-FILTER TO SEC-USR-TYPE-FILTER
+           END-IF
+
       * Position to starting user ID
            IF LK-IN-USER-ID = SPACES OR LOW-VALUES
                MOVE LOW-VALUES TO SEC-USR-ID
@@ -126,13 +162,17 @@
                MOVE LK-IN-USER-ID TO WS-STARTING-KEY
            END-IF
 
-           IF LK-IN-PAGE-DIR = 'F'
-               PERFORM PROCESS-PAGE-FORWARD
+           IF LK-DIR-FULL-ROSTER
+               PERFORM PROCESS-FULL-ROSTER
            ELSE
-               IF LK-IN-PAGE-DIR = 'B'
-                   PERFORM PROCESS-PAGE-BACKWARD
+               IF LK-DIR-FORWARD
+                   PERFORM PROCESS-PAGE-FORWARD
                ELSE
-                   PERFORM PROCESS-LIST
+                   IF LK-DIR-BACKWARD
+                       PERFORM PROCESS-PAGE-BACKWARD
+                   ELSE
+                       PERFORM PROCESS-LIST
+                   END-IF
                END-IF
            END-IF
 
@@ -171,6 +211,39 @@
                PERFORM CLOSE-USER-CURSOR
            END-IF.
 
+      *----------------------------------------------------------------*
+      *          PROCESS-FULL-ROSTER (all users, for reports)
+      *----------------------------------------------------------------*
+       PROCESS-FULL-ROSTER.
+           MOVE 0 TO LK-OUT-USER-COUNT
+           MOVE LOW-VALUES TO SEC-USR-ID
+
+           PERFORM OPEN-USER-CURSOR
+
+           IF NOT ERR-FLG-ON
+               PERFORM UNTIL LK-OUT-USER-COUNT >= WS-ROSTER-MAX-RECORDS
+                             OR USER-SEC-EOF OR ERR-FLG-ON
+                   PERFORM FETCH-USER-CURSOR
+                   IF USER-SEC-NOT-EOF AND ERR-FLG-OFF
+                       ADD 1 TO LK-OUT-USER-COUNT
+                       MOVE LK-OUT-USER-COUNT TO WS-OUT-IDX
+                       PERFORM POPULATE-USER-OUTPUT
+                   END-IF
+               END-PERFORM
+
+               PERFORM CLOSE-USER-CURSOR
+
+               IF LK-OUT-USER-COUNT = 0
+                   MOVE 'No users found' TO LK-OUT-MESSAGE
+               ELSE
+                   IF NOT USER-SEC-EOF
+                       MOVE
+                    'Roster truncated at maximum printable record count'
+                           TO LK-OUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      PROCESS-PAGE-FORWARD (Records 11-20) -> F8
       *----------------------------------------------------------------*
@@ -278,7 +351,11 @@
       *----------------------------------------------------------------*
        OPEN-USER-CURSOR.
 
-           EXEC SQL OPEN USER_CURSOR END-EXEC
+           IF TYPE-FILTER-ON
+               EXEC SQL OPEN USER_CURSOR_BY_TYPE END-EXEC
+           ELSE
+               EXEC SQL OPEN USER_CURSOR END-EXEC
+           END-IF
 
            EVALUATE SQLCODE
                WHEN 0
@@ -295,7 +372,11 @@
       *----------------------------------------------------------------*
        OPEN-USER-CURSOR-PREV.
 
-           EXEC SQL OPEN USER_CURSOR_PREV END-EXEC
+           IF TYPE-FILTER-ON
+               EXEC SQL OPEN USER_CURSOR_PREV_BY_TYPE END-EXEC
+           ELSE
+               EXEC SQL OPEN USER_CURSOR_PREV END-EXEC
+           END-IF
 
            EVALUATE SQLCODE
                WHEN 0
@@ -312,10 +393,17 @@
       *----------------------------------------------------------------*
        FETCH-USER-CURSOR.
 
-           EXEC SQL FETCH USER_CURSOR
-               INTO :SEC-USR-ID, :SEC-USR-FNAME,
-                    :SEC-USR-LNAME, :SEC-USR-TYPE
-           END-EXEC
+           IF TYPE-FILTER-ON
+               EXEC SQL FETCH USER_CURSOR_BY_TYPE
+                   INTO :SEC-USR-ID, :SEC-USR-FNAME,
+                        :SEC-USR-LNAME, :SEC-USR-TYPE
+               END-EXEC
+           ELSE
+               EXEC SQL FETCH USER_CURSOR
+                   INTO :SEC-USR-ID, :SEC-USR-FNAME,
+                        :SEC-USR-LNAME, :SEC-USR-TYPE
+               END-EXEC
+           END-IF
 
            EVALUATE SQLCODE
                WHEN 0
@@ -332,10 +420,17 @@
       *----------------------------------------------------------------*
        FETCH-USER-CURSOR-PREV.
 
-           EXEC SQL FETCH USER_CURSOR_PREV
-               INTO :SEC-USR-ID, :SEC-USR-FNAME,
-                    :SEC-USR-LNAME, :SEC-USR-TYPE
-           END-EXEC
+           IF TYPE-FILTER-ON
+               EXEC SQL FETCH USER_CURSOR_PREV_BY_TYPE
+                   INTO :SEC-USR-ID, :SEC-USR-FNAME,
+                        :SEC-USR-LNAME, :SEC-USR-TYPE
+               END-EXEC
+           ELSE
+               EXEC SQL FETCH USER_CURSOR_PREV
+                   INTO :SEC-USR-ID, :SEC-USR-FNAME,
+                        :SEC-USR-LNAME, :SEC-USR-TYPE
+               END-EXEC
+           END-IF
 
            EVALUATE SQLCODE
                WHEN 0
@@ -354,6 +449,7 @@
 
            IF CURSOR-OPEN
                EXEC SQL CLOSE USER_CURSOR END-EXEC
+               EXEC SQL CLOSE USER_CURSOR_BY_TYPE END-EXEC
                SET CURSOR-CLOSED TO TRUE
            END-IF.
 
@@ -364,6 +460,7 @@
 
            IF CURSOR-OPEN
                EXEC SQL CLOSE USER_CURSOR_PREV END-EXEC
+               EXEC SQL CLOSE USER_CURSOR_PREV_BY_TYPE END-EXEC
                SET CURSOR-CLOSED TO TRUE
            END-IF.
 
@@ -375,6 +472,8 @@
            IF CURSOR-OPEN
                EXEC SQL CLOSE USER_CURSOR END-EXEC
                EXEC SQL CLOSE USER_CURSOR_PREV END-EXEC
+               EXEC SQL CLOSE USER_CURSOR_BY_TYPE END-EXEC
+               EXEC SQL CLOSE USER_CURSOR_PREV_BY_TYPE END-EXEC
                SET CURSOR-CLOSED TO TRUE
            END-IF.
 
