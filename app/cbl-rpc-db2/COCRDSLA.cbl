@@ -233,6 +233,14 @@
 
       *----------------------------------------------------------------*
       *                      READ-CARD-BY-ACCT
+      *----------------------------------------------------------------*
+      * An account can now carry more than one active card (primary
+      * plus any supplementary cards issued through COACTADA), so this
+      * takes just the lowest card number on file for the account
+      * rather than a plain SELECT INTO, which would fail with
+      * SQLCODE -811 (more than one row) once a second card exists.
+      * A caller that needs the full set of cards for an account
+      * should use COCRDLIA/COCCARDA instead.
       *----------------------------------------------------------------*
        READ-CARD-BY-ACCT.
 
@@ -251,6 +259,10 @@
                        :HV-CARD-ACTIVE-STATUS
                 FROM   ALAINL.CARDDAT
                 WHERE  CARD_ACCT_ID = :HV-SEARCH-ACCT-ID
+                AND    CARD_NUM = (SELECT MIN(CARD_NUM)
+                                    FROM ALAINL.CARDDAT
+                                    WHERE CARD_ACCT_ID =
+                                          :HV-SEARCH-ACCT-ID)
            END-EXEC
 
            MOVE SQLCODE TO WS-SQLCODE
