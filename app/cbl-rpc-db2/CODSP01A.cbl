@@ -0,0 +1,564 @@
+000001******************************************************************
+      * Program:     CODSP01A                                          *
+      * Function:    Dispute/chargeback RPC service                    *
+      * Description: Opens a dispute against a posted transaction,     *
+      *              looks one up, and resolves it. An approved        *
+      *              dispute is settled by posting an offsetting       *
+      *              chargeback transaction (type 'CH') back against   *
+      *              the same card and crediting the account balance.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODSP01A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CODSP01A'.
+
+       01 WS-DISPLAY-WORK-FIELDS.
+         05 WS-SQLCODE-DISPLAY         PIC S9(9).
+         05 WS-RESP-MSG                PIC X(80) VALUE SPACES.
+
+       01 WS-RPC-RESP-CD               PIC S9(04) COMP VALUE ZEROS.
+         88 RPC-RESP-OK                          VALUE 0.
+         88 RPC-RESP-EMPTY-TRANID                VALUE 1.
+         88 RPC-RESP-TRANID-NOTFOUND             VALUE 2.
+         88 RPC-RESP-NOT-ACCT-OWNER              VALUE 3.
+         88 RPC-RESP-DUPLICATE-DISPUTE           VALUE 4.
+         88 RPC-RESP-EMPTY-REASON                VALUE 5.
+         88 RPC-RESP-EMPTY-DISPUTEID             VALUE 6.
+         88 RPC-RESP-DISPUTEID-NOTFOUND          VALUE 7.
+         88 RPC-RESP-ALREADY-RESOLVED            VALUE 8.
+         88 RPC-RESP-INVALID-RESOLUTION          VALUE 9.
+         88 RPC-RESP-INVALID-OPERATION           VALUE 10.
+         88 RPC-RESP-WRITE-ERROR                 VALUE 11.
+
+      *----------------------------------------------------------------*
+      *                     DB2 HOST VARIABLES
+      *----------------------------------------------------------------*
+       01 HOST-XREF-ACCT-ID            PIC S9(11) COMP.
+
+       01 HOST-TRAN-LOOKUP.
+         05 HOST-TRAN-ID                PIC X(16).
+         05 HOST-TRAN-CARD-NUM          PIC X(16).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+
+       01 HOST-DISPUTE-ID-SEQ           PIC S9(18) COMP-3.
+       01 HOST-CHARGEBACK-TRAN-ID-SEQ   PIC S9(18) COMP-3.
+
+       01 HOST-DISPUTE-RECORD.
+         05 HOST-DSP-DISPUTE-ID         PIC S9(18) COMP-3.
+         05 HOST-DSP-TRAN-ID            PIC X(16).
+         05 HOST-DSP-ACCT-ID            PIC S9(11) COMP-3.
+         05 HOST-DSP-CARD-NUM           PIC X(16).
+         05 HOST-DSP-TRAN-AMT           PIC S9(10)V99 COMP-3.
+         05 HOST-DSP-REASON-DESC        PIC X(50).
+         05 HOST-DSP-STATUS             PIC X(01).
+         05 HOST-DSP-CHARGEBACK-TRAN-ID PIC X(16).
+         05 HOST-DSP-CREATE-TS          PIC X(26).
+         05 HOST-DSP-RESOLVE-TS         PIC X(26).
+
+       01 WS-CURDATE-TIME.
+         05 WS-CURR-YYYYMMDD           PIC 9(08).
+         05 WS-CURR-HHMMSS             PIC 9(06).
+         05 FILLER                     PIC X(07).
+
+       01 WS-WORK-FIELDS.
+         05 WS-DISPUTE-COUNT           PIC S9(04) COMP VALUE ZEROS.
+         05 WS-CHARGEBACK-TRAN-ID-N    PIC 9(16) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       COPY CVDSP01Y.
+       COPY CVACT03Y.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-INPUT-PARMS.
+             10 LK-IN-OPERATION         PIC X(01).
+                88 OP-OPEN-DISPUTE                VALUE 'O'.
+                88 OP-VIEW-DISPUTE                VALUE 'V'.
+                88 OP-RESOLVE-DISPUTE             VALUE 'R'.
+             10 LK-IN-TRAN-ID            PIC X(16).
+             10 LK-IN-ACCT-ID            PIC 9(11).
+             10 LK-IN-REASON-DESC        PIC X(50).
+             10 LK-IN-DISPUTE-ID         PIC 9(18).
+             10 LK-IN-RESOLUTION-CD      PIC X(01).
+                88 RESOLUTION-APPROVE             VALUE 'A'.
+                88 RESOLUTION-DENY                VALUE 'D'.
+          05 LK-OUTPUT-PARMS.
+             10 LK-RESP-CODE             PIC S9(04) COMP.
+             10 LK-RESP-MSG              PIC X(80).
+             10 LK-OUT-DISPUTE-ID        PIC 9(18).
+             10 LK-OUT-STATUS            PIC X(01).
+             10 LK-OUT-CHARGEBACK-TRAN-ID PIC X(16).
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE ZEROS TO WS-RPC-RESP-CD
+           MOVE SPACES TO WS-RESP-MSG
+           MOVE ZEROS TO LK-OUT-DISPUTE-ID
+           MOVE SPACES TO LK-OUT-STATUS
+           MOVE SPACES TO LK-OUT-CHARGEBACK-TRAN-ID
+
+           EVALUATE TRUE
+               WHEN OP-OPEN-DISPUTE
+                   PERFORM 1000-OPEN-DISPUTE
+               WHEN OP-VIEW-DISPUTE
+                   PERFORM 2000-VIEW-DISPUTE
+               WHEN OP-RESOLVE-DISPUTE
+                   PERFORM 3000-RESOLVE-DISPUTE
+               WHEN OTHER
+                   SET RPC-RESP-INVALID-OPERATION TO TRUE
+                   MOVE 'Invalid operation code' TO WS-RESP-MSG
+           END-EVALUATE
+
+           MOVE WS-RPC-RESP-CD TO LK-RESP-CODE
+           MOVE WS-RESP-MSG TO LK-RESP-MSG
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-OPEN-DISPUTE
+      *----------------------------------------------------------------*
+       1000-OPEN-DISPUTE.
+
+           IF LK-IN-TRAN-ID = SPACES OR LOW-VALUES
+               SET RPC-RESP-EMPTY-TRANID TO TRUE
+               MOVE 'Tran ID can NOT be empty...' TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK AND
+              (LK-IN-REASON-DESC = SPACES OR LOW-VALUES)
+               SET RPC-RESP-EMPTY-REASON TO TRUE
+               MOVE 'Dispute reason can NOT be empty...' TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 1100-READ-TRANSACT-DB2
+           END-IF
+
+           IF RPC-RESP-OK AND LK-IN-ACCT-ID NOT = ZEROS
+               PERFORM 1150-VERIFY-ACCT-OWNERSHIP
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 1200-CHECK-DUPLICATE-DISPUTE
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 1300-INSERT-DISPUTE-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      1100-READ-TRANSACT-DB2
+      *----------------------------------------------------------------*
+       1100-READ-TRANSACT-DB2.
+
+           MOVE LK-IN-TRAN-ID TO HOST-TRAN-ID
+
+           EXEC SQL
+               SELECT TRAN_CARD_NUM, TRAN_AMT
+               INTO   :HOST-TRAN-CARD-NUM, :HOST-TRAN-AMT
+               FROM   TRANSACT
+               WHERE  TRAN_ID = :HOST-TRAN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET RPC-RESP-TRANID-NOTFOUND TO TRUE
+                   MOVE 'Transaction ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup Transaction - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                   1150-VERIFY-ACCT-OWNERSHIP
+      * When the caller passes the account it is authorized for,
+      * confirm the transaction's card is actually tied to that
+      * account via CXACAIX before allowing the dispute to be filed.
+      *----------------------------------------------------------------*
+       1150-VERIFY-ACCT-OWNERSHIP.
+
+           MOVE HOST-TRAN-CARD-NUM TO XREF-CARD-NUM
+
+           EXEC SQL
+               SELECT XREF_ACCT_ID
+               INTO   :HOST-XREF-ACCT-ID
+               FROM   CXACAIX
+               WHERE  XREF_CARD_NUM = :XREF-CARD-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HOST-XREF-ACCT-ID NOT = LK-IN-ACCT-ID
+                       SET RPC-RESP-NOT-ACCT-OWNER TO TRUE
+                       MOVE 'Transaction ID NOT found...'
+                         TO WS-RESP-MSG
+                   END-IF
+               WHEN +100
+                   SET RPC-RESP-NOT-ACCT-OWNER TO TRUE
+                   MOVE 'Transaction ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to verify account - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                   1200-CHECK-DUPLICATE-DISPUTE
+      * A transaction may only have one dispute open against it at a
+      * time.
+      *----------------------------------------------------------------*
+       1200-CHECK-DUPLICATE-DISPUTE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-DISPUTE-COUNT
+               FROM   DISPUTES
+               WHERE  DSP_TRAN_ID = :HOST-TRAN-ID
+               AND    DSP_STATUS = 'O'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-DISPUTE-COUNT NOT = 0
+                       SET RPC-RESP-DUPLICATE-DISPUTE TO TRUE
+                       STRING 'Transaction ' LK-IN-TRAN-ID
+                              ' already has an open dispute...'
+                              DELIMITED BY SIZE
+                         INTO WS-RESP-MSG
+                   END-IF
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to check for open disputes - SQLCODE:'
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    1300-INSERT-DISPUTE-DB2
+      *----------------------------------------------------------------*
+       1300-INSERT-DISPUTE-DB2.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR DISPUTE_ID_SEQ
+               INTO :HOST-DISPUTE-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HOST-DISPUTE-ID-SEQ  TO HOST-DSP-DISPUTE-ID
+           MOVE HOST-TRAN-ID         TO HOST-DSP-TRAN-ID
+           MOVE HOST-XREF-ACCT-ID    TO HOST-DSP-ACCT-ID
+           MOVE HOST-TRAN-CARD-NUM   TO HOST-DSP-CARD-NUM
+           MOVE HOST-TRAN-AMT        TO HOST-DSP-TRAN-AMT
+           MOVE LK-IN-REASON-DESC    TO HOST-DSP-REASON-DESC
+           SET DSP-STATUS-OPEN       TO TRUE
+           MOVE DSP-STATUS           TO HOST-DSP-STATUS
+           MOVE SPACES               TO HOST-DSP-CHARGEBACK-TRAN-ID
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2) '-'
+                  WS-CURR-HHMMSS(1:2) '.'
+                  WS-CURR-HHMMSS(3:2) '.'
+                  WS-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO HOST-DSP-CREATE-TS
+           END-STRING
+           MOVE SPACES TO HOST-DSP-RESOLVE-TS
+
+           EXEC SQL
+               INSERT INTO DISPUTES
+               (DSP_DISPUTE_ID, DSP_TRAN_ID, DSP_ACCT_ID, DSP_CARD_NUM,
+                DSP_TRAN_AMT, DSP_REASON_DESC, DSP_STATUS,
+                DSP_CHARGEBACK_TRAN_ID, DSP_CREATE_TS, DSP_RESOLVE_TS)
+               VALUES
+               (:HOST-DSP-DISPUTE-ID, :HOST-DSP-TRAN-ID,
+                :HOST-DSP-ACCT-ID, :HOST-DSP-CARD-NUM,
+                :HOST-DSP-TRAN-AMT, :HOST-DSP-REASON-DESC,
+                :HOST-DSP-STATUS, NULL, :HOST-DSP-CREATE-TS, NULL)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET RPC-RESP-OK TO TRUE
+                   MOVE HOST-DSP-DISPUTE-ID TO LK-OUT-DISPUTE-ID
+                   MOVE HOST-DSP-STATUS TO LK-OUT-STATUS
+                   STRING 'Dispute ' LK-OUT-DISPUTE-ID
+                          ' opened successfully'
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to open dispute - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2000-VIEW-DISPUTE
+      *----------------------------------------------------------------*
+       2000-VIEW-DISPUTE.
+
+           IF LK-IN-DISPUTE-ID = ZEROS
+               SET RPC-RESP-EMPTY-DISPUTEID TO TRUE
+               MOVE 'Dispute ID can NOT be empty...' TO WS-RESP-MSG
+           ELSE
+               MOVE LK-IN-DISPUTE-ID TO HOST-DSP-DISPUTE-ID
+               PERFORM 2100-READ-DISPUTE-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    2100-READ-DISPUTE-DB2
+      *----------------------------------------------------------------*
+       2100-READ-DISPUTE-DB2.
+
+           EXEC SQL
+               SELECT DSP_TRAN_ID, DSP_ACCT_ID, DSP_CARD_NUM,
+                      DSP_TRAN_AMT, DSP_REASON_DESC, DSP_STATUS,
+                      DSP_CHARGEBACK_TRAN_ID
+               INTO   :HOST-DSP-TRAN-ID, :HOST-DSP-ACCT-ID,
+                      :HOST-DSP-CARD-NUM, :HOST-DSP-TRAN-AMT,
+                      :HOST-DSP-REASON-DESC, :HOST-DSP-STATUS,
+                      :HOST-DSP-CHARGEBACK-TRAN-ID
+               FROM   DISPUTES
+               WHERE  DSP_DISPUTE_ID = :HOST-DSP-DISPUTE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RPC-RESP-OK TO TRUE
+                   MOVE HOST-DSP-STATUS TO LK-OUT-STATUS
+                   MOVE HOST-DSP-CHARGEBACK-TRAN-ID
+                     TO LK-OUT-CHARGEBACK-TRAN-ID
+                   MOVE LK-IN-DISPUTE-ID TO LK-OUT-DISPUTE-ID
+               WHEN +100
+                   SET RPC-RESP-DISPUTEID-NOTFOUND TO TRUE
+                   MOVE 'Dispute ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup dispute - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      3000-RESOLVE-DISPUTE
+      *----------------------------------------------------------------*
+       3000-RESOLVE-DISPUTE.
+
+           IF LK-IN-DISPUTE-ID = ZEROS
+               SET RPC-RESP-EMPTY-DISPUTEID TO TRUE
+               MOVE 'Dispute ID can NOT be empty...' TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK AND NOT RESOLUTION-APPROVE
+                          AND NOT RESOLUTION-DENY
+               SET RPC-RESP-INVALID-RESOLUTION TO TRUE
+               MOVE 'Resolution code must be A or D...' TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK
+               MOVE LK-IN-DISPUTE-ID TO HOST-DSP-DISPUTE-ID
+               PERFORM 2100-READ-DISPUTE-DB2
+           END-IF
+
+           IF RPC-RESP-OK AND HOST-DSP-STATUS NOT = 'O'
+               SET RPC-RESP-ALREADY-RESOLVED TO TRUE
+               MOVE 'Dispute has already been resolved...'
+                 TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 3100-SETTLE-DISPUTE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3100-SETTLE-DISPUTE
+      *----------------------------------------------------------------*
+       3100-SETTLE-DISPUTE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2) '-'
+                  WS-CURR-HHMMSS(1:2) '.'
+                  WS-CURR-HHMMSS(3:2) '.'
+                  WS-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO HOST-DSP-RESOLVE-TS
+           END-STRING
+
+           IF RESOLUTION-APPROVE
+               PERFORM 3200-POST-CHARGEBACK-TRAN
+               SET DSP-STATUS-APPROVED TO TRUE
+           ELSE
+               SET DSP-STATUS-DENIED TO TRUE
+           END-IF
+           MOVE DSP-STATUS TO HOST-DSP-STATUS
+
+           IF RPC-RESP-OK
+               PERFORM 3300-UPDATE-DISPUTE-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                   3200-POST-CHARGEBACK-TRAN
+      * Approving a dispute reverses the original charge by posting a
+      * negative-amount chargeback transaction against the same card,
+      * which credits the account balance the same way a payment does.
+      *----------------------------------------------------------------*
+       3200-POST-CHARGEBACK-TRAN.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR TRAN_ID_SEQ
+               INTO :HOST-CHARGEBACK-TRAN-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HOST-CHARGEBACK-TRAN-ID-SEQ TO WS-CHARGEBACK-TRAN-ID-N
+           MOVE WS-CHARGEBACK-TRAN-ID-N
+             TO HOST-DSP-CHARGEBACK-TRAN-ID
+
+           COMPUTE HOST-TRAN-AMT = HOST-DSP-TRAN-AMT * -1
+
+           EXEC SQL
+               INSERT INTO TRANSACT
+               (TRAN_ID, TRAN_TYPE_CD, TRAN_CAT_CD, TRAN_SOURCE,
+                TRAN_DESC, TRAN_AMT, TRAN_CARD_NUM, TRAN_MERCHANT_ID,
+                TRAN_MERCHANT_NAME, TRAN_MERCHANT_CITY,
+                TRAN_MERCHANT_ZIP, TRAN_ORIG_TS, TRAN_PROC_TS)
+               VALUES
+               (:HOST-DSP-CHARGEBACK-TRAN-ID, 'CH', 0, 'DISPUTE',
+                'Chargeback for disputed transaction', :HOST-TRAN-AMT,
+                :HOST-DSP-CARD-NUM, 0, SPACES, SPACES, SPACES,
+                :HOST-DSP-RESOLVE-TS, :HOST-DSP-RESOLVE-TS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 3250-UPDATE-ACCOUNT-BALANCE
+                   IF RPC-RESP-OK
+                       MOVE HOST-DSP-CHARGEBACK-TRAN-ID
+                         TO LK-OUT-CHARGEBACK-TRAN-ID
+                   END-IF
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to post chargeback - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                   3250-UPDATE-ACCOUNT-BALANCE
+      *----------------------------------------------------------------*
+       3250-UPDATE-ACCOUNT-BALANCE.
+
+      * ACCT_CURR_CYC_CREDIT accumulates as a non-negative cycle-to-
+      * date payment/credit total (the same convention COTRN02A's
+      * UPDATE-ACCOUNT-BALANCE uses), so the negative chargeback
+      * HOST-TRAN-AMT is negated before it is added in.
+           EXEC SQL
+               UPDATE ACCTDAT
+               SET ACCT_CURR_BAL = ACCT_CURR_BAL + :HOST-TRAN-AMT,
+                   ACCT_CURR_CYC_CREDIT =
+                       ACCT_CURR_CYC_CREDIT + (:HOST-TRAN-AMT * -1)
+               WHERE ACCT_ID = :HOST-DSP-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RPC-RESP-OK TO TRUE
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to update account balance - SQLCODE:'
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    3300-UPDATE-DISPUTE-DB2
+      *----------------------------------------------------------------*
+       3300-UPDATE-DISPUTE-DB2.
+
+           EXEC SQL
+               UPDATE DISPUTES
+               SET DSP_STATUS = :HOST-DSP-STATUS,
+                   DSP_CHARGEBACK_TRAN_ID =
+                       :HOST-DSP-CHARGEBACK-TRAN-ID,
+                   DSP_RESOLVE_TS = :HOST-DSP-RESOLVE-TS
+               WHERE DSP_DISPUTE_ID = :HOST-DSP-DISPUTE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET RPC-RESP-OK TO TRUE
+                   MOVE HOST-DSP-STATUS TO LK-OUT-STATUS
+                   MOVE LK-IN-DISPUTE-ID TO LK-OUT-DISPUTE-ID
+                   STRING 'Dispute ' LK-IN-DISPUTE-ID ' resolved'
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to update dispute - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
