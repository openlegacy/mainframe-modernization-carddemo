@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Program     : COSGN00A.CBL
+      * Application : CardDemo
+      * Type        : COBOL RPC Program
+      * Function    : Validate signon credentials against USERSEC
+      * Description : Looks up the user by ID, checks active status,
+      *               and compares the salted password hash using the
+      *               same CSUTLPPL logic COUSR01A/COUSR02A use to set
+      *               and change passwords.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COSGN00A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COSGN00A'.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-FAILED-LOGIN-MAX        PIC 9(02) VALUE 5.
+         05 WS-PWD-MAX-AGE-DAYS        PIC S9(04) COMP VALUE 90.
+         05 WS-CURR-DATE-FIELDS.
+           10 WS-CURR-YYYYMMDD          PIC 9(08).
+           10 FILLER                    PIC X(13).
+         05 WS-PWD-AGE-FIELDS.
+           COPY CSUTLDWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQLCA AND VARIABLES
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-SQL-STATUS                PIC S9(09) COMP VALUE ZEROS.
+
+       01 WS-PWD-HASH-FIELDS.
+           COPY CSUTLPWY.
+       01 WS-ENTERED-PWD-HASH          PIC X(08).
+
+       01 WS-AUDIT-FIELDS.
+           COPY CSUTLAWY.
+
+      * User Security Record Structure
+       01 SEC-USER-DATA.
+         05 SEC-USR-ID                 PIC X(08).
+         05 SEC-USR-FNAME              PIC X(20).
+         05 SEC-USR-LNAME              PIC X(20).
+         05 SEC-USR-PWD                PIC X(08).
+         05 SEC-USR-PWD-SALT           PIC X(04).
+         05 SEC-USR-TYPE               PIC X(01).
+         05 SEC-USR-ACTIVE-STATUS      PIC X(01).
+           88 SEC-USR-ACTIVE                    VALUE 'Y'.
+           88 SEC-USR-INACTIVE                  VALUE 'N'.
+         05 SEC-USR-FAILED-LOGIN-CNT   PIC 9(02).
+         05 SEC-USR-LOCKED-STATUS      PIC X(01).
+           88 SEC-USR-LOCKED                    VALUE 'Y'.
+           88 SEC-USR-UNLOCKED                  VALUE 'N'.
+         05 SEC-USR-LAST-FAILED-TS     PIC X(10).
+         05 SEC-USR-PWD-CHANGED-DATE   PIC X(10).
+         05 SEC-USR-PWD-EXPIRED-FLAG   PIC X(01).
+           88 SEC-USR-PWD-EXPIRED               VALUE 'Y'.
+           88 SEC-USR-PWD-NOT-EXPIRED           VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-INPUT-PARMS.
+               10  LK-IN-USER-ID             PIC X(08).
+               10  LK-IN-USER-PWD            PIC X(08).
+           05  LK-OUTPUT-PARMS.
+               10  LK-OUT-RETURN-CODE        PIC 9(02).
+                   88  RC-SUCCESS             VALUE 00.
+                   88  RC-NOT-FOUND           VALUE 01.
+                   88  RC-INVALID-PWD         VALUE 02.
+                   88  RC-INACTIVE            VALUE 03.
+                   88  RC-LOCKED              VALUE 04.
+                   88  RC-PWD-EXPIRED         VALUE 05.
+                   88  RC-VALIDATION-ERROR    VALUE 10.
+                   88  RC-DATABASE-ERROR      VALUE 99.
+               10  LK-OUT-MESSAGE            PIC X(80).
+               10  LK-OUT-USER-FNAME         PIC X(20).
+               10  LK-OUT-USER-LNAME         PIC X(20).
+               10  LK-OUT-USER-TYPE          PIC X(01).
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           INITIALIZE LK-OUTPUT-PARMS
+
+           SET ERR-FLG-OFF TO TRUE
+           SET RC-SUCCESS TO TRUE
+           MOVE SPACES TO LK-OUT-MESSAGE
+
+           IF LK-IN-USER-ID = SPACES OR LOW-VALUES
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE 'User ID cannot be empty' TO LK-OUT-MESSAGE
+           ELSE
+               IF LK-IN-USER-PWD = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Password cannot be empty' TO LK-OUT-MESSAGE
+               ELSE
+                   MOVE LK-IN-USER-ID TO SEC-USR-ID
+                   PERFORM READ-USER-SEC-TABLE
+                   IF NOT ERR-FLG-ON
+                       PERFORM VALIDATE-CREDENTIALS
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      READ-USER-SEC-TABLE
+      *----------------------------------------------------------------*
+       READ-USER-SEC-TABLE.
+
+           EXEC SQL
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD,
+                      USR_PWD_SALT, USR_TYPE, USR_ACTIVE_STATUS,
+                      USR_FAILED_LOGIN_CNT, USR_LOCKED_STATUS,
+                      USR_PWD_CHANGED_DATE, USR_PWD_EXPIRED_FLAG
+               INTO :SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
+                    :SEC-USR-PWD, :SEC-USR-PWD-SALT, :SEC-USR-TYPE,
+                    :SEC-USR-ACTIVE-STATUS,
+                    :SEC-USR-FAILED-LOGIN-CNT, :SEC-USR-LOCKED-STATUS,
+                    :SEC-USR-PWD-CHANGED-DATE,
+                    :SEC-USR-PWD-EXPIRED-FLAG
+               FROM USERSEC
+               WHERE USR_ID = :SEC-USR-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           EVALUATE WS-SQL-STATUS
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-NOT-FOUND TO TRUE
+                   MOVE 'User not found' TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'Unable to look up user' TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-CREDENTIALS
+      *----------------------------------------------------------------*
+       VALIDATE-CREDENTIALS.
+
+           IF SEC-USR-INACTIVE
+               SET RC-INACTIVE TO TRUE
+               MOVE 'User account is deactivated' TO LK-OUT-MESSAGE
+           ELSE
+               IF SEC-USR-LOCKED
+                   SET RC-LOCKED TO TRUE
+                   MOVE
+                    'Account locked due to too many failed attempts'
+                     TO LK-OUT-MESSAGE
+               ELSE
+                   MOVE LK-IN-USER-PWD TO WS-PWD-PLAIN
+                   MOVE SEC-USR-PWD-SALT TO WS-PWD-SALT
+                   PERFORM HASH-PASSWORD THRU HASH-PASSWORD-EXIT
+                   MOVE WS-PWD-HASH TO WS-ENTERED-PWD-HASH
+
+                   IF WS-ENTERED-PWD-HASH = SEC-USR-PWD
+                       MOVE SEC-USR-FNAME TO LK-OUT-USER-FNAME
+                       MOVE SEC-USR-LNAME TO LK-OUT-USER-LNAME
+                       MOVE SEC-USR-TYPE  TO LK-OUT-USER-TYPE
+                       MOVE 'Signon successful' TO LK-OUT-MESSAGE
+                       IF SEC-USR-FAILED-LOGIN-CNT NOT = 0
+                           PERFORM RESET-FAILED-LOGIN-DB2
+                       END-IF
+                       PERFORM CHECK-PWD-EXPIRATION
+                   ELSE
+                       SET RC-INVALID-PWD TO TRUE
+                       MOVE 'Invalid password' TO LK-OUT-MESSAGE
+                       PERFORM RECORD-FAILED-LOGIN-DB2
+                       IF SEC-USR-LOCKED
+                           SET RC-LOCKED TO TRUE
+                           MOVE
+                    'Account locked due to too many failed attempts'
+                            TO LK-OUT-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RESET-FAILED-LOGIN-DB2
+      * A successful signon clears any prior failed-attempt count so
+      * that stale failures don't carry forward toward a future
+      * lockout.
+      *----------------------------------------------------------------*
+       RESET-FAILED-LOGIN-DB2.
+
+           EXEC SQL
+               UPDATE USERSEC
+               SET USR_FAILED_LOGIN_CNT = 0
+               WHERE USR_ID = :SEC-USR-ID
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                   CHECK-PWD-EXPIRATION
+      * Runs only after the password itself has already checked out,
+      * so an expired/force-change password never leaks whether it
+      * was the password or the expiration that stopped the signon.
+      * A user whose password was flagged for a forced change (a
+      * fresh admin-assigned password) or whose password has aged
+      * past WS-PWD-MAX-AGE-DAYS gets RC-PWD-EXPIRED instead of
+      * RC-SUCCESS - the caller still knows who signed on (name/type
+      * are already populated) but must route to a change-password
+      * flow before proceeding.
+      *----------------------------------------------------------------*
+       CHECK-PWD-EXPIRATION.
+
+           IF SEC-USR-PWD-EXPIRED
+               SET RC-PWD-EXPIRED TO TRUE
+               MOVE 'Password change required before proceeding'
+                    TO LK-OUT-MESSAGE
+           ELSE
+               IF SEC-USR-PWD-CHANGED-DATE NOT = SPACES
+                  AND SEC-USR-PWD-CHANGED-DATE NOT = LOW-VALUES
+                   STRING SEC-USR-PWD-CHANGED-DATE(1:4)
+                          SEC-USR-PWD-CHANGED-DATE(6:2)
+                          SEC-USR-PWD-CHANGED-DATE(9:2)
+                          DELIMITED BY SIZE
+                     INTO WS-EDIT-DATE-CCYYMMDD
+                   END-STRING
+                   MOVE FUNCTION CURRENT-DATE
+                     TO WS-CURRENT-DATE-YYYYMMDD
+
+                   COMPUTE WS-EDIT-DATE-BINARY =
+                       FUNCTION INTEGER-OF-DATE(WS-EDIT-DATE-CCYYMMDD-N)
+                   COMPUTE WS-CURRENT-DATE-BINARY =
+                       FUNCTION INTEGER-OF-DATE(
+                           WS-CURRENT-DATE-YYYYMMDD-N)
+
+                   IF (WS-CURRENT-DATE-BINARY - WS-EDIT-DATE-BINARY)
+                      > WS-PWD-MAX-AGE-DAYS
+                       SET RC-PWD-EXPIRED TO TRUE
+                       MOVE
+                       'Password has expired and must be changed'
+                            TO LK-OUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                   RECORD-FAILED-LOGIN-DB2
+      * Bumps the failed-login count and, once it reaches the
+      * threshold, locks the account and writes an audit-log entry so
+      * the lockout is traceable. The count/lock update commits on its
+      * own since it must survive even though the signon itself is
+      * about to fail.
+      *----------------------------------------------------------------*
+       RECORD-FAILED-LOGIN-DB2.
+
+           ADD 1 TO SEC-USR-FAILED-LOGIN-CNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE
+                  INTO SEC-USR-LAST-FAILED-TS
+           END-STRING
+
+           IF SEC-USR-FAILED-LOGIN-CNT >= WS-FAILED-LOGIN-MAX
+               SET SEC-USR-LOCKED TO TRUE
+           END-IF
+
+           EXEC SQL
+               UPDATE USERSEC
+               SET USR_FAILED_LOGIN_CNT = :SEC-USR-FAILED-LOGIN-CNT,
+                   USR_LOCKED_STATUS    = :SEC-USR-LOCKED-STATUS,
+                   USR_LAST_FAILED_TS   = :SEC-USR-LAST-FAILED-TS
+               WHERE USR_ID = :SEC-USR-ID
+           END-EXEC.
+
+           IF SEC-USR-LOCKED
+               MOVE SEC-USR-ID TO WS-AUDIT-USR-ID
+               SET AUDIT-ACTION-LOCK TO TRUE
+               MOVE 'Account locked - failed login threshold reached'
+                    TO WS-AUDIT-MSG
+               PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      HASH-PASSWORD (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLPPL.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-LOG (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLAPL.
