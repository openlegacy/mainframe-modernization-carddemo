@@ -0,0 +1,641 @@
+******************************************************************
+      * Program     : COCUSUPA.CBL
+      * Application : CardDemo
+      * Type        : COBOL RPC Program
+      * Function    : Update/Lookup customer in CUSTDAT table for API
+      *               integration
+      * Description : Receives customer details and updates the
+      *               customer record, or performs lookup if only
+      *               Customer ID is provided (DB2 Version)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COCUSUPA.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COCUSUPA'.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-CUST-MODIFIED           PIC X(01) VALUE 'N'.
+           88 CUST-MODIFIED-YES                  VALUE 'Y'.
+           88 CUST-MODIFIED-NO                   VALUE 'N'.
+         05 WS-OPERATION               PIC X(01) VALUE SPACES.
+           88 OPERATION-LOOKUP                   VALUE 'L'.
+           88 OPERATION-UPDATE                   VALUE 'U'.
+
+      ******************************************************************
+      * DB2 Related Variables
+      ******************************************************************
+         05 WS-DB2-VARS.
+            07 WS-SQLCODE                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+
+      ******************************************************************
+      *      DB2 Host Variables for Customer Operations
+      ******************************************************************
+         05  WS-CUST-HOST-VARS.
+           10  HV-CUST-ID                       PIC S9(09) COMP-3.
+           10  HV-CUST-FIRST-NAME               PIC X(25).
+           10  HV-CUST-MIDDLE-NAME              PIC X(25).
+           10  HV-CUST-LAST-NAME                PIC X(25).
+           10  HV-CUST-ADDR-LINE-1              PIC X(50).
+           10  HV-CUST-ADDR-LINE-2              PIC X(50).
+           10  HV-CUST-ADDR-LINE-3              PIC X(50).
+           10  HV-CUST-ADDR-STATE-CD            PIC X(02).
+           10  HV-CUST-ADDR-COUNTRY-CD          PIC X(03).
+           10  HV-CUST-ADDR-ZIP                 PIC X(10).
+           10  HV-CUST-PHONE-NUM-1              PIC X(15).
+           10  HV-CUST-PHONE-NUM-2              PIC X(15).
+           10  HV-CUST-EMAIL-ADDRESS            PIC X(50).
+           10  HV-CUST-SSN                      PIC S9(09) COMP-3.
+           10  HV-CUST-GOVT-ISSUED-ID           PIC X(20).
+           10  HV-CUST-DOB-YYYY-MM-DD           PIC X(10).
+           10  HV-CUST-EFT-ACCOUNT-ID           PIC X(10).
+           10  HV-CUST-PRI-CARD-HOLDER-IND      PIC X(01).
+           10  HV-CUST-FICO-CREDIT-SCORE        PIC S9(03) COMP-3.
+
+      ******************************************************************
+      *      Original Host Variables for Comparison (optimistic lock)
+      ******************************************************************
+         05  WS-ORIGINAL-CUST-HOST-VARS.
+           10  HV-ORIG-CUST-FIRST-NAME          PIC X(25).
+           10  HV-ORIG-CUST-MIDDLE-NAME         PIC X(25).
+           10  HV-ORIG-CUST-LAST-NAME           PIC X(25).
+           10  HV-ORIG-CUST-ADDR-LINE-1         PIC X(50).
+           10  HV-ORIG-CUST-ADDR-LINE-2         PIC X(50).
+           10  HV-ORIG-CUST-ADDR-LINE-3         PIC X(50).
+           10  HV-ORIG-CUST-ADDR-STATE-CD       PIC X(02).
+           10  HV-ORIG-CUST-ADDR-COUNTRY-CD     PIC X(03).
+           10  HV-ORIG-CUST-ADDR-ZIP            PIC X(10).
+           10  HV-ORIG-CUST-PHONE-NUM-1         PIC X(15).
+           10  HV-ORIG-CUST-PHONE-NUM-2         PIC X(15).
+           10  HV-ORIG-CUST-EMAIL-ADDRESS       PIC X(50).
+           10  HV-ORIG-CUST-GOVT-ISSUED-ID      PIC X(20).
+           10  HV-ORIG-CUST-EFT-ACCOUNT-ID      PIC X(10).
+           10  HV-ORIG-CUST-PRI-CARD-HOLDER-IND PIC X(01).
+           10  HV-ORIG-CUST-FICO-CREDIT-SCORE   PIC S9(03) COMP-3.
+
+      ******************************************************************
+      *      Error Message Handling
+      ******************************************************************
+         05  WS-DB2-ERROR-MESSAGE.
+           10  FILLER                  PIC X(12) VALUE 'DB2 Error: '.
+           10  ERROR-OPNAME            PIC X(8) VALUE SPACES.
+           10  FILLER                  PIC X(4) VALUE ' on '.
+           10  ERROR-TABLE             PIC X(9) VALUE SPACES.
+           10  FILLER                  PIC X(9) VALUE ' SQLCODE '.
+           10  ERROR-SQLCODE           PIC X(10) VALUE SPACES.
+           10  FILLER                  PIC X(5) VALUE SPACES.
+
+      ******************************************************************
+      *      Literals and Constants
+      ******************************************************************
+       01 WS-LITERALS.
+          05 LIT-CUSTTABLENAME         PIC X(9) VALUE 'CUSTDAT'.
+
+      ******************************************************************
+      *      Email Format Edit Variables
+      ******************************************************************
+       01 WS-EMAIL-EDIT-VARS.
+          05 WS-EMAIL-WORK             PIC X(50).
+          05 WS-EMAIL-LEN              PIC 9(02).
+          05 WS-EMAIL-LOCAL-PART       PIC X(50).
+          05 WS-EMAIL-DOMAIN-PART      PIC X(50).
+          05 WS-EMAIL-AT-COUNT         PIC 9(02).
+          05 WS-EMAIL-SPACE-COUNT      PIC 9(02).
+          05 WS-EMAIL-DOT-COUNT        PIC 9(02).
+
+       COPY CSLKPCDY.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-OPERATION               PIC X(01).
+               88  LK-OP-LOOKUP           VALUE 'L'.
+               88  LK-OP-UPDATE           VALUE 'U'.
+           05  LK-INPUT-CUSTOMER.
+               10  LK-IN-CUST-ID          PIC 9(09).
+               10  LK-IN-FNAME            PIC X(25).
+               10  LK-IN-MNAME            PIC X(25).
+               10  LK-IN-LNAME            PIC X(25).
+               10  LK-IN-ADDR1            PIC X(50).
+               10  LK-IN-ADDR2            PIC X(50).
+               10  LK-IN-CITY             PIC X(50).
+               10  LK-IN-STATE            PIC X(02).
+               10  LK-IN-COUNTRY          PIC X(03).
+               10  LK-IN-ZIP              PIC X(10).
+               10  LK-IN-PHONE1           PIC X(15).
+               10  LK-IN-PHONE2           PIC X(15).
+               10  LK-IN-EMAIL            PIC X(50).
+               10  LK-IN-GOVT-ID          PIC X(20).
+               10  LK-IN-EFT-ID           PIC X(10).
+               10  LK-IN-PRI-HOLDER       PIC X(01).
+               10  LK-IN-FICO             PIC 9(03).
+           05  LK-OUTPUT-STATUS.
+               10  LK-OUT-RETURN-CODE     PIC 9(02).
+                   88  RC-SUCCESS         VALUE 00.
+                   88  RC-NOT-FOUND       VALUE 01.
+                   88  RC-NO-CHANGES      VALUE 02.
+                   88  RC-VALIDATION-ERROR VALUE 10.
+                   88  RC-LOCK-ERROR      VALUE 11.
+                   88  RC-DATA-CHANGED    VALUE 12.
+                   88  RC-DATABASE-ERROR  VALUE 99.
+               10  LK-OUT-MESSAGE         PIC X(80).
+           05  LK-OUTPUT-CUSTOMER.
+               10  LK-OUT-CUST-ID         PIC 9(09).
+               10  LK-OUT-FNAME           PIC X(25).
+               10  LK-OUT-MNAME           PIC X(25).
+               10  LK-OUT-LNAME           PIC X(25).
+               10  LK-OUT-ADDR1           PIC X(50).
+               10  LK-OUT-ADDR2           PIC X(50).
+               10  LK-OUT-CITY            PIC X(50).
+               10  LK-OUT-STATE           PIC X(02).
+               10  LK-OUT-COUNTRY         PIC X(03).
+               10  LK-OUT-ZIP             PIC X(10).
+               10  LK-OUT-PHONE1          PIC X(15).
+               10  LK-OUT-PHONE2          PIC X(15).
+               10  LK-OUT-EMAIL           PIC X(50).
+               10  LK-OUT-SSN             PIC 9(09).
+               10  LK-OUT-GOVT-ID         PIC X(20).
+               10  LK-OUT-DOB             PIC X(10).
+               10  LK-OUT-EFT-ID          PIC X(10).
+               10  LK-OUT-PRI-HOLDER      PIC X(01).
+               10  LK-OUT-FICO            PIC 9(03).
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           INITIALIZE LK-OUTPUT-STATUS
+                      LK-OUTPUT-CUSTOMER
+
+           SET ERR-FLG-OFF TO TRUE
+           SET CUST-MODIFIED-NO TO TRUE
+           SET RC-SUCCESS TO TRUE
+
+           MOVE SPACES TO LK-OUT-MESSAGE
+
+      * Process based on operation flag from calling program
+           EVALUATE TRUE
+               WHEN LK-OP-LOOKUP
+                   PERFORM PROCESS-LOOKUP
+               WHEN LK-OP-UPDATE
+                   PERFORM PROCESS-UPDATE
+               WHEN OTHER
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Invalid operation code' TO LK-OUT-MESSAGE
+           END-EVALUATE
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-LOOKUP
+      *----------------------------------------------------------------*
+       PROCESS-LOOKUP.
+
+           IF LK-IN-CUST-ID = ZEROS
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE 'Customer ID cannot be empty for lookup'
+                    TO LK-OUT-MESSAGE
+           ELSE
+               MOVE LK-IN-CUST-ID TO HV-CUST-ID
+               PERFORM READ-CUST-DB2-LOOKUP
+
+               IF NOT ERR-FLG-ON
+                   PERFORM MOVE-CUST-TO-OUTPUT
+                   MOVE 'Customer data retrieved successfully'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-UPDATE
+      *----------------------------------------------------------------*
+       PROCESS-UPDATE.
+
+      * Validate all required fields for update
+           EVALUATE TRUE
+               WHEN LK-IN-CUST-ID = ZEROS
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Customer ID cannot be empty' TO LK-OUT-MESSAGE
+               WHEN LK-IN-FNAME = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'First Name cannot be empty' TO LK-OUT-MESSAGE
+               WHEN LK-IN-LNAME = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Last Name cannot be empty' TO LK-OUT-MESSAGE
+               WHEN LK-IN-ADDR1 = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Address Line 1 cannot be empty'
+                        TO LK-OUT-MESSAGE
+               WHEN LK-IN-CITY = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'City cannot be empty' TO LK-OUT-MESSAGE
+               WHEN LK-IN-STATE = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'State cannot be empty' TO LK-OUT-MESSAGE
+               WHEN LK-IN-ZIP = SPACES OR LOW-VALUES
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Zip Code cannot be empty' TO LK-OUT-MESSAGE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE LK-IN-STATE TO US-STATE-CODE-TO-EDIT
+               IF NOT VALID-US-STATE-CODE
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'State is not a valid US state code'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+           AND LK-IN-FICO NOT = ZEROS
+               IF LK-IN-FICO < 300 OR LK-IN-FICO > 850
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'FICO Score should be between 300 and 850'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+           AND LK-IN-PRI-HOLDER NOT = SPACES
+           AND LK-IN-PRI-HOLDER NOT = LOW-VALUES
+               IF LK-IN-PRI-HOLDER NOT = 'Y' AND LK-IN-PRI-HOLDER NOT = 'N'
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Primary Holder must be Y or N'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+           AND LK-IN-EMAIL NOT = SPACES
+           AND LK-IN-EMAIL NOT = LOW-VALUES
+               PERFORM EDIT-EMAIL-FORMAT
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE LK-IN-CUST-ID TO HV-CUST-ID
+               PERFORM READ-CUST-DB2-FOR-UPDATE
+
+               IF NOT ERR-FLG-ON
+                   PERFORM CHECK-FOR-CHANGES
+                   IF CUST-MODIFIED-YES
+                       PERFORM UPDATE-CUST-DB2
+                   ELSE
+                       SET RC-NO-CHANGES TO TRUE
+                       MOVE 'No changes detected' TO LK-OUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      EDIT-EMAIL-FORMAT
+      * Basic format check - exactly one '@', a non-blank local part
+      * and domain part, no embedded spaces, and at least one '.' in
+      * the domain that isn't its first character.
+      *----------------------------------------------------------------*
+       EDIT-EMAIL-FORMAT.
+           MOVE FUNCTION TRIM(LK-IN-EMAIL) TO WS-EMAIL-WORK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-IN-EMAIL))
+                TO WS-EMAIL-LEN
+           MOVE ZEROS  TO WS-EMAIL-AT-COUNT WS-EMAIL-SPACE-COUNT
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+
+           INSPECT WS-EMAIL-WORK(1:WS-EMAIL-LEN)
+              TALLYING WS-EMAIL-AT-COUNT FOR ALL '@'
+           INSPECT WS-EMAIL-WORK(1:WS-EMAIL-LEN)
+              TALLYING WS-EMAIL-SPACE-COUNT FOR ALL ' '
+
+           IF WS-EMAIL-AT-COUNT NOT = 1
+           OR WS-EMAIL-SPACE-COUNT NOT = 0
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE 'Email address format is invalid'
+                    TO LK-OUT-MESSAGE
+           ELSE
+               UNSTRING WS-EMAIL-WORK DELIMITED BY '@'
+                   INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+               END-UNSTRING
+
+               MOVE ZEROS TO WS-EMAIL-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN-PART
+                  TALLYING WS-EMAIL-DOT-COUNT FOR ALL '.'
+
+               IF WS-EMAIL-LOCAL-PART = SPACES
+               OR WS-EMAIL-DOMAIN-PART = SPACES
+               OR WS-EMAIL-DOT-COUNT = 0
+               OR WS-EMAIL-DOMAIN-PART(1:1) = '.'
+                   SET RC-VALIDATION-ERROR TO TRUE
+                   MOVE 'Email address format is invalid'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-CUST-DB2-LOOKUP
+      *----------------------------------------------------------------*
+       READ-CUST-DB2-LOOKUP.
+           EXEC SQL
+                SELECT CUST_ID,
+                       CUST_FIRST_NAME,
+                       CUST_MIDDLE_NAME,
+                       CUST_LAST_NAME,
+                       CUST_ADDR_LINE_1,
+                       CUST_ADDR_LINE_2,
+                       CUST_ADDR_LINE_3,
+                       CUST_ADDR_STATE_CD,
+                       CUST_ADDR_COUNTRY_CD,
+                       CUST_ADDR_ZIP,
+                       CUST_PHONE_NUM_1,
+                       CUST_PHONE_NUM_2,
+                       CUST_EMAIL_ADDRESS,
+                       CUST_SSN,
+                       CUST_GOVT_ISSUED_ID,
+                       CUST_DOB_YYYY_MM_DD,
+                       CUST_EFT_ACCOUNT_ID,
+                       CUST_PRI_CARD_HOLDER_IND,
+                       CUST_FICO_CREDIT_SCORE
+                INTO   :HV-CUST-ID,
+                       :HV-CUST-FIRST-NAME,
+                       :HV-CUST-MIDDLE-NAME,
+                       :HV-CUST-LAST-NAME,
+                       :HV-CUST-ADDR-LINE-1,
+                       :HV-CUST-ADDR-LINE-2,
+                       :HV-CUST-ADDR-LINE-3,
+                       :HV-CUST-ADDR-STATE-CD,
+                       :HV-CUST-ADDR-COUNTRY-CD,
+                       :HV-CUST-ADDR-ZIP,
+                       :HV-CUST-PHONE-NUM-1,
+                       :HV-CUST-PHONE-NUM-2,
+                       :HV-CUST-EMAIL-ADDRESS,
+                       :HV-CUST-SSN,
+                       :HV-CUST-GOVT-ISSUED-ID,
+                       :HV-CUST-DOB-YYYY-MM-DD,
+                       :HV-CUST-EFT-ACCOUNT-ID,
+                       :HV-CUST-PRI-CARD-HOLDER-IND,
+                       :HV-CUST-FICO-CREDIT-SCORE
+                FROM   CUSTDAT
+                WHERE  CUST_ID = :HV-CUST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-NOT-FOUND TO TRUE
+                   MOVE 'Customer not found' TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'SELECT'                TO ERROR-OPNAME
+                   MOVE LIT-CUSTTABLENAME       TO ERROR-TABLE
+                   MOVE SQLCODE                 TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE    TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-CUST-DB2-FOR-UPDATE
+      *----------------------------------------------------------------*
+       READ-CUST-DB2-FOR-UPDATE.
+           PERFORM READ-CUST-DB2-LOOKUP
+
+           IF NOT ERR-FLG-ON
+      * Store original values for optimistic locking check
+               MOVE HV-CUST-FIRST-NAME
+                    TO HV-ORIG-CUST-FIRST-NAME
+               MOVE HV-CUST-MIDDLE-NAME
+                    TO HV-ORIG-CUST-MIDDLE-NAME
+               MOVE HV-CUST-LAST-NAME
+                    TO HV-ORIG-CUST-LAST-NAME
+               MOVE HV-CUST-ADDR-LINE-1
+                    TO HV-ORIG-CUST-ADDR-LINE-1
+               MOVE HV-CUST-ADDR-LINE-2
+                    TO HV-ORIG-CUST-ADDR-LINE-2
+               MOVE HV-CUST-ADDR-LINE-3
+                    TO HV-ORIG-CUST-ADDR-LINE-3
+               MOVE HV-CUST-ADDR-STATE-CD
+                    TO HV-ORIG-CUST-ADDR-STATE-CD
+               MOVE HV-CUST-ADDR-COUNTRY-CD
+                    TO HV-ORIG-CUST-ADDR-COUNTRY-CD
+               MOVE HV-CUST-ADDR-ZIP
+                    TO HV-ORIG-CUST-ADDR-ZIP
+               MOVE HV-CUST-PHONE-NUM-1
+                    TO HV-ORIG-CUST-PHONE-NUM-1
+               MOVE HV-CUST-PHONE-NUM-2
+                    TO HV-ORIG-CUST-PHONE-NUM-2
+               MOVE HV-CUST-EMAIL-ADDRESS
+                    TO HV-ORIG-CUST-EMAIL-ADDRESS
+               MOVE HV-CUST-GOVT-ISSUED-ID
+                    TO HV-ORIG-CUST-GOVT-ISSUED-ID
+               MOVE HV-CUST-EFT-ACCOUNT-ID
+                    TO HV-ORIG-CUST-EFT-ACCOUNT-ID
+               MOVE HV-CUST-PRI-CARD-HOLDER-IND
+                    TO HV-ORIG-CUST-PRI-CARD-HOLDER-IND
+               MOVE HV-CUST-FICO-CREDIT-SCORE
+                    TO HV-ORIG-CUST-FICO-CREDIT-SCORE
+           ELSE
+      * READ-CUST-DB2-LOOKUP already set RC-NOT-FOUND/RC-DATABASE-ERROR
+               IF RC-DATABASE-ERROR
+                   SET RC-LOCK-ERROR TO TRUE
+                   MOVE 'Unable to lock customer for update'
+                        TO LK-OUT-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-FOR-CHANGES
+      *----------------------------------------------------------------*
+       CHECK-FOR-CHANGES.
+
+           IF LK-IN-FICO = ZEROS
+               MOVE HV-CUST-FICO-CREDIT-SCORE TO LK-IN-FICO
+           END-IF
+           IF LK-IN-PRI-HOLDER = SPACES OR LK-IN-PRI-HOLDER = LOW-VALUES
+               MOVE HV-CUST-PRI-CARD-HOLDER-IND TO LK-IN-PRI-HOLDER
+           END-IF
+           IF LK-IN-COUNTRY = SPACES OR LK-IN-COUNTRY = LOW-VALUES
+               MOVE HV-CUST-ADDR-COUNTRY-CD TO LK-IN-COUNTRY
+           END-IF
+           IF LK-IN-EMAIL = SPACES OR LK-IN-EMAIL = LOW-VALUES
+               MOVE HV-CUST-EMAIL-ADDRESS TO LK-IN-EMAIL
+           END-IF
+
+           IF  HV-CUST-FIRST-NAME          NOT = LK-IN-FNAME
+           OR  HV-CUST-MIDDLE-NAME         NOT = LK-IN-MNAME
+           OR  HV-CUST-LAST-NAME           NOT = LK-IN-LNAME
+           OR  HV-CUST-ADDR-LINE-1         NOT = LK-IN-ADDR1
+           OR  HV-CUST-ADDR-LINE-2         NOT = LK-IN-ADDR2
+           OR  HV-CUST-ADDR-LINE-3         NOT = LK-IN-CITY
+           OR  HV-CUST-ADDR-STATE-CD       NOT = LK-IN-STATE
+           OR  HV-CUST-ADDR-COUNTRY-CD     NOT = LK-IN-COUNTRY
+           OR  HV-CUST-ADDR-ZIP            NOT = LK-IN-ZIP
+           OR  HV-CUST-PHONE-NUM-1         NOT = LK-IN-PHONE1
+           OR  HV-CUST-PHONE-NUM-2         NOT = LK-IN-PHONE2
+           OR  HV-CUST-EMAIL-ADDRESS       NOT = LK-IN-EMAIL
+           OR  HV-CUST-GOVT-ISSUED-ID      NOT = LK-IN-GOVT-ID
+           OR  HV-CUST-EFT-ACCOUNT-ID      NOT = LK-IN-EFT-ID
+           OR  HV-CUST-PRI-CARD-HOLDER-IND NOT = LK-IN-PRI-HOLDER
+           OR  HV-CUST-FICO-CREDIT-SCORE   NOT = LK-IN-FICO
+               SET CUST-MODIFIED-YES TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-CUST-DB2
+      *----------------------------------------------------------------*
+       UPDATE-CUST-DB2.
+
+           MOVE LK-IN-FNAME             TO HV-CUST-FIRST-NAME
+           MOVE LK-IN-MNAME             TO HV-CUST-MIDDLE-NAME
+           MOVE LK-IN-LNAME             TO HV-CUST-LAST-NAME
+           MOVE LK-IN-ADDR1             TO HV-CUST-ADDR-LINE-1
+           MOVE LK-IN-ADDR2             TO HV-CUST-ADDR-LINE-2
+           MOVE LK-IN-CITY              TO HV-CUST-ADDR-LINE-3
+           MOVE LK-IN-STATE             TO HV-CUST-ADDR-STATE-CD
+           MOVE LK-IN-COUNTRY           TO HV-CUST-ADDR-COUNTRY-CD
+           MOVE LK-IN-ZIP               TO HV-CUST-ADDR-ZIP
+           MOVE LK-IN-PHONE1            TO HV-CUST-PHONE-NUM-1
+           MOVE LK-IN-PHONE2            TO HV-CUST-PHONE-NUM-2
+           MOVE LK-IN-EMAIL             TO HV-CUST-EMAIL-ADDRESS
+           MOVE LK-IN-GOVT-ID           TO HV-CUST-GOVT-ISSUED-ID
+           MOVE LK-IN-EFT-ID            TO HV-CUST-EFT-ACCOUNT-ID
+           MOVE LK-IN-PRI-HOLDER        TO HV-CUST-PRI-CARD-HOLDER-IND
+           MOVE LK-IN-FICO              TO HV-CUST-FICO-CREDIT-SCORE
+
+      *****************************************************************
+      * Perform optimistic update with original values check.  SSN
+      * and date of birth are identity fields and are not updatable
+      * through this RPC.
+      *****************************************************************
+           EXEC SQL
+                UPDATE CUSTDAT
+                SET    CUST_FIRST_NAME = :HV-CUST-FIRST-NAME,
+                       CUST_MIDDLE_NAME = :HV-CUST-MIDDLE-NAME,
+                       CUST_LAST_NAME = :HV-CUST-LAST-NAME,
+                       CUST_ADDR_LINE_1 = :HV-CUST-ADDR-LINE-1,
+                       CUST_ADDR_LINE_2 = :HV-CUST-ADDR-LINE-2,
+                       CUST_ADDR_LINE_3 = :HV-CUST-ADDR-LINE-3,
+                       CUST_ADDR_STATE_CD = :HV-CUST-ADDR-STATE-CD,
+                       CUST_ADDR_COUNTRY_CD = :HV-CUST-ADDR-COUNTRY-CD,
+                       CUST_ADDR_ZIP = :HV-CUST-ADDR-ZIP,
+                       CUST_PHONE_NUM_1 = :HV-CUST-PHONE-NUM-1,
+                       CUST_PHONE_NUM_2 = :HV-CUST-PHONE-NUM-2,
+                       CUST_EMAIL_ADDRESS = :HV-CUST-EMAIL-ADDRESS,
+                       CUST_GOVT_ISSUED_ID = :HV-CUST-GOVT-ISSUED-ID,
+                       CUST_EFT_ACCOUNT_ID = :HV-CUST-EFT-ACCOUNT-ID,
+                       CUST_PRI_CARD_HOLDER_IND =
+                           :HV-CUST-PRI-CARD-HOLDER-IND,
+                       CUST_FICO_CREDIT_SCORE =
+                           :HV-CUST-FICO-CREDIT-SCORE
+                WHERE  CUST_ID = :HV-CUST-ID
+                AND    CUST_FIRST_NAME = :HV-ORIG-CUST-FIRST-NAME
+                AND    CUST_MIDDLE_NAME = :HV-ORIG-CUST-MIDDLE-NAME
+                AND    CUST_LAST_NAME = :HV-ORIG-CUST-LAST-NAME
+                AND    CUST_ADDR_LINE_1 = :HV-ORIG-CUST-ADDR-LINE-1
+                AND    CUST_ADDR_LINE_2 = :HV-ORIG-CUST-ADDR-LINE-2
+                AND    CUST_ADDR_LINE_3 = :HV-ORIG-CUST-ADDR-LINE-3
+                AND    CUST_ADDR_STATE_CD = :HV-ORIG-CUST-ADDR-STATE-CD
+                AND    CUST_ADDR_COUNTRY_CD =
+                           :HV-ORIG-CUST-ADDR-COUNTRY-CD
+                AND    CUST_ADDR_ZIP = :HV-ORIG-CUST-ADDR-ZIP
+                AND    CUST_PHONE_NUM_1 = :HV-ORIG-CUST-PHONE-NUM-1
+                AND    CUST_PHONE_NUM_2 = :HV-ORIG-CUST-PHONE-NUM-2
+                AND    CUST_EMAIL_ADDRESS =
+                           :HV-ORIG-CUST-EMAIL-ADDRESS
+                AND    CUST_GOVT_ISSUED_ID =
+                           :HV-ORIG-CUST-GOVT-ISSUED-ID
+                AND    CUST_EFT_ACCOUNT_ID =
+                           :HV-ORIG-CUST-EFT-ACCOUNT-ID
+                AND    CUST_PRI_CARD_HOLDER_IND =
+                           :HV-ORIG-CUST-PRI-CARD-HOLDER-IND
+                AND    CUST_FICO_CREDIT_SCORE =
+                           :HV-ORIG-CUST-FICO-CREDIT-SCORE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE SPACES TO LK-OUT-MESSAGE
+                   PERFORM MOVE-CUST-TO-OUTPUT
+                   STRING 'Customer ' DELIMITED BY SIZE
+                          LK-IN-CUST-ID DELIMITED BY SIZE
+                          ' has been updated successfully'
+                          DELIMITED BY SIZE
+                          INTO LK-OUT-MESSAGE
+               WHEN +100
+      *            No rows updated - record was changed by someone else
+                   SET RC-DATA-CHANGED TO TRUE
+                   MOVE 'Record changed by someone else. Please review'
+                        TO LK-OUT-MESSAGE
+                   MOVE LK-IN-CUST-ID TO HV-CUST-ID
+                   PERFORM READ-CUST-DB2-LOOKUP
+                   IF NOT ERR-FLG-ON
+                       PERFORM MOVE-CUST-TO-OUTPUT
+                   END-IF
+                   EXEC SQL ROLLBACK END-EXEC
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'Unable to update customer' TO LK-OUT-MESSAGE
+                   EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      MOVE-CUST-TO-OUTPUT
+      *----------------------------------------------------------------*
+       MOVE-CUST-TO-OUTPUT.
+           MOVE HV-CUST-ID              TO LK-OUT-CUST-ID
+           MOVE HV-CUST-FIRST-NAME      TO LK-OUT-FNAME
+           MOVE HV-CUST-MIDDLE-NAME     TO LK-OUT-MNAME
+           MOVE HV-CUST-LAST-NAME       TO LK-OUT-LNAME
+           MOVE HV-CUST-ADDR-LINE-1     TO LK-OUT-ADDR1
+           MOVE HV-CUST-ADDR-LINE-2     TO LK-OUT-ADDR2
+           MOVE HV-CUST-ADDR-LINE-3     TO LK-OUT-CITY
+           MOVE HV-CUST-ADDR-STATE-CD   TO LK-OUT-STATE
+           MOVE HV-CUST-ADDR-COUNTRY-CD TO LK-OUT-COUNTRY
+           MOVE HV-CUST-ADDR-ZIP        TO LK-OUT-ZIP
+           MOVE HV-CUST-PHONE-NUM-1     TO LK-OUT-PHONE1
+           MOVE HV-CUST-PHONE-NUM-2     TO LK-OUT-PHONE2
+           MOVE HV-CUST-EMAIL-ADDRESS   TO LK-OUT-EMAIL
+           MOVE HV-CUST-SSN             TO LK-OUT-SSN
+           MOVE HV-CUST-GOVT-ISSUED-ID  TO LK-OUT-GOVT-ID
+           MOVE HV-CUST-DOB-YYYY-MM-DD  TO LK-OUT-DOB
+           MOVE HV-CUST-EFT-ACCOUNT-ID  TO LK-OUT-EFT-ID
+           MOVE HV-CUST-PRI-CARD-HOLDER-IND TO LK-OUT-PRI-HOLDER
+           MOVE HV-CUST-FICO-CREDIT-SCORE   TO LK-OUT-FICO
+           .
