@@ -105,6 +105,14 @@
                   88 FLG-EDIT-US-PHONEC-NOT-OK   VALUE '0'.
                   88 FLG-EDIT-US-PHONEC-BLANK    VALUE 'B'.
 
+            10 WS-EDIT-EMAIL-WORK               PIC X(50).
+            10 WS-EDIT-EMAIL-LEN                PIC 9(02).
+            10 WS-EDIT-EMAIL-LOCAL-PART         PIC X(50).
+            10 WS-EDIT-EMAIL-DOMAIN-PART        PIC X(50).
+            10 WS-EDIT-EMAIL-AT-COUNT           PIC 9(02).
+            10 WS-EDIT-EMAIL-SPACE-COUNT        PIC 9(02).
+            10 WS-EDIT-EMAIL-DOT-COUNT          PIC 9(02).
+
       ******************************************************************
       * Date validation work fields
       ******************************************************************
@@ -183,6 +191,7 @@
            05  HV-CUST-ZIP                      PIC X(10).
            05  HV-CUST-PHONE1                   PIC X(15).
            05  HV-CUST-PHONE2                   PIC X(15).
+           05  HV-CUST-EMAIL                    PIC X(50).
            05  HV-CUST-SSN                      PIC S9(09) COMP.
            05  HV-CUST-GOVT-ID                  PIC X(20).
            05  HV-CUST-DOB                      PIC X(8).
@@ -195,6 +204,8 @@
        01  HV-TARGET-VALID.
            05  HV-TARGET-CUST-ID                PIC S9(09) COMP.
            05  HV-TARGET-COUNT                  PIC S9(04) COMP.
+       01  HV-SSN-VALID.
+           05  HV-SSN-COUNT                     PIC S9(04) COMP.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       ******************************************************************
@@ -234,6 +245,7 @@
                 15 LK-IN-PHONE2-AREA     PIC X(03).
                 15 LK-IN-PHONE2-PREFIX   PIC X(03).
                 15 LK-IN-PHONE2-LINE     PIC X(04).
+             10 LK-IN-EMAIL               PIC X(50).
              10 LK-IN-SSN                 PIC 9(09).
              10 LK-IN-GOVT-ID             PIC X(20).
              10 LK-IN-DOB                 PIC X(8).
@@ -247,6 +259,7 @@
                 88 RC-INPUT-ERROR         VALUE 03.
                 88 RC-DATABASE-ERROR      VALUE 99.
                 88 RC-TARGET-ID-EXISTS    VALUE 06.
+                88 RC-DUPLICATE-SSN       VALUE 07.
              10 LK-OUT-MESSAGE            PIC X(80).
              10 LK-OUT-ERROR-FIELD        PIC X(25).
           05 LK-OUTPUT-DATA.
@@ -546,6 +559,17 @@
               END-IF
            END-IF
 
+      *    Email Address - optional but if provided must be valid
+           IF LK-IN-EMAIL NOT = SPACES
+           AND LK-IN-EMAIL NOT = LOW-VALUES
+              MOVE 'Email Address' TO WS-EDIT-VARIABLE-NAME
+              PERFORM 1285-EDIT-EMAIL-ADDRESS
+                 THRU 1285-EDIT-EMAIL-ADDRESS-EXIT
+              IF INPUT-ERROR
+                 GO TO 1400-EDIT-CONTACT-INFO-EXIT
+              END-IF
+           END-IF
+
       *    EFT Account ID - optional
            MOVE 'EFT Account ID' TO WS-EDIT-VARIABLE-NAME
            MOVE LK-IN-EFT-ID TO WS-EDIT-ALPHANUM-ONLY
@@ -1067,6 +1091,64 @@
            EXIT
            .
 
+       1285-EDIT-EMAIL-ADDRESS.
+      *    Basic format check - exactly one '@', a non-blank local
+      *    part and domain part, no embedded spaces, and at least
+      *    one '.' in the domain that isn't its first character.
+           MOVE FUNCTION TRIM(LK-IN-EMAIL) TO WS-EDIT-EMAIL-WORK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-IN-EMAIL))
+                TO WS-EDIT-EMAIL-LEN
+           MOVE ZEROS  TO WS-EDIT-EMAIL-AT-COUNT
+                          WS-EDIT-EMAIL-SPACE-COUNT
+           MOVE SPACES TO WS-EDIT-EMAIL-LOCAL-PART
+                          WS-EDIT-EMAIL-DOMAIN-PART
+
+           INSPECT WS-EDIT-EMAIL-WORK(1:WS-EDIT-EMAIL-LEN)
+              TALLYING WS-EDIT-EMAIL-AT-COUNT FOR ALL '@'
+           INSPECT WS-EDIT-EMAIL-WORK(1:WS-EDIT-EMAIL-LEN)
+              TALLYING WS-EDIT-EMAIL-SPACE-COUNT FOR ALL ' '
+
+           IF WS-EDIT-EMAIL-AT-COUNT NOT = 1
+           OR WS-EDIT-EMAIL-SPACE-COUNT NOT = 0
+              SET INPUT-ERROR TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': format is invalid.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO 1285-EDIT-EMAIL-ADDRESS-EXIT
+           END-IF
+
+           UNSTRING WS-EDIT-EMAIL-WORK DELIMITED BY '@'
+               INTO WS-EDIT-EMAIL-LOCAL-PART WS-EDIT-EMAIL-DOMAIN-PART
+           END-UNSTRING
+
+           MOVE ZEROS TO WS-EDIT-EMAIL-DOT-COUNT
+           INSPECT WS-EDIT-EMAIL-DOMAIN-PART
+              TALLYING WS-EDIT-EMAIL-DOT-COUNT FOR ALL '.'
+
+           IF WS-EDIT-EMAIL-LOCAL-PART = SPACES
+           OR WS-EDIT-EMAIL-DOMAIN-PART = SPACES
+           OR WS-EDIT-EMAIL-DOT-COUNT = 0
+           OR WS-EDIT-EMAIL-DOMAIN-PART(1:1) = '.'
+              SET INPUT-ERROR TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': format is invalid.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+           END-IF
+           .
+       1285-EDIT-EMAIL-ADDRESS-EXIT.
+           EXIT
+           .
+
        1280-EDIT-US-STATE-ZIP-CD.
 
            STRING LK-IN-STATE
@@ -1129,6 +1211,8 @@
                    MOVE 'GOVTID' TO LK-OUT-ERROR-FIELD
                WHEN WS-EDIT-VARIABLE-NAME = 'Phone Number 2'
                    MOVE 'PHONE2' TO LK-OUT-ERROR-FIELD
+               WHEN WS-EDIT-VARIABLE-NAME = 'Email Address'
+                   MOVE 'EMAIL' TO LK-OUT-ERROR-FIELD
                WHEN WS-EDIT-VARIABLE-NAME = 'EFT Account ID'
                    MOVE 'EFTID' TO LK-OUT-ERROR-FIELD
                WHEN WS-EDIT-VARIABLE-NAME = 'Primary Holder'
@@ -1151,6 +1235,13 @@
               GO TO 9000-CREATE-CUSTOMER-EXIT
            END-IF
 
+           PERFORM 9150-VALIDATE-SSN-UNIQUE
+              THRU 9150-VALIDATE-SSN-UNIQUE-EXIT
+
+           IF NOT RC-SUCCESS
+              GO TO 9000-CREATE-CUSTOMER-EXIT
+           END-IF
+
            PERFORM 9200-INSERT-CUSTOMER
               THRU 9200-INSERT-CUSTOMER-EXIT
 
@@ -1238,6 +1329,46 @@
        9100-GENERATE-CUSTOMER-ID-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Reject the request if the SSN is already on file for another
+      * customer
+      ******************************************************************
+       9150-VALIDATE-SSN-UNIQUE.
+           MOVE LK-IN-SSN            TO HV-CUST-SSN
+
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO :HV-SSN-COUNT
+                FROM CUSTDAT
+                WHERE CUST_SSN = :HV-CUST-SSN
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  IF HV-SSN-COUNT > 0
+                     SET RC-DUPLICATE-SSN TO TRUE
+                     STRING
+                     'Customer SSN '
+                      LK-IN-SSN
+                     ' already exists.'
+                     DELIMITED BY SIZE
+                     INTO WS-RETURN-MSG
+                     END-STRING
+                  END-IF
+               WHEN OTHER
+                  SET RC-DATABASE-ERROR TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Error validating customer SSN. SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+           END-EVALUATE
+           .
+       9150-VALIDATE-SSN-UNIQUE-EXIT.
+           EXIT.
+
       ******************************************************************
       * Insert new customer record
       ******************************************************************
@@ -1270,6 +1401,7 @@
                   LK-IN-PHONE2-LINE
            DELIMITED BY SIZE INTO HV-CUST-PHONE2
 
+           MOVE LK-IN-EMAIL          TO HV-CUST-EMAIL
            MOVE LK-IN-SSN            TO HV-CUST-SSN
            MOVE LK-IN-GOVT-ID        TO HV-CUST-GOVT-ID
            MOVE LK-IN-DOB            TO HV-CUST-DOB
@@ -1291,6 +1423,7 @@
                     CUST_ADDR_ZIP,
                     CUST_PHONE_NUM_1,
                     CUST_PHONE_NUM_2,
+                    CUST_EMAIL_ADDRESS,
                     CUST_SSN,
                     CUST_GOVT_ISSUED_ID,
                     CUST_DOB_YYYY_MM_DD,
@@ -1310,6 +1443,7 @@
                     :HV-CUST-ZIP,
                     :HV-CUST-PHONE1,
                     :HV-CUST-PHONE2,
+                    :HV-CUST-EMAIL,
                     :HV-CUST-SSN,
                     :HV-CUST-GOVT-ID,
                     :HV-CUST-DOB,
