@@ -29,9 +29,36 @@
          05 HOST-XREF-ACCT-ID          PIC S9(11) COMP.
          05 HOST-XREF-CARD-NUM         PIC X(16).
 
+       01 HOST-TRAN-ID-SEQ             PIC S9(18) COMP-3.
+
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-CURR-BAL         PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CREDIT-LIMIT     PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-GROUP-ID         PIC X(10).
+
+       01 HOST-FRD-REVIEW-ID-SEQ       PIC S9(18) COMP-3.
+       01 HOST-FRD-THRESHOLD-AMT       PIC S9(10)V99 COMP-3.
+       01 HOST-FRD-REVIEW-RECORD.
+         05 HOST-FRD-REVIEW-ID         PIC S9(18) COMP-3.
+         05 HOST-FRD-TRAN-ID           PIC X(16).
+         05 HOST-FRD-ACCT-ID           PIC S9(11) COMP-3.
+         05 HOST-FRD-CARD-NUM          PIC X(16).
+         05 HOST-FRD-TRAN-AMT          PIC S9(10)V99 COMP-3.
+         05 HOST-FRD-REVIEW-STATUS     PIC X(01).
+         05 HOST-FRD-CREATE-TS         PIC X(26).
+
+       01 HOST-MERCH-RECORD.
+         05 HOST-MERCH-NAME            PIC X(50).
+         05 HOST-MERCH-CITY            PIC X(50).
+         05 HOST-MERCH-ZIP             PIC X(10).
+
+       01 HOST-TRAN-TYPE-DESC          PIC X(50).
+       01 HOST-TRAN-CAT-TYPE-DESC      PIC X(50).
+
        01 HOST-TRAN-RECORD.
          05 HOST-TRAN-ID               PIC X(16).
          05 HOST-TRAN-TYPE-CD          PIC X(02).
+           88 TRAN-TYPE-IS-PAYMENT              VALUE '04'.
          05 HOST-TRAN-CAT-CD           PIC S9(04) COMP.
          05 HOST-TRAN-SOURCE           PIC X(10).
          05 HOST-TRAN-DESC             PIC X(50).
@@ -53,6 +80,10 @@
          05 WS-DATE-YYYYMMDD           PIC X(8).
          05 WS-DATE-FORMAT-8           PIC X(8) VALUE 'YYYYMMDD'.
          05 WS-MAX-TRAN-ID             PIC X(16).
+         05 WS-PROJECTED-BAL           PIC S9(10)V99 VALUE ZEROS.
+         05 WS-FRD-FOUND-FLAG          PIC X(01) VALUE 'N'.
+           88 FRD-THRESHOLD-FOUND               VALUE 'Y'.
+           88 FRD-THRESHOLD-NOT-FOUND           VALUE 'N'.
 
       *----------------------------------------------------------------*
       *                     DB2 SQL COMMUNICATION AREA
@@ -89,6 +120,10 @@
          88 RPC-RESP-EMPTY-CONFIRM               VALUE 24.
          88 RPC-RESP-INVALID-CONFIRM             VALUE 25.
          88 RPC-RESP-WRITE-ERROR                 VALUE 26.
+         88 RPC-RESP-OVER-LIMIT                  VALUE 27.
+         88 RPC-RESP-MERCHID-NOTFOUND            VALUE 28.
+         88 RPC-RESP-TYPECD-NOTFOUND             VALUE 29.
+         88 RPC-RESP-CATCD-NOTFOUND              VALUE 30.
 
        01 CSUTLDTC-PARM.
           05 CSUTLDTC-DATE                   PIC X(10).
@@ -102,6 +137,17 @@
        COPY CVTRA05Y.
        COPY CVACT01Y.
        COPY CVACT03Y.
+       COPY CVMER01Y.
+       COPY CVTRA02Y.
+       COPY CVTRA03Y.
+       COPY CVFRD01Y.
+       COPY CVFRD02Y.
+
+      *----------------------------------------------------------------*
+      *      Working Storage for WRITE-NOTIFICATION (shared logic)
+      *----------------------------------------------------------------*
+       01 WS-NOTIFY-FIELDS.
+       COPY CSUTLNWY.
 
       *----------------------------------------------------------------*
       *                        LINKAGE SECTION
@@ -401,18 +447,12 @@
        ADD-TRANSACTION.
 
            EXEC SQL
-               SELECT MAX(TRAN_ID)
-               INTO :HOST-TRAN-ID
-               FROM TRANSACT
+               SELECT NEXT VALUE FOR TRAN_ID_SEQ
+               INTO :HOST-TRAN-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
            END-EXEC
 
-           IF SQLCODE = 0
-               MOVE HOST-TRAN-ID TO WS-TRAN-ID-N
-               ADD 1 TO WS-TRAN-ID-N
-           ELSE
-               MOVE 1 TO WS-TRAN-ID-N
-           END-IF
-
+           MOVE HOST-TRAN-ID-SEQ   TO WS-TRAN-ID-N
            MOVE WS-TRAN-ID-N       TO HOST-TRAN-ID
            MOVE LK-IN-TRAN-TYPE-CD TO HOST-TRAN-TYPE-CD
            MOVE LK-IN-TRAN-CAT-CD  TO HOST-TRAN-CAT-CD
@@ -421,18 +461,338 @@
            COMPUTE WS-TRAN-AMT-N =
              FUNCTION NUMVAL-C(LK-IN-TRAN-AMT)
            MOVE WS-TRAN-AMT-N      TO HOST-TRAN-AMT
+
+      *    A payment transaction always reduces the balance, regardless
+      *    of the sign the caller sent - it has its own TRAN-TYPE-CD
+      *    lane, so it can't be mistaken for a purchase.
+           IF TRAN-TYPE-IS-PAYMENT AND HOST-TRAN-AMT > 0
+               COMPUTE HOST-TRAN-AMT = 0 - HOST-TRAN-AMT
+           END-IF
+
            MOVE LK-IN-CARD-NUM     TO HOST-TRAN-CARD-NUM
            MOVE LK-IN-MERCH-ID     TO HOST-TRAN-MERCHANT-ID
-           MOVE LK-IN-MERCH-NAME   TO HOST-TRAN-MERCHANT-NAME
-           MOVE LK-IN-MERCH-CITY   TO HOST-TRAN-MERCHANT-CITY
-           MOVE LK-IN-MERCH-ZIP    TO HOST-TRAN-MERCHANT-ZIP
            MOVE LK-IN-TRAN-ORIG-DT TO HOST-TRAN-ORIG-TS
            MOVE LK-IN-TRAN-PROC-DT TO HOST-TRAN-PROC-TS
 
-           PERFORM INSERT-TRANSACT-DB2.
+           PERFORM READ-TRANTYPE-DB2
+
+           IF RPC-RESP-OK
+               PERFORM READ-TRANCATG-DB2
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM READ-MERCHANT-DB2
+           END-IF
+
+           IF RPC-RESP-OK
+               MOVE MERCH-NAME TO HOST-TRAN-MERCHANT-NAME
+               MOVE MERCH-CITY TO HOST-TRAN-MERCHANT-CITY
+               MOVE MERCH-ZIP  TO HOST-TRAN-MERCHANT-ZIP
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM READ-ACCOUNT-DB2
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM CHECK-CREDIT-LIMIT
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM INSERT-TRANSACT-DB2
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM CHECK-FRAUD-THRESHOLD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANTYPE-DB2
+      *----------------------------------------------------------------*
+      * Rejects a transaction type code that doesn't correspond to a
+      * real reference-table entry, instead of accepting any 2-digit
+      * numeric value.
+      *----------------------------------------------------------------*
+       READ-TRANTYPE-DB2.
+
+           EXEC SQL
+               SELECT TRAN_TYPE_DESC
+               INTO :HOST-TRAN-TYPE-DESC
+               FROM TRANTYPE
+               WHERE TRAN_TYPE_CD = :HOST-TRAN-TYPE-CD
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET RPC-RESP-TYPECD-NOTFOUND TO TRUE
+                   MOVE 'Transaction Type CD NOT found...'
+                     TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup Tran Type - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANCATG-DB2
+      *----------------------------------------------------------------*
+      * Rejects a transaction category code that doesn't correspond
+      * to a real reference-table entry for the transaction's type,
+      * instead of accepting any 4-digit numeric value.
+      *----------------------------------------------------------------*
+       READ-TRANCATG-DB2.
+
+           EXEC SQL
+               SELECT TRAN_CAT_TYPE_DESC
+               INTO :HOST-TRAN-CAT-TYPE-DESC
+               FROM TRANCATG
+               WHERE TRAN_TYPE_CD = :HOST-TRAN-TYPE-CD
+               AND   TRAN_CAT_CD  = :HOST-TRAN-CAT-CD
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET RPC-RESP-CATCD-NOTFOUND TO TRUE
+                   MOVE 'Transaction Category CD NOT found...'
+                     TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup Tran Category - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-MERCHANT-DB2
+      *----------------------------------------------------------------*
+      * Look up the merchant master by ID and auto-fill the name/city/
+      * zip that will be written to TRANSACT, rather than trusting
+      * whatever the caller typed - keeps merchant-level reporting
+      * consistent instead of one merchant showing up under several
+      * different spellings of its name.
+      *----------------------------------------------------------------*
+       READ-MERCHANT-DB2.
+
+           EXEC SQL
+               SELECT MERCH_NAME, MERCH_CITY, MERCH_ZIP
+               INTO :HOST-MERCH-NAME, :HOST-MERCH-CITY, :HOST-MERCH-ZIP
+               FROM MERCHANT
+               WHERE MERCH_ID = :HOST-TRAN-MERCHANT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE HOST-MERCH-NAME TO MERCH-NAME
+                   MOVE HOST-MERCH-CITY TO MERCH-CITY
+                   MOVE HOST-MERCH-ZIP  TO MERCH-ZIP
+               WHEN 100
+                   SET RPC-RESP-MERCHID-NOTFOUND TO TRUE
+                   MOVE 'Merchant ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup Merchant - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-ACCOUNT-DB2
+      *----------------------------------------------------------------*
+       READ-ACCOUNT-DB2.
+
+           EXEC SQL
+               SELECT ACCT_CURR_BAL, ACCT_CREDIT_LIMIT, ACCT_GROUP_ID
+               INTO :HOST-ACCT-CURR-BAL, :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-GROUP-ID
+               FROM ACCTDAT
+               WHERE ACCT_ID = :HOST-XREF-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE HOST-ACCT-CURR-BAL     TO ACCT-CURR-BAL
+                   MOVE HOST-ACCT-CREDIT-LIMIT TO ACCT-CREDIT-LIMIT
+                   MOVE HOST-ACCT-GROUP-ID     TO ACCT-GROUP-ID
+               WHEN 100
+                   SET RPC-RESP-ACCTID-NOTFOUND TO TRUE
+                   MOVE 'Account ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to read Account - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-CREDIT-LIMIT
+      *----------------------------------------------------------------*
+      * Only a charge (a positive transaction amount, which increases
+      * ACCT-CURR-BAL per UPDATE-ACCOUNT-BALANCE below) can push an
+      * account over its limit - a credit/payment (negative amount)
+      * only ever reduces the balance, so it is not checked.
+      *----------------------------------------------------------------*
+       CHECK-CREDIT-LIMIT.
+
+           IF HOST-TRAN-AMT > 0
+               COMPUTE WS-PROJECTED-BAL =
+                   ACCT-CURR-BAL + HOST-TRAN-AMT
+               IF WS-PROJECTED-BAL > ACCT-CREDIT-LIMIT
+                   SET RPC-RESP-OVER-LIMIT TO TRUE
+                   MOVE
+                   'Transaction declined - would exceed the account
+      -            ' credit limit...'
+                        TO WS-RESP-MSG
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-FRAUD-THRESHOLD
+      *----------------------------------------------------------------*
+      * Runs only after the transaction has already posted - a charge
+      * over the account group's configured review threshold does not
+      * block the post, it just queues a FRDREVW row for the fraud
+      * team instead of waiting for it to surface on next month's
+      * statement. A group with no FRDTHRSH row configured is treated
+      * as "no threshold set", not an error.
+      *----------------------------------------------------------------*
+       CHECK-FRAUD-THRESHOLD.
+
+           IF HOST-TRAN-AMT > 0
+               PERFORM READ-FRAUD-THRESHOLD-DB2
+               IF FRD-THRESHOLD-FOUND
+                   IF HOST-TRAN-AMT > HOST-FRD-THRESHOLD-AMT
+                       PERFORM WRITE-FRAUD-REVIEW-DB2
+                       PERFORM WRITE-LARGE-TRAN-NOTIFY-DB2
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-FRAUD-THRESHOLD-DB2
+      *----------------------------------------------------------------*
+       READ-FRAUD-THRESHOLD-DB2.
+
+           SET FRD-THRESHOLD-NOT-FOUND TO TRUE
+
+           EXEC SQL
+               SELECT FRD_REVIEW_THRESHOLD
+               INTO :HOST-FRD-THRESHOLD-AMT
+               FROM FRDTHRSH
+               WHERE FRD_GROUP_ID = :HOST-ACCT-GROUP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET FRD-THRESHOLD-FOUND TO TRUE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR READING FRDTHRSH - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-FRAUD-REVIEW-DB2
+      *----------------------------------------------------------------*
+       WRITE-FRAUD-REVIEW-DB2.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR FRD_REVIEW_ID_SEQ
+               INTO :HOST-FRD-REVIEW-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HOST-FRD-REVIEW-ID-SEQ TO HOST-FRD-REVIEW-ID
+           MOVE HOST-TRAN-ID           TO HOST-FRD-TRAN-ID
+           MOVE HOST-XREF-ACCT-ID      TO HOST-FRD-ACCT-ID
+           MOVE HOST-TRAN-CARD-NUM     TO HOST-FRD-CARD-NUM
+           MOVE HOST-TRAN-AMT          TO HOST-FRD-TRAN-AMT
+           SET FRD-STATUS-OPEN         TO TRUE
+           MOVE FRD-REVIEW-STATUS      TO HOST-FRD-REVIEW-STATUS
+           MOVE HOST-TRAN-ORIG-TS      TO HOST-FRD-CREATE-TS
+
+           EXEC SQL
+               INSERT INTO FRDREVW
+               (FRD_REVIEW_ID, FRD_TRAN_ID, FRD_ACCT_ID, FRD_CARD_NUM,
+                FRD_TRAN_AMT, FRD_THRESHOLD_AMT, FRD_REVIEW_STATUS,
+                FRD_CREATE_TS)
+               VALUES
+               (:HOST-FRD-REVIEW-ID, :HOST-FRD-TRAN-ID,
+                :HOST-FRD-ACCT-ID, :HOST-FRD-CARD-NUM,
+                :HOST-FRD-TRAN-AMT, :HOST-FRD-THRESHOLD-AMT,
+                :HOST-FRD-REVIEW-STATUS, :HOST-FRD-CREATE-TS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR INSERTING FRDREVW - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 WRITE-LARGE-TRAN-NOTIFY-DB2
+      *----------------------------------------------------------------*
+      * Stages a customer-facing alert for the same over-threshold
+      * charge that CHECK-FRAUD-THRESHOLD just queued for fraud-team
+      * review. The two are independent consumers of one condition, so
+      * a downstream delivery job can text/e-mail the cardholder
+      * without waiting on, or blocking, the fraud team's review.
+      *----------------------------------------------------------------*
+       WRITE-LARGE-TRAN-NOTIFY-DB2.
+
+           MOVE HOST-TRAN-AMT      TO WS-TRAN-AMT-E
+           MOVE HOST-XREF-ACCT-ID  TO WS-NOTIFY-ACCT-ID
+           MOVE HOST-TRAN-CARD-NUM TO WS-NOTIFY-CARD-NUM
+           SET NOTIFY-TYPE-LARGE-TRAN TO TRUE
+           STRING 'Large transaction of ' DELIMITED BY SIZE
+                  WS-TRAN-AMT-E           DELIMITED BY SIZE
+                  ' posted to your account'
+                  DELIMITED BY SIZE
+             INTO WS-NOTIFY-MSG
+           END-STRING
+
+           PERFORM WRITE-NOTIFICATION THRU WRITE-NOTIFICATION-EXIT
+
+           EVALUATE TRUE
+               WHEN NOTIFY-ERR-ON
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE WS-NOTIFY-SQL-STATUS TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR INSERTING NOTIFY_QUEUE - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+               WHEN OTHER
+                   EXEC SQL COMMIT END-EXEC
+           END-EVALUATE.
 
       *----------------------------------------------------------------*
       *                      READ-CXACAIX-FILE
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so this
+      * takes just the lowest card number on file for the account
+      * rather than a plain SELECT INTO, which would fail with
+      * SQLCODE -811 (more than one row) once a second card exists -
+      * the same fix applied to COCRDSLA's READ-CARD-BY-ACCT.
       *----------------------------------------------------------------*
        READ-CXACAIX-FILE.
 
@@ -443,6 +803,10 @@
                INTO :HOST-XREF-CARD-NUM
                FROM CXACAIX
                WHERE XREF_ACCT_ID = :HOST-XREF-ACCT-ID
+               AND   XREF_CARD_NUM = (SELECT MIN(XREF_CARD_NUM)
+                                       FROM CXACAIX
+                                       WHERE XREF_ACCT_ID =
+                                             :HOST-XREF-ACCT-ID)
            END-EXEC
 
            EVALUATE SQLCODE
@@ -513,18 +877,22 @@
 
            EVALUATE SQLCODE
                WHEN 0
-                   SET RPC-RESP-OK TO TRUE
-                   EXEC SQL COMMIT END-EXEC
-                   MOVE HOST-TRAN-ID TO LK-OUT-TRAN-ID
-                   STRING 'Transaction added successfully. '
-                          DELIMITED BY SIZE
-                          ' Your Tran ID is '
-                          DELIMITED BY SIZE
-                          HOST-TRAN-ID
-                          DELIMITED BY SPACE
-                          '.'
-                          DELIMITED BY SIZE
-                     INTO WS-RESP-MSG
+                   PERFORM UPDATE-ACCOUNT-BALANCE
+                   IF RPC-RESP-OK
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE HOST-TRAN-ID TO LK-OUT-TRAN-ID
+                       STRING 'Transaction added successfully. '
+                              DELIMITED BY SIZE
+                              ' Your Tran ID is '
+                              DELIMITED BY SIZE
+                              HOST-TRAN-ID
+                              DELIMITED BY SPACE
+                              '.'
+                              DELIMITED BY SIZE
+                         INTO WS-RESP-MSG
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                   END-IF
                WHEN -803
                    SET RPC-RESP-WRITE-ERROR TO TRUE
                    EXEC SQL ROLLBACK END-EXEC
@@ -539,3 +907,50 @@
                           DELIMITED BY SIZE
                      INTO WS-RESP-MSG
            END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    UPDATE-ACCOUNT-BALANCE
+      *----------------------------------------------------------------*
+       UPDATE-ACCOUNT-BALANCE.
+
+           IF HOST-TRAN-AMT >= 0
+               EXEC SQL
+                   UPDATE ACCTDAT
+                   SET ACCT_CURR_BAL = ACCT_CURR_BAL + :HOST-TRAN-AMT,
+                       ACCT_CURR_CYC_DEBIT =
+                           ACCT_CURR_CYC_DEBIT + :HOST-TRAN-AMT
+                   WHERE ACCT_ID = :HOST-XREF-ACCT-ID
+               END-EXEC
+           ELSE
+      * ACCT_CURR_CYC_CREDIT accumulates as a non-negative cycle-to-
+      * date payment total (CBACT01A's ACCT_CURR_CYC_DEBIT update
+      * follows the same non-negative convention, and CBACT04A's
+      * delinquency check reads ACCT_CURR_CYC_CREDIT = 0 as "no
+      * payment posted this cycle"), so the negative HOST-TRAN-AMT is
+      * negated before it is added in.
+               EXEC SQL
+                   UPDATE ACCTDAT
+                   SET ACCT_CURR_BAL = ACCT_CURR_BAL + :HOST-TRAN-AMT,
+                       ACCT_CURR_CYC_CREDIT =
+                           ACCT_CURR_CYC_CREDIT + (:HOST-TRAN-AMT * -1)
+                   WHERE ACCT_ID = :HOST-XREF-ACCT-ID
+               END-EXEC
+           END-IF
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RPC-RESP-OK TO TRUE
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to update Account balance - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 WRITE-NOTIFICATION (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLNPL.
