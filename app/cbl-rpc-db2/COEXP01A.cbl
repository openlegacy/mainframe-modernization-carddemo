@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Program:     COEXP01A                                          *
+      * Function:    Customer data-export request RPC service         *
+      * Description: Stages a data-subject/GDPR-style export request  *
+      *              for a customer, and reports its status back to   *
+      *              the caller. The actual export - pulling together *
+      *              the customer's CUSTDAT/ACCTDAT/CARDDAT/TRANSACT/  *
+      *              DISPUTES rows into a file - is done by a separate*
+      *              batch job (CBACT12A) that drains this queue, the *
+      *              same "stage a row, a separate consumer drains it"*
+      *              shape used for fraud review and notifications.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COEXP01A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COEXP01A'.
+
+       01 WS-DISPLAY-WORK-FIELDS.
+         05 WS-SQLCODE-DISPLAY         PIC S9(9).
+         05 WS-RESP-MSG                PIC X(80) VALUE SPACES.
+
+       01 WS-RPC-RESP-CD               PIC S9(04) COMP VALUE ZEROS.
+         88 RPC-RESP-OK                          VALUE 0.
+         88 RPC-RESP-EMPTY-CUSTID                VALUE 1.
+         88 RPC-RESP-CUSTID-NOTFOUND             VALUE 2.
+         88 RPC-RESP-EMPTY-REQUESTID             VALUE 3.
+         88 RPC-RESP-REQUESTID-NOTFOUND          VALUE 4.
+         88 RPC-RESP-INVALID-OPERATION           VALUE 5.
+         88 RPC-RESP-WRITE-ERROR                 VALUE 6.
+
+      *----------------------------------------------------------------*
+      *                     DB2 HOST VARIABLES
+      *----------------------------------------------------------------*
+       01 HOST-CUST-ID                 PIC S9(09) COMP.
+       01 WS-CUST-COUNT                PIC S9(04) COMP VALUE ZEROS.
+
+       01 HOST-EXPREQ-ID-SEQ           PIC S9(18) COMP-3.
+
+       01 WS-CURDATE-TIME.
+         05 WS-CURR-YYYYMMDD           PIC 9(08).
+         05 WS-CURR-HHMMSS             PIC 9(06).
+         05 FILLER                     PIC X(07).
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       COPY CVEXP01Y.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-INPUT-PARMS.
+             10 LK-IN-OPERATION         PIC X(01).
+                88 OP-SUBMIT-REQUEST              VALUE 'S'.
+                88 OP-VIEW-REQUEST                VALUE 'V'.
+             10 LK-IN-CUST-ID            PIC 9(09).
+             10 LK-IN-REQUEST-ID         PIC 9(18).
+          05 LK-OUTPUT-PARMS.
+             10 LK-RESP-CODE             PIC S9(04) COMP.
+             10 LK-RESP-MSG              PIC X(80).
+             10 LK-OUT-REQUEST-ID        PIC 9(18).
+             10 LK-OUT-STATUS            PIC X(01).
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE ZEROS TO WS-RPC-RESP-CD
+           MOVE SPACES TO WS-RESP-MSG
+           MOVE ZEROS TO LK-OUT-REQUEST-ID
+           MOVE SPACES TO LK-OUT-STATUS
+
+           EVALUATE TRUE
+               WHEN OP-SUBMIT-REQUEST
+                   PERFORM 1000-SUBMIT-REQUEST
+               WHEN OP-VIEW-REQUEST
+                   PERFORM 2000-VIEW-REQUEST
+               WHEN OTHER
+                   SET RPC-RESP-INVALID-OPERATION TO TRUE
+                   MOVE 'Invalid operation code' TO WS-RESP-MSG
+           END-EVALUATE
+
+           MOVE WS-RPC-RESP-CD TO LK-RESP-CODE
+           MOVE WS-RESP-MSG TO LK-RESP-MSG
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-SUBMIT-REQUEST
+      *----------------------------------------------------------------*
+       1000-SUBMIT-REQUEST.
+
+           IF LK-IN-CUST-ID = ZEROS
+               SET RPC-RESP-EMPTY-CUSTID TO TRUE
+               MOVE 'Customer ID can NOT be empty...' TO WS-RESP-MSG
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 1100-VERIFY-CUSTOMER-DB2
+           END-IF
+
+           IF RPC-RESP-OK
+               PERFORM 1200-INSERT-EXPREQ-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                   1100-VERIFY-CUSTOMER-DB2
+      *----------------------------------------------------------------*
+       1100-VERIFY-CUSTOMER-DB2.
+
+           MOVE LK-IN-CUST-ID TO HOST-CUST-ID
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-CUST-COUNT
+               FROM   CUSTDAT
+               WHERE  CUST_ID = :HOST-CUST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-CUST-COUNT = 0
+                       SET RPC-RESP-CUSTID-NOTFOUND TO TRUE
+                       MOVE 'Customer ID NOT found...' TO WS-RESP-MSG
+                   END-IF
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to verify customer - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    1200-INSERT-EXPREQ-DB2
+      *----------------------------------------------------------------*
+       1200-INSERT-EXPREQ-DB2.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR EXPREQ_ID_SEQ
+               INTO :HOST-EXPREQ-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HOST-EXPREQ-ID-SEQ  TO EXP-REQUEST-ID
+           MOVE HOST-CUST-ID        TO EXP-CUST-ID
+           SET EXP-STATUS-PENDING   TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2) '-'
+                  WS-CURR-HHMMSS(1:2) '.'
+                  WS-CURR-HHMMSS(3:2) '.'
+                  WS-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO EXP-REQUEST-TS
+           END-STRING
+           MOVE SPACES TO EXP-COMPLETE-TS
+
+           EXEC SQL
+               INSERT INTO EXPREQ
+               (EXP_REQUEST_ID, EXP_CUST_ID, EXP_STATUS,
+                EXP_REQUEST_TS, EXP_COMPLETE_TS)
+               VALUES
+               (:EXP-REQUEST-ID, :EXP-CUST-ID, :EXP-STATUS,
+                :EXP-REQUEST-TS, NULL)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET RPC-RESP-OK TO TRUE
+                   MOVE EXP-REQUEST-ID TO LK-OUT-REQUEST-ID
+                   MOVE EXP-STATUS TO LK-OUT-STATUS
+                   STRING 'Export request ' LK-OUT-REQUEST-ID
+                          ' submitted successfully'
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to submit export request - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2000-VIEW-REQUEST
+      *----------------------------------------------------------------*
+       2000-VIEW-REQUEST.
+
+           IF LK-IN-REQUEST-ID = ZEROS
+               SET RPC-RESP-EMPTY-REQUESTID TO TRUE
+               MOVE 'Request ID can NOT be empty...' TO WS-RESP-MSG
+           ELSE
+               MOVE LK-IN-REQUEST-ID TO EXP-REQUEST-ID
+               PERFORM 2100-READ-EXPREQ-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    2100-READ-EXPREQ-DB2
+      *----------------------------------------------------------------*
+       2100-READ-EXPREQ-DB2.
+
+           EXEC SQL
+               SELECT EXP_STATUS
+               INTO   :EXP-STATUS
+               FROM   EXPREQ
+               WHERE  EXP_REQUEST_ID = :EXP-REQUEST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RPC-RESP-OK TO TRUE
+                   MOVE EXP-STATUS TO LK-OUT-STATUS
+                   MOVE LK-IN-REQUEST-ID TO LK-OUT-REQUEST-ID
+               WHEN +100
+                   SET RPC-RESP-REQUESTID-NOTFOUND TO TRUE
+                   MOVE 'Export request ID NOT found...' TO WS-RESP-MSG
+               WHEN OTHER
+                   SET RPC-RESP-WRITE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to look up export request - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO WS-RESP-MSG
+           END-EVALUATE.
