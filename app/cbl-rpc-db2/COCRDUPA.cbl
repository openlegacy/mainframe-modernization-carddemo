@@ -55,6 +55,23 @@
          05 WS-OPERATION               PIC X(01) VALUE SPACES.
            88 OPERATION-LOOKUP                   VALUE 'L'.
            88 OPERATION-UPDATE                   VALUE 'U'.
+           88 OPERATION-REPLACE                  VALUE 'R'.
+         05 WS-IN-CARD-NAME-UC         PIC X(50) VALUE SPACES.
+
+      ******************************************************************
+      * Card Status Transition Variables
+      ******************************************************************
+         05 WS-STATUS-TRANSITION-VARS.
+           10 WS-STATUS-TRANSITION-OK  PIC X(01) VALUE 'Y'.
+             88 STATUS-TRANSITION-VALID           VALUE 'Y'.
+             88 STATUS-TRANSITION-INVALID         VALUE 'N'.
+           10 WS-CARD-EXPIRY-PASSED-FLG PIC X(01) VALUE 'N'.
+             88 CARD-EXPIRY-PASSED                VALUE 'Y'.
+             88 CARD-EXPIRY-NOT-PASSED            VALUE 'N'.
+           10 WS-TODAY-CCYYMMDD.
+             15 WS-TODAY-DATE          PIC 9(08).
+             15 FILLER                 PIC X(14).
+           10 WS-CARD-EXPIRY-CCYYMMDD  PIC 9(08).
 
       ******************************************************************
       * DB2 Related Variables
@@ -82,6 +99,32 @@
            10  HV-ORIG-CARD-EXPIRY-DATE            PIC X(10).
            10  HV-ORIG-CARD-ACTIVE-STATUS          PIC X(01).
 
+      ******************************************************************
+      *      Host Variables for Account Status Check
+      ******************************************************************
+         05  WS-ACCT-HOST-VARS.
+           10  HV-ACCT-ACTIVE-STATUS               PIC X(01).
+           10  HV-ACCT-EXPIRY-DATE                 PIC X(10).
+
+      ******************************************************************
+      *      Host Variables for Card Replacement
+      ******************************************************************
+         05  WS-REPLACE-HOST-VARS.
+           10  HV-CARD-NUM-SEQ                     PIC S9(15) COMP-3.
+           10  HV-NEW-CARD-NUM                      PIC X(16).
+           10  HV-NEW-CARD-CVV                      PIC S9(03) COMP-3.
+           10  HV-NEW-CARD-EXPIRY-DATE              PIC X(10).
+
+      ******************************************************************
+      *      Working Fields for Card Replacement
+      ******************************************************************
+         05  WS-NEW-CARD-NUMBER            PIC X(16).
+         05  WS-CARD-NUM-SEQ-DISPLAY       PIC 9(15).
+         05  WS-CARD-RANDOM-VAL            PIC 9(07)V9(05) COMP-3.
+         05  WS-CVV-SEED-TS                PIC X(21).
+         05  WS-CVV-SEED-TIME-N            PIC 9(08).
+         05  WS-CVV-SEED-VAL               PIC S9(18) COMP-3.
+
       ******************************************************************
       *      Error Message Handling
       ******************************************************************
@@ -108,6 +151,10 @@
        01 WS-LITERALS.
           05 LIT-CARDTABLENAME                     PIC X(8)
                                                    VALUE 'CARDDAT '.
+          05 LIT-ACCTTABLENAME                     PIC X(8)
+                                                   VALUE 'ACCTDAT '.
+          05 LIT-XREFTABLENAME                     PIC X(8)
+                                                   VALUE 'CXACAIX '.
           05 LIT-UPPER                             PIC X(26)
                                  VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
           05 LIT-LOWER                             PIC X(26)
@@ -115,6 +162,12 @@
 
        01 WS-DATE-STRING                           PIC X(10).
 
+      *----------------------------------------------------------------*
+      *      Working Storage for WRITE-NOTIFICATION (shared logic)
+      *----------------------------------------------------------------*
+       01 WS-NOTIFY-FIELDS.
+       COPY CSUTLNWY.
+
       * Card Record Structure
        01  CARD-RECORD.
            05  CARD-NUM                          PIC X(16).
@@ -123,6 +176,11 @@
            05  CARD-EMBOSSED-NAME                PIC X(50).
            05  CARD-EXPIRAION-DATE               PIC X(10).
            05  CARD-ACTIVE-STATUS                PIC X(01).
+               88  CARD-STS-ACTIVE                VALUE 'Y'.
+               88  CARD-STS-INACTIVE              VALUE 'N'.
+               88  CARD-STS-EXPIRED               VALUE 'E'.
+               88  CARD-STS-FRAUD-BLOCKED         VALUE 'F'.
+               88  CARD-STS-REISSUED              VALUE 'R'.
            05  FILLER                            PIC X(59).
 
        01 CARD-UPDATE-RECORD.
@@ -142,6 +200,7 @@
            05  LK-OPERATION               PIC X(01).
                88  LK-OP-LOOKUP           VALUE 'L'.
                88  LK-OP-UPDATE           VALUE 'U'.
+               88  LK-OP-REPLACE          VALUE 'R'.
            05  LK-INPUT-CARD.
                10  LK-IN-CARD-NUM         PIC X(16).
                10  LK-IN-ACCT-ID          PIC X(11).
@@ -151,6 +210,14 @@
                10  LK-IN-EXPIRY-MONTH     PIC X(02).
                10  LK-IN-EXPIRY-DAY       PIC X(02).
                10  LK-IN-CARD-STATUS      PIC X(01).
+                   88  REQ-STS-ACTIVE     VALUE 'Y'.
+                   88  REQ-STS-INACTIVE   VALUE 'N'.
+                   88  REQ-STS-EXPIRED    VALUE 'E'.
+                   88  REQ-STS-FRAUD-BLOCKED VALUE 'F'.
+                   88  REQ-STS-REISSUED   VALUE 'R'.
+               10  LK-IN-SUPERVISOR-OVERRIDE PIC X(01).
+                   88  SUPERVISOR-OVERRIDE-YES VALUE 'Y'.
+                   88  SUPERVISOR-OVERRIDE-NO  VALUE 'N' SPACE.
            05  LK-OUTPUT-STATUS.
                10  LK-OUT-RETURN-CODE     PIC 9(02).
                    88  RC-SUCCESS         VALUE 00.
@@ -159,6 +226,7 @@
                    88  RC-VALIDATION-ERROR VALUE 10.
                    88  RC-LOCK-ERROR      VALUE 11.
                    88  RC-DATA-CHANGED    VALUE 12.
+                   88  RC-INVALID-STATUS-TRANSITION VALUE 13.
                    88  RC-DATABASE-ERROR  VALUE 99.
                10  LK-OUT-MESSAGE         PIC X(80).
            05  LK-OUTPUT-CARD.
@@ -192,6 +260,8 @@
                    PERFORM PROCESS-LOOKUP
                WHEN LK-OP-UPDATE
                    PERFORM PROCESS-UPDATE
+               WHEN LK-OP-REPLACE
+                   PERFORM PROCESS-REPLACE
                WHEN OTHER
                    SET RC-VALIDATION-ERROR TO TRUE
                    MOVE 'Invalid operation code' TO LK-OUT-MESSAGE
@@ -262,6 +332,10 @@
                MOVE LK-IN-CARD-NUM TO HV-CARD-NUM
                PERFORM READ-CARD-DB2-FOR-UPDATE
 
+               IF NOT ERR-FLG-ON
+                   PERFORM VALIDATE-STATUS-TRANSITION
+               END-IF
+
                IF NOT ERR-FLG-ON
                    PERFORM CHECK-FOR-CHANGES
                    IF CARD-MODIFIED-YES
@@ -273,6 +347,422 @@
                END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      PROCESS-REPLACE
+      * Lost/stolen card replacement - deactivates the old CARDDAT
+      * row, mints a brand-new card number/CVV/expiry for the same
+      * account, repoints CXACAIX at the new card, and hands the new
+      * card details back to the caller in one round trip instead of
+      * making the caller drive a manual deactivate-then-add-card
+      * sequence across two separate programs.
+      *----------------------------------------------------------------*
+       PROCESS-REPLACE.
+
+           IF LK-IN-CARD-NUM = SPACES OR LOW-VALUES
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE 'Card number cannot be empty for replacement'
+                    TO LK-OUT-MESSAGE
+           ELSE
+               MOVE LK-IN-CARD-NUM TO HV-CARD-NUM
+               PERFORM READ-CARD-DB2-FOR-UPDATE
+
+               IF NOT ERR-FLG-ON
+                   PERFORM VALIDATE-CARD-REPLACEABLE
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM CHECK-ACCT-ACTIVE-FOR-REPLACE
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM GENERATE-REPLACEMENT-CARD-NUM
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM DEACTIVATE-OLD-CARD-DB2
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM INSERT-REPLACEMENT-CARD-DB2
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM REPOINT-CXACAIX-DB2
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   PERFORM WRITE-CARD-REPLACE-NOTIFY-DB2
+               END-IF
+
+               IF NOT ERR-FLG-ON
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE HV-NEW-CARD-NUM       TO LK-OUT-CARD-NUM
+                   MOVE CARD-ACCT-ID          TO LK-OUT-ACCT-ID
+                   MOVE HV-NEW-CARD-CVV       TO LK-OUT-CVV-CD
+                   MOVE CARD-EMBOSSED-NAME    TO LK-OUT-CARD-NAME
+                   MOVE HV-NEW-CARD-EXPIRY-DATE(1:4)
+                        TO LK-OUT-EXPIRY-YEAR
+                   MOVE HV-NEW-CARD-EXPIRY-DATE(6:2)
+                        TO LK-OUT-EXPIRY-MONTH
+                   MOVE HV-NEW-CARD-EXPIRY-DATE(9:2)
+                        TO LK-OUT-EXPIRY-DAY
+                   MOVE 'Y'                   TO LK-OUT-CARD-STATUS
+                   STRING 'Card ' DELIMITED BY SIZE
+                          LK-IN-CARD-NUM DELIMITED BY SPACE
+                          ' replaced. New card number '
+                          DELIMITED BY SIZE
+                          HV-NEW-CARD-NUM DELIMITED BY SIZE
+                          INTO LK-OUT-MESSAGE
+                   END-STRING
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                 VALIDATE-CARD-REPLACEABLE
+      *----------------------------------------------------------------*
+       VALIDATE-CARD-REPLACEABLE.
+
+           IF CARD-STS-REISSUED
+               SET ERR-FLG-ON TO TRUE
+               SET RC-INVALID-STATUS-TRANSITION TO TRUE
+               MOVE 'Card has already been replaced' TO LK-OUT-MESSAGE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                 CHECK-ACCT-ACTIVE-FOR-REPLACE
+      * Mirrors CHECK-ACCT-ACTIVE-FOR-CARD's closed-account guard, and
+      * also captures the account's expiry date so the replacement
+      * card can carry it forward, the same way COACTADA does when it
+      * issues a supplementary card against an existing account.
+      *----------------------------------------------------------------*
+       CHECK-ACCT-ACTIVE-FOR-REPLACE.
+
+           MOVE CARD-ACCT-ID TO HV-CARD-ACCT-ID
+
+           EXEC SQL
+               SELECT ACCT_ACTIVE_STATUS, ACCT_EXPIRAION_DATE
+               INTO   :HV-ACCT-ACTIVE-STATUS, :HV-ACCT-EXPIRY-DATE
+               FROM   ACCTDAT
+               WHERE  ACCT_ID = :HV-CARD-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HV-ACCT-ACTIVE-STATUS NOT = 'Y'
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                       MOVE
+                       'Cannot issue a replacement card on a closed a
+      -                'ccount'
+                            TO LK-OUT-MESSAGE
+                   END-IF
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-NOT-FOUND TO TRUE
+                   MOVE 'Account for this card was not found'
+                        TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'SELECT'                     TO ERROR-OPNAME
+                   MOVE LIT-ACCTTABLENAME             TO ERROR-TABLE
+                   MOVE SQLCODE                       TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE          TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 GENERATE-REPLACEMENT-CARD-NUM
+      * Same sequence-plus-random-CVV generation COACTADA uses to mint
+      * a card number for a brand-new account, reused here so a
+      * replacement card number can't collide with an existing one.
+      *----------------------------------------------------------------*
+       GENERATE-REPLACEMENT-CARD-NUM.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR CARD_NUM_SEQ
+               INTO   :HV-CARD-NUM-SEQ
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET ERR-FLG-ON TO TRUE
+               SET RC-DATABASE-ERROR TO TRUE
+               MOVE 'SELECT'                      TO ERROR-OPNAME
+               MOVE 'SEQUENCE'                     TO ERROR-TABLE
+               MOVE SQLCODE                        TO ERROR-SQLCODE
+               MOVE WS-DB2-ERROR-MESSAGE           TO LK-OUT-MESSAGE
+           ELSE
+               MOVE HV-CARD-NUM-SEQ TO WS-CARD-NUM-SEQ-DISPLAY
+
+               STRING '4' WS-CARD-NUM-SEQ-DISPLAY
+                      DELIMITED BY SIZE
+                      INTO WS-NEW-CARD-NUMBER
+               END-STRING
+
+      * The card number embeds HV-CARD-NUM-SEQ verbatim (it is printed
+      * on the card itself), so seeding on that value alone would let
+      * anyone who can see the card number recompute the CVV. Mixing
+      * in the time of day - not recoverable from the card number -
+      * keeps the CVV from being derivable from data the card exposes.
+               MOVE FUNCTION CURRENT-DATE TO WS-CVV-SEED-TS
+               MOVE WS-CVV-SEED-TS(9:8)  TO WS-CVV-SEED-TIME-N
+               COMPUTE WS-CVV-SEED-VAL =
+                   HV-CARD-NUM-SEQ + WS-CVV-SEED-TIME-N
+               COMPUTE WS-CARD-RANDOM-VAL =
+                   FUNCTION RANDOM(WS-CVV-SEED-VAL) * 1000000
+               COMPUTE HV-NEW-CARD-CVV =
+                   FUNCTION MOD(WS-CARD-RANDOM-VAL, 1000)
+
+               MOVE WS-NEW-CARD-NUMBER  TO HV-NEW-CARD-NUM
+               MOVE HV-ACCT-EXPIRY-DATE TO HV-NEW-CARD-EXPIRY-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                 DEACTIVATE-OLD-CARD-DB2
+      * Sets the old card to Reissued rather than plain Inactive so it
+      * is distinguishable from a card the customer simply asked to be
+      * turned off, and stays subject to VALIDATE-STATUS-TRANSITION's
+      * "a reissued card cannot be changed further" rule.
+      *----------------------------------------------------------------*
+       DEACTIVATE-OLD-CARD-DB2.
+
+           EXEC SQL
+               UPDATE CARDDAT
+               SET    CARD_ACTIVE_STATUS = 'R'
+               WHERE  CARD_NUM = :HV-CARD-NUM
+               AND    CARD_ACTIVE_STATUS = :HV-ORIG-CARD-ACTIVE-STATUS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATA-CHANGED TO TRUE
+                   MOVE
+                   'Card status changed by someone else. Please revie
+      -                'w'
+                        TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'UPDATE'                      TO ERROR-OPNAME
+                   MOVE LIT-CARDTABLENAME             TO ERROR-TABLE
+                   MOVE SQLCODE                       TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE          TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 INSERT-REPLACEMENT-CARD-DB2
+      *----------------------------------------------------------------*
+       INSERT-REPLACEMENT-CARD-DB2.
+
+           EXEC SQL
+               INSERT INTO CARDDAT (
+                   CARD_NUM,
+                   CARD_ACCT_ID,
+                   CARD_CVV_CD,
+                   CARD_EMBOSSED_NAME,
+                   CARD_EXPIRAION_DATE,
+                   CARD_ACTIVE_STATUS
+               ) VALUES (
+                   :HV-NEW-CARD-NUM,
+                   :HV-CARD-ACCT-ID,
+                   :HV-NEW-CARD-CVV,
+                   :HV-CARD-EMBOSSED-NAME,
+                   :HV-NEW-CARD-EXPIRY-DATE,
+                   'Y'
+               )
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'INSERT'                      TO ERROR-OPNAME
+                   MOVE LIT-CARDTABLENAME             TO ERROR-TABLE
+                   MOVE SQLCODE                       TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE          TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 REPOINT-CXACAIX-DB2
+      *----------------------------------------------------------------*
+       REPOINT-CXACAIX-DB2.
+
+           EXEC SQL
+               UPDATE CXACAIX
+               SET    XREF_CARD_NUM = :HV-NEW-CARD-NUM
+               WHERE  XREF_CARD_NUM = :HV-CARD-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-NOT-FOUND TO TRUE
+                   MOVE 'Cross-reference for old card was not found'
+                        TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'UPDATE'                      TO ERROR-OPNAME
+                   MOVE LIT-XREFTABLENAME             TO ERROR-TABLE
+                   MOVE SQLCODE                       TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE          TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 WRITE-CARD-REPLACE-NOTIFY-DB2
+      *----------------------------------------------------------------*
+      * Stages a customer-facing alert that a replacement card was
+      * issued, using the same WRITE-NOTIFICATION logic
+      * WRITE-CARD-CHANGE-NOTIFY-DB2 uses for an in-place update.
+      *----------------------------------------------------------------*
+       WRITE-CARD-REPLACE-NOTIFY-DB2.
+
+           MOVE HV-CARD-ACCT-ID          TO WS-NOTIFY-ACCT-ID
+           MOVE HV-NEW-CARD-NUM          TO WS-NOTIFY-CARD-NUM
+           SET NOTIFY-TYPE-CARD-CHANGE   TO TRUE
+           MOVE 'A replacement card has been issued to your account'
+                TO WS-NOTIFY-MSG
+
+           PERFORM WRITE-NOTIFICATION THRU WRITE-NOTIFICATION-EXIT
+
+           IF NOTIFY-ERR-ON
+               SET ERR-FLG-ON TO TRUE
+               SET RC-DATABASE-ERROR TO TRUE
+               MOVE 'Card replaced but notification write failed'
+                    TO LK-OUT-MESSAGE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-STATUS-TRANSITION
+      *----------------------------------------------------------------*
+      * Enforces the card-status transition table so a status change
+      * can't be made into a nonsensical state - an expired card can
+      * only move to Reissued, a fraud-blocked card can only be moved
+      * back to Active with the supervisor override flag set, and a
+      * card whose expiry date has already passed can't be sent
+      * straight back to Active regardless of its current status.
+      *----------------------------------------------------------------*
+       VALIDATE-STATUS-TRANSITION.
+
+           IF LK-IN-CARD-STATUS NOT = 'Y' AND NOT = 'N'
+              AND NOT = 'E' AND NOT = 'F' AND NOT = 'R'
+               SET ERR-FLG-ON TO TRUE
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE 'Invalid card status code' TO LK-OUT-MESSAGE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+              AND REQ-STS-ACTIVE
+              AND LK-IN-CARD-STATUS NOT = CARD-ACTIVE-STATUS
+               PERFORM CHECK-ACCT-ACTIVE-FOR-CARD
+           END-IF
+
+           IF NOT ERR-FLG-ON
+              AND LK-IN-CARD-STATUS NOT = CARD-ACTIVE-STATUS
+               PERFORM CHECK-CARD-EXPIRED
+
+               EVALUATE TRUE
+                   WHEN CARD-STS-REISSUED
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                       MOVE 'A reissued card cannot be changed further'
+                            TO LK-OUT-MESSAGE
+                   WHEN CARD-STS-EXPIRED
+                       IF NOT REQ-STS-REISSUED
+                           SET ERR-FLG-ON TO TRUE
+                           SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                           MOVE
+                           'Expired cards can only be moved to Reiss
+      -                    'ued'
+                                TO LK-OUT-MESSAGE
+                       END-IF
+                   WHEN CARD-STS-FRAUD-BLOCKED
+                       IF REQ-STS-ACTIVE AND NOT SUPERVISOR-OVERRIDE-YES
+                           SET ERR-FLG-ON TO TRUE
+                           SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                           MOVE
+                           'Reactivating a fraud-blocked card requir
+      -                    'es supervisor override'
+                                TO LK-OUT-MESSAGE
+                       END-IF
+                   WHEN OTHER
+                       IF REQ-STS-ACTIVE AND CARD-EXPIRY-PASSED
+                           SET ERR-FLG-ON TO TRUE
+                           SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                           MOVE
+                           'Card has expired and cannot be reactivat
+      -                    'ed directly'
+                                TO LK-OUT-MESSAGE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                 CHECK-ACCT-ACTIVE-FOR-CARD
+      * A closed account cascades to deactivate its cards (COACTUPL),
+      * so reactivating a card here has to honor the same rule -
+      * otherwise a card could be flipped back to Active while the
+      * account behind it is still shut down.
+      *----------------------------------------------------------------*
+       CHECK-ACCT-ACTIVE-FOR-CARD.
+
+           MOVE CARD-ACCT-ID TO HV-CARD-ACCT-ID
+
+           EXEC SQL
+               SELECT ACCT_ACTIVE_STATUS
+               INTO   :HV-ACCT-ACTIVE-STATUS
+               FROM   ACCTDAT
+               WHERE  ACCT_ID = :HV-CARD-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HV-ACCT-ACTIVE-STATUS NOT = 'Y'
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-INVALID-STATUS-TRANSITION TO TRUE
+                       MOVE
+                       'Cannot activate a card on a closed account'
+                            TO LK-OUT-MESSAGE
+                   END-IF
+               WHEN +100
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-NOT-FOUND TO TRUE
+                   MOVE 'Account for this card was not found'
+                        TO LK-OUT-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'SELECT'                     TO ERROR-OPNAME
+                   MOVE LIT-ACCTTABLENAME             TO ERROR-TABLE
+                   MOVE SQLCODE                       TO ERROR-SQLCODE
+                   MOVE WS-DB2-ERROR-MESSAGE          TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-CARD-EXPIRED
+      *----------------------------------------------------------------*
+       CHECK-CARD-EXPIRED.
+
+           SET CARD-EXPIRY-NOT-PASSED TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CCYYMMDD
+
+           MOVE CARD-EXPIRAION-DATE(1:4) TO WS-CARD-EXPIRY-CCYYMMDD(1:4)
+           MOVE CARD-EXPIRAION-DATE(6:2) TO WS-CARD-EXPIRY-CCYYMMDD(5:2)
+           MOVE CARD-EXPIRAION-DATE(9:2) TO WS-CARD-EXPIRY-CCYYMMDD(7:2)
+
+           IF WS-CARD-EXPIRY-CCYYMMDD < WS-TODAY-DATE
+               SET CARD-EXPIRY-PASSED TO TRUE
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      READ-CARD-DB2-LOOKUP
       *----------------------------------------------------------------*
@@ -376,7 +866,12 @@
            CONVERTING LIT-LOWER
                    TO LIT-UPPER
 
-           IF  CARD-EMBOSSED-NAME       NOT = LK-IN-CARD-NAME
+           MOVE LK-IN-CARD-NAME TO WS-IN-CARD-NAME-UC
+           INSPECT WS-IN-CARD-NAME-UC
+           CONVERTING LIT-LOWER
+                   TO LIT-UPPER
+
+           IF  CARD-EMBOSSED-NAME       NOT = WS-IN-CARD-NAME-UC
            OR  CARD-EXPIRAION-DATE(1:4) NOT = LK-IN-EXPIRY-YEAR
            OR  CARD-EXPIRAION-DATE(6:2) NOT = LK-IN-EXPIRY-MONTH
            OR  CARD-EXPIRAION-DATE(9:2) NOT = LK-IN-EXPIRY-DAY
@@ -394,7 +889,11 @@
            MOVE LK-IN-CARD-NUM          TO CARD-UPDATE-NUM
            MOVE LK-IN-ACCT-ID           TO CARD-UPDATE-ACCT-ID
            MOVE LK-IN-CVV-CD            TO CARD-UPDATE-CVV-CD
-           MOVE LK-IN-CARD-NAME         TO CARD-UPDATE-EMBOSSED-NAME
+           MOVE LK-IN-CARD-NAME         TO WS-IN-CARD-NAME-UC
+           INSPECT WS-IN-CARD-NAME-UC
+           CONVERTING LIT-LOWER
+                   TO LIT-UPPER
+           MOVE WS-IN-CARD-NAME-UC      TO CARD-UPDATE-EMBOSSED-NAME
            STRING  LK-IN-EXPIRY-YEAR
                    '-'
                    LK-IN-EXPIRY-MONTH
@@ -432,12 +931,22 @@
       *****************************************************************
            EVALUATE SQLCODE
                WHEN 0
-                   EXEC SQL COMMIT END-EXEC
-                   MOVE SPACES TO LK-OUT-MESSAGE
-                   STRING 'Card ' DELIMITED BY SIZE
-                          LK-IN-CARD-NUM DELIMITED BY SPACE
-                     ' has been updated successfully' DELIMITED BY SIZE
-                     INTO LK-OUT-MESSAGE
+                   PERFORM WRITE-CARD-CHANGE-NOTIFY-DB2
+                   IF NOTIFY-ERR-ON
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-DATABASE-ERROR TO TRUE
+                       MOVE 'Card updated but notification write faile
+      -                     'd' TO LK-OUT-MESSAGE
+                   ELSE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE SPACES TO LK-OUT-MESSAGE
+                       STRING 'Card ' DELIMITED BY SIZE
+                              LK-IN-CARD-NUM DELIMITED BY SPACE
+                         ' has been updated successfully'
+                              DELIMITED BY SIZE
+                         INTO LK-OUT-MESSAGE
+                   END-IF
                WHEN +100
       *            No rows updated - record was changed by someone else
                    SET RC-DATA-CHANGED TO TRUE
@@ -470,6 +979,31 @@
        UPDATE-CARD-DB2-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *                 WRITE-CARD-CHANGE-NOTIFY-DB2
+      *----------------------------------------------------------------*
+      * Stages a customer-facing alert for a card maintenance change -
+      * a status change, an embossed-name update, or a new expiry
+      * date - so the cardholder finds out about it instead of just
+      * noticing it on a statement. CHECK-FOR-CHANGES has already
+      * confirmed something on the card actually changed before this
+      * paragraph is reached.
+      *----------------------------------------------------------------*
+       WRITE-CARD-CHANGE-NOTIFY-DB2.
+
+           MOVE CARD-ACCT-ID             TO WS-NOTIFY-ACCT-ID
+           MOVE HV-CARD-NUM              TO WS-NOTIFY-CARD-NUM
+           SET NOTIFY-TYPE-CARD-CHANGE   TO TRUE
+           MOVE 'Your card details have been updated'
+                TO WS-NOTIFY-MSG
+
+           PERFORM WRITE-NOTIFICATION THRU WRITE-NOTIFICATION-EXIT.
+
+      *----------------------------------------------------------------*
+      *                 WRITE-NOTIFICATION (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLNPL.
+
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
       *
\ No newline at end of file
