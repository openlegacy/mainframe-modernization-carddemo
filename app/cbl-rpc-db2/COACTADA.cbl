@@ -40,6 +40,12 @@
          05  WS-ACCOUNT-WORK-FIELDS.
            10 WS-NEW-ACCT-ID                       PIC 9(11).
            10 WS-CARD-NUMBER                       PIC X(16).
+           10 WS-CARD-NUM-SEQ-DISPLAY               PIC 9(15).
+           10 WS-CARD-RANDOM-VAL                    PIC 9(07)V9(05)
+                                                      COMP-3.
+           10 WS-CVV-SEED-TS                        PIC X(21).
+           10 WS-CVV-SEED-TIME-N                    PIC 9(08).
+           10 WS-CVV-SEED-VAL                       PIC S9(18) COMP-3.
 
       ******************************************************************
       * Enhanced Date Validation Work Fields
@@ -66,6 +72,8 @@
        01 WS-LITERALS.
           05 LIT-THISPGM                           PIC X(8)
                                                    VALUE 'COACTADA'.
+          05 LIT-MAX-ACCTS-PER-CUST                PIC 9(04)
+                                                   VALUE 0010.
 
       ******************************************************************
       * DB2 SQL COMMUNICATION AREA
@@ -97,19 +105,35 @@
        01  HV-CUST-VALIDATION.
            05  HV-CUST-EXISTS-ID                PIC S9(09) COMP.
            05  HV-CUST-COUNT                    PIC S9(04) COMP.
+           05  HV-CUST-ACCT-COUNT               PIC S9(04) COMP.
+       01  HV-EXIST-ACCT-VALIDATION.
+           05  HV-EXIST-ACCT-ID                 PIC S9(11) COMP.
+           05  HV-EXIST-ACCT-COUNT              PIC S9(04) COMP.
+           05  HV-EXIST-ACCT-STATUS             PIC X(01).
        01  HV-ACCOUNT-SEQUENCE.
-           05  HV-MAX-ACCT-ID                   PIC S9(11) COMP.
-           05  HV-MAX-ACCT-ID-IND               PIC S9(4) COMP.
+           05  HV-NEW-ACCT-ID-SEQ               PIC S9(11) COMP.
        01  HV-XREF-INSERT.
            05  HV-XREF-ACCT-ID                  PIC S9(11) COMP.
            05  HV-XREF-CARD-NUM                 PIC X(16).
            05  HV-XREF-CUST-ID                  PIC S9(09) COMP.
+       01  HV-CARD-NUM-SEQ                      PIC S9(15) COMP-3.
+       01  HV-CARD-INSERT.
+           05  HV-CARD-NUM                      PIC X(16).
+           05  HV-CARD-ACCT-ID                  PIC S9(11) COMP.
+           05  HV-CARD-CVV                      PIC S9(03) COMP.
+           05  HV-CARD-EMBOSSED-NAME            PIC X(50).
+           05  HV-CARD-EXPIRY-DT                PIC X(10).
+           05  HV-CARD-ACTIVE-STATUS            PIC X(01).
+       01  HV-CARD-CUST-NAME.
+           05  HV-CARD-CUST-FIRST-NAME          PIC X(25).
+           05  HV-CARD-CUST-LAST-NAME           PIC X(25).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       ******************************************************************
       * COMMON COPYBOOKS
       ******************************************************************
        COPY CVACT01Y.
+       COPY CVACT02Y.
        COPY CVCUS01Y.
 
       *****************************************************************
@@ -129,6 +153,8 @@
              10 LK-ACCT-IN-OPERATION       PIC X(01).
                 88 ACCT-OP-CREATE          VALUE 'C'.
                 88 ACCT-OP-VALIDATE        VALUE 'V'.
+                88 ACCT-OP-ADD-CARD        VALUE 'S'.
+             10 LK-ACCT-IN-EXIST-ACCT-ID   PIC 9(11).
              10 LK-ACCT-IN-CUST-ID         PIC X(09).
              10 LK-ACCT-IN-ACCT-DATA.
                 15 LK-ACCT-IN-STATUS         PIC X(01).
@@ -159,10 +185,12 @@
                 88 ACCT-RC-DATABASE-ERROR  VALUE 99.
                 88 ACCT-RC-CUSTOMER-NOT-FOUND VALUE 04.
                 88 ACCT-RC-INVALID-LIMIT   VALUE 05.
+                88 ACCT-RC-ACCT-CLOSED     VALUE 06.
              10 LK-ACCT-OUT-MESSAGE        PIC X(80).
              10 LK-ACCT-OUT-ERROR-FIELD    PIC X(25).
           05 LK-ACCT-OUTPUT-DATA.
              10 LK-ACCT-OUT-NEW-ACCT-ID    PIC 9(11).
+             10 LK-ACCT-OUT-NEW-CARD-NUM   PIC X(16).
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -185,6 +213,14 @@
            SET INPUT-OK TO TRUE
            SET WS-RETURN-MSG-OFF TO TRUE
 
+      * A supplementary/additional card against an existing account
+      * skips all the new-account editing and creation below
+           IF ACCT-OP-ADD-CARD
+              PERFORM 9400-ADD-SUPPLEMENTARY-CARD
+                 THRU 9400-ADD-SUPPLEMENTARY-CARD-EXIT
+              GOBACK
+           END-IF
+
       * 1. Customer ID first
            PERFORM 1100-EDIT-CUSTOMER-ID
               THRU 1100-EDIT-CUSTOMER-ID-EXIT
@@ -204,6 +240,16 @@
               GOBACK
            END-IF
 
+      * 2a. Check customer has not already reached the per-customer
+      *     account limit
+           PERFORM 2100-CHECK-ACCT-LIMIT
+              THRU 2100-CHECK-ACCT-LIMIT-EXIT
+           IF NOT ACCT-RC-SUCCESS
+              MOVE WS-RETURN-MSG TO LK-ACCT-OUT-MESSAGE
+              MOVE 'CUST-ID' TO LK-ACCT-OUT-ERROR-FIELD
+              GOBACK
+           END-IF
+
       * 3. Account Status (follows customer on screen)
            PERFORM 1310-EDIT-ACCOUNT-STATUS
               THRU 1310-EDIT-ACCOUNT-STATUS-EXIT
@@ -266,6 +312,7 @@
            END-IF
 
            MOVE WS-NEW-ACCT-ID TO LK-ACCT-OUT-NEW-ACCT-ID
+           MOVE WS-CARD-NUMBER TO LK-ACCT-OUT-NEW-CARD-NUM
            STRING 'Account ' WS-NEW-ACCT-ID ' created successfully.'
                   DELIMITED BY SIZE
                   INTO LK-ACCT-OUT-MESSAGE
@@ -811,6 +858,48 @@
        2000-VALID-CUSTOMER-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Enforce the maximum number of accounts a single customer may
+      * hold. Counts distinct accounts on the customer's cross
+      * reference rows, since a customer can carry more than one card
+      * against the same account (supplementary cards).
+      ******************************************************************
+       2100-CHECK-ACCT-LIMIT.
+           EXEC SQL
+                SELECT COUNT(DISTINCT XREF_ACCT_ID)
+                INTO :HV-CUST-ACCT-COUNT
+                FROM CXACAIX
+                WHERE XREF_CUST_ID = :HV-CUST-EXISTS-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  IF HV-CUST-ACCT-COUNT NOT < LIT-MAX-ACCTS-PER-CUST
+                     SET ACCT-RC-INVALID-LIMIT TO TRUE
+                     STRING
+                     'Customer ID '
+                      LK-ACCT-IN-CUST-ID
+                     ' has reached the maximum of '
+                     LIT-MAX-ACCTS-PER-CUST
+                     ' accounts allowed per customer.'
+                     DELIMITED BY SIZE
+                     INTO WS-RETURN-MSG
+                     END-STRING
+                  END-IF
+               WHEN OTHER
+                  SET ACCT-RC-DATABASE-ERROR TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Error checking account limit. SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+           END-EVALUATE
+           .
+       2100-CHECK-ACCT-LIMIT-EXIT.
+           EXIT.
+
       ******************************************************************
       * Create New Account
       ******************************************************************
@@ -826,6 +915,11 @@
            PERFORM 9200-INSERT-ACCOUNT
               THRU 9200-INSERT-ACCOUNT-EXIT
 
+           IF ACCT-RC-SUCCESS
+              PERFORM 9250-INSERT-CARD
+                 THRU 9250-INSERT-CARD-EXIT
+           END-IF
+
            IF ACCT-RC-SUCCESS
               PERFORM 9300-UPDATE-CXACAIX
                  THRU 9300-UPDATE-CXACAIX-EXIT
@@ -846,20 +940,14 @@
        9100-GENERATE-ACCOUNT-ID.
 
            EXEC SQL
-                SELECT MAX(ACCT_ID)
-                INTO :HV-MAX-ACCT-ID :HV-MAX-ACCT-ID-IND
-                FROM ACCTDAT
+                SELECT NEXT VALUE FOR ACCT_ID_SEQ
+                INTO :HV-NEW-ACCT-ID-SEQ
+                FROM SYSIBM.SYSDUMMY1
            END-EXEC
 
            EVALUATE SQLCODE
                WHEN 0
-               WHEN 100
-                  IF HV-MAX-ACCT-ID-IND = -1
-                  OR HV-MAX-ACCT-ID = 0
-                     MOVE 10000000000 TO HV-MAX-ACCT-ID
-                  END-IF
-                  ADD 1 TO HV-MAX-ACCT-ID
-                  MOVE HV-MAX-ACCT-ID TO WS-NEW-ACCT-ID
+                  MOVE HV-NEW-ACCT-ID-SEQ TO WS-NEW-ACCT-ID
                WHEN OTHER
                   SET ACCT-RC-DATABASE-ERROR TO TRUE
                   MOVE SQLCODE TO HV-SQLCODE-DISPLAY
@@ -962,15 +1050,109 @@
            EXIT.
 
       ******************************************************************
-      * Update cross-reference table
+      * Generate and insert the account's initial card record
       ******************************************************************
-       9300-UPDATE-CXACAIX.
+       9250-INSERT-CARD.
+
+           EXEC SQL
+                SELECT NEXT VALUE FOR CARD_NUM_SEQ
+                INTO :HV-CARD-NUM-SEQ
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET ACCT-RC-DATABASE-ERROR TO TRUE
+              MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+              STRING
+              'Error generating card number. SQLCODE:'
+              HV-SQLCODE-DISPLAY
+              DELIMITED BY SIZE
+              INTO WS-RETURN-MSG
+              END-STRING
+              GO TO 9250-INSERT-CARD-EXIT
+           END-IF
 
-           STRING '4000' WS-NEW-ACCT-ID '00000'
+           MOVE HV-CARD-NUM-SEQ      TO WS-CARD-NUM-SEQ-DISPLAY
+
+           STRING '4' WS-CARD-NUM-SEQ-DISPLAY
                   DELIMITED BY SIZE
                   INTO WS-CARD-NUMBER
            END-STRING
 
+      * The card number embeds HV-CARD-NUM-SEQ verbatim (it is printed
+      * on the card itself), so seeding on that value alone would let
+      * anyone who can see the card number recompute the CVV. Mixing
+      * in the time of day - not recoverable from the card number -
+      * keeps the CVV from being derivable from data the card exposes.
+           MOVE FUNCTION CURRENT-DATE TO WS-CVV-SEED-TS
+           MOVE WS-CVV-SEED-TS(9:8)  TO WS-CVV-SEED-TIME-N
+           COMPUTE WS-CVV-SEED-VAL =
+               HV-CARD-NUM-SEQ + WS-CVV-SEED-TIME-N
+           COMPUTE WS-CARD-RANDOM-VAL =
+               FUNCTION RANDOM(WS-CVV-SEED-VAL) * 1000000
+           COMPUTE HV-CARD-CVV = FUNCTION MOD(WS-CARD-RANDOM-VAL, 1000)
+
+           MOVE WS-CARD-NUMBER       TO HV-CARD-NUM
+           MOVE WS-NEW-ACCT-ID       TO HV-CARD-ACCT-ID
+           MOVE HV-ACCT-EXPIRY-DT    TO HV-CARD-EXPIRY-DT
+           MOVE LK-ACCT-IN-STATUS    TO HV-CARD-ACTIVE-STATUS
+
+           COMPUTE HV-CUST-EXISTS-ID =
+               FUNCTION NUMVAL(LK-ACCT-IN-CUST-ID)
+
+           EXEC SQL
+                SELECT CUST_FIRST_NAME, CUST_LAST_NAME
+                INTO :HV-CARD-CUST-FIRST-NAME, :HV-CARD-CUST-LAST-NAME
+                FROM CUSTDAT
+                WHERE CUST_ID = :HV-CUST-EXISTS-ID
+           END-EXEC
+
+           STRING FUNCTION TRIM(HV-CARD-CUST-FIRST-NAME)
+                  ' '
+                  FUNCTION TRIM(HV-CARD-CUST-LAST-NAME)
+                  DELIMITED BY SIZE
+                  INTO HV-CARD-EMBOSSED-NAME
+           END-STRING
+
+           EXEC SQL
+                INSERT INTO CARDDAT (
+                    CARD_NUM,
+                    CARD_ACCT_ID,
+                    CARD_CVV_CD,
+                    CARD_EMBOSSED_NAME,
+                    CARD_EXPIRAION_DATE,
+                    CARD_ACTIVE_STATUS
+                ) VALUES (
+                    :HV-CARD-NUM,
+                    :HV-CARD-ACCT-ID,
+                    :HV-CARD-CVV,
+                    :HV-CARD-EMBOSSED-NAME,
+                    :HV-CARD-EXPIRY-DT,
+                    :HV-CARD-ACTIVE-STATUS
+                )
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  CONTINUE
+               WHEN OTHER
+                  SET ACCT-RC-DATABASE-ERROR TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Error inserting card record. SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+           END-EVALUATE
+           .
+       9250-INSERT-CARD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Update cross-reference table
+      ******************************************************************
+       9300-UPDATE-CXACAIX.
 
            MOVE WS-NEW-ACCT-ID       TO HV-XREF-ACCT-ID
            MOVE WS-CARD-NUMBER       TO HV-XREF-CARD-NUM
@@ -1005,6 +1187,134 @@
        9300-UPDATE-CXACAIX-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Issue a supplementary/additional card against an existing
+      * account (e.g. for a spouse or dependent) - reuses the same
+      * card-number-generation, CARDDAT insert and CXACAIX cross
+      * reference paragraphs the new-account flow uses, keyed off the
+      * caller-supplied existing account ID instead of a freshly
+      * generated one
+      ******************************************************************
+       9400-ADD-SUPPLEMENTARY-CARD.
+
+           PERFORM 1100-EDIT-CUSTOMER-ID
+              THRU 1100-EDIT-CUSTOMER-ID-EXIT
+           IF INPUT-ERROR
+              SET ACCT-RC-INPUT-ERROR TO TRUE
+              MOVE WS-RETURN-MSG TO LK-ACCT-OUT-MESSAGE
+              MOVE 'CUST-ID' TO LK-ACCT-OUT-ERROR-FIELD
+              GO TO 9400-ADD-SUPPLEMENTARY-CARD-EXIT
+           END-IF
+
+           PERFORM 2000-VALID-CUSTOMER
+              THRU 2000-VALID-CUSTOMER-EXIT
+           IF NOT ACCT-RC-SUCCESS
+              MOVE WS-RETURN-MSG TO LK-ACCT-OUT-MESSAGE
+              MOVE 'CUST-ID' TO LK-ACCT-OUT-ERROR-FIELD
+              GO TO 9400-ADD-SUPPLEMENTARY-CARD-EXIT
+           END-IF
+
+           PERFORM 2100-VALID-EXISTING-ACCOUNT
+              THRU 2100-VALID-EXISTING-ACCOUNT-EXIT
+           IF NOT ACCT-RC-SUCCESS
+              MOVE WS-RETURN-MSG TO LK-ACCT-OUT-MESSAGE
+              MOVE 'ACCT-ID' TO LK-ACCT-OUT-ERROR-FIELD
+              GO TO 9400-ADD-SUPPLEMENTARY-CARD-EXIT
+           END-IF
+
+           MOVE LK-ACCT-IN-EXIST-ACCT-ID TO WS-NEW-ACCT-ID
+           MOVE 'Y' TO LK-ACCT-IN-STATUS
+
+           PERFORM 9250-INSERT-CARD
+              THRU 9250-INSERT-CARD-EXIT
+
+           IF ACCT-RC-SUCCESS
+              PERFORM 9300-UPDATE-CXACAIX
+                 THRU 9300-UPDATE-CXACAIX-EXIT
+           END-IF
+
+           IF ACCT-RC-SUCCESS
+              EXEC SQL COMMIT WORK END-EXEC
+              MOVE LK-ACCT-IN-EXIST-ACCT-ID TO LK-ACCT-OUT-NEW-ACCT-ID
+              MOVE WS-CARD-NUMBER TO LK-ACCT-OUT-NEW-CARD-NUM
+              STRING 'Supplementary card ' WS-CARD-NUMBER
+                     ' issued for account ' WS-NEW-ACCT-ID '.'
+                     DELIMITED BY SIZE
+                     INTO LK-ACCT-OUT-MESSAGE
+              END-STRING
+           ELSE
+              EXEC SQL ROLLBACK WORK END-EXEC
+              MOVE WS-RETURN-MSG TO LK-ACCT-OUT-MESSAGE
+           END-IF
+           .
+       9400-ADD-SUPPLEMENTARY-CARD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Confirm the existing account is on file and pull its expiry
+      * date, since a supplementary card carries the same expiry as
+      * the account's other cards
+      ******************************************************************
+       2100-VALID-EXISTING-ACCOUNT.
+
+           IF LK-ACCT-IN-EXIST-ACCT-ID = ZEROS
+              SET ACCT-RC-INPUT-ERROR TO TRUE
+              MOVE 'Account ID is required.' TO WS-RETURN-MSG
+              GO TO 2100-VALID-EXISTING-ACCOUNT-EXIT
+           END-IF
+
+           MOVE LK-ACCT-IN-EXIST-ACCT-ID TO HV-EXIST-ACCT-ID
+
+           EXEC SQL
+                SELECT COUNT(*), MAX(ACCT_EXPIRAION_DATE),
+                       MAX(ACCT_ACTIVE_STATUS)
+                INTO :HV-EXIST-ACCT-COUNT, :HV-ACCT-EXPIRY-DT,
+                     :HV-EXIST-ACCT-STATUS
+                FROM ACCTDAT
+                WHERE ACCT_ID = :HV-EXIST-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  IF HV-EXIST-ACCT-COUNT = 0
+                     SET ACCT-RC-NOT-FOUND TO TRUE
+                     STRING
+                     'Account '
+                     LK-ACCT-IN-EXIST-ACCT-ID
+                     ' not found.'
+                     DELIMITED BY SIZE
+                     INTO WS-RETURN-MSG
+                     END-STRING
+                  ELSE
+                     IF HV-EXIST-ACCT-STATUS NOT = 'Y'
+      * Mirrors COCRDUPA's CHECK-ACCT-ACTIVE-FOR-REPLACE closed-
+      * account guard - a closed account should not be able to pick
+      * up a brand-new active card any more than it can get an
+      * existing one replaced.
+                        SET ACCT-RC-ACCT-CLOSED TO TRUE
+                        STRING
+                        'Account '
+                        LK-ACCT-IN-EXIST-ACCT-ID
+                        ' is not active.'
+                        DELIMITED BY SIZE
+                        INTO WS-RETURN-MSG
+                        END-STRING
+                     END-IF
+                  END-IF
+               WHEN OTHER
+                  SET ACCT-RC-DATABASE-ERROR TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Error validating account. SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+           END-EVALUATE
+           .
+       2100-VALID-EXISTING-ACCOUNT-EXIT.
+           EXIT.
+
       ******************************************************************
       * Include the comprehensive date validation procedures
       ******************************************************************
