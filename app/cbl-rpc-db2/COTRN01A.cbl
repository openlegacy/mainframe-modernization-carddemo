@@ -46,6 +46,13 @@
           05 H-TRAN-MERCHANT-CITY       PIC X(50).
           05 H-TRAN-MERCHANT-ZIP        PIC X(10).
 
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR CARD-TO-ACCOUNT OWNERSHIP CHECK
+      *----------------------------------------------------------------*
+       01 HV-XREF-VALIDATION.
+          05 HV-XREF-CARD-NUM           PIC X(16).
+          05 HV-XREF-ACCT-ID            PIC S9(11) COMP.
+
       *----------------------------------------------------------------*
       * DB2 NULL INDICATORS
       *----------------------------------------------------------------*
@@ -80,6 +87,7 @@
              10 LK-IN-OPERATION         PIC X(01).
                 88 OP-READ                       VALUE 'R'.
              10 LK-IN-TRAN-ID           PIC X(16).
+             10 LK-IN-ACCT-ID           PIC 9(11).
           05 LK-OUTPUT-STATUS.
              10 LK-OUT-RETURN-CODE      PIC 9(02).
                 88 RC-SUCCESS                    VALUE 00.
@@ -160,6 +168,11 @@
            PERFORM 1100-READ-TRANSACT-DB2
               THRU 1100-READ-TRANSACT-DB2-EXIT
 
+           IF RC-SUCCESS AND LK-IN-ACCT-ID NOT = ZEROS
+               PERFORM 1150-VERIFY-ACCT-OWNERSHIP
+                  THRU 1150-VERIFY-ACCT-OWNERSHIP-EXIT
+           END-IF
+
            IF RC-SUCCESS
                PERFORM 1200-FMT-OUTPUT-DATA
                   THRU 1200-FMT-OUTPUT-DATA-EXIT
@@ -229,6 +242,54 @@
        1100-READ-TRANSACT-DB2-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *                   1150-VERIFY-ACCT-OWNERSHIP
+      * When a caller passes the account/customer context it is
+      * authorized for, confirm the transaction's card is actually
+      * tied to that account via CXACAIX before releasing the data -
+      * otherwise a guessed/incremented TRAN-ID could expose another
+      * customer's transaction.
+      *----------------------------------------------------------------*
+       1150-VERIFY-ACCT-OWNERSHIP.
+
+           MOVE H-TRAN-CARD-NUM TO HV-XREF-CARD-NUM
+
+           EXEC SQL
+               SELECT XREF_ACCT_ID
+               INTO   :HV-XREF-ACCT-ID
+               FROM   CXACAIX
+               WHERE  XREF_CARD_NUM = :HV-XREF-CARD-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HV-XREF-ACCT-ID NOT = LK-IN-ACCT-ID
+                       SET RC-NOT-FOUND TO TRUE
+                       STRING 'Transaction ID NOT found...'
+                              DELIMITED BY SIZE
+                         INTO LK-OUT-MESSAGE
+                       MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+                   END-IF
+               WHEN +100
+                   SET RC-NOT-FOUND TO TRUE
+                   STRING 'Transaction ID NOT found...'
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+               WHEN OTHER
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to verify account - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+           END-EVALUATE.
+
+       1150-VERIFY-ACCT-OWNERSHIP-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
       *                      1200-FMT-OUTPUT-DATA
       *----------------------------------------------------------------*
