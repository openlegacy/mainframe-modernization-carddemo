@@ -57,6 +57,17 @@
            88 RPC-RESP-DUPLICATE-USER            VALUE 6.
            88 RPC-RESP-WRITE-ERROR               VALUE 7.
 
+         05 WS-SALT-SEED                PIC 9(09) VALUE ZEROS.
+         05 WS-SALT-RANDOM              PIC 9(04)V9(05) COMP-3.
+         05 WS-SALT-NUM                 PIC 9(04).
+         05 WS-CURR-DATE-FIELDS.
+           10 WS-CURR-YYYYMMDD          PIC 9(08).
+           10 FILLER                    PIC X(13).
+         05 WS-PWD-HASH-FIELDS.
+           COPY CSUTLPWY.
+         05 WS-AUDIT-FIELDS.
+           COPY CSUTLAWY.
+
       *----------------------------------------------------------------*
       *                     DB2 SQL COMMUNICATION AREA
       *----------------------------------------------------------------*
@@ -132,12 +143,44 @@
               MOVE LK-USER-ID TO SEC-USR-ID
               MOVE LK-USER-FNAME TO SEC-USR-FNAME
               MOVE LK-USER-LNAME TO SEC-USR-LNAME
-              MOVE LK-USER-PASSWORD TO SEC-USR-PWD
+              PERFORM GENERATE-SALT-AND-HASH-PWD
               MOVE LK-USER-TYPE TO SEC-USR-TYPE
+              SET SEC-USR-ACTIVE TO TRUE
+              MOVE 0 TO SEC-USR-FAILED-LOGIN-CNT
+              SET SEC-USR-UNLOCKED TO TRUE
+              MOVE SPACES TO SEC-USR-LAST-FAILED-TS
+      * A newly-created user's password must be changed at first
+      * logon, same as any admin-assigned password.
+              SET SEC-USR-PWD-EXPIRED TO TRUE
+              MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS
+              STRING WS-CURR-YYYYMMDD(1:4) '-'
+                     WS-CURR-YYYYMMDD(5:2) '-'
+                     WS-CURR-YYYYMMDD(7:2)
+                     DELIMITED BY SIZE
+                     INTO SEC-USR-PWD-CHANGED-DATE
+              END-STRING
               MOVE SPACES TO SEC-USR-FILLER
               PERFORM INSERT-USER-DB2-TABLE
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      GENERATE-SALT-AND-HASH-PWD
+      *----------------------------------------------------------------*
+       GENERATE-SALT-AND-HASH-PWD.
+
+           COMPUTE WS-SALT-SEED =
+               FUNCTION ORD(LK-USER-ID(1:1)) +
+               (FUNCTION ORD(LK-USER-ID(8:1)) * 100)
+           COMPUTE WS-SALT-RANDOM = FUNCTION RANDOM(WS-SALT-SEED) * 10000
+           COMPUTE WS-SALT-NUM = FUNCTION MOD(WS-SALT-RANDOM, 10000)
+           MOVE WS-SALT-NUM TO SEC-USR-PWD-SALT
+
+           MOVE LK-USER-PASSWORD TO WS-PWD-PLAIN
+           MOVE SEC-USR-PWD-SALT TO WS-PWD-SALT
+           PERFORM HASH-PASSWORD THRU HASH-PASSWORD-EXIT
+           MOVE WS-PWD-HASH TO SEC-USR-PWD
+           .
+
       *----------------------------------------------------------------*
       *                      INSERT-USER-DB2-TABLE
       *----------------------------------------------------------------*
@@ -145,22 +188,39 @@
 
            EXEC SQL
                INSERT INTO USERSEC
-               (USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE)
+               (USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_PWD_SALT,
+                USR_TYPE, USR_ACTIVE_STATUS, USR_FAILED_LOGIN_CNT,
+                USR_LOCKED_STATUS, USR_PWD_CHANGED_DATE,
+                USR_PWD_EXPIRED_FLAG)
                VALUES
                (:SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
-                :SEC-USR-PWD, :SEC-USR-TYPE)
+                :SEC-USR-PWD, :SEC-USR-PWD-SALT, :SEC-USR-TYPE,
+                :SEC-USR-ACTIVE-STATUS, :SEC-USR-FAILED-LOGIN-CNT,
+                :SEC-USR-LOCKED-STATUS, :SEC-USR-PWD-CHANGED-DATE,
+                :SEC-USR-PWD-EXPIRED-FLAG)
            END-EXEC.
 
 
            EVALUATE SQLCODE
                WHEN 0
-                   SET RPC-RESP-OK TO TRUE
-                   EXEC SQL COMMIT END-EXEC
-                   STRING 'User '     DELIMITED BY SIZE
-                          SEC-USR-ID  DELIMITED BY SPACE
-                          ' has been added successfully'
-                           DELIMITED BY SIZE
-                     INTO WS-RESP-MSG
+                   MOVE SEC-USR-ID TO WS-AUDIT-USR-ID
+                   SET AUDIT-ACTION-ADD TO TRUE
+                   MOVE 'User added' TO WS-AUDIT-MSG
+                   PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT
+                   IF AUDIT-ERR-ON
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET RPC-RESP-WRITE-ERROR TO TRUE
+                       MOVE 'User added but audit log write failed'
+                            TO WS-RESP-MSG
+                   ELSE
+                       SET RPC-RESP-OK TO TRUE
+                       EXEC SQL COMMIT END-EXEC
+                       STRING 'User '     DELIMITED BY SIZE
+                              SEC-USR-ID  DELIMITED BY SPACE
+                              ' has been added successfully'
+                               DELIMITED BY SIZE
+                         INTO WS-RESP-MSG
+                   END-IF
                WHEN -803
                WHEN -1
                    SET RPC-RESP-DUPLICATE-USER TO TRUE
@@ -179,3 +239,13 @@
                    DELIMITED BY SIZE
                      INTO WS-RESP-MSG
            END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      HASH-PASSWORD (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLPPL.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-LOG (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLAPL.
