@@ -75,6 +75,29 @@
            10 WS-CUST-MASTER-READ-FLAG             PIC X(1).
               88 FOUND-CUST-IN-MASTER              VALUE '1'.
 
+         05  WS-RECENT-TRAN-COUNT                  PIC S9(04) COMP
+                                                    VALUE ZEROS.
+
+      ******************************************************************
+      *      Minimum Payment Due Calculation
+      * Percentage-of-balance rule with a floor - the floor comes from
+      * the account's RATEGRP late-fee amount when the account's
+      * group has a rate row, so a group's minimum-due floor
+      * stays consistent with the fee it would be charged for missing
+      * that minimum; falls back to a flat default floor otherwise.
+      ******************************************************************
+         05  WS-MIN-DUE-VARS.
+           10  WS-MIN-DUE-PERCENT         PIC S9(01)V9(04) COMP-3
+                                          VALUE 0.0200.
+           10  WS-DEFAULT-MIN-DUE-FLOOR   PIC S9(05)V99 COMP-3
+                                          VALUE 25.00.
+           10  WS-MIN-DUE-FLOOR           PIC S9(05)V99 COMP-3
+                                          VALUE ZEROS.
+           10  WS-MIN-DUE-PCT-AMT         PIC S9(10)V99 COMP-3
+                                          VALUE ZEROS.
+           10  WS-MIN-PAYMENT-DUE         PIC S9(10)V99 COMP-3
+                                          VALUE ZEROS.
+
       ******************************************************************
       *      Error Messages
       ******************************************************************
@@ -141,6 +164,13 @@
            05  HV-CUST-EFT-ID                   PIC X(10).
            05  HV-CUST-PRI-HOLDER               PIC X(01).
            05  HV-CUST-FICO                     PIC S9(03) COMP.
+       01  HV-TRAN-RECORD.
+           05  HV-TRAN-ID                       PIC X(16).
+           05  HV-TRAN-TYPE-CD                  PIC X(02).
+           05  HV-TRAN-DESC                     PIC X(50).
+           05  HV-TRAN-AMT                      PIC S9(10)V99 COMP-3.
+           05  HV-TRAN-ORIG-TS                  PIC X(26).
+       01  HV-RATE-GROUP-LATE-FEE-AMT           PIC S9(05)V99 COMP-3.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       *COMMON COPYBOOKS
@@ -182,6 +212,7 @@
                 15 LK-OUT-ACCT-REISSUE-DATE    PIC X(10).
                 15 LK-OUT-ACCT-GROUP-ID        PIC X(10).
                 15 LK-OUT-ACCT-CARD-NUM        PIC X(16).
+                15 LK-OUT-ACCT-MIN-PAYMENT-DUE PIC S9(10)V99.
              10 LK-OUT-CUST-DATA.
                 15 LK-OUT-CUST-ID              PIC X(9).
                 15 LK-OUT-CUST-FIRST-NAME      PIC X(25).
@@ -201,6 +232,15 @@
                 15 LK-OUT-CUST-EFT-ACCOUNT-ID  PIC  X(10).
                 15 LK-OUT-CUST-PRI-HOLDER-IND  PIC X(1).
                 15 LK-OUT-CUST-FICO-SCORE      PIC 9(3).
+             10 LK-OUT-RECENT-TRAN-COUNT       PIC S9(04) COMP.
+             10 LK-OUT-RECENT-TRAN-ARRAY OCCURS 1 TO 10
+                                        DEPENDING ON
+                                        LK-OUT-RECENT-TRAN-COUNT.
+                15 LK-OUT-TRAN-ID              PIC X(16).
+                15 LK-OUT-TRAN-TYPE-CD          PIC X(02).
+                15 LK-OUT-TRAN-AMT             PIC S9(10)V99.
+                15 LK-OUT-TRAN-DESC            PIC X(50).
+                15 LK-OUT-TRAN-ORIG-TS         PIC X(26).
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
 
@@ -311,9 +351,26 @@
               GO TO 9000-READ-ACCOUNT-DATA-EXIT
            END-IF
 
+           PERFORM 9220-COMPUTE-MIN-PAYMENT-DUE
+              THRU 9220-COMPUTE-MIN-PAYMENT-DUE-EXIT
+
+           PERFORM 9250-GET-CUSTXREF-BY-ACCT
+              THRU 9250-GET-CUSTXREF-BY-ACCT-EXIT
+
+           IF NOT RC-SUCCESS
+              GO TO 9000-READ-ACCOUNT-DATA-EXIT
+           END-IF
+
            PERFORM 9300-GET-CUSTOMER-BY-CUST
               THRU 9300-GET-CUSTOMER-BY-CUST-EXIT
 
+           IF NOT RC-SUCCESS
+              GO TO 9000-READ-ACCOUNT-DATA-EXIT
+           END-IF
+
+           PERFORM 9400-GET-RECENT-TRANSACTIONS
+              THRU 9400-GET-RECENT-TRANSACTIONS-EXIT
+
            .
 
        9000-READ-ACCOUNT-DATA-EXIT.
@@ -321,6 +378,12 @@
 
       ******************************************************************
       * Get Card Cross Reference by Account ID (DB2)
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so this
+      * takes just the lowest card number on file for the account
+      * rather than a plain SELECT INTO, which would fail with
+      * SQLCODE -811 (more than one row) once a second card exists -
+      * the same fix applied to COCRDSLA's READ-CARD-BY-ACCT.
       ******************************************************************
        9100-GET-CARDXREF-BY-ACCT.
            MOVE WS-CARD-RID-ACCT-ID-X TO HV-ACCOUNT-ID
@@ -330,6 +393,9 @@
                 INTO :HV-CARD-NUMBER
                 FROM CARDDAT
                 WHERE CARD_ACCT_ID = :HV-ACCOUNT-ID
+                AND   CARD_NUM = (SELECT MIN(CARD_NUM)
+                                   FROM CARDDAT
+                                   WHERE CARD_ACCT_ID = :HV-ACCOUNT-ID)
            END-EXEC
 
            EVALUATE SQLCODE
@@ -430,15 +496,116 @@
        9200-GET-ACCOUNT-BY-ACCT-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Compute Minimum Payment Due
+      ******************************************************************
+       9220-COMPUTE-MIN-PAYMENT-DUE.
+           MOVE ZEROS TO WS-MIN-PAYMENT-DUE
+
+           IF ACCT-CURR-BAL > 0
+              PERFORM 9225-LOOKUP-MIN-DUE-FLOOR
+                 THRU 9225-LOOKUP-MIN-DUE-FLOOR-EXIT
+
+              COMPUTE WS-MIN-DUE-PCT-AMT ROUNDED =
+                 ACCT-CURR-BAL * WS-MIN-DUE-PERCENT
+
+              IF WS-MIN-DUE-PCT-AMT > WS-MIN-DUE-FLOOR
+                 MOVE WS-MIN-DUE-PCT-AMT TO WS-MIN-PAYMENT-DUE
+              ELSE
+                 MOVE WS-MIN-DUE-FLOOR   TO WS-MIN-PAYMENT-DUE
+              END-IF
+
+              IF WS-MIN-PAYMENT-DUE > ACCT-CURR-BAL
+                 MOVE ACCT-CURR-BAL TO WS-MIN-PAYMENT-DUE
+              END-IF
+           END-IF
+           .
+
+       9220-COMPUTE-MIN-PAYMENT-DUE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Look Up This Account's Rate-Group Late Fee, Used as the
+      * Minimum-Due Floor (falls back to a flat default when the
+      * account's group has no RATEGRP row)
+      ******************************************************************
+       9225-LOOKUP-MIN-DUE-FLOOR.
+           EXEC SQL
+                SELECT RATE_GROUP_LATE_FEE_AMT
+                INTO :HV-RATE-GROUP-LATE-FEE-AMT
+                FROM RATEGRP
+                WHERE RATE_GROUP_ID = :HV-ACCT-GROUP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  MOVE HV-RATE-GROUP-LATE-FEE-AMT TO WS-MIN-DUE-FLOOR
+               WHEN OTHER
+                  MOVE WS-DEFAULT-MIN-DUE-FLOOR   TO WS-MIN-DUE-FLOOR
+           END-EVALUATE
+           .
+
+       9225-LOOKUP-MIN-DUE-FLOOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Get Customer Cross-Reference by Account ID (DB2)
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so this
+      * takes just the lowest card number's cross-reference row for
+      * the account rather than a plain SELECT INTO, which would fail
+      * with SQLCODE -811 (more than one row) once a second card
+      * exists - the same fix applied to 9100-GET-CARDXREF-BY-ACCT
+      * above.
+      ******************************************************************
+       9250-GET-CUSTXREF-BY-ACCT.
+           MOVE WS-CARD-RID-ACCT-ID-X TO HV-ACCOUNT-ID
+
+           EXEC SQL
+                SELECT XREF_CUST_ID
+                INTO :HV-CUSTOMER-ID
+                FROM CXACAIX
+                WHERE XREF_ACCT_ID = :HV-ACCOUNT-ID
+                AND   XREF_CARD_NUM = (SELECT MIN(XREF_CARD_NUM)
+                                        FROM CXACAIX
+                                        WHERE XREF_ACCT_ID =
+                                              :HV-ACCOUNT-ID)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                  CONTINUE
+               WHEN 100
+                  SET RC-NOT-FOUND TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Account:'
+                   WS-CARD-RID-ACCT-ID-X
+                  ' not found in'
+                  ' Card XRef file.  SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+               WHEN OTHER
+                  SET RC-DATABASE-ERROR TO TRUE
+                  MOVE SQLCODE TO HV-SQLCODE-DISPLAY
+                  STRING
+                  'Error reading CXACAIX table. SQLCODE:'
+                  HV-SQLCODE-DISPLAY
+                  DELIMITED BY SIZE
+                  INTO WS-RETURN-MSG
+                  END-STRING
+           END-EVALUATE
+           .
+
+       9250-GET-CUSTXREF-BY-ACCT-EXIT.
+           EXIT.
+
       ******************************************************************
       * Get Customer Data by Customer ID (DB2)
       ******************************************************************
        9300-GET-CUSTOMER-BY-CUST.
-      *    For now, we'll assume customer ID is derived from account ID
-      *    In a real implementation, this would come from a proper
-      *    cross-reference table or account-customer relationship
-           MOVE WS-CARD-RID-ACCT-ID TO HV-CUSTOMER-ID
-
            EXEC SQL
                 SELECT CUST_ID, CUST_FIRST_NAME, CUST_MIDDLE_NAME,
                        CUST_LAST_NAME, CUST_ADDR_LINE_1,
@@ -511,6 +678,66 @@
        9300-GET-CUSTOMER-BY-CUST-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Get Recent Transaction History for the Account's Card (DB2)
+      ******************************************************************
+       9400-GET-RECENT-TRANSACTIONS.
+           MOVE ZEROS TO WS-RECENT-TRAN-COUNT
+
+           EXEC SQL
+                DECLARE TRAN_HIST_CURSOR CURSOR FOR
+                SELECT TRAN_ID, TRAN_TYPE_CD, TRAN_DESC, TRAN_AMT,
+                       TRAN_ORIG_TS
+                FROM TRANSACT
+                WHERE TRAN_CARD_NUM = :HV-CARD-NUMBER
+                ORDER BY TRAN_ID DESC
+                FETCH FIRST 10 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+                OPEN TRAN_HIST_CURSOR
+           END-EXEC
+
+           IF SQLCODE = 0
+              PERFORM 9410-FETCH-RECENT-TRAN-LOOP
+                 UNTIL SQLCODE = 100 OR WS-RECENT-TRAN-COUNT >= 10
+
+              EXEC SQL
+                   CLOSE TRAN_HIST_CURSOR
+              END-EXEC
+           END-IF
+
+           MOVE WS-RECENT-TRAN-COUNT TO LK-OUT-RECENT-TRAN-COUNT
+           .
+
+       9400-GET-RECENT-TRANSACTIONS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Fetch One Row from the Recent-Transaction-History Cursor
+      ******************************************************************
+       9410-FETCH-RECENT-TRAN-LOOP.
+           EXEC SQL
+                FETCH TRAN_HIST_CURSOR
+                INTO :HV-TRAN-ID, :HV-TRAN-TYPE-CD, :HV-TRAN-DESC,
+                     :HV-TRAN-AMT, :HV-TRAN-ORIG-TS
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECENT-TRAN-COUNT
+              MOVE HV-TRAN-ID
+                TO LK-OUT-TRAN-ID(WS-RECENT-TRAN-COUNT)
+              MOVE HV-TRAN-TYPE-CD
+                TO LK-OUT-TRAN-TYPE-CD(WS-RECENT-TRAN-COUNT)
+              MOVE HV-TRAN-AMT
+                TO LK-OUT-TRAN-AMT(WS-RECENT-TRAN-COUNT)
+              MOVE HV-TRAN-DESC
+                TO LK-OUT-TRAN-DESC(WS-RECENT-TRAN-COUNT)
+              MOVE HV-TRAN-ORIG-TS
+                TO LK-OUT-TRAN-ORIG-TS(WS-RECENT-TRAN-COUNT)
+           END-IF
+           .
+
       ******************************************************************
       * Map Database Data to Output Structure
       ******************************************************************
@@ -528,6 +755,7 @@
            MOVE ACCT-REISSUE-DATE         TO LK-OUT-ACCT-REISSUE-DATE
            MOVE ACCT-GROUP-ID             TO LK-OUT-ACCT-GROUP-ID
            MOVE XREF-CARD-NUM             TO LK-OUT-ACCT-CARD-NUM
+           MOVE WS-MIN-PAYMENT-DUE        TO LK-OUT-ACCT-MIN-PAYMENT-DUE
 
       * Customer data
            MOVE CUST-ID                   TO LK-OUT-CUST-ID
