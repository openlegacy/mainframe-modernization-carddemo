@@ -94,11 +94,21 @@
       * Host variables for search criteria
        01  HV-SEARCH-VARIABLES.
            05  HV-SEARCH-TRAN-ID          PIC X(16).
+           05  HV-FILTER-ACCT-ID          PIC X(11).
+           05  HV-FILTER-CARD-NUM         PIC X(16).
+           05  HV-FILTER-START-DATE       PIC X(10).
+           05  HV-FILTER-END-DATE         PIC X(10).
 
            EXEC SQL END DECLARE SECTION END-EXEC.
 
       ******************************************************************
       * DB2 DECLARE CURSOR - Forward
+      * The account-ID filter matches against every card on the
+      * account (IN, not =) since an account can carry more than one
+      * active card (primary plus any supplementary cards issued
+      * through COACTADA) - a plain "= (SELECT CARD_NUM ...)" would
+      * fail with SQLCODE -811 (more than one row) as soon as a
+      * second card exists.
       ******************************************************************
            EXEC SQL
                DECLARE TRAN_CURSOR CURSOR FOR
@@ -117,11 +127,22 @@
                       TRAN_PROC_TS
                FROM TRANSACT
                WHERE TRAN_ID >= :HV-SEARCH-TRAN-ID
+               AND (:HV-FILTER-CARD-NUM = SPACES
+                    OR TRAN_CARD_NUM = :HV-FILTER-CARD-NUM)
+               AND (:HV-FILTER-ACCT-ID = SPACES
+                    OR TRAN_CARD_NUM IN (SELECT CARD_NUM FROM CARDDAT
+                                          WHERE CARD_ACCT_ID =
+                                                :HV-FILTER-ACCT-ID))
+               AND (:HV-FILTER-START-DATE = SPACES
+                    OR TRAN_ORIG_TS >= :HV-FILTER-START-DATE)
+               AND (:HV-FILTER-END-DATE = SPACES
+                    OR TRAN_ORIG_TS <= :HV-FILTER-END-DATE)
                ORDER BY TRAN_ID ASC
            END-EXEC.
 
       ******************************************************************
       * DB2 DECLARE CURSOR - Backward
+      * Same multi-card IN predicate as TRAN_CURSOR above.
       ******************************************************************
            EXEC SQL
                DECLARE TRAN_CURSOR_PREV CURSOR FOR
@@ -140,6 +161,16 @@
                       TRAN_PROC_TS
                FROM TRANSACT
                WHERE TRAN_ID < :HV-SEARCH-TRAN-ID
+               AND (:HV-FILTER-CARD-NUM = SPACES
+                    OR TRAN_CARD_NUM = :HV-FILTER-CARD-NUM)
+               AND (:HV-FILTER-ACCT-ID = SPACES
+                    OR TRAN_CARD_NUM IN (SELECT CARD_NUM FROM CARDDAT
+                                          WHERE CARD_ACCT_ID =
+                                                :HV-FILTER-ACCT-ID))
+               AND (:HV-FILTER-START-DATE = SPACES
+                    OR TRAN_ORIG_TS >= :HV-FILTER-START-DATE)
+               AND (:HV-FILTER-END-DATE = SPACES
+                    OR TRAN_ORIG_TS <= :HV-FILTER-END-DATE)
                ORDER BY TRAN_ID DESC
            END-EXEC.
 
@@ -155,6 +186,10 @@
                 88 OP-LIST-BACKWARD              VALUE 'B'.
              10 LK-IN-TRAN-ID           PIC X(16).
              10 LK-IN-MAX-RECORDS       PIC S9(04) COMP.
+             10 LK-IN-FILTER-ACCT-ID    PIC X(11).
+             10 LK-IN-FILTER-CARD-NUM   PIC X(16).
+             10 LK-IN-FILTER-START-DATE PIC X(10).
+             10 LK-IN-FILTER-END-DATE   PIC X(10).
           05 LK-OUTPUT-STATUS.
              10 LK-OUT-RETURN-CODE      PIC 9(02).
                 88 RC-SUCCESS                    VALUE 00.
@@ -295,6 +330,47 @@
 
            IF LK-IN-MAX-RECORDS = 0
                MOVE 10 TO LK-IN-MAX-RECORDS
+           END-IF
+
+           IF LK-IN-FILTER-ACCT-ID NOT = SPACES AND LOW-VALUES
+               IF LK-IN-FILTER-ACCT-ID IS NOT NUMERIC
+                   SET RC-INPUT-ERROR TO TRUE
+                   STRING 'Filter account ID must be numeric'
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+               ELSE
+                   MOVE LK-IN-FILTER-ACCT-ID TO HV-FILTER-ACCT-ID
+               END-IF
+           ELSE
+               MOVE SPACES TO HV-FILTER-ACCT-ID
+           END-IF
+
+           IF LK-IN-FILTER-CARD-NUM NOT = SPACES AND LOW-VALUES
+               MOVE LK-IN-FILTER-CARD-NUM TO HV-FILTER-CARD-NUM
+           ELSE
+               MOVE SPACES TO HV-FILTER-CARD-NUM
+           END-IF
+
+           IF LK-IN-FILTER-START-DATE NOT = SPACES AND LOW-VALUES
+               MOVE LK-IN-FILTER-START-DATE TO HV-FILTER-START-DATE
+           ELSE
+               MOVE SPACES TO HV-FILTER-START-DATE
+           END-IF
+
+           IF LK-IN-FILTER-END-DATE NOT = SPACES AND LOW-VALUES
+               MOVE LK-IN-FILTER-END-DATE TO HV-FILTER-END-DATE
+           ELSE
+               MOVE SPACES TO HV-FILTER-END-DATE
+           END-IF
+
+           IF RC-SUCCESS
+           AND HV-FILTER-START-DATE NOT = SPACES
+           AND HV-FILTER-END-DATE NOT = SPACES
+           AND HV-FILTER-START-DATE > HV-FILTER-END-DATE
+               SET RC-INPUT-ERROR TO TRUE
+               STRING 'Filter start date must not be after end date'
+                      DELIMITED BY SIZE
+                 INTO LK-OUT-MESSAGE
            END-IF.
 
        2000-VALIDATE-INPUT-DATA-EXIT.
