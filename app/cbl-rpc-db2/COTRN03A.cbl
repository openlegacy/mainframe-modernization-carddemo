@@ -0,0 +1,398 @@
+******************************************************************
+      * Program:     COTRN03A                                        *
+      * Function:    Transaction receipt export DB2 RPC service      *
+      * Description: Stateless RPC program that formats a single     *
+      *              posted transaction into a printable receipt     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COTRN03A.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+          05 WS-PGMNAME                 PIC X(08) VALUE 'COTRN03A'.
+
+       01 WS-DISPLAY-WORK-FIELDS.
+          05 WS-SQLCODE-DISPLAY         PIC S9(9).
+
+       01 WS-TRAN-AMT                   PIC +99999999.99.
+       01 WS-RECEIPT-LINE-IDX           PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR TRANSACT TABLE
+      *----------------------------------------------------------------*
+       01 HOST-TRANSACT-REC.
+          05 H-TRAN-ID                  PIC X(16).
+          05 H-TRAN-CARD-NUM            PIC X(16).
+          05 H-TRAN-TYPE-CD             PIC X(02).
+          05 H-TRAN-CAT-CD              PIC S9(04) COMP.
+          05 H-TRAN-SOURCE              PIC X(10).
+          05 H-TRAN-AMT                 PIC S9(9)V99 COMP-3.
+          05 H-TRAN-DESC                PIC X(100).
+          05 H-TRAN-ORIG-TS             PIC X(26).
+          05 H-TRAN-PROC-TS             PIC X(26).
+          05 H-TRAN-MERCHANT-ID         PIC S9(09) COMP.
+          05 H-TRAN-MERCHANT-NAME       PIC X(50).
+          05 H-TRAN-MERCHANT-CITY       PIC X(50).
+          05 H-TRAN-MERCHANT-ZIP        PIC X(10).
+
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR CARD-TO-ACCOUNT OWNERSHIP CHECK
+      *----------------------------------------------------------------*
+       01 HV-XREF-VALIDATION.
+          05 HV-XREF-CARD-NUM           PIC X(16).
+          05 HV-XREF-ACCT-ID            PIC S9(11) COMP.
+
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR CARDHOLDER NAME LOOKUP
+      *----------------------------------------------------------------*
+       01 HV-CARDHOLDER-NAME             PIC X(50).
+
+      *----------------------------------------------------------------*
+      * DB2 NULL INDICATORS
+      *----------------------------------------------------------------*
+       01 HOST-INDICATOR-VARS.
+          05 H-TRAN-ID-IND              PIC S9(4) COMP.
+          05 H-CARD-NUM-IND             PIC S9(4) COMP.
+          05 H-TYPE-CD-IND              PIC S9(4) COMP.
+          05 H-CAT-CD-IND               PIC S9(4) COMP.
+          05 H-SOURCE-IND               PIC S9(4) COMP.
+          05 H-AMT-IND                  PIC S9(4) COMP.
+          05 H-DESC-IND                 PIC S9(4) COMP.
+          05 H-ORIG-TS-IND              PIC S9(4) COMP.
+          05 H-PROC-TS-IND              PIC S9(4) COMP.
+          05 H-MERCHANT-ID-IND          PIC S9(4) COMP.
+          05 H-MERCHANT-NAME-IND        PIC S9(4) COMP.
+          05 H-MERCHANT-CITY-IND        PIC S9(4) COMP.
+          05 H-MERCHANT-ZIP-IND         PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-INPUT-PARMS.
+             10 LK-IN-OPERATION         PIC X(01).
+                88 OP-READ                       VALUE 'R'.
+             10 LK-IN-TRAN-ID           PIC X(16).
+             10 LK-IN-ACCT-ID           PIC 9(11).
+          05 LK-OUTPUT-STATUS.
+             10 LK-OUT-RETURN-CODE      PIC 9(02).
+                88 RC-SUCCESS                    VALUE 00.
+                88 RC-NOT-FOUND                  VALUE 01.
+                88 RC-INPUT-ERROR                VALUE 03.
+                88 RC-DATABASE-ERROR             VALUE 99.
+             10 LK-OUT-MESSAGE          PIC X(80).
+             10 LK-OUT-ERROR-FIELD      PIC X(30).
+          05 LK-OUTPUT-DATA.
+             10 LK-OUT-RECEIPT-LINE-COUNT PIC 9(02).
+             10 LK-OUT-RECEIPT-LINES.
+                15 LK-OUT-RECEIPT-LINE  OCCURS 12 TIMES
+                                        PIC X(50).
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       MAIN-PARA.
+           INITIALIZE LK-OUTPUT-STATUS
+                      LK-OUTPUT-DATA
+                      WS-DISPLAY-WORK-FIELDS
+                      HOST-TRANSACT-REC
+                      HOST-INDICATOR-VARS
+
+           SET RC-SUCCESS TO TRUE
+           MOVE SPACES TO LK-OUT-MESSAGE
+                          LK-OUT-ERROR-FIELD
+
+           EVALUATE TRUE
+               WHEN OP-READ
+                   PERFORM 2000-VALID-INPUT-DATA
+                      THRU 2000-VALID-INPUT-DATA-EXIT
+                   IF RC-SUCCESS
+                       PERFORM 1000-PROCESS-READ
+                          THRU 1000-PROCESS-READ-EXIT
+                   END-IF
+               WHEN OTHER
+                   SET RC-INPUT-ERROR TO TRUE
+                   STRING 'Invalid operation code'
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+           END-EVALUATE
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      2000-VALID-INPUT-DATA
+      *----------------------------------------------------------------*
+       2000-VALID-INPUT-DATA.
+
+           IF LK-IN-TRAN-ID = SPACES OR LOW-VALUES
+               SET RC-INPUT-ERROR TO TRUE
+               STRING 'Tran ID can NOT be empty...'
+                      DELIMITED BY SIZE
+                 INTO LK-OUT-MESSAGE
+               MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+           END-IF.
+
+       2000-VALID-INPUT-DATA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                      1000-PROCESS-READ
+      *----------------------------------------------------------------*
+       1000-PROCESS-READ.
+
+           PERFORM 1100-READ-TRANSACT-DB2
+              THRU 1100-READ-TRANSACT-DB2-EXIT
+
+           IF RC-SUCCESS AND LK-IN-ACCT-ID NOT = ZEROS
+               PERFORM 1150-VERIFY-ACCT-OWNERSHIP
+                  THRU 1150-VERIFY-ACCT-OWNERSHIP-EXIT
+           END-IF
+
+           IF RC-SUCCESS
+               PERFORM 1180-LOOKUP-CARDHOLDER-NAME
+                  THRU 1180-LOOKUP-CARDHOLDER-NAME-EXIT
+           END-IF
+
+           IF RC-SUCCESS
+               PERFORM 1200-FMT-RECEIPT
+                  THRU 1200-FMT-RECEIPT-EXIT
+           END-IF.
+
+       1000-PROCESS-READ-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                      1100-READ-TRANSACT-DB2
+      *----------------------------------------------------------------*
+       1100-READ-TRANSACT-DB2.
+
+           MOVE LK-IN-TRAN-ID TO H-TRAN-ID
+
+           EXEC SQL
+               SELECT TRAN_ID,
+                      TRAN_CARD_NUM,
+                      TRAN_TYPE_CD,
+                      TRAN_CAT_CD,
+                      TRAN_SOURCE,
+                      TRAN_AMT,
+                      TRAN_DESC,
+                      TRAN_ORIG_TS,
+                      TRAN_PROC_TS,
+                      TRAN_MERCHANT_ID,
+                      TRAN_MERCHANT_NAME,
+                      TRAN_MERCHANT_CITY,
+                      TRAN_MERCHANT_ZIP
+               INTO  :H-TRAN-ID :H-TRAN-ID-IND,
+                     :H-TRAN-CARD-NUM :H-CARD-NUM-IND,
+                     :H-TRAN-TYPE-CD :H-TYPE-CD-IND,
+                     :H-TRAN-CAT-CD :H-CAT-CD-IND,
+                     :H-TRAN-SOURCE :H-SOURCE-IND,
+                     :H-TRAN-AMT :H-AMT-IND,
+                     :H-TRAN-DESC :H-DESC-IND,
+                     :H-TRAN-ORIG-TS :H-ORIG-TS-IND,
+                     :H-TRAN-PROC-TS :H-PROC-TS-IND,
+                     :H-TRAN-MERCHANT-ID :H-MERCHANT-ID-IND,
+                     :H-TRAN-MERCHANT-NAME :H-MERCHANT-NAME-IND,
+                     :H-TRAN-MERCHANT-CITY :H-MERCHANT-CITY-IND,
+                     :H-TRAN-MERCHANT-ZIP :H-MERCHANT-ZIP-IND
+               FROM  TRANSACT
+               WHERE TRAN_ID = :H-TRAN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RC-SUCCESS TO TRUE
+               WHEN +100
+                   SET RC-NOT-FOUND TO TRUE
+                   STRING 'Transaction ID NOT found...'
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+               WHEN OTHER
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup Transaction - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+           END-EVALUATE.
+
+       1100-READ-TRANSACT-DB2-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                   1150-VERIFY-ACCT-OWNERSHIP
+      * When a caller passes the account/customer context it is
+      * authorized for, confirm the transaction's card is actually
+      * tied to that account via CXACAIX before releasing the data -
+      * otherwise a guessed/incremented TRAN-ID could expose another
+      * customer's transaction. Same check as COTRN01A.
+      *----------------------------------------------------------------*
+       1150-VERIFY-ACCT-OWNERSHIP.
+
+           MOVE H-TRAN-CARD-NUM TO HV-XREF-CARD-NUM
+
+           EXEC SQL
+               SELECT XREF_ACCT_ID
+               INTO   :HV-XREF-ACCT-ID
+               FROM   CXACAIX
+               WHERE  XREF_CARD_NUM = :HV-XREF-CARD-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HV-XREF-ACCT-ID NOT = LK-IN-ACCT-ID
+                       SET RC-NOT-FOUND TO TRUE
+                       STRING 'Transaction ID NOT found...'
+                              DELIMITED BY SIZE
+                         INTO LK-OUT-MESSAGE
+                       MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+                   END-IF
+               WHEN +100
+                   SET RC-NOT-FOUND TO TRUE
+                   STRING 'Transaction ID NOT found...'
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+               WHEN OTHER
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to verify account - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+           END-EVALUATE.
+
+       1150-VERIFY-ACCT-OWNERSHIP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                1180-LOOKUP-CARDHOLDER-NAME
+      * The embossed name on the card is the natural "billed to" line
+      * for a receipt. A miss here isn't fatal to the export - the
+      * receipt just prints without a name line - since the card may
+      * have since been closed/reissued and the transaction is still
+      * valid history.
+      *----------------------------------------------------------------*
+       1180-LOOKUP-CARDHOLDER-NAME.
+
+           MOVE SPACES TO HV-CARDHOLDER-NAME
+
+           EXEC SQL
+               SELECT CARD_EMBOSSED_NAME
+               INTO   :HV-CARDHOLDER-NAME
+               FROM   CARDDAT
+               WHERE  CARD_NUM = :H-TRAN-CARD-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   MOVE SPACES TO HV-CARDHOLDER-NAME
+               WHEN OTHER
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   STRING 'Unable to lookup cardholder - SQLCODE: '
+                          DELIMITED BY SIZE
+                          WS-SQLCODE-DISPLAY
+                          DELIMITED BY SIZE
+                     INTO LK-OUT-MESSAGE
+                   MOVE 'TRAN-ID' TO LK-OUT-ERROR-FIELD
+           END-EVALUATE.
+
+       1180-LOOKUP-CARDHOLDER-NAME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *                      1200-FMT-RECEIPT
+      * Lays out the transaction as a fixed 12-line printable receipt,
+      * one output line per LK-OUT-RECEIPT-LINE occurrence, mirroring
+      * a typical POS/ATM receipt layout (merchant block, transaction
+      * detail block, card/cardholder block, closing rule).
+      *----------------------------------------------------------------*
+       1200-FMT-RECEIPT.
+
+           MOVE H-TRAN-AMT TO WS-TRAN-AMT
+           MOVE 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING H-TRAN-MERCHANT-NAME DELIMITED BY '  '
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING H-TRAN-MERCHANT-CITY DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  H-TRAN-MERCHANT-ZIP DELIMITED BY '  '
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           MOVE ALL '-' TO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING 'DATE: ' DELIMITED BY SIZE
+                  H-TRAN-ORIG-TS(1:19) DELIMITED BY SIZE
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING 'TRAN ID: ' DELIMITED BY SIZE
+                  H-TRAN-ID DELIMITED BY '  '
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING 'CARD: ****-****-****-'
+                  DELIMITED BY SIZE
+                  H-TRAN-CARD-NUM(13:4) DELIMITED BY SIZE
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           IF HV-CARDHOLDER-NAME NOT = SPACES
+               STRING 'CARDHOLDER: ' DELIMITED BY SIZE
+                      HV-CARDHOLDER-NAME DELIMITED BY '  '
+                 INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+               ADD 1 TO WS-RECEIPT-LINE-IDX
+           END-IF
+
+           STRING 'DESCRIPTION: ' DELIMITED BY SIZE
+                  H-TRAN-DESC DELIMITED BY '  '
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           MOVE ALL '-' TO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING 'AMOUNT: ' DELIMITED BY SIZE
+                  WS-TRAN-AMT DELIMITED BY SIZE
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+           ADD 1 TO WS-RECEIPT-LINE-IDX
+
+           STRING 'THANK YOU FOR YOUR BUSINESS' DELIMITED BY SIZE
+             INTO LK-OUT-RECEIPT-LINE(WS-RECEIPT-LINE-IDX)
+
+           COMPUTE LK-OUT-RECEIPT-LINE-COUNT =
+                   WS-RECEIPT-LINE-IDX.
+
+       1200-FMT-RECEIPT-EXIT.
+           EXIT.
