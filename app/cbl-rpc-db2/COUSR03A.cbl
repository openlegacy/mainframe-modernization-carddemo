@@ -29,6 +29,10 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        01 WS-SQL-STATUS                PIC S9(09) COMP VALUE ZEROS.
+       01 WS-ADMIN-COUNT               PIC S9(04) COMP VALUE ZEROS.
+
+       01 WS-AUDIT-FIELDS.
+           COPY CSUTLAWY.
 
       * User Security Record Structure
        01 SEC-USER-DATA.
@@ -37,6 +41,9 @@
          05 SEC-USR-LNAME          PIC X(20).
          05 SEC-USR-PWD            PIC X(08).
          05 SEC-USR-TYPE           PIC X(01).
+         05 SEC-USR-ACTIVE-STATUS  PIC X(01).
+            88 SEC-USR-ACTIVE            VALUE 'Y'.
+            88 SEC-USR-INACTIVE           VALUE 'N'.
 
       *----------------------------------------------------------------*
       *                        LINKAGE SECTION
@@ -53,6 +60,8 @@
                  88 RC-SUCCESS           VALUE 00.
                  88 RC-NOT-FOUND         VALUE 01.
                  88 RC-VALIDATION-ERROR  VALUE 10.
+                 88 RC-ALREADY-INACTIVE  VALUE 11.
+                 88 RC-LAST-ADMIN        VALUE 12.
                  88 RC-DATABASE-ERROR    VALUE 99.
               10 LK-OUT-MESSAGE          PIC X(80).
            05 LK-OUTPUT-USER.
@@ -60,6 +69,7 @@
               10 LK-OUT-USER-FNAME       PIC X(20).
               10 LK-OUT-USER-LNAME       PIC X(20).
               10 LK-OUT-USER-TYPE        PIC X(01).
+              10 LK-OUT-USER-STATUS      PIC X(01).
 
       *----------------------------------------------------------------*
       *                       PROCEDURE DIVISION
@@ -107,6 +117,7 @@
                    MOVE SEC-USR-FNAME TO LK-OUT-USER-FNAME
                    MOVE SEC-USR-LNAME TO LK-OUT-USER-LNAME
                    MOVE SEC-USR-TYPE  TO LK-OUT-USER-TYPE
+                   MOVE SEC-USR-ACTIVE-STATUS TO LK-OUT-USER-STATUS
                    MOVE 'User data retrieved successfully'
                         TO LK-OUT-MESSAGE
                END-IF
@@ -126,26 +137,70 @@
                PERFORM READ-USER-SEC-TABLE-DELETE
 
                IF NOT ERR-FLG-ON
-      * Copy user details to output before deletion
+      * Copy user details to output before deactivation
                    MOVE SEC-USR-ID TO LK-OUT-USER-ID
                    MOVE SEC-USR-FNAME TO LK-OUT-USER-FNAME
                    MOVE SEC-USR-LNAME TO LK-OUT-USER-LNAME
                    MOVE SEC-USR-TYPE TO LK-OUT-USER-TYPE
-
-      * Delete the user record
-                   PERFORM DELETE-USER-SEC-TABLE
+                   MOVE SEC-USR-ACTIVE-STATUS TO LK-OUT-USER-STATUS
+
+                   IF SEC-USR-INACTIVE
+                       SET RC-ALREADY-INACTIVE TO TRUE
+                       MOVE 'User is already inactive'
+                            TO LK-OUT-MESSAGE
+                   ELSE
+                       IF SEC-USR-TYPE = 'A'
+                           PERFORM CHECK-LAST-ADMIN
+                       END-IF
+
+                       IF RC-SUCCESS
+      * Deactivate the user record (soft delete)
+                           PERFORM DEACTIVATE-USER-SEC-TABLE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      CHECK-LAST-ADMIN
+      *----------------------------------------------------------------*
+      * Prevents deactivating the last remaining active admin user.
+       CHECK-LAST-ADMIN.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-ADMIN-COUNT
+               FROM USERSEC
+               WHERE USR_TYPE = 'A'
+                 AND USR_ACTIVE_STATUS = 'Y'
+                 AND USR_ID <> :SEC-USR-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           EVALUATE WS-SQL-STATUS
+               WHEN 0
+                   IF WS-ADMIN-COUNT = 0
+                       SET RC-LAST-ADMIN TO TRUE
+                       MOVE 'Cannot deactivate the last active admin'
+                            TO LK-OUT-MESSAGE
+                   END-IF
+               WHEN OTHER
+                   SET RC-DATABASE-ERROR TO TRUE
+                   MOVE 'Unable to verify remaining admin users'
+                        TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
       *----------------------------------------------------------------*
       *                      READ-USER-SEC-TABLE-LOOKUP
       *----------------------------------------------------------------*
        READ-USER-SEC-TABLE-LOOKUP.
 
            EXEC SQL
-               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE,
+                      USR_ACTIVE_STATUS
                INTO :SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
-                    :SEC-USR-PWD, :SEC-USR-TYPE
+                    :SEC-USR-PWD, :SEC-USR-TYPE, :SEC-USR-ACTIVE-STATUS
                FROM USERSEC
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
@@ -171,9 +226,10 @@
        READ-USER-SEC-TABLE-DELETE.
 
            EXEC SQL
-               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE,
+                      USR_ACTIVE_STATUS
                INTO :SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
-                    :SEC-USR-PWD, :SEC-USR-TYPE
+                    :SEC-USR-PWD, :SEC-USR-TYPE, :SEC-USR-ACTIVE-STATUS
                FROM USERSEC
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
@@ -194,12 +250,15 @@
            END-EVALUATE.
 
       *----------------------------------------------------------------*
-      *                      DELETE-USER-SEC-TABLE
+      *                      DEACTIVATE-USER-SEC-TABLE
       *----------------------------------------------------------------*
-       DELETE-USER-SEC-TABLE.
+      * Soft-delete: mark the user inactive rather than removing the
+      * row, so history/audit references to the user ID remain valid.
+       DEACTIVATE-USER-SEC-TABLE.
 
            EXEC SQL
-               DELETE FROM USERSEC
+               UPDATE USERSEC
+               SET USR_ACTIVE_STATUS = 'N'
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
 
@@ -207,13 +266,28 @@
 
            EVALUATE WS-SQL-STATUS
                WHEN 0
-                   EXEC SQL COMMIT END-EXEC
-                   MOVE SPACES TO LK-OUT-MESSAGE
-                   STRING 'User ' DELIMITED BY SIZE
-                          SEC-USR-ID DELIMITED BY SPACE
-                          ' has been deleted successfully'
-                          DELIMITED BY SIZE
-                          INTO LK-OUT-MESSAGE
+                   MOVE SEC-USR-ID TO WS-AUDIT-USR-ID
+                   SET AUDIT-ACTION-DEACTIVATE TO TRUE
+                   MOVE 'User deactivated' TO WS-AUDIT-MSG
+                   PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT
+                   IF AUDIT-ERR-ON
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-DATABASE-ERROR TO TRUE
+                       MOVE
+                         'User deactivated but audit log write failed'
+                         TO LK-OUT-MESSAGE
+                   ELSE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE 'N' TO SEC-USR-ACTIVE-STATUS
+                       MOVE 'N' TO LK-OUT-USER-STATUS
+                       MOVE SPACES TO LK-OUT-MESSAGE
+                       STRING 'User ' DELIMITED BY SIZE
+                              SEC-USR-ID DELIMITED BY SPACE
+                              ' has been deactivated successfully'
+                              DELIMITED BY SIZE
+                              INTO LK-OUT-MESSAGE
+                   END-IF
                WHEN +100
                    EXEC SQL ROLLBACK END-EXEC
                    SET ERR-FLG-ON TO TRUE
@@ -223,5 +297,10 @@
                    EXEC SQL ROLLBACK END-EXEC
                    SET ERR-FLG-ON TO TRUE
                    SET RC-DATABASE-ERROR TO TRUE
-                   MOVE 'Unable to delete User' TO LK-OUT-MESSAGE
-           END-EVALUATE.
\ No newline at end of file
+                   MOVE 'Unable to deactivate User' TO LK-OUT-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-LOG (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLAPL.
\ No newline at end of file
