@@ -38,13 +38,36 @@
 
        01 WS-SQL-STATUS                PIC S9(09) COMP VALUE ZEROS.
 
+       01 WS-SALT-SEED                 PIC 9(09) VALUE ZEROS.
+       01 WS-SALT-RANDOM               PIC 9(04)V9(05) COMP-3.
+       01 WS-SALT-NUM                  PIC 9(04).
+       01 WS-PWD-HASH-FIELDS.
+           COPY CSUTLPWY.
+       01 WS-NEW-PWD-HASH               PIC X(08).
+
+       01 WS-CURR-DATE-FIELDS.
+           05 WS-CURR-YYYYMMDD          PIC 9(08).
+           05 FILLER                    PIC X(13).
+
+       01 WS-AUDIT-FIELDS.
+           COPY CSUTLAWY.
+
       * User Security Record Structure
        01 SEC-USER-DATA.
          05 SEC-USR-ID                 PIC X(08).
          05 SEC-USR-FNAME              PIC X(20).
          05 SEC-USR-LNAME              PIC X(20).
          05 SEC-USR-PWD                PIC X(08).
+         05 SEC-USR-PWD-SALT           PIC X(04).
          05 SEC-USR-TYPE               PIC X(01).
+         05 SEC-USR-FAILED-LOGIN-CNT   PIC 9(02).
+         05 SEC-USR-LOCKED-STATUS      PIC X(01).
+           88 SEC-USR-LOCKED                    VALUE 'Y'.
+           88 SEC-USR-UNLOCKED                  VALUE 'N'.
+         05 SEC-USR-PWD-CHANGED-DATE   PIC X(10).
+         05 SEC-USR-PWD-EXPIRED-FLAG   PIC X(01).
+           88 SEC-USR-PWD-EXPIRED               VALUE 'Y'.
+           88 SEC-USR-PWD-NOT-EXPIRED           VALUE 'N'.
 
       *----------------------------------------------------------------*
       *                        LINKAGE SECTION
@@ -109,10 +132,12 @@
                PERFORM READ-USER-SEC-TABLE-LOOKUP
 
                IF NOT ERR-FLG-ON
-      * Return user data in the input fields for screen display
+      * Return user data in the input fields for screen display.
+      * The stored value is a password hash, not the real password,
+      * so it is never echoed back - leave it blank unless changed.
                    MOVE SEC-USR-FNAME TO LK-IN-USER-FNAME
                    MOVE SEC-USR-LNAME TO LK-IN-USER-LNAME
-                   MOVE SEC-USR-PWD   TO LK-IN-USER-PWD
+                   MOVE SPACES        TO LK-IN-USER-PWD
                    MOVE SEC-USR-TYPE  TO LK-IN-USER-TYPE
                MOVE 'User data retrieved successfully' TO LK-OUT-MESSAGE
                END-IF
@@ -159,8 +184,27 @@
                        SET USR-MODIFIED-YES TO TRUE
                    END-IF
 
-                   IF LK-IN-USER-PWD NOT = SEC-USR-PWD
-                       MOVE LK-IN-USER-PWD TO SEC-USR-PWD
+                   MOVE LK-IN-USER-PWD TO WS-PWD-PLAIN
+                   MOVE SEC-USR-PWD-SALT TO WS-PWD-SALT
+                   PERFORM HASH-PASSWORD THRU HASH-PASSWORD-EXIT
+                   MOVE WS-PWD-HASH TO WS-NEW-PWD-HASH
+
+                   IF WS-NEW-PWD-HASH NOT = SEC-USR-PWD
+                       PERFORM GENERATE-SALT
+                       MOVE LK-IN-USER-PWD TO WS-PWD-PLAIN
+                       MOVE SEC-USR-PWD-SALT TO WS-PWD-SALT
+                       PERFORM HASH-PASSWORD THRU HASH-PASSWORD-EXIT
+                       MOVE WS-PWD-HASH TO SEC-USR-PWD
+      * A password reset through this admin path must be changed by
+      * the user again at their next signon.
+                       SET SEC-USR-PWD-EXPIRED TO TRUE
+                       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS
+                       STRING WS-CURR-YYYYMMDD(1:4) '-'
+                              WS-CURR-YYYYMMDD(5:2) '-'
+                              WS-CURR-YYYYMMDD(7:2)
+                              DELIMITED BY SIZE
+                              INTO SEC-USR-PWD-CHANGED-DATE
+                       END-STRING
                        SET USR-MODIFIED-YES TO TRUE
                    END-IF
 
@@ -169,6 +213,10 @@
                        SET USR-MODIFIED-YES TO TRUE
                    END-IF
 
+                   IF SEC-USR-LOCKED
+                       SET USR-MODIFIED-YES TO TRUE
+                   END-IF
+
                    IF USR-MODIFIED-YES
                        PERFORM UPDATE-USER-SEC-TABLE
                    ELSE
@@ -184,9 +232,10 @@
        READ-USER-SEC-TABLE-LOOKUP.
 
            EXEC SQL
-               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD,
+                      USR_PWD_SALT, USR_TYPE
                INTO :SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
-                    :SEC-USR-PWD, :SEC-USR-TYPE
+                    :SEC-USR-PWD, :SEC-USR-PWD-SALT, :SEC-USR-TYPE
                FROM USERSEC
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
@@ -212,9 +261,13 @@
        READ-USER-SEC-TABLE-UPDATE.
 
            EXEC SQL
-               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD, USR_TYPE
+               SELECT USR_ID, USR_FNAME, USR_LNAME, USR_PWD,
+                      USR_PWD_SALT, USR_TYPE, USR_LOCKED_STATUS,
+                      USR_PWD_CHANGED_DATE, USR_PWD_EXPIRED_FLAG
                INTO :SEC-USR-ID, :SEC-USR-FNAME, :SEC-USR-LNAME,
-                    :SEC-USR-PWD, :SEC-USR-TYPE
+                    :SEC-USR-PWD, :SEC-USR-PWD-SALT, :SEC-USR-TYPE,
+                    :SEC-USR-LOCKED-STATUS, :SEC-USR-PWD-CHANGED-DATE,
+                    :SEC-USR-PWD-EXPIRED-FLAG
                FROM USERSEC
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
@@ -236,15 +289,27 @@
 
       *----------------------------------------------------------------*
       *                      UPDATE-USER-SEC-TABLE
+      * An admin editing a user's record is treated as a review of the
+      * account, so any prior lockout is cleared along with the other
+      * changes - otherwise a locked user would have no way back in
+      * even after an admin reset their password.
       *----------------------------------------------------------------*
        UPDATE-USER-SEC-TABLE.
 
+           MOVE 0 TO SEC-USR-FAILED-LOGIN-CNT
+           SET SEC-USR-UNLOCKED TO TRUE
+
            EXEC SQL
                UPDATE USERSEC
-               SET USR_FNAME = :SEC-USR-FNAME,
-                   USR_LNAME = :SEC-USR-LNAME,
-                   USR_PWD   = :SEC-USR-PWD,
-                   USR_TYPE  = :SEC-USR-TYPE
+               SET USR_FNAME           = :SEC-USR-FNAME,
+                   USR_LNAME           = :SEC-USR-LNAME,
+                   USR_PWD             = :SEC-USR-PWD,
+                   USR_PWD_SALT        = :SEC-USR-PWD-SALT,
+                   USR_TYPE            = :SEC-USR-TYPE,
+                   USR_FAILED_LOGIN_CNT = :SEC-USR-FAILED-LOGIN-CNT,
+                   USR_LOCKED_STATUS   = :SEC-USR-LOCKED-STATUS,
+                   USR_PWD_CHANGED_DATE = :SEC-USR-PWD-CHANGED-DATE,
+                   USR_PWD_EXPIRED_FLAG = :SEC-USR-PWD-EXPIRED-FLAG
                WHERE USR_ID = :SEC-USR-ID
            END-EXEC.
 
@@ -252,12 +317,24 @@
 
            EVALUATE WS-SQL-STATUS
                WHEN 0
-                   EXEC SQL COMMIT END-EXEC
-                   MOVE SPACES TO LK-OUT-MESSAGE
-                   STRING 'User ' DELIMITED BY SIZE
-                          SEC-USR-ID DELIMITED BY SPACE
+                   MOVE SEC-USR-ID TO WS-AUDIT-USR-ID
+                   SET AUDIT-ACTION-UPDATE TO TRUE
+                   MOVE 'User updated' TO WS-AUDIT-MSG
+                   PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT
+                   IF AUDIT-ERR-ON
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET ERR-FLG-ON TO TRUE
+                       SET RC-DATABASE-ERROR TO TRUE
+                       MOVE 'User updated but audit log write failed'
+                            TO LK-OUT-MESSAGE
+                   ELSE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE SPACES TO LK-OUT-MESSAGE
+                       STRING 'User ' DELIMITED BY SIZE
+                              SEC-USR-ID DELIMITED BY SPACE
                      ' has been updated successfully' DELIMITED BY SIZE
-                     INTO LK-OUT-MESSAGE
+                              INTO LK-OUT-MESSAGE
+                   END-IF
                WHEN +100
                    EXEC SQL ROLLBACK END-EXEC
                    SET ERR-FLG-ON TO TRUE
@@ -268,4 +345,28 @@
                    SET ERR-FLG-ON TO TRUE
                    SET RC-DATABASE-ERROR TO TRUE
                    MOVE 'Unable to update User' TO LK-OUT-MESSAGE
-           END-EVALUATE.
\ No newline at end of file
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      GENERATE-SALT
+      *----------------------------------------------------------------*
+       GENERATE-SALT.
+
+           COMPUTE WS-SALT-SEED =
+               FUNCTION ORD(SEC-USR-ID(1:1)) +
+               (FUNCTION ORD(SEC-USR-ID(8:1)) * 100) +
+               WS-SQL-STATUS
+           COMPUTE WS-SALT-RANDOM = FUNCTION RANDOM(WS-SALT-SEED) * 10000
+           COMPUTE WS-SALT-NUM = FUNCTION MOD(WS-SALT-RANDOM, 10000)
+           MOVE WS-SALT-NUM TO SEC-USR-PWD-SALT
+           .
+
+      *----------------------------------------------------------------*
+      *                      HASH-PASSWORD (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLPPL.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-LOG (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLAPL.
\ No newline at end of file
