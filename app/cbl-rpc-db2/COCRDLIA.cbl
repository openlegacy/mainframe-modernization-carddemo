@@ -72,6 +72,17 @@
            88  FLG-CARDFILTER-NOT-OK               VALUE '0'.
            88  FLG-CARDFILTER-ISVALID              VALUE '1'.
            88  FLG-CARDFILTER-BLANK                VALUE ' '.
+         05  WS-EDIT-STATUS-FLAG                    PIC X(1).
+           88  FLG-STATUSFILTER-NOT-OK             VALUE '0'.
+           88  FLG-STATUSFILTER-ISVALID            VALUE '1'.
+           88  FLG-STATUSFILTER-BLANK              VALUE ' '.
+         05  WS-EDIT-NAME-FLAG                      PIC X(1).
+           88  FLG-NAMEFILTER-NOT-OK               VALUE '0'.
+           88  FLG-NAMEFILTER-ISVALID              VALUE '1'.
+           88  FLG-NAMEFILTER-BLANK                VALUE ' '.
+         05  WS-SORT-BY-STATUS-FLAG                 PIC X(1).
+           88  WS-SORT-BY-STATUS-ON                 VALUE 'Y'.
+           88  WS-SORT-BY-STATUS-OFF                VALUE 'N'.
 
       ******************************************************************
       * DB2 Data Handling
@@ -125,6 +136,8 @@
        01 WS-CONSTANTS.
          05  WS-MAX-RECORDS                        PIC S9(4) COMP
                                                    VALUE 7.
+         05  WS-ABS-MAX-RECORDS                    PIC S9(4) COMP
+                                                   VALUE 50.
          05  LIT-THISPGM                           PIC X(8)
                                                    VALUE 'COCRDLIA'.
          05  LIT-CARD-TABLE                        PIC X(8)
@@ -132,14 +145,20 @@
 
       ******************************************************************
       * Temporary storage for backward records
+      * (sized to the largest possible page plus one lookback record)
       ******************************************************************
        01 WS-TEMP-CARD-RECORDS.
           05 WS-TEMP-CARD-COUNT            PIC 9(02) VALUE 0.
-          05 WS-TEMP-CARD-DATA OCCURS 7 TIMES.
+          05 WS-TEMP-CARD-DATA OCCURS 51 TIMES.
              10 WS-TEMP-CARD-NUM           PIC X(16).
              10 WS-TEMP-CARD-ACCT-ID       PIC 9(11).
              10 WS-TEMP-CARD-ACTIVE-ST     PIC X(01).
 
+      ******************************************************************
+      * Backward-pagination working fields
+      ******************************************************************
+       01  WS-BACKWARD-PEEK-COUNT                  PIC 9(02) VALUE 0.
+
       ******************************************************************
       * DB2 SQLCA
       ******************************************************************
@@ -162,6 +181,8 @@
        01  HV-SEARCH-VARIABLES.
            05  HV-SEARCH-CARD-NUM             PIC X(16).
            05  HV-SEARCH-ACCT-ID              PIC S9(11) COMP-3.
+           05  HV-SEARCH-STATUS               PIC X(1).
+           05  HV-SEARCH-EMBOSSED-NAME        PIC X(51).
 
            EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -199,6 +220,64 @@
                ORDER BY CARD_NUM DESC
            END-EXEC.
 
+      * Sorted-by-status browse (LK-SORT-BY-STATUS = 'Y'). Keyset is
+      * the (status, card-num) pair so a caller can resume a page from
+      * the last row it was shown, the same way LK-START-KEY resumes
+      * the plain card-num browse above.
+           EXEC SQL
+               DECLARE CARD_CURSOR_BY_STATUS CURSOR FOR
+               SELECT CARD_NUM,
+                      CARD_ACCT_ID,
+                      CARD_ACTIVE_STATUS
+               FROM ALAINL.CARDDAT
+               WHERE CARD_ACTIVE_STATUS > :HV-SEARCH-STATUS
+               OR (CARD_ACTIVE_STATUS = :HV-SEARCH-STATUS
+               AND CARD_NUM >= :HV-SEARCH-CARD-NUM)
+               ORDER BY CARD_ACTIVE_STATUS, CARD_NUM
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CARD_CURSOR_FLT_BY_STATUS CURSOR FOR
+               SELECT CARD_NUM,
+                      CARD_ACCT_ID,
+                      CARD_ACTIVE_STATUS
+               FROM ALAINL.CARDDAT
+               WHERE CARD_ACCT_ID = :HV-SEARCH-ACCT-ID
+               AND (CARD_ACTIVE_STATUS > :HV-SEARCH-STATUS
+               OR (CARD_ACTIVE_STATUS = :HV-SEARCH-STATUS
+               AND CARD_NUM >= :HV-SEARCH-CARD-NUM))
+               ORDER BY CARD_ACTIVE_STATUS, CARD_NUM
+           END-EXEC.
+
+      * Embossed-name search (LK-FILTER-EMBOSSED-NAME supplied). The
+      * name is matched as a prefix (HV-SEARCH-EMBOSSED-NAME carries
+      * the trimmed filter with a trailing '%' appended), with
+      * CARD_NUM as the paging tiebreaker within the matched set - the
+      * same forward-only, no-sort-by-status shape as
+      * CARD_CURSOR_FILTERED above.
+           EXEC SQL
+               DECLARE CARD_CURSOR_BY_NAME CURSOR FOR
+               SELECT CARD_NUM,
+                      CARD_ACCT_ID,
+                      CARD_ACTIVE_STATUS
+               FROM ALAINL.CARDDAT
+               WHERE CARD_EMBOSSED_NAME LIKE :HV-SEARCH-EMBOSSED-NAME
+               AND CARD_NUM >= :HV-SEARCH-CARD-NUM
+               ORDER BY CARD_NUM
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CARD_CURSOR_FLT_BY_NAME CURSOR FOR
+               SELECT CARD_NUM,
+                      CARD_ACCT_ID,
+                      CARD_ACTIVE_STATUS
+               FROM ALAINL.CARDDAT
+               WHERE CARD_ACCT_ID = :HV-SEARCH-ACCT-ID
+               AND CARD_EMBOSSED_NAME LIKE :HV-SEARCH-EMBOSSED-NAME
+               AND CARD_NUM >= :HV-SEARCH-CARD-NUM
+               ORDER BY CARD_NUM
+           END-EXEC.
+
       ******************************************************************
       *  Card Record Layout
       ******************************************************************
@@ -215,9 +294,13 @@
            05  LK-INPUT-PARAMS.
                10  LK-FILTER-ACCT-ID              PIC X(11).
                10  LK-FILTER-CARD-NUM             PIC X(16).
+               10  LK-FILTER-STATUS               PIC X(01).
+               10  LK-SORT-BY-STATUS              PIC X(01).
                10  LK-START-KEY                   PIC X(16).
+               10  LK-START-STATUS                PIC X(01).
                10  LK-MAX-RECORDS                 PIC S9(4) COMP.
                10  LK-PAGE-DIR                    PIC X(1).
+               10  LK-FILTER-EMBOSSED-NAME        PIC X(50).
 
       ******************************************************************
       * Output Parameters
@@ -231,7 +314,7 @@
                10  LK-RETURN-MSG                  PIC X(80).
                10  LK-RECORDS-COUNT               PIC S9(4) COMP.
                10  LK-CARDS-DATA.
-                   15  LK-CARDS-ARRAY             OCCURS 1 TO 7
+                   15  LK-CARDS-ARRAY             OCCURS 1 TO 50
                                                   DEPENDING ON
                                                   LK-RECORDS-COUNT.
                        20  LK-CARD-NUM            PIC X(16).
@@ -253,6 +336,10 @@
 
            IF LK-MAX-RECORDS = 0
               MOVE WS-MAX-RECORDS TO LK-MAX-RECORDS
+           ELSE
+              IF LK-MAX-RECORDS > WS-ABS-MAX-RECORDS
+                 MOVE WS-ABS-MAX-RECORDS TO LK-MAX-RECORDS
+              END-IF
            END-IF
 
       *****************************************************************
@@ -339,14 +426,97 @@
               END-IF
            END-IF
 
+      *****************************************************************
+      * Validate Active Status filter if provided
+      *****************************************************************
+           SET FLG-STATUSFILTER-BLANK TO TRUE
+
+           IF LK-FILTER-STATUS   EQUAL LOW-VALUES
+           OR LK-FILTER-STATUS   EQUAL SPACES
+              SET FLG-STATUSFILTER-BLANK  TO TRUE
+           ELSE
+              IF LK-FILTER-STATUS = 'Y' OR LK-FILTER-STATUS = 'N'
+                                  OR LK-FILTER-STATUS = 'E'
+                                  OR LK-FILTER-STATUS = 'F'
+                                  OR LK-FILTER-STATUS = 'R'
+                 SET FLG-STATUSFILTER-ISVALID TO TRUE
+              ELSE
+                 SET INPUT-ERROR TO TRUE
+                 SET FLG-STATUSFILTER-NOT-OK TO TRUE
+                 IF LK-RETURN-MSG EQUAL SPACES
+                    MOVE
+                  'STATUS FILTER,IF SUPPLIED MUST BE Y,N,E,F OR R'
+                                    TO LK-RETURN-MSG
+                 END-IF
+              END-IF
+           END-IF
+
+      *****************************************************************
+      * Sort-by-status is a simple Y/N toggle - anything other than Y
+      * is treated as N (off), same convention as LK-PAGE-DIR.
+      *****************************************************************
+           IF LK-SORT-BY-STATUS EQUAL 'Y'
+              SET WS-SORT-BY-STATUS-ON TO TRUE
+           ELSE
+              SET WS-SORT-BY-STATUS-OFF TO TRUE
+           END-IF
+
+      * Backward paging is keyed on CARD_NUM alone (CARD_CURSOR_PREV)
+      * and cannot honor a status-sorted order, so reject the
+      * combination up front rather than silently ignoring the sort.
+           IF WS-SORT-BY-STATUS-ON AND LK-PAGE-DIR = 'B'
+              SET INPUT-ERROR TO TRUE
+              IF LK-RETURN-MSG EQUAL SPACES
+                 MOVE
+                 'SORT BY STATUS DOES NOT SUPPORT BACKWARD PAGING'
+                                 TO LK-RETURN-MSG
+              END-IF
+           END-IF
+
+      *****************************************************************
+      * Validate Embossed Name filter if provided - a free-text prefix
+      * search, so the only edit is that it isn't blank/low-values.
+      *****************************************************************
+           SET FLG-NAMEFILTER-BLANK TO TRUE
+
+           IF LK-FILTER-EMBOSSED-NAME   EQUAL LOW-VALUES
+           OR LK-FILTER-EMBOSSED-NAME   EQUAL SPACES
+              SET FLG-NAMEFILTER-BLANK  TO TRUE
+           ELSE
+              SET FLG-NAMEFILTER-ISVALID TO TRUE
+
+      * Name search pages on CARD_NUM within the matched set and has
+      * no status-ordered or backward-browse variant, same limitation
+      * as the acct/card filters above.
+              IF WS-SORT-BY-STATUS-ON
+                 SET INPUT-ERROR TO TRUE
+                 IF LK-RETURN-MSG EQUAL SPACES
+                    MOVE
+                    'EMBOSSED NAME FILTER DOES NOT SUPPORT SORT BY ST
+      -             'ATUS'
+                                    TO LK-RETURN-MSG
+                 END-IF
+              END-IF
+
+              IF LK-PAGE-DIR = 'B'
+                 SET INPUT-ERROR TO TRUE
+                 IF LK-RETURN-MSG EQUAL SPACES
+                    MOVE
+                    'EMBOSSED NAME FILTER DOES NOT SUPPORT BACKWARD P
+      -             'AGING'
+                                    TO LK-RETURN-MSG
+                 END-IF
+              END-IF
+           END-IF
+
       *****************************************************************
       * Validate max records parameter
       *****************************************************************
            IF LK-MAX-RECORDS EQUAL 0
               MOVE WS-MAX-RECORDS TO LK-MAX-RECORDS
            ELSE
-              IF LK-MAX-RECORDS > WS-MAX-RECORDS
-                 MOVE WS-MAX-RECORDS TO LK-MAX-RECORDS
+              IF LK-MAX-RECORDS > WS-ABS-MAX-RECORDS
+                 MOVE WS-ABS-MAX-RECORDS TO LK-MAX-RECORDS
               END-IF
            END-IF
            .
@@ -366,6 +536,8 @@
 
       * If we have filters, always start from beginning
            IF FLG-ACCTFILTER-ISVALID OR FLG-CARDFILTER-ISVALID
+                                      OR FLG-STATUSFILTER-ISVALID
+                                      OR FLG-NAMEFILTER-ISVALID
                MOVE LOW-VALUES TO WS-CARD-RID-CARDNUM
            END-IF
 
@@ -405,6 +577,8 @@
            IF WS-CURSOR-CLOSED
       * If filters active, always start from beginning
                IF FLG-ACCTFILTER-ISVALID OR FLG-CARDFILTER-ISVALID
+                                      OR FLG-STATUSFILTER-ISVALID
+                                      OR FLG-NAMEFILTER-ISVALID
                    MOVE LOW-VALUES TO WS-CARD-RID-CARDNUM
                ELSE
       * Normal positioning logic when no filters
@@ -417,15 +591,53 @@
                END-IF
 
                MOVE WS-CARD-RID-CARDNUM TO HV-SEARCH-CARD-NUM
-               IF FLG-ACCTFILTER-ISVALID
-                   MOVE LK-FILTER-ACCT-ID TO HV-SEARCH-ACCT-ID
-                   EXEC SQL
-                       OPEN CARD_CURSOR_FILTERED
-                   END-EXEC
+
+               IF WS-SORT-BY-STATUS-ON
+                   IF LK-START-STATUS EQUAL SPACES
+                                    OR LK-START-STATUS EQUAL LOW-VALUES
+                       MOVE LOW-VALUES TO HV-SEARCH-STATUS
+                   ELSE
+                       MOVE LK-START-STATUS TO HV-SEARCH-STATUS
+                   END-IF
+                   IF FLG-ACCTFILTER-ISVALID
+                       MOVE LK-FILTER-ACCT-ID TO HV-SEARCH-ACCT-ID
+                       EXEC SQL
+                           OPEN CARD_CURSOR_FLT_BY_STATUS
+                       END-EXEC
+                   ELSE
+                       EXEC SQL
+                           OPEN CARD_CURSOR_BY_STATUS
+                       END-EXEC
+                   END-IF
                ELSE
-                   EXEC SQL
-                       OPEN CARD_CURSOR
-                   END-EXEC
+                   IF FLG-NAMEFILTER-ISVALID
+                       STRING FUNCTION TRIM(LK-FILTER-EMBOSSED-NAME)
+                              '%'
+                         DELIMITED BY SIZE
+                         INTO HV-SEARCH-EMBOSSED-NAME
+                       END-STRING
+                       IF FLG-ACCTFILTER-ISVALID
+                           MOVE LK-FILTER-ACCT-ID TO HV-SEARCH-ACCT-ID
+                           EXEC SQL
+                               OPEN CARD_CURSOR_FLT_BY_NAME
+                           END-EXEC
+                       ELSE
+                           EXEC SQL
+                               OPEN CARD_CURSOR_BY_NAME
+                           END-EXEC
+                       END-IF
+                   ELSE
+                       IF FLG-ACCTFILTER-ISVALID
+                           MOVE LK-FILTER-ACCT-ID TO HV-SEARCH-ACCT-ID
+                           EXEC SQL
+                               OPEN CARD_CURSOR_FILTERED
+                           END-EXEC
+                       ELSE
+                           EXEC SQL
+                               OPEN CARD_CURSOR
+                           END-EXEC
+                       END-IF
+                   END-IF
                END-IF
 
                MOVE SQLCODE TO WS-SQLCODE
@@ -459,20 +671,56 @@
       *                      READNEXT-CARD-DB2
       ******************************************************************
        READNEXT-CARD-DB2.
-           IF FLG-ACCTFILTER-ISVALID
-               EXEC SQL
-                   FETCH CARD_CURSOR_FILTERED
-                   INTO :HV-CARD-NUM,
-                        :HV-CARD-ACCT-ID,
-                        :HV-CARD-ACTIVE-STATUS
-               END-EXEC
+           IF WS-SORT-BY-STATUS-ON
+               IF FLG-ACCTFILTER-ISVALID
+                   EXEC SQL
+                       FETCH CARD_CURSOR_FLT_BY_STATUS
+                       INTO :HV-CARD-NUM,
+                            :HV-CARD-ACCT-ID,
+                            :HV-CARD-ACTIVE-STATUS
+                   END-EXEC
+               ELSE
+                   EXEC SQL
+                       FETCH CARD_CURSOR_BY_STATUS
+                       INTO :HV-CARD-NUM,
+                            :HV-CARD-ACCT-ID,
+                            :HV-CARD-ACTIVE-STATUS
+                   END-EXEC
+               END-IF
            ELSE
-               EXEC SQL
-                   FETCH CARD_CURSOR
-                   INTO :HV-CARD-NUM,
-                        :HV-CARD-ACCT-ID,
-                        :HV-CARD-ACTIVE-STATUS
-               END-EXEC
+               IF FLG-NAMEFILTER-ISVALID
+                   IF FLG-ACCTFILTER-ISVALID
+                       EXEC SQL
+                           FETCH CARD_CURSOR_FLT_BY_NAME
+                           INTO :HV-CARD-NUM,
+                                :HV-CARD-ACCT-ID,
+                                :HV-CARD-ACTIVE-STATUS
+                       END-EXEC
+                   ELSE
+                       EXEC SQL
+                           FETCH CARD_CURSOR_BY_NAME
+                           INTO :HV-CARD-NUM,
+                                :HV-CARD-ACCT-ID,
+                                :HV-CARD-ACTIVE-STATUS
+                       END-EXEC
+                   END-IF
+               ELSE
+                   IF FLG-ACCTFILTER-ISVALID
+                       EXEC SQL
+                           FETCH CARD_CURSOR_FILTERED
+                           INTO :HV-CARD-NUM,
+                                :HV-CARD-ACCT-ID,
+                                :HV-CARD-ACTIVE-STATUS
+                       END-EXEC
+                   ELSE
+                       EXEC SQL
+                           FETCH CARD_CURSOR
+                           INTO :HV-CARD-NUM,
+                                :HV-CARD-ACCT-ID,
+                                :HV-CARD-ACTIVE-STATUS
+                       END-EXEC
+                   END-IF
+               END-IF
            END-IF
 
            MOVE SQLCODE TO WS-SQLCODE
@@ -581,13 +829,15 @@
        9100-READ-BACKWARDS.
       *****************************************************************
       * Read card records backwards from database with filters
-      * SIMPLIFIED VERSION - Just read 7 previous records
+      * SIMPLIFIED VERSION - just read one page's worth of previous
+      * records (page size is tunable via LK-MAX-RECORDS)
       *****************************************************************
 
            SET ERR-FLG-OFF TO TRUE
            SET CARD-NOT-EOF TO TRUE
            MOVE 0 TO LK-RECORDS-COUNT
            MOVE 0 TO WS-TEMP-CARD-COUNT
+           COMPUTE WS-BACKWARD-PEEK-COUNT = LK-MAX-RECORDS + 1
 
       * Set up for backward cursor
            MOVE LK-START-KEY TO HV-SEARCH-CARD-NUM
@@ -613,9 +863,11 @@
            END-EVALUATE
 
            IF ERR-FLG-OFF
-      * Read 8 records backward into temp storage (to skip first one)
-               PERFORM UNTIL WS-TEMP-CARD-COUNT >= 8 OR
-                             CARD-EOF OR ERR-FLG-ON
+      * Read one page-plus-one records backward into temp storage
+      * (the extra record is skipped so pages line up on flips)
+               PERFORM UNTIL
+                       WS-TEMP-CARD-COUNT >= WS-BACKWARD-PEEK-COUNT
+                       OR CARD-EOF OR ERR-FLG-ON
                    PERFORM READPREV-CARD-DB2
                    IF CARD-NOT-EOF AND ERR-FLG-OFF
                        PERFORM 9500-FILTER-RECORDS
@@ -637,8 +889,8 @@
 
       * Check if we hit EOF or error during backward read (at top)
                IF CARD-EOF OR ERR-FLG-ON OR
-                  WS-TEMP-CARD-COUNT < 8
-      * We're at the top - display first 7 records from beginning
+                  WS-TEMP-CARD-COUNT < WS-BACKWARD-PEEK-COUNT
+      * We're at the top - display first page from beginning
                    SET CARD-NOT-EOF TO TRUE
                    SET ERR-FLG-OFF TO TRUE
                    PERFORM 9999-CLOSE-CURSOR
@@ -651,10 +903,11 @@
                    MOVE 'NO PREVIOUS PAGES TO DISPLAY'
                         TO LK-RETURN-MSG
                ELSE
-      * Normal case - display records 2-8 in reverse order (skip record 1)
+      * Normal case - display records 2 thru peek-count in reverse
+      * order (skip the oldest, lookback record)
                    PERFORM VARYING WS-IDX FROM WS-TEMP-CARD-COUNT BY -1
                            UNTIL WS-IDX < 2 OR
-                                 LK-RECORDS-COUNT >= 7
+                                 LK-RECORDS-COUNT >= LK-MAX-RECORDS
                        ADD 1 TO LK-RECORDS-COUNT
                        MOVE WS-TEMP-CARD-NUM(WS-IDX) TO
                             LK-CARD-NUM(LK-RECORDS-COUNT)
@@ -697,6 +950,14 @@
                  GO TO 9500-FILTER-RECORDS-EXIT
               END-IF
            END-IF
+
+      * Apply Active Status filter if provided
+           IF FLG-STATUSFILTER-ISVALID
+              IF CARD-ACTIVE-STATUS NOT = LK-FILTER-STATUS
+                 SET WS-EXCLUDE-THIS-RECORD TO TRUE
+                 GO TO 9500-FILTER-RECORDS-EXIT
+              END-IF
+           END-IF
            .
        9500-FILTER-RECORDS-EXIT.
            EXIT.
@@ -705,7 +966,8 @@
       *                      CLEAR-OUTPUT-ARRAY
       ******************************************************************
        CLEAR-OUTPUT-ARRAY.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > LK-MAX-RECORDS
                MOVE SPACES TO LK-CARD-NUM(WS-IDX)
                MOVE ZEROS TO LK-CARD-ACCT-ID(WS-IDX)
                MOVE SPACES TO LK-CARD-ACTIVE-STATUS(WS-IDX)
@@ -728,6 +990,22 @@
                    CLOSE CARD_CURSOR_PREV
                END-EXEC
 
+               EXEC SQL
+                   CLOSE CARD_CURSOR_BY_STATUS
+               END-EXEC
+
+               EXEC SQL
+                   CLOSE CARD_CURSOR_FLT_BY_STATUS
+               END-EXEC
+
+               EXEC SQL
+                   CLOSE CARD_CURSOR_BY_NAME
+               END-EXEC
+
+               EXEC SQL
+                   CLOSE CARD_CURSOR_FLT_BY_NAME
+               END-EXEC
+
                SET WS-CURSOR-CLOSED TO TRUE
            END-IF
            .
