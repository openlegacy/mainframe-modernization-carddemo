@@ -362,6 +362,9 @@
               88 FOUND-ACCT-IN-MASTER              VALUE '1'.
            10 WS-CUST-MASTER-READ-FLAG             PIC X(1).
               88 FOUND-CUST-IN-MASTER              VALUE '1'.
+           10 WS-CXREF-EOF-FLAG                    PIC X(1).
+              88 CXREF-EOF                         VALUE 'Y'.
+              88 CXREF-NOT-EOF                     VALUE 'N'.
 
          05  WS-FILE-ERROR-MESSAGE.
            10  FILLER                         PIC X(12)
@@ -503,6 +506,9 @@
       *CARD XREF LAYOUT
        COPY CVACT03Y.
 
+      *CARD RECORD LAYOUT
+       COPY CVACT02Y.
+
       *CUSTOMER LAYOUT
        COPY CVCUS01Y.
 
@@ -2707,6 +2713,15 @@
              END-EXEC
              GO TO 9600-WRITE-PROCESSING-EXIT
            END-IF
+
+      *****************************************************************
+      * Closing an account cascades to deactivate all of its cards
+      *****************************************************************
+           IF LK-IN-ACCT-ACTIVE-STATUS = 'N'
+              AND WS-OLD-ACTIVE-STATUS = 'Y'
+               PERFORM 9800-DEACTIVATE-LINKED-CARDS
+                  THRU 9800-DEACTIVATE-LINKED-CARDS-EXIT
+           END-IF
            .
        9600-WRITE-PROCESSING-EXIT.
            EXIT
@@ -2797,6 +2812,96 @@
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      *                 9800-DEACTIVATE-LINKED-CARDS
+      * Browses CXACAIX by its account-ID alternate index for every
+      * card on file for this account (an account can carry more than
+      * one card since supplementary cards were added) and deactivates
+      * each one in CARDDAT, so a card can't keep showing as usable
+      * once the account behind it has been closed.
+      *----------------------------------------------------------------*
+       9800-DEACTIVATE-LINKED-CARDS.
+
+           EXEC CICS STARTBR
+                DATASET   (LIT-CARDXREFNAME-ACCT-PATH)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                GTEQ
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT EQUAL TO DFHRESP(NORMAL)
+               GO TO 9800-DEACTIVATE-LINKED-CARDS-EXIT
+           END-IF
+
+           SET CXREF-NOT-EOF TO TRUE
+           PERFORM UNTIL CXREF-EOF
+
+               EXEC CICS READNEXT
+                    DATASET   (LIT-CARDXREFNAME-ACCT-PATH)
+                    RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                    KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                    INTO      (CARD-XREF-RECORD)
+                    LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+
+               IF WS-RESP-CD NOT EQUAL TO DFHRESP(NORMAL)
+                   SET CXREF-EOF TO TRUE
+               ELSE
+                   IF XREF-ACCT-ID NOT = ACCT-ID
+                       SET CXREF-EOF TO TRUE
+                   ELSE
+                       PERFORM 9850-DEACTIVATE-ONE-CARD
+                          THRU 9850-DEACTIVATE-ONE-CARD-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                DATASET (LIT-CARDXREFNAME-ACCT-PATH)
+           END-EXEC
+           .
+       9800-DEACTIVATE-LINKED-CARDS-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9850-DEACTIVATE-ONE-CARD
+      *----------------------------------------------------------------*
+       9850-DEACTIVATE-ONE-CARD.
+
+           MOVE XREF-CARD-NUM TO WS-CARD-RID-CARDNUM
+
+           EXEC CICS READ
+                DATASET   (LIT-CARDFILENAME)
+                UPDATE
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
+              AND CARD-ACTIVE-STATUS NOT = 'N'
+               MOVE 'N' TO CARD-ACTIVE-STATUS
+               EXEC CICS REWRITE
+                    FILE   (LIT-CARDFILENAME)
+                    FROM   (CARD-RECORD)
+                    LENGTH (LENGTH OF CARD-RECORD)
+                    RESP   (WS-RESP-CD)
+                    RESP2  (WS-REAS-CD)
+               END-EXEC
+           END-IF
+           .
+       9850-DEACTIVATE-ONE-CARD-EXIT.
+           EXIT
+           .
+
       ******************************************************************
       * Common Date Routines
       ******************************************************************
