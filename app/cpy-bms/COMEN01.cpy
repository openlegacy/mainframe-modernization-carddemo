@@ -0,0 +1,172 @@
+       01  COMEN1AI.
+           02  FILLER PIC X(12).
+           02  TITLE01L    COMP  PIC  S9(4).
+           02  TITLE01F    PICTURE X.
+           02  FILLER REDEFINES TITLE01F.
+             03 TITLE01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE01I  PIC X(40).
+           02  TITLE02L    COMP  PIC  S9(4).
+           02  TITLE02F    PICTURE X.
+           02  FILLER REDEFINES TITLE02F.
+             03 TITLE02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE02I  PIC X(40).
+           02  TRNNAMEL    COMP  PIC  S9(4).
+           02  TRNNAMEF    PICTURE X.
+           02  FILLER REDEFINES TRNNAMEF.
+             03 TRNNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TRNNAMEI  PIC X(4).
+           02  PGMNAMEL    COMP  PIC  S9(4).
+           02  PGMNAMEF    PICTURE X.
+           02  FILLER REDEFINES PGMNAMEF.
+             03 PGMNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PGMNAMEI  PIC X(8).
+           02  CURDATEL    COMP  PIC  S9(4).
+           02  CURDATEF    PICTURE X.
+           02  FILLER REDEFINES CURDATEF.
+             03 CURDATEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURDATEI  PIC X(8).
+           02  CURTIMEL    COMP  PIC  S9(4).
+           02  CURTIMEF    PICTURE X.
+           02  FILLER REDEFINES CURTIMEF.
+             03 CURTIMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURTIMEI  PIC X(8).
+           02  USERIDL    COMP  PIC  S9(4).
+           02  USERIDF    PICTURE X.
+           02  FILLER REDEFINES USERIDF.
+             03 USERIDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  USERIDI  PIC X(8).
+           02  OPTIONL    COMP  PIC  S9(4).
+           02  OPTIONF    PICTURE X.
+           02  FILLER REDEFINES OPTIONF.
+             03 OPTIONA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPTIONI  PIC X(2).
+           02  OPT01L    COMP  PIC  S9(4).
+           02  OPT01F    PICTURE X.
+           02  FILLER REDEFINES OPT01F.
+             03 OPT01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPT01I  PIC X(40).
+           02  OPT02L    COMP  PIC  S9(4).
+           02  OPT02F    PICTURE X.
+           02  FILLER REDEFINES OPT02F.
+             03 OPT02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPT02I  PIC X(40).
+           02  OPT03L    COMP  PIC  S9(4).
+           02  OPT03F    PICTURE X.
+           02  FILLER REDEFINES OPT03F.
+             03 OPT03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPT03I  PIC X(40).
+           02  OPT04L    COMP  PIC  S9(4).
+           02  OPT04F    PICTURE X.
+           02  FILLER REDEFINES OPT04F.
+             03 OPT04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPT04I  PIC X(40).
+           02  OPT05L    COMP  PIC  S9(4).
+           02  OPT05F    PICTURE X.
+           02  FILLER REDEFINES OPT05F.
+             03 OPT05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OPT05I  PIC X(40).
+           02  ERRMSGL    COMP  PIC  S9(4).
+           02  ERRMSGF    PICTURE X.
+           02  FILLER REDEFINES ERRMSGF.
+             03 ERRMSGA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  ERRMSGI  PIC X(78).
+       01  COMEN1AO REDEFINES COMEN1AI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLE01C    PICTURE X.
+           02  TITLE01P    PICTURE X.
+           02  TITLE01H    PICTURE X.
+           02  TITLE01V    PICTURE X.
+           02  TITLE01O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TITLE02C    PICTURE X.
+           02  TITLE02P    PICTURE X.
+           02  TITLE02H    PICTURE X.
+           02  TITLE02V    PICTURE X.
+           02  TITLE02O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  TRNNAMEC    PICTURE X.
+           02  TRNNAMEP    PICTURE X.
+           02  TRNNAMEH    PICTURE X.
+           02  TRNNAMEV    PICTURE X.
+           02  TRNNAMEO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PGMNAMEC    PICTURE X.
+           02  PGMNAMEP    PICTURE X.
+           02  PGMNAMEH    PICTURE X.
+           02  PGMNAMEV    PICTURE X.
+           02  PGMNAMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CURDATEC    PICTURE X.
+           02  CURDATEP    PICTURE X.
+           02  CURDATEH    PICTURE X.
+           02  CURDATEV    PICTURE X.
+           02  CURDATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CURTIMEC    PICTURE X.
+           02  CURTIMEP    PICTURE X.
+           02  CURTIMEH    PICTURE X.
+           02  CURTIMEV    PICTURE X.
+           02  CURTIMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  USERIDC    PICTURE X.
+           02  USERIDP    PICTURE X.
+           02  USERIDH    PICTURE X.
+           02  USERIDV    PICTURE X.
+           02  USERIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  OPTIONC    PICTURE X.
+           02  OPTIONP    PICTURE X.
+           02  OPTIONH    PICTURE X.
+           02  OPTIONV    PICTURE X.
+           02  OPTIONO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  OPT01C    PICTURE X.
+           02  OPT01P    PICTURE X.
+           02  OPT01H    PICTURE X.
+           02  OPT01V    PICTURE X.
+           02  OPT01O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  OPT02C    PICTURE X.
+           02  OPT02P    PICTURE X.
+           02  OPT02H    PICTURE X.
+           02  OPT02V    PICTURE X.
+           02  OPT02O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  OPT03C    PICTURE X.
+           02  OPT03P    PICTURE X.
+           02  OPT03H    PICTURE X.
+           02  OPT03V    PICTURE X.
+           02  OPT03O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  OPT04C    PICTURE X.
+           02  OPT04P    PICTURE X.
+           02  OPT04H    PICTURE X.
+           02  OPT04V    PICTURE X.
+           02  OPT04O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  OPT05C    PICTURE X.
+           02  OPT05P    PICTURE X.
+           02  OPT05H    PICTURE X.
+           02  OPT05V    PICTURE X.
+           02  OPT05O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  ERRMSGC    PICTURE X.
+           02  ERRMSGP    PICTURE X.
+           02  ERRMSGH    PICTURE X.
+           02  ERRMSGV    PICTURE X.
+           02  ERRMSGO  PIC X(78).
