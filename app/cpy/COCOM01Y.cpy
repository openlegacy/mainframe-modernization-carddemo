@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook:    COCOM01Y
+      * Purpose:     Common CICS pseudo-conversational commarea, passed
+      *              on every XCTL/RETURN between the screen programs so
+      *              each new transaction knows where it came from,
+      *              where to go back to, and who is signed on.
+      ******************************************************************
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-TO-PROGRAM              PIC X(08).
+           05  CDEMO-FROM-PROGRAM            PIC X(08).
+           05  CDEMO-TO-TRANID               PIC X(04).
+           05  CDEMO-FROM-TRANID             PIC X(04).
+           05  CDEMO-USER-ID                 PIC X(08).
+           05  CDEMO-USER-TYPE               PIC X(01).
+               88  CDEMO-USRTYP-ADMIN                VALUE 'A'.
+               88  CDEMO-USRTYP-USER                  VALUE 'U'.
+           05  CDEMO-PGM-CONTEXT             PIC 9(01).
+           05  CDEMO-PGM-ENTER-SW            PIC X(01).
+               88  CDEMO-PGM-ENTER                    VALUE 'N'.
+               88  CDEMO-PGM-REENTER                  VALUE 'Y'.
+           05  CDEMO-LAST-MAPSET             PIC X(07).
+           05  CDEMO-LAST-MAP                PIC X(07).
+           05  CDEMO-LAST-PROGRAM            PIC X(08).
+           05  CDEMO-ACCT-ID                 PIC 9(11).
+           05  CDEMO-ACCT-STATUS             PIC X(01).
+           05  CDEMO-CARD-NUM                PIC X(16).
+           05  CDEMO-CUSTOMER-INFO.
+               10  CDEMO-CUST-ID                  PIC 9(09).
+               10  CDEMO-CUST-FNAME               PIC X(25).
+               10  CDEMO-CUST-MNAME               PIC X(25).
+               10  CDEMO-CUST-LNAME               PIC X(25).
+           05  CDEMO-GENERIC-FLAG            PIC X(01).
