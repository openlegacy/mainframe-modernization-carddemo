@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CSUTLDWY
+      * Purpose:     Working-storage fields for generic CCYYMMDD date
+      *              edit logic (paired with procedure copybook
+      *              CSUTLDPL).
+      ******************************************************************
+           10  WS-EDIT-DATE-CCYYMMDD             PIC X(08).
+           10  WS-EDIT-DATE-CCYYMMDD-N REDEFINES
+               WS-EDIT-DATE-CCYYMMDD             PIC 9(08).
+           10  WS-EDIT-DATE-CC                   PIC 9(02).
+           10  WS-EDIT-DATE-YY                   PIC 9(02).
+           10  WS-EDIT-DATE-MM                   PIC 9(02).
+           10  WS-EDIT-DATE-DD                   PIC 9(02).
+           10  WS-EDIT-DATE-BINARY               PIC S9(09) COMP.
+           10  WS-CURRENT-DATE-YYYYMMDD          PIC X(08).
+           10  WS-CURRENT-DATE-YYYYMMDD-N REDEFINES
+               WS-CURRENT-DATE-YYYYMMDD          PIC 9(08).
+           10  WS-CURRENT-DATE-BINARY            PIC S9(09) COMP.
+           10  WS-EDIT-DATE-MAX-DAY              PIC 9(02).
