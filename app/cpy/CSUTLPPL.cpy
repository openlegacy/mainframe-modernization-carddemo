@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook:    CSUTLPPL
+      * Purpose:     Generic password-hashing procedure logic.
+      *              Combines WS-PWD-PLAIN and WS-PWD-SALT (set by the
+      *              calling program before the PERFORM) into
+      *              WS-PWD-HASH, a non-reversible 8-byte digest.
+      *              Requires WS-PWD-HASH-ACCUM / WS-PWD-HASH-CHAR-VAL /
+      *              WS-PWD-HASH-IDX / WS-PWD-COMBINED to be declared in
+      *              the calling program's WORKING-STORAGE (copybook
+      *              CSUTLPWY). No cryptographic hash intrinsic is
+      *              available in this COBOL runtime, so a deterministic
+      *              polynomial checksum over PASSWORD+SALT is used in
+      *              place of a cryptographic digest such as SHA-256.
+      ******************************************************************
+       HASH-PASSWORD.
+           MOVE 0 TO WS-PWD-HASH-ACCUM
+           STRING WS-PWD-PLAIN DELIMITED BY SIZE
+                  WS-PWD-SALT  DELIMITED BY SIZE
+                  INTO WS-PWD-COMBINED
+           END-STRING
+
+           PERFORM VARYING WS-PWD-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-PWD-HASH-IDX > 12
+              COMPUTE WS-PWD-HASH-CHAR-VAL =
+                  FUNCTION ORD(WS-PWD-COMBINED(WS-PWD-HASH-IDX:1))
+              COMPUTE WS-PWD-HASH-ACCUM =
+                  FUNCTION MOD(
+                     (WS-PWD-HASH-ACCUM * 31) + WS-PWD-HASH-CHAR-VAL,
+                     99999999)
+           END-PERFORM
+
+           MOVE WS-PWD-HASH-ACCUM TO WS-PWD-HASH
+           .
+       HASH-PASSWORD-EXIT.
+           EXIT.
