@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:    CSUTLPWY
+      * Purpose:     Working-storage fields for generic password
+      *              hashing procedure logic (paired with procedure
+      *              copybook CSUTLPPL).
+      ******************************************************************
+           10  WS-PWD-PLAIN                      PIC X(08).
+           10  WS-PWD-SALT                       PIC X(04).
+           10  WS-PWD-HASH                       PIC X(08).
+           10  WS-PWD-HASH-ACCUM                 PIC 9(08).
+           10  WS-PWD-HASH-CHAR-VAL              PIC 9(03).
+           10  WS-PWD-HASH-IDX                   PIC 9(02).
+           10  WS-PWD-COMBINED                   PIC X(12).
