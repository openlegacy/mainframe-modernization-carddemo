@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CVEXP01Y
+      * Purpose:     Data-subject export request record layout
+      *              (EXPREQ / EXP_REQUEST_ID) - one row per customer
+      *              data-export request, staged by COEXP01A and
+      *              drained by batch job CBACT12A, which writes the
+      *              aggregated customer/account/card/transaction/
+      *              dispute extract to a line-sequential file and
+      *              marks the request complete.
+      ******************************************************************
+       01  EXPORT-REQUEST-RECORD.
+           05  EXP-REQUEST-ID                     PIC S9(18) COMP-3.
+           05  EXP-CUST-ID                        PIC S9(09) COMP-3.
+           05  EXP-STATUS                         PIC X(01).
+               88  EXP-STATUS-PENDING             VALUE 'P'.
+               88  EXP-STATUS-COMPLETE            VALUE 'C'.
+               88  EXP-STATUS-ERROR               VALUE 'E'.
+           05  EXP-REQUEST-TS                     PIC X(26).
+           05  EXP-COMPLETE-TS                    PIC X(26).
