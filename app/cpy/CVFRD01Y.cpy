@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:    CVFRD01Y
+      * Purpose:     Fraud review threshold record layout (FRDTHRSH /
+      *              FRD_GROUP_ID) - configurable per account-group
+      *              amount above which a posted charge is queued for
+      *              fraud-team review
+      ******************************************************************
+       01  FRAUD-THRESHOLD-RECORD.
+           05  FRD-GROUP-ID                      PIC X(10).
+           05  FRD-REVIEW-THRESHOLD              PIC S9(10)V99
+                                                  COMP-3.
