@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:    CSUTLRWY
+      * Purpose:     Working-storage fields for generic batch restart/
+      *              checkpoint procedure logic (paired with procedure
+      *              copybook CSUTLRPL).
+      ******************************************************************
+           10  WS-CKPT-JOB-NAME                  PIC X(08).
+           10  WS-CKPT-LAST-KEY                  PIC X(21).
+           10  WS-CKPT-TS                        PIC X(26).
+           10  WS-CKPT-CURDATE-TIME.
+               15  WS-CKPT-CURR-YYYYMMDD         PIC 9(08).
+               15  WS-CKPT-CURR-HHMMSS           PIC 9(06).
+               15  FILLER                        PIC X(07).
+           10  WS-CKPT-SQL-STATUS                PIC S9(09) COMP.
+           10  WS-CKPT-FOUND-FLAG                PIC X(01).
+               88  CKPT-FOUND                     VALUE 'Y'.
+               88  CKPT-NOT-FOUND                 VALUE 'N'.
+           10  WS-CKPT-ERR-FLG                   PIC X(01).
+               88  CKPT-ERR-ON                    VALUE 'Y'.
+               88  CKPT-ERR-OFF                   VALUE 'N'.
