@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Copybook:    CSUTLNPL
+      * Purpose:     Generic customer-notification-queue insert logic.
+      *              Writes one row to NOTIFY_QUEUE staging a large-
+      *              transaction or card-change alert for delivery by
+      *              a downstream channel. Issues no COMMIT/ROLLBACK
+      *              of its own - the notification insert shares the
+      *              calling program's unit of work so the underlying
+      *              change and its notification commit (or roll back)
+      *              together. Set WS-NOTIFY-ACCT-ID, WS-NOTIFY-CARD-
+      *              NUM, WS-NOTIFY-TYPE-CD and WS-NOTIFY-MSG before
+      *              the PERFORM; WS-NOTIFY-ERR-FLG comes back NOTIFY-
+      *              ERR-ON if the insert failed, so the caller can
+      *              roll back the whole change instead of leaving an
+      *              un-notified change in place. Requires WS-NOTIFY-
+      *              TS / WS-NOTIFY-CURDATE-TIME / WS-NOTIFY-SQL-
+      *              STATUS / WS-NOTIFY-ERR-FLG to be declared in the
+      *              calling program's WORKING-STORAGE (copybook
+      *              CSUTLNWY).
+      ******************************************************************
+       WRITE-NOTIFICATION.
+           SET NOTIFY-ERR-OFF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-NOTIFY-CURDATE-TIME
+           STRING WS-NOTIFY-CURR-YYYYMMDD(1:4) '-'
+                  WS-NOTIFY-CURR-YYYYMMDD(5:2) '-'
+                  WS-NOTIFY-CURR-YYYYMMDD(7:2) '-'
+                  WS-NOTIFY-CURR-HHMMSS(1:2) '.'
+                  WS-NOTIFY-CURR-HHMMSS(3:2) '.'
+                  WS-NOTIFY-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-NOTIFY-TS
+           END-STRING
+
+           EXEC SQL
+               INSERT INTO NOTIFY_QUEUE
+               (NOTIFY_ID, NOTIFY_ACCT_ID, NOTIFY_CARD_NUM,
+                NOTIFY_TYPE_CD, NOTIFY_MSG, NOTIFY_STATUS,
+                NOTIFY_CREATE_TS)
+               VALUES
+               (NEXT VALUE FOR NOTIFY_ID_SEQ, :WS-NOTIFY-ACCT-ID,
+                :WS-NOTIFY-CARD-NUM, :WS-NOTIFY-TYPE-CD,
+                :WS-NOTIFY-MSG, 'P', :WS-NOTIFY-TS)
+           END-EXEC
+
+           MOVE SQLCODE TO WS-NOTIFY-SQL-STATUS
+
+           IF WS-NOTIFY-SQL-STATUS NOT = 0
+               SET NOTIFY-ERR-ON TO TRUE
+           END-IF
+           .
+       WRITE-NOTIFICATION-EXIT.
+           EXIT.
