@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:    CSUTLNWY
+      * Purpose:     Working-storage fields for generic customer-
+      *              notification-queue insert procedure logic
+      *              (paired with procedure copybook CSUTLNPL).
+      ******************************************************************
+           10  WS-NOTIFY-ACCT-ID                 PIC S9(11) COMP-3.
+           10  WS-NOTIFY-CARD-NUM                PIC X(16).
+           10  WS-NOTIFY-TYPE-CD                 PIC X(01).
+               88  NOTIFY-TYPE-LARGE-TRAN         VALUE 'T'.
+               88  NOTIFY-TYPE-CARD-CHANGE        VALUE 'C'.
+           10  WS-NOTIFY-MSG                     PIC X(80).
+           10  WS-NOTIFY-TS                      PIC X(26).
+           10  WS-NOTIFY-CURDATE-TIME.
+               15  WS-NOTIFY-CURR-YYYYMMDD       PIC 9(08).
+               15  WS-NOTIFY-CURR-HHMMSS         PIC 9(06).
+               15  FILLER                        PIC X(07).
+           10  WS-NOTIFY-SQL-STATUS              PIC S9(09) COMP.
+           10  WS-NOTIFY-ERR-FLG                 PIC X(01).
+               88  NOTIFY-ERR-ON                  VALUE 'Y'.
+               88  NOTIFY-ERR-OFF                 VALUE 'N'.
