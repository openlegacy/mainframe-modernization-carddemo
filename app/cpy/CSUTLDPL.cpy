@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Copybook:    CSUTLDPL
+      * Purpose:     Generic CCYYMMDD date-edit procedure logic.
+      *              Validates WS-EDIT-DATE-CCYYMMDD (set by the
+      *              calling program before the PERFORM) for a
+      *              plausible century, month, day and leap year.
+      *              Sets INPUT-ERROR and WS-RETURN-MSG on failure.
+      *              Requires WS-DIV-BY / WS-DIVIDEND / WS-REMAINDER
+      *              to be declared in the calling program's
+      *              WORKING-STORAGE (used for the leap-year check).
+      ******************************************************************
+       EDIT-DATE-CCYYMMDD.
+           MOVE WS-EDIT-DATE-CCYYMMDD(1:2) TO WS-EDIT-DATE-CC
+           MOVE WS-EDIT-DATE-CCYYMMDD(3:2) TO WS-EDIT-DATE-YY
+           MOVE WS-EDIT-DATE-CCYYMMDD(5:2) TO WS-EDIT-DATE-MM
+           MOVE WS-EDIT-DATE-CCYYMMDD(7:2) TO WS-EDIT-DATE-DD
+
+           IF WS-EDIT-DATE-CCYYMMDD-N IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              STRING
+                FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                ' must be numeric CCYYMMDD.'
+                DELIMITED BY SIZE
+                INTO WS-RETURN-MSG
+              END-STRING
+              GO TO EDIT-DATE-CCYYMMDD-EXIT
+           END-IF
+
+           IF WS-EDIT-DATE-MM < 1 OR WS-EDIT-DATE-MM > 12
+              SET INPUT-ERROR TO TRUE
+              STRING
+                FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                ' has an invalid month.'
+                DELIMITED BY SIZE
+                INTO WS-RETURN-MSG
+              END-STRING
+              GO TO EDIT-DATE-CCYYMMDD-EXIT
+           END-IF
+
+           EVALUATE WS-EDIT-DATE-MM
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-EDIT-DATE-MAX-DAY
+              WHEN 2
+                 DIVIDE WS-EDIT-DATE-CCYYMMDD-N(1:4) BY WS-DIV-BY
+                    GIVING WS-DIVIDEND
+                    REMAINDER WS-REMAINDER
+                 IF WS-REMAINDER = 0
+                    MOVE 29 TO WS-EDIT-DATE-MAX-DAY
+                 ELSE
+                    MOVE 28 TO WS-EDIT-DATE-MAX-DAY
+                 END-IF
+              WHEN OTHER
+                 MOVE 31 TO WS-EDIT-DATE-MAX-DAY
+           END-EVALUATE
+
+           IF WS-EDIT-DATE-DD < 1
+           OR WS-EDIT-DATE-DD > WS-EDIT-DATE-MAX-DAY
+              SET INPUT-ERROR TO TRUE
+              STRING
+                FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                ' has an invalid day.'
+                DELIMITED BY SIZE
+                INTO WS-RETURN-MSG
+              END-STRING
+              GO TO EDIT-DATE-CCYYMMDD-EXIT
+           END-IF
+           .
+       EDIT-DATE-CCYYMMDD-EXIT.
+           EXIT.
