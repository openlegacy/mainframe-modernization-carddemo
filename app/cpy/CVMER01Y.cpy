@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:    CVMER01Y
+      * Purpose:     Merchant Master record layout (MERCHANT / MERCH_ID)
+      ******************************************************************
+       01  MERCHANT-RECORD.
+           05  MERCH-ID                          PIC 9(09).
+           05  MERCH-NAME                        PIC X(50).
+           05  MERCH-CITY                        PIC X(50).
+           05  MERCH-ZIP                         PIC X(10).
