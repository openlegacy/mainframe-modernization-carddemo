@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:    CVACT03Y
+      * Purpose:     Card Cross-Reference record layout
+      *              (CXACAIX: CARD_NUM -> ACCT_ID -> CUST_ID)
+      ******************************************************************
+       01  CARD-XREF-RECORD.
+           05  XREF-CARD-NUM                     PIC X(16).
+           05  XREF-ACCT-ID                      PIC 9(11).
+           05  XREF-CUST-ID                      PIC 9(09).
