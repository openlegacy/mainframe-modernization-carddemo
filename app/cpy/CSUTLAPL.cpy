@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Copybook:    CSUTLAPL
+      * Purpose:     Generic security-table audit-log procedure logic.
+      *              Writes one row to SEC_AUDIT_LOG for a USERSEC
+      *              add/update/deactivate. Issues no COMMIT/ROLLBACK
+      *              of its own - the audit insert shares the calling
+      *              program's unit of work so the security-table
+      *              change and its audit row commit (or roll back)
+      *              together. Set WS-AUDIT-USR-ID, WS-AUDIT-ACTION-CD
+      *              and WS-AUDIT-MSG before the PERFORM; WS-AUDIT-ERR-
+      *              FLG comes back AUDIT-ERR-ON if the audit insert
+      *              failed, so the caller can roll back the whole
+      *              change instead of leaving an unaudited change in
+      *              place. Requires WS-AUDIT-TS / WS-AUDIT-CURDATE-TIME
+      *              / WS-AUDIT-SQL-STATUS / WS-AUDIT-ERR-FLG to be
+      *              declared in the calling program's WORKING-STORAGE
+      *              (copybook CSUTLAWY).
+      ******************************************************************
+       WRITE-AUDIT-LOG.
+           SET AUDIT-ERR-OFF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-CURDATE-TIME
+           STRING WS-AUDIT-CURR-YYYYMMDD(1:4) '-'
+                  WS-AUDIT-CURR-YYYYMMDD(5:2) '-'
+                  WS-AUDIT-CURR-YYYYMMDD(7:2) '-'
+                  WS-AUDIT-CURR-HHMMSS(1:2) '.'
+                  WS-AUDIT-CURR-HHMMSS(3:2) '.'
+                  WS-AUDIT-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-AUDIT-TS
+           END-STRING
+
+           EXEC SQL
+               INSERT INTO SEC_AUDIT_LOG
+               (AUDIT_ID, USR_ID, ACTION_CD, AUDIT_TS, AUDIT_MSG)
+               VALUES
+               (NEXT VALUE FOR AUDIT_ID_SEQ, :WS-AUDIT-USR-ID,
+                :WS-AUDIT-ACTION-CD, :WS-AUDIT-TS, :WS-AUDIT-MSG)
+           END-EXEC
+
+           MOVE SQLCODE TO WS-AUDIT-SQL-STATUS
+
+           IF WS-AUDIT-SQL-STATUS NOT = 0
+               SET AUDIT-ERR-ON TO TRUE
+           END-IF
+           .
+       WRITE-AUDIT-LOG-EXIT.
+           EXIT.
