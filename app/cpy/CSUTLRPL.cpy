@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Copybook:    CSUTLRPL
+      * Purpose:     Generic batch restart/checkpoint procedure logic
+      *              against table BATCH_CHECKPOINT, one row per
+      *              WS-CKPT-JOB-NAME. LOAD-CHECKPOINT is called once
+      *              at job start to find where a prior abended run
+      *              left off; SAVE-CHECKPOINT is called periodically
+      *              (e.g. every N records) with the key of the record
+      *              just completed, and again at normal end-of-job
+      *              with WS-CKPT-LAST-KEY set to HIGH-VALUES so the
+      *              next run starts from the beginning instead of
+      *              replaying a finished job as if it were a restart.
+      *              Set WS-CKPT-JOB-NAME once before either PERFORM;
+      *              set WS-CKPT-LAST-KEY before each SAVE-CHECKPOINT.
+      *              Requires WS-CKPT-TS / WS-CKPT-CURDATE-TIME /
+      *              WS-CKPT-SQL-STATUS / WS-CKPT-FOUND-FLAG /
+      *              WS-CKPT-ERR-FLG to be declared in the calling
+      *              program's WORKING-STORAGE (copybook CSUTLRWY).
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           SET CKPT-NOT-FOUND TO TRUE
+
+           EXEC SQL
+               SELECT LAST_KEY
+               INTO :WS-CKPT-LAST-KEY
+               FROM BATCH_CHECKPOINT
+               WHERE JOB_NAME = :WS-CKPT-JOB-NAME
+           END-EXEC
+
+           MOVE SQLCODE TO WS-CKPT-SQL-STATUS
+
+           EVALUATE WS-CKPT-SQL-STATUS
+               WHEN 0
+                   IF WS-CKPT-LAST-KEY NOT = HIGH-VALUES
+                       SET CKPT-FOUND TO TRUE
+                   END-IF
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR READING BATCH_CHECKPOINT - SQLCODE: '
+                           WS-CKPT-SQL-STATUS
+           END-EVALUATE
+           .
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+       SAVE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CKPT-CURDATE-TIME
+           STRING WS-CKPT-CURR-YYYYMMDD(1:4) '-'
+                  WS-CKPT-CURR-YYYYMMDD(5:2) '-'
+                  WS-CKPT-CURR-YYYYMMDD(7:2) '-'
+                  WS-CKPT-CURR-HHMMSS(1:2) '.'
+                  WS-CKPT-CURR-HHMMSS(3:2) '.'
+                  WS-CKPT-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-CKPT-TS
+           END-STRING
+
+           SET CKPT-ERR-OFF TO TRUE
+
+           EXEC SQL
+               UPDATE BATCH_CHECKPOINT
+               SET LAST_KEY = :WS-CKPT-LAST-KEY,
+                   CHECKPOINT_TS = :WS-CKPT-TS
+               WHERE JOB_NAME = :WS-CKPT-JOB-NAME
+           END-EXEC
+
+           MOVE SQLCODE TO WS-CKPT-SQL-STATUS
+
+           EVALUATE WS-CKPT-SQL-STATUS
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+               WHEN 100
+                   EXEC SQL
+                       INSERT INTO BATCH_CHECKPOINT
+                       (JOB_NAME, LAST_KEY, CHECKPOINT_TS)
+                       VALUES
+                       (:WS-CKPT-JOB-NAME, :WS-CKPT-LAST-KEY,
+                        :WS-CKPT-TS)
+                   END-EXEC
+                   MOVE SQLCODE TO WS-CKPT-SQL-STATUS
+                   IF WS-CKPT-SQL-STATUS = 0
+                       EXEC SQL COMMIT END-EXEC
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET CKPT-ERR-ON TO TRUE
+                       DISPLAY 'ERROR INSERTING BATCH_CHECKPOINT - '
+                               'SQLCODE: ' WS-CKPT-SQL-STATUS
+                   END-IF
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET CKPT-ERR-ON TO TRUE
+                   DISPLAY 'ERROR UPDATING BATCH_CHECKPOINT - SQLCODE: '
+                           WS-CKPT-SQL-STATUS
+           END-EVALUATE
+           .
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
