@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:    CVTRA03Y
+      * Purpose:     Transaction Category record layout (TRANCATG /
+      *              TRAN_TYPE_CD + TRAN_CAT_CD)
+      ******************************************************************
+       01  TRAN-CAT-RECORD.
+           05  TRAN-TYPE-CD                      PIC X(02).
+           05  TRAN-CAT-CD                       PIC 9(04).
+           05  TRAN-CAT-TYPE-DESC                PIC X(50).
