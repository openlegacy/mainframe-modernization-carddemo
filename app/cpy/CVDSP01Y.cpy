@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    CVDSP01Y
+      * Purpose:     Dispute/chargeback record layout (DISPUTES /
+      *              DSP_DISPUTE_ID) - one row per customer dispute
+      *              filed against a posted transaction. An approved
+      *              dispute is settled by posting an offsetting
+      *              chargeback transaction (TRAN_TYPE_CD 'CH') back
+      *              against the same card; DSP_CHARGEBACK_TRAN_ID
+      *              records which transaction did that.
+      ******************************************************************
+       01  DISPUTE-RECORD.
+           05  DSP-DISPUTE-ID                     PIC S9(18) COMP-3.
+           05  DSP-TRAN-ID                        PIC X(16).
+           05  DSP-ACCT-ID                        PIC S9(11) COMP-3.
+           05  DSP-CARD-NUM                       PIC X(16).
+           05  DSP-TRAN-AMT                       PIC S9(10)V99
+                                                   COMP-3.
+           05  DSP-REASON-DESC                    PIC X(50).
+           05  DSP-STATUS                         PIC X(01).
+               88  DSP-STATUS-OPEN                VALUE 'O'.
+               88  DSP-STATUS-APPROVED            VALUE 'A'.
+               88  DSP-STATUS-DENIED              VALUE 'D'.
+           05  DSP-CHARGEBACK-TRAN-ID             PIC X(16).
+           05  DSP-CREATE-TS                      PIC X(26).
+           05  DSP-RESOLVE-TS                     PIC X(26).
