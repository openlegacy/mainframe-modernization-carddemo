@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook:    CVDGR01Y
+      * Purpose:     Interest Rate/Fee Group record layout
+      *              (RATEGRP / RATE_GROUP_ID)
+      ******************************************************************
+       01  RATE-GROUP-RECORD.
+           05  RATE-GROUP-ID                     PIC X(10).
+           05  RATE-GROUP-APR                    PIC S9(03)V9(02).
+           05  RATE-GROUP-LATE-FEE-AMT           PIC S9(05)V99.
+           05  RATE-GROUP-GRACE-DAYS             PIC 9(03).
