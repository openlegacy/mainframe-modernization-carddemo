@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:    CSUTLAWY
+      * Purpose:     Working-storage fields for generic security-table
+      *              audit-log procedure logic (paired with procedure
+      *              copybook CSUTLAPL).
+      ******************************************************************
+           10  WS-AUDIT-USR-ID                   PIC X(08).
+           10  WS-AUDIT-ACTION-CD                PIC X(01).
+               88  AUDIT-ACTION-ADD               VALUE 'A'.
+               88  AUDIT-ACTION-UPDATE            VALUE 'U'.
+               88  AUDIT-ACTION-DEACTIVATE        VALUE 'D'.
+               88  AUDIT-ACTION-LOCK               VALUE 'L'.
+               88  AUDIT-ACTION-UNLOCK             VALUE 'K'.
+           10  WS-AUDIT-MSG                      PIC X(80).
+           10  WS-AUDIT-TS                       PIC X(26).
+           10  WS-AUDIT-CURDATE-TIME.
+               15  WS-AUDIT-CURR-YYYYMMDD        PIC 9(08).
+               15  WS-AUDIT-CURR-HHMMSS          PIC 9(06).
+               15  FILLER                        PIC X(07).
+           10  WS-AUDIT-SQL-STATUS               PIC S9(09) COMP.
+           10  WS-AUDIT-ERR-FLG                  PIC X(01).
+               88  AUDIT-ERR-ON                   VALUE 'Y'.
+               88  AUDIT-ERR-OFF                  VALUE 'N'.
