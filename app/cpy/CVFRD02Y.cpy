@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CVFRD02Y
+      * Purpose:     Fraud review queue record layout (FRDREVW /
+      *              FRD_REVIEW_ID) - one row per posted transaction
+      *              that exceeded its account group's fraud threshold
+      ******************************************************************
+       01  FRAUD-REVIEW-RECORD.
+           05  FRD-REVIEW-ID                     PIC S9(18) COMP-3.
+           05  FRD-TRAN-ID                       PIC X(16).
+           05  FRD-ACCT-ID                       PIC S9(11) COMP-3.
+           05  FRD-CARD-NUM                      PIC X(16).
+           05  FRD-TRAN-AMT                      PIC S9(10)V99
+                                                  COMP-3.
+           05  FRD-THRESHOLD-AMT                 PIC S9(10)V99
+                                                  COMP-3.
+           05  FRD-REVIEW-STATUS                 PIC X(01).
+               88  FRD-STATUS-OPEN               VALUE 'O'.
+               88  FRD-STATUS-CLEARED            VALUE 'C'.
+           05  FRD-CREATE-TS                     PIC X(26).
