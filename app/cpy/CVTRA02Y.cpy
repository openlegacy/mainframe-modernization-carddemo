@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook:    CVTRA02Y
+      * Purpose:     Transaction Type record layout (TRANTYPE /
+      *              TRAN_TYPE_CD)
+      ******************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TRAN-TYPE                         PIC X(02).
+           05  TRAN-TYPE-DESC                    PIC X(50).
