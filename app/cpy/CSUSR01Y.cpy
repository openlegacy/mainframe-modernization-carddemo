@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:    CSUSR01Y
+      * Purpose:     User Security record layout (USERSEC / USR_ID)
+      ******************************************************************
+       01  SEC-USER-DATA.
+           05  SEC-USR-ID                        PIC X(08).
+           05  SEC-USR-FNAME                     PIC X(20).
+           05  SEC-USR-LNAME                     PIC X(20).
+           05  SEC-USR-PWD                       PIC X(08).
+           05  SEC-USR-PWD-SALT                  PIC X(04).
+           05  SEC-USR-TYPE                      PIC X(01).
+           05  SEC-USR-ACTIVE-STATUS             PIC X(01).
+               88  SEC-USR-ACTIVE                 VALUE 'Y'.
+               88  SEC-USR-INACTIVE                VALUE 'N'.
+           05  SEC-USR-FAILED-LOGIN-CNT          PIC 9(02).
+           05  SEC-USR-LOCKED-STATUS             PIC X(01).
+               88  SEC-USR-LOCKED                 VALUE 'Y'.
+               88  SEC-USR-UNLOCKED                VALUE 'N'.
+           05  SEC-USR-LAST-FAILED-TS            PIC X(10).
+           05  SEC-USR-PWD-CHANGED-DATE          PIC X(10).
+           05  SEC-USR-PWD-EXPIRED-FLAG          PIC X(01).
+               88  SEC-USR-PWD-EXPIRED            VALUE 'Y'.
+               88  SEC-USR-PWD-NOT-EXPIRED         VALUE 'N'.
+           05  SEC-USR-FILLER                    PIC X(05).
