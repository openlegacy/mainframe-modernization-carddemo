@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:    CVACT02Y
+      * Purpose:     Card Master record layout (CARDDAT / CARD_NUM)
+      ******************************************************************
+       01  CARD-RECORD.
+           05  CARD-NUM                          PIC X(16).
+           05  CARD-ACCT-ID                      PIC 9(11).
+           05  CARD-CVV-CD                       PIC 9(03).
+           05  CARD-EMBOSSED-NAME                PIC X(50).
+           05  CARD-EXPIRAION-DATE               PIC X(10).
+           05  CARD-ACTIVE-STATUS                PIC X(01).
