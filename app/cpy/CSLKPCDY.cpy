@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook:    CSLKPCDY
+      * Purpose:     Reference lookup codes - valid US state codes and
+      *              valid state / first-2-digits-of-zip combinations.
+      ******************************************************************
+       01  WS-VALID-US-STATE-CODE.
+           05  US-STATE-CODE-TO-EDIT             PIC X(02).
+              88  VALID-US-STATE-CODE VALUES
+                  'AL' 'AK' 'AZ' 'AR' 'CA' 'CO' 'CT' 'DE' 'DC' 'FL'
+                  'GA' 'HI' 'ID' 'IL' 'IN' 'IA' 'KS' 'KY' 'LA' 'ME'
+                  'MD' 'MA' 'MI' 'MN' 'MS' 'MO' 'MT' 'NE' 'NV' 'NH'
+                  'NJ' 'NM' 'NY' 'NC' 'ND' 'OH' 'OK' 'OR' 'PA' 'RI'
+                  'SC' 'SD' 'TN' 'TX' 'UT' 'VT' 'VA' 'WA' 'WV' 'WI'
+                  'WY' 'PR' 'VI' 'GU' 'AS' 'MP'.
+
+       01  WS-VALID-US-STATE-ZIP-COMBO.
+           05  US-STATE-AND-FIRST-ZIP2           PIC X(04).
+              88  VALID-US-STATE-ZIP-CD2-COMBO VALUES
+                  'AL35' 'AL36' 'AK99' 'AZ85' 'AZ86' 'AR71' 'AR72'
+                  'CA90' 'CA91' 'CA92' 'CA93' 'CA94' 'CA95' 'CA96'
+                  'CO80' 'CO81' 'CT06' 'DE19' 'DC20' 'FL32' 'FL33'
+                  'FL34' 'GA30' 'GA31' 'GA39' 'HI96' 'ID83' 'IL60'
+                  'IL61' 'IL62' 'IN46' 'IN47' 'IA50' 'IA51' 'IA52'
+                  'KS66' 'KS67' 'KY40' 'KY41' 'KY42' 'LA70' 'LA71'
+                  'ME03' 'ME04' 'MD20' 'MD21' 'MA01' 'MA02' 'MI48'
+                  'MI49' 'MN55' 'MN56' 'MS38' 'MS39' 'MO63' 'MO64'
+                  'MO65' 'MT59' 'NE68' 'NE69' 'NV88' 'NV89' 'NH03'
+                  'NJ07' 'NJ08' 'NM87' 'NM88' 'NY10' 'NY11' 'NY12'
+                  'NY13' 'NY14' 'NC27' 'NC28' 'ND58' 'OH43' 'OH44'
+                  'OH45' 'OK73' 'OK74' 'OR97' 'PA15' 'PA16' 'PA17'
+                  'PA18' 'PA19' 'RI02' 'SC29' 'SD57' 'TN37' 'TN38'
+                  'TX75' 'TX76' 'TX77' 'TX78' 'TX79' 'UT84' 'VT05'
+                  'VA20' 'VA22' 'VA23' 'VA24' 'WA98' 'WA99' 'WV24'
+                  'WV25' 'WV26' 'WI53' 'WI54' 'WY82' 'WY83' 'PR00'
+                  'PR60' 'PR79' 'VI00' 'GU96' 'AS96' 'MP96'.
