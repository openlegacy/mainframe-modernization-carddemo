@@ -0,0 +1,275 @@
+      *****************************************************************
+      * Program     : CBACT05A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Nightly archival sweep - moves TRANSACT rows
+      *               older than the retention cutoff into TRANSACT_ARCH
+      *               and removes them from the live table
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: archive TRANSACT rows older than
+      *              the retention cutoff to TRANSACT_ARCH
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT05A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT05A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+
+      * Retention cutoff - TRANSACT rows with TRAN_ORIG_TS older than
+      * this many months are archived. 18 months is assumed as a
+      * reasonable statement/dispute-window retention; adjust here if
+      * the business sets a different policy.
+       01 WS-ARCHIVE-CONTROL.
+         05 WS-RETENTION-MONTHS         PIC 9(02) COMP VALUE 18.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-TRANS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-TRANS-ARCHIVED           PIC 9(07) VALUE ZEROS.
+         05 WS-TRANS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-TRAN-ID-EDIT             PIC 9(18).
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 TRAN-CURSOR-EOF                       VALUE 'Y'.
+         88 TRAN-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY transactions so
+      * an abended run can resume from HOST-RESUME-TRAN-ID instead of
+      * rescanning the whole of TRANSACT.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-TRAN-ID-EDIT       PIC 9(18).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Transaction detail (TRANSACT / TRANSACT_ARCH)
+       01 HOST-TRAN-RECORD.
+         05 HOST-TRAN-ID                PIC S9(18) COMP-3.
+         05 HOST-TRAN-TYPE-CD           PIC X(02).
+         05 HOST-TRAN-CAT-CD            PIC S9(04) COMP.
+         05 HOST-TRAN-SOURCE            PIC X(10).
+         05 HOST-TRAN-DESC              PIC X(50).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+         05 HOST-TRAN-CARD-NUM          PIC X(16).
+         05 HOST-TRAN-ORIG-TS           PIC X(26).
+         05 HOST-TRAN-PROC-TS           PIC X(26).
+
+      * Restart position - transactions already archived below this ID
+      * on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-TRAN-ID           PIC S9(18) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT05A - TRANSACTION ARCHIVAL BATCH STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL TRAN-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT05A - TRANSACTION ARCHIVAL BATCH ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-TRANS-READ
+           MOVE ZEROS TO WS-TRANS-ARCHIVED
+           MOVE ZEROS TO WS-TRANS-ERRORS
+           SET TRAN-CURSOR-NOT-EOF TO TRUE
+
+           MOVE 'CBACT05A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-TRAN-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:18))
+               DISPLAY 'RESUMING AFTER TRAN ID: ' HOST-RESUME-TRAN-ID
+           END-IF
+
+           EXEC SQL
+               DECLARE CUR-ARCH-TRAN CURSOR FOR
+               SELECT TRAN_ID, TRAN_TYPE_CD, TRAN_CAT_CD, TRAN_SOURCE,
+                      TRAN_DESC, TRAN_AMT, TRAN_CARD_NUM, TRAN_ORIG_TS,
+                      TRAN_PROC_TS
+               FROM TRANSACT
+               WHERE TRAN_ORIG_TS <
+                     CURRENT_TIMESTAMP - WS-RETENTION-MONTHS MONTHS
+               AND   TRAN_ID > :HOST-RESUME-TRAN-ID
+               ORDER BY TRAN_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-ARCH-TRAN
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-ARCH-TRAN - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET TRAN-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-TRANSACTIONS
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+
+           EXEC SQL
+               FETCH CUR-ARCH-TRAN
+               INTO :HOST-TRAN-ID, :HOST-TRAN-TYPE-CD,
+                    :HOST-TRAN-CAT-CD, :HOST-TRAN-SOURCE,
+                    :HOST-TRAN-DESC, :HOST-TRAN-AMT,
+                    :HOST-TRAN-CARD-NUM, :HOST-TRAN-ORIG-TS,
+                    :HOST-TRAN-PROC-TS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TRANS-READ
+                   PERFORM 2100-ARCHIVE-TRANSACTION
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET TRAN-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-ARCH-TRAN - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET TRAN-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-ARCHIVE-TRANSACTION
+      *----------------------------------------------------------------*
+      * Copies the fetched row into TRANSACT_ARCH, then removes it from
+      * the live TRANSACT table. Both statements commit together so a
+      * row is never left in both places, or in neither.
+      *----------------------------------------------------------------*
+       2100-ARCHIVE-TRANSACTION.
+
+           EXEC SQL
+               INSERT INTO TRANSACT_ARCH
+               (TRAN_ID, TRAN_TYPE_CD, TRAN_CAT_CD, TRAN_SOURCE,
+                TRAN_DESC, TRAN_AMT, TRAN_CARD_NUM, TRAN_ORIG_TS,
+                TRAN_PROC_TS)
+               VALUES
+               (:HOST-TRAN-ID, :HOST-TRAN-TYPE-CD, :HOST-TRAN-CAT-CD,
+                :HOST-TRAN-SOURCE, :HOST-TRAN-DESC, :HOST-TRAN-AMT,
+                :HOST-TRAN-CARD-NUM, :HOST-TRAN-ORIG-TS,
+                :HOST-TRAN-PROC-TS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                       DELETE FROM TRANSACT
+                       WHERE TRAN_ID = :HOST-TRAN-ID
+                   END-EXEC
+                   IF SQLCODE = 0
+                       EXEC SQL COMMIT END-EXEC
+                       ADD 1 TO WS-TRANS-ARCHIVED
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                       MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                       DISPLAY 'ERROR DELETING TRAN '
+                               HOST-TRAN-ID ' - SQLCODE: '
+                               WS-SQLCODE-DISPLAY
+                       ADD 1 TO WS-TRANS-ERRORS
+                   END-IF
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR ARCHIVING TRAN '
+                           HOST-TRAN-ID ' - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-TRANS-ERRORS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY
+      * transactions, keyed on the transaction just archived, so an
+      * abended run resumes from here instead of rescanning TRANSACT
+      * from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-TRANS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-TRAN-ID TO WS-CKPT-TRAN-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-TRAN-ID-EDIT TO WS-CKPT-LAST-KEY(1:18)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-ARCH-TRAN
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY 'TRANSACTIONS READ.....: ' WS-TRANS-READ
+           DISPLAY 'TRANSACTIONS ARCHIVED.: ' WS-TRANS-ARCHIVED
+           DISPLAY 'ARCHIVAL ERRORS........: ' WS-TRANS-ERRORS
+
+           IF WS-TRANS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
