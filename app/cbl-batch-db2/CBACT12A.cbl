@@ -0,0 +1,678 @@
+      *****************************************************************
+      * Program     : CBACT12A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Data-subject/GDPR-style customer data export -
+      *               drains the EXPREQ queue staged by RPC COEXP01A,
+      *               and for each pending request writes one
+      *               customer's CUSTDAT/ACCTDAT/CARDDAT/TRANSACT/
+      *               DISPUTES rows to a line-sequential extract file,
+      *               then marks the request complete.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: customer data export
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT12A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE ASSIGN TO CUSTEXP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD EXPORT-FILE
+           RECORDING MODE IS F.
+       01 EXPORT-LINE                     PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT12A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-EXPORT-FILE-STATUS       PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-REQUESTS-READ            PIC 9(07) VALUE ZEROS.
+         05 WS-REQUESTS-COMPLETED       PIC 9(07) VALUE ZEROS.
+         05 WS-REQUESTS-ERRORS          PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-REQUEST-ID-EDIT           PIC Z(17)9.
+         05 WS-CUST-ID-EDIT              PIC Z(08)9.
+         05 WS-ACCT-ID-EDIT              PIC Z(10)9.
+         05 WS-BAL-EDIT                  PIC -(9)9.99.
+         05 WS-LIMIT-EDIT                PIC -(9)9.99.
+         05 WS-TRAN-AMT-EDIT             PIC -(9)9.99.
+         05 WS-DSP-ID-EDIT               PIC Z(17)9.
+         05 WS-REQ-COUNT-EDIT            PIC ZZZ,ZZ9.
+         05 WS-CMP-COUNT-EDIT            PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-REQ-CURSOR-FLAG    PIC X(01) VALUE 'N'.
+         88 REQ-CURSOR-EOF                        VALUE 'Y'.
+         88 REQ-CURSOR-NOT-EOF                    VALUE 'N'.
+
+       01 WS-END-OF-ACCT-CURSOR-FLAG   PIC X(01) VALUE 'N'.
+         88 EXP-ACCT-CURSOR-EOF                   VALUE 'Y'.
+         88 EXP-ACCT-CURSOR-NOT-EOF               VALUE 'N'.
+
+       01 WS-END-OF-TRAN-CURSOR-FLAG   PIC X(01) VALUE 'N'.
+         88 EXP-TRAN-CURSOR-EOF                   VALUE 'Y'.
+         88 EXP-TRAN-CURSOR-NOT-EOF               VALUE 'N'.
+
+       01 WS-END-OF-DSP-CURSOR-FLAG    PIC X(01) VALUE 'N'.
+         88 EXP-DSP-CURSOR-EOF                    VALUE 'Y'.
+         88 EXP-DSP-CURSOR-NOT-EOF                VALUE 'N'.
+
+       01 WS-CUSTOMER-FOUND-FLAG       PIC X(01) VALUE 'N'.
+         88 CUSTOMER-WAS-FOUND                    VALUE 'Y'.
+         88 CUSTOMER-NOT-FOUND                    VALUE 'N'.
+
+       01 WS-CURDATE-TIME.
+         05 WS-CURR-YYYYMMDD           PIC 9(08).
+         05 WS-CURR-HHMMSS             PIC 9(06).
+         05 FILLER                     PIC X(07).
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY requests so an
+      * abended run can resume from HOST-RESUME-REQUEST-ID instead of
+      * re-exporting customers that already completed.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 25.
+         05 WS-CKPT-REQUEST-ID-EDIT    PIC 9(18).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - export request being processed (EXPREQ)
+       01 HOST-REQUEST-ID               PIC S9(18) COMP-3.
+       01 HOST-CUST-ID                  PIC S9(09) COMP.
+
+      * Restart position - requests already completed at or below this
+      * ID on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-REQUEST-ID        PIC S9(18) COMP-3 VALUE ZEROS.
+
+      * Host variables - Customer Master (CUSTDAT)
+       01 HOST-CUST-RECORD.
+         05 HOST-CUST-FIRST-NAME        PIC X(25).
+         05 HOST-CUST-MIDDLE-NAME       PIC X(25).
+         05 HOST-CUST-LAST-NAME         PIC X(25).
+         05 HOST-CUST-ADDR-LINE-1       PIC X(50).
+         05 HOST-CUST-ADDR-STATE-CD     PIC X(02).
+         05 HOST-CUST-ADDR-COUNTRY-CD   PIC X(03).
+         05 HOST-CUST-ADDR-ZIP          PIC X(10).
+         05 HOST-CUST-PHONE-NUM-1       PIC X(15).
+         05 HOST-CUST-EMAIL-ADDRESS     PIC X(50).
+         05 HOST-CUST-SSN               PIC 9(09).
+         05 HOST-CUST-DOB-YYYY-MM-DD    PIC X(10).
+
+      * Host variables - one account/card pairing (ACCTDAT/CXACAIX)
+      * for the customer currently being exported
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-CARD-NUM               PIC X(16).
+         05 HOST-ACCT-CURR-BAL          PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-OPEN-DATE         PIC X(10).
+
+      * Host variables - one transaction row for the card currently
+      * being exported (TRANSACT)
+       01 HOST-TRAN-RECORD.
+         05 HOST-TRAN-ID                PIC X(16).
+         05 HOST-TRAN-TYPE-CD           PIC X(02).
+         05 HOST-TRAN-DESC              PIC X(50).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+         05 HOST-TRAN-ORIG-TS           PIC X(26).
+
+      * Host variables - one dispute row for the card currently being
+      * exported (DISPUTES)
+       01 HOST-DSP-RECORD.
+         05 HOST-DSP-DISPUTE-ID         PIC S9(18) COMP-3.
+         05 HOST-DSP-REASON-DESC        PIC X(50).
+         05 HOST-DSP-STATUS             PIC X(01).
+         05 HOST-DSP-CREATE-TS          PIC X(26).
+
+      * Timestamp written to EXPREQ when a request finishes
+       01 HOST-COMPLETE-TS              PIC X(26).
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT12A - CUSTOMER DATA EXPORT STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUESTS
+                   UNTIL REQ-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT12A - CUSTOMER DATA EXPORT ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-REQUESTS-READ
+           MOVE ZEROS TO WS-REQUESTS-COMPLETED
+           MOVE ZEROS TO WS-REQUESTS-ERRORS
+           SET REQ-CURSOR-NOT-EOF TO TRUE
+
+           MOVE 'CBACT12A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-REQUEST-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:18))
+               DISPLAY 'RESUMING AFTER REQUEST ID: '
+                       HOST-RESUME-REQUEST-ID
+           END-IF
+
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXPORT-FILE - STATUS: '
+                       WS-EXPORT-FILE-STATUS
+               SET REQ-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO EXPORT-LINE
+           MOVE 'CUSTOMER DATA EXPORT' TO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           EXEC SQL
+               DECLARE CUR-EXPREQ CURSOR FOR
+               SELECT EXP_REQUEST_ID, EXP_CUST_ID
+               FROM EXPREQ
+               WHERE EXP_STATUS = 'P'
+               AND   EXP_REQUEST_ID > :HOST-RESUME-REQUEST-ID
+               ORDER BY EXP_REQUEST_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-EXPREQ
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-EXPREQ - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET REQ-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-REQUESTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUESTS.
+
+           EXEC SQL
+               FETCH CUR-EXPREQ
+               INTO :HOST-REQUEST-ID, :HOST-CUST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-REQUESTS-READ
+                   PERFORM 2100-LOOKUP-CUSTOMER
+                   IF CUSTOMER-WAS-FOUND
+                       PERFORM 2200-WRITE-CUSTOMER-EXPORT
+                       PERFORM 2900-MARK-REQUEST-COMPLETE
+                   ELSE
+                       ADD 1 TO WS-REQUESTS-ERRORS
+                       PERFORM 2950-MARK-REQUEST-ERROR
+                   END-IF
+                   PERFORM 2990-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET REQ-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-EXPREQ - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET REQ-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-LOOKUP-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-LOOKUP-CUSTOMER.
+
+           SET CUSTOMER-NOT-FOUND TO TRUE
+
+           EXEC SQL
+               SELECT CUST_FIRST_NAME, CUST_MIDDLE_NAME,
+                      CUST_LAST_NAME, CUST_ADDR_LINE_1,
+                      CUST_ADDR_STATE_CD, CUST_ADDR_COUNTRY_CD,
+                      CUST_ADDR_ZIP, CUST_PHONE_NUM_1,
+                      CUST_EMAIL_ADDRESS, CUST_SSN,
+                      CUST_DOB_YYYY_MM_DD
+               INTO   :HOST-CUST-FIRST-NAME, :HOST-CUST-MIDDLE-NAME,
+                      :HOST-CUST-LAST-NAME, :HOST-CUST-ADDR-LINE-1,
+                      :HOST-CUST-ADDR-STATE-CD,
+                      :HOST-CUST-ADDR-COUNTRY-CD, :HOST-CUST-ADDR-ZIP,
+                      :HOST-CUST-PHONE-NUM-1, :HOST-CUST-EMAIL-ADDRESS,
+                      :HOST-CUST-SSN, :HOST-CUST-DOB-YYYY-MM-DD
+               FROM   CUSTDAT
+               WHERE  CUST_ID = :HOST-CUST-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET CUSTOMER-WAS-FOUND TO TRUE
+           ELSE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'NO CUSTDAT ROW FOR CUST_ID ' HOST-CUST-ID
+                       ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    2200-WRITE-CUSTOMER-EXPORT
+      *----------------------------------------------------------------*
+       2200-WRITE-CUSTOMER-EXPORT.
+
+           MOVE HOST-REQUEST-ID TO WS-REQUEST-ID-EDIT
+           MOVE HOST-CUST-ID    TO WS-CUST-ID-EDIT
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING '=== EXPORT REQUEST ' DELIMITED BY SIZE
+                  WS-REQUEST-ID-EDIT     DELIMITED BY SIZE
+                  ' - CUSTOMER '         DELIMITED BY SIZE
+                  WS-CUST-ID-EDIT        DELIMITED BY SIZE
+                  ' ==='                 DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'NAME: ' DELIMITED BY SIZE
+                  HOST-CUST-FIRST-NAME DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  HOST-CUST-MIDDLE-NAME DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  HOST-CUST-LAST-NAME  DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'ADDRESS: ' DELIMITED BY SIZE
+                  HOST-CUST-ADDR-LINE-1 DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  HOST-CUST-ADDR-STATE-CD DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  HOST-CUST-ADDR-ZIP    DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  HOST-CUST-ADDR-COUNTRY-CD DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'PHONE: ' DELIMITED BY SIZE
+                  HOST-CUST-PHONE-NUM-1 DELIMITED BY SIZE
+                  '  EMAIL: '           DELIMITED BY SIZE
+                  HOST-CUST-EMAIL-ADDRESS DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'SSN: ' DELIMITED BY SIZE
+                  HOST-CUST-SSN         DELIMITED BY SIZE
+                  '  DOB: '             DELIMITED BY SIZE
+                  HOST-CUST-DOB-YYYY-MM-DD DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           PERFORM 2300-WRITE-ACCOUNTS
+
+           MOVE SPACES TO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           ADD 1 TO WS-REQUESTS-COMPLETED.
+
+      *----------------------------------------------------------------*
+      *                      2300-WRITE-ACCOUNTS
+      * One row per ACCTDAT/CXACAIX pairing tied to this customer -
+      * every account and every card ever issued against it.
+      *----------------------------------------------------------------*
+       2300-WRITE-ACCOUNTS.
+
+           SET EXP-ACCT-CURSOR-NOT-EOF TO TRUE
+
+           EXEC SQL
+               DECLARE CUR-EXP-ACCT CURSOR FOR
+               SELECT X.XREF_ACCT_ID, X.XREF_CARD_NUM,
+                      A.ACCT_CURR_BAL, A.ACCT_CREDIT_LIMIT,
+                      A.ACCT_OPEN_DATE
+               FROM CXACAIX X, ACCTDAT A
+               WHERE X.XREF_ACCT_ID = A.ACCT_ID
+               AND   X.XREF_CUST_ID = :HOST-CUST-ID
+               ORDER BY X.XREF_ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-EXP-ACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET EXP-ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           PERFORM 2350-FETCH-ACCOUNT-ROW
+                   UNTIL EXP-ACCT-CURSOR-EOF
+
+           EXEC SQL
+               CLOSE CUR-EXP-ACCT
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    2350-FETCH-ACCOUNT-ROW
+      *----------------------------------------------------------------*
+       2350-FETCH-ACCOUNT-ROW.
+
+           EXEC SQL
+               FETCH CUR-EXP-ACCT
+               INTO :HOST-ACCT-ID, :HOST-CARD-NUM,
+                    :HOST-ACCT-CURR-BAL, :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-OPEN-DATE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2400-WRITE-ACCOUNT-LINE
+                   PERFORM 2500-WRITE-TRANSACTIONS-FOR-CARD
+                   PERFORM 2600-WRITE-DISPUTES-FOR-CARD
+               WHEN 100
+                   SET EXP-ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   SET EXP-ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    2400-WRITE-ACCOUNT-LINE
+      *----------------------------------------------------------------*
+       2400-WRITE-ACCOUNT-LINE.
+
+           MOVE HOST-ACCT-ID          TO WS-ACCT-ID-EDIT
+           MOVE HOST-ACCT-CURR-BAL    TO WS-BAL-EDIT
+           MOVE HOST-ACCT-CREDIT-LIMIT TO WS-LIMIT-EDIT
+
+           MOVE SPACES TO EXPORT-LINE
+           STRING '  ACCOUNT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  CARD '    DELIMITED BY SIZE
+                  HOST-CARD-NUM DELIMITED BY SIZE
+                  '  BAL '     DELIMITED BY SIZE
+                  WS-BAL-EDIT   DELIMITED BY SIZE
+                  '  LIMIT '   DELIMITED BY SIZE
+                  WS-LIMIT-EDIT DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE.
+
+      *----------------------------------------------------------------*
+      *                2500-WRITE-TRANSACTIONS-FOR-CARD
+      *----------------------------------------------------------------*
+       2500-WRITE-TRANSACTIONS-FOR-CARD.
+
+           SET EXP-TRAN-CURSOR-NOT-EOF TO TRUE
+
+           EXEC SQL
+               DECLARE CUR-EXP-TRAN CURSOR FOR
+               SELECT TRAN_ID, TRAN_TYPE_CD, TRAN_DESC, TRAN_AMT,
+                      TRAN_ORIG_TS
+               FROM TRANSACT
+               WHERE TRAN_CARD_NUM = :HOST-CARD-NUM
+               ORDER BY TRAN_ORIG_TS
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-EXP-TRAN
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET EXP-TRAN-CURSOR-EOF TO TRUE
+           END-IF
+
+           PERFORM 2550-FETCH-TRAN-ROW
+                   UNTIL EXP-TRAN-CURSOR-EOF
+
+           EXEC SQL
+               CLOSE CUR-EXP-TRAN
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    2550-FETCH-TRAN-ROW
+      *----------------------------------------------------------------*
+       2550-FETCH-TRAN-ROW.
+
+           EXEC SQL
+               FETCH CUR-EXP-TRAN
+               INTO :HOST-TRAN-ID, :HOST-TRAN-TYPE-CD,
+                    :HOST-TRAN-DESC, :HOST-TRAN-AMT,
+                    :HOST-TRAN-ORIG-TS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE HOST-TRAN-AMT TO WS-TRAN-AMT-EDIT
+                   MOVE SPACES TO EXPORT-LINE
+                   STRING '    TRAN ' DELIMITED BY SIZE
+                          HOST-TRAN-ID DELIMITED BY SIZE
+                          ' '          DELIMITED BY SIZE
+                          HOST-TRAN-TYPE-CD DELIMITED BY SIZE
+                          ' '          DELIMITED BY SIZE
+                          HOST-TRAN-DESC DELIMITED BY SIZE
+                          ' '          DELIMITED BY SIZE
+                          WS-TRAN-AMT-EDIT DELIMITED BY SIZE
+                          ' '          DELIMITED BY SIZE
+                          HOST-TRAN-ORIG-TS(1:10) DELIMITED BY SIZE
+                     INTO EXPORT-LINE
+                   WRITE EXPORT-LINE
+               WHEN 100
+                   SET EXP-TRAN-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   SET EXP-TRAN-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                 2600-WRITE-DISPUTES-FOR-CARD
+      *----------------------------------------------------------------*
+       2600-WRITE-DISPUTES-FOR-CARD.
+
+           SET EXP-DSP-CURSOR-NOT-EOF TO TRUE
+
+           EXEC SQL
+               DECLARE CUR-EXP-DSP CURSOR FOR
+               SELECT DSP_DISPUTE_ID, DSP_REASON_DESC, DSP_STATUS,
+                      DSP_CREATE_TS
+               FROM DISPUTES
+               WHERE DSP_CARD_NUM = :HOST-CARD-NUM
+               ORDER BY DSP_CREATE_TS
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-EXP-DSP
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET EXP-DSP-CURSOR-EOF TO TRUE
+           END-IF
+
+           PERFORM 2650-FETCH-DSP-ROW
+                   UNTIL EXP-DSP-CURSOR-EOF
+
+           EXEC SQL
+               CLOSE CUR-EXP-DSP
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    2650-FETCH-DSP-ROW
+      *----------------------------------------------------------------*
+       2650-FETCH-DSP-ROW.
+
+           EXEC SQL
+               FETCH CUR-EXP-DSP
+               INTO :HOST-DSP-DISPUTE-ID, :HOST-DSP-REASON-DESC,
+                    :HOST-DSP-STATUS, :HOST-DSP-CREATE-TS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE HOST-DSP-DISPUTE-ID TO WS-DSP-ID-EDIT
+                   MOVE SPACES TO EXPORT-LINE
+                   STRING '    DISPUTE ' DELIMITED BY SIZE
+                          WS-DSP-ID-EDIT DELIMITED BY SIZE
+                          ' '              DELIMITED BY SIZE
+                          HOST-DSP-STATUS  DELIMITED BY SIZE
+                          ' '              DELIMITED BY SIZE
+                          HOST-DSP-REASON-DESC DELIMITED BY SIZE
+                     INTO EXPORT-LINE
+                   WRITE EXPORT-LINE
+               WHEN 100
+                   SET EXP-DSP-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   SET EXP-DSP-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                  2900-MARK-REQUEST-COMPLETE
+      *----------------------------------------------------------------*
+       2900-MARK-REQUEST-COMPLETE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2) '-'
+                  WS-CURR-HHMMSS(1:2) '.'
+                  WS-CURR-HHMMSS(3:2) '.'
+                  WS-CURR-HHMMSS(5:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO HOST-COMPLETE-TS
+           END-STRING
+
+           EXEC SQL
+               UPDATE EXPREQ
+               SET EXP_STATUS = 'C',
+                   EXP_COMPLETE_TS = :HOST-COMPLETE-TS
+               WHERE EXP_REQUEST_ID = :HOST-REQUEST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR UPDATING EXPREQ TO COMPLETE - '
+                           'SQLCODE: ' WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-REQUESTS-ERRORS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                   2950-MARK-REQUEST-ERROR
+      *----------------------------------------------------------------*
+       2950-MARK-REQUEST-ERROR.
+
+           EXEC SQL
+               UPDATE EXPREQ
+               SET EXP_STATUS = 'E'
+               WHERE EXP_REQUEST_ID = :HOST-REQUEST-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR UPDATING EXPREQ TO ERROR - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    2990-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+       2990-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-REQUESTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-REQUEST-ID TO WS-CKPT-REQUEST-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-REQUEST-ID-EDIT TO WS-CKPT-LAST-KEY(1:18)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-EXPREQ
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE WS-REQUESTS-READ TO WS-REQ-COUNT-EDIT
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'EXPORT REQUESTS READ: ' DELIMITED BY SIZE
+                  WS-REQ-COUNT-EDIT        DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           MOVE WS-REQUESTS-COMPLETED TO WS-CMP-COUNT-EDIT
+           MOVE SPACES TO EXPORT-LINE
+           STRING 'EXPORT REQUESTS COMPLETED: ' DELIMITED BY SIZE
+                  WS-CMP-COUNT-EDIT             DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           CLOSE EXPORT-FILE
+
+           DISPLAY 'EXPORT REQUESTS READ......: ' WS-REQUESTS-READ
+           DISPLAY 'EXPORT REQUESTS COMPLETED.: ' WS-REQUESTS-COMPLETED
+           DISPLAY 'PROCESSING ERRORS.........: ' WS-REQUESTS-ERRORS
+
+           IF WS-REQUESTS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
