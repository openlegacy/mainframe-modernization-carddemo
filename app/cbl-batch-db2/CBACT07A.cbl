@@ -0,0 +1,294 @@
+      *****************************************************************
+      * Program     : CBACT07A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Daily new-accounts-opened report - lists every
+      *               ACCTDAT row whose ACCT_OPEN_DATE is the current
+      *               business date, with a closing control total
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: daily new-accounts-opened report
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT07A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWACCT-RPT-FILE ASSIGN TO NEWACCTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD NEWACCT-RPT-FILE
+           RECORDING MODE IS F.
+       01 NEWACCT-RPT-LINE                PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT07A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURR-YYYYMMDD         PIC 9(08).
+           10 WS-CURR-HHMMSS           PIC 9(06).
+           10 FILLER                   PIC X(07).
+         05 WS-ACCT-ID-EDIT             PIC 9(11).
+         05 WS-ACCT-COUNT-EDIT          PIC ZZZ,ZZ9.
+         05 WS-CREDIT-LIMIT-EDIT        PIC -(9)9.99.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts so an
+      * abended run can resume from HOST-RESUME-ACCT-ID instead of
+      * rescanning the whole of the day's new accounts.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-ACCT-OPEN-DATE         PIC X(10).
+         05 HOST-ACCT-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CASH-CREDIT-LIMIT PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-ADDR-ZIP          PIC X(10).
+         05 HOST-ACCT-GROUP-ID          PIC X(10).
+
+      * Business date being reported, edited 'YYYY-MM-DD'
+       01 HOST-REPORT-DATE              PIC X(10).
+
+      * Restart position - accounts already reported below this ID on
+      * a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT07A - NEW ACCOUNTS OPENED REPORT STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT07A - NEW ACCOUNTS OPENED REPORT ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-REPORT-DATE
+           END-STRING
+
+           MOVE 'CBACT07A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:11))
+               DISPLAY 'RESUMING AFTER ACCT ID: ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           OPEN OUTPUT NEWACCT-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NEWACCT-RPT-FILE - STATUS: '
+                       WS-RPT-FILE-STATUS
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           STRING 'NEW ACCOUNTS OPENED - ' DELIMITED BY SIZE
+                  HOST-REPORT-DATE         DELIMITED BY SIZE
+             INTO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           EXEC SQL
+               DECLARE CUR-NEWACCT CURSOR FOR
+               SELECT ACCT_ID, ACCT_OPEN_DATE, ACCT_CREDIT_LIMIT,
+                      ACCT_CASH_CREDIT_LIMIT, ACCT_ADDR_ZIP,
+                      ACCT_GROUP_ID
+               FROM ACCTDAT
+               WHERE ACCT_OPEN_DATE = :HOST-REPORT-DATE
+               AND   ACCT_ID > :HOST-RESUME-ACCT-ID
+               ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-NEWACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-NEWACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-NEWACCT
+               INTO :HOST-ACCT-ID, :HOST-ACCT-OPEN-DATE,
+                    :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-CASH-CREDIT-LIMIT,
+                    :HOST-ACCT-ADDR-ZIP, :HOST-ACCT-GROUP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-WRITE-NEWACCT-LINE
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-NEWACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-WRITE-NEWACCT-LINE
+      *----------------------------------------------------------------*
+       2100-WRITE-NEWACCT-LINE.
+
+           MOVE HOST-ACCT-ID           TO WS-ACCT-ID-EDIT
+           MOVE HOST-ACCT-CREDIT-LIMIT TO WS-CREDIT-LIMIT-EDIT
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           STRING WS-ACCT-ID-EDIT           DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  HOST-ACCT-OPEN-DATE       DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  WS-CREDIT-LIMIT-EDIT      DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  HOST-ACCT-GROUP-ID        DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  HOST-ACCT-ADDR-ZIP        DELIMITED BY SIZE
+             INTO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY accounts,
+      * keyed on the account just reported, so an abended run resumes
+      * from here instead of rescanning the day's new accounts from
+      * the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(1:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-NEWACCT
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           MOVE WS-ACCTS-READ TO WS-ACCT-COUNT-EDIT
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           STRING 'NEW ACCOUNTS OPENED: ' DELIMITED BY SIZE
+                  WS-ACCT-COUNT-EDIT       DELIMITED BY SIZE
+             INTO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           CLOSE NEWACCT-RPT-FILE
+
+           DISPLAY 'ACCOUNTS READ..........: ' WS-ACCTS-READ
+           DISPLAY 'PROCESSING ERRORS......: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
