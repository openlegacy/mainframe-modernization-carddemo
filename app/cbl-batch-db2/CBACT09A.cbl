@@ -0,0 +1,373 @@
+      *****************************************************************
+      * Program     : CBACT09A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Account-inactivity review - lists every active
+      *               ACCTDAT row with no TRANSACT activity within the
+      *               last WS-INACTIVITY-THRESHOLD-DAYS days, for
+      *               manual review (this job flags, it does not close
+      *               or otherwise touch the account)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: account-inactivity review
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT09A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INACT-RPT-FILE ASSIGN TO INACTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD INACT-RPT-FILE
+           RECORDING MODE IS F.
+       01 INACT-RPT-LINE                  PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT09A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+
+      * Literals and constants
+       01 WS-CONSTANTS.
+         05 WS-INACTIVITY-THRESHOLD-DAYS PIC S9(04) COMP VALUE 180.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-FLAGGED            PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Last-activity lookup for the account currently being checked
+       01 WS-LAST-ACTIVITY-FIELDS.
+         05 WS-LAST-TRAN-SQL-STATUS     PIC S9(09) COMP.
+         05 WS-DAYS-SINCE-ACTIVITY      PIC S9(09) COMP.
+         05 WS-NEVER-ACTIVE-FLAG        PIC X(01) VALUE 'N'.
+           88 ACCT-NEVER-ACTIVE                    VALUE 'Y'.
+           88 ACCT-HAS-ACTIVITY                    VALUE 'N'.
+
+      * Date-math working storage, shared with CSUTLDPL's day-count
+      * logic (see COACTADA's open-date-in-future check and
+      * COUSR02A's password-age check for the same idiom).
+       01 WS-DATE-MATH-FIELDS.
+         COPY CSUTLDWY.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-ACCT-ID-EDIT              PIC Z(10)9.
+         05 WS-DAYS-EDIT                 PIC ZZZ,ZZ9.
+         05 WS-ACCT-COUNT-EDIT           PIC ZZZ,ZZ9.
+         05 WS-FLAG-COUNT-EDIT           PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts so an
+      * abended run can resume from HOST-RESUME-ACCT-ID instead of
+      * rescanning every active account from the top.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-ID                  PIC S9(11) COMP.
+
+      * Most recent TRAN_ORIG_TS across all cards tied to the account
+      * being checked, via CXACAIX; 'YYYY-MM-DD-HH.MM.SS.NNNNNN'.
+       01 HOST-LAST-TRAN-TS             PIC X(26).
+
+      * Business date the review is run as-of, edited 'YYYY-MM-DD'.
+       01 HOST-REPORT-DATE              PIC X(10).
+
+      * Restart position - accounts already reviewed at or below this
+      * ID on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT09A - ACCOUNT INACTIVITY REVIEW STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT09A - ACCOUNT INACTIVITY REVIEW ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-ACCTS-FLAGGED
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-YYYYMMDD
+           STRING WS-CURRENT-DATE-YYYYMMDD-N(1:4) '-'
+                  WS-CURRENT-DATE-YYYYMMDD-N(5:2) '-'
+                  WS-CURRENT-DATE-YYYYMMDD-N(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-REPORT-DATE
+           END-STRING
+           COMPUTE WS-CURRENT-DATE-BINARY =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-YYYYMMDD-N)
+
+           MOVE 'CBACT09A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:11))
+               DISPLAY 'RESUMING AFTER ACCT ID: ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           OPEN OUTPUT INACT-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INACT-RPT-FILE - STATUS: '
+                       WS-RPT-FILE-STATUS
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO INACT-RPT-LINE
+           STRING 'ACCOUNT INACTIVITY REVIEW - AS OF ' DELIMITED BY SIZE
+                  HOST-REPORT-DATE                     DELIMITED BY SIZE
+             INTO INACT-RPT-LINE
+           WRITE INACT-RPT-LINE
+
+           MOVE SPACES TO INACT-RPT-LINE
+           WRITE INACT-RPT-LINE
+
+           EXEC SQL
+               DECLARE CUR-ACTACCT CURSOR FOR
+               SELECT ACCT_ID
+               FROM ACCTDAT
+               WHERE ACCT_ACTIVE_STATUS = 'Y'
+               AND   ACCT_ID > :HOST-RESUME-ACCT-ID
+               ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-ACTACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-ACTACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-ACTACCT
+               INTO :HOST-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-CHECK-LAST-ACTIVITY
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-ACTACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-CHECK-LAST-ACTIVITY
+      * Finds the most recent transaction timestamp across every card
+      * tied to this account (TRANSACT joined through CXACAIX, the
+      * same CARD_NUM -> ACCT_ID linkage COACTVWA/COACCNTA already use
+      * for customer lookup) and flags the account if that timestamp
+      * is missing entirely or older than the inactivity threshold.
+      *----------------------------------------------------------------*
+       2100-CHECK-LAST-ACTIVITY.
+
+           SET ACCT-HAS-ACTIVITY TO TRUE
+
+           EXEC SQL
+               SELECT MAX(T.TRAN_ORIG_TS)
+               INTO :HOST-LAST-TRAN-TS
+               FROM TRANSACT T, CXACAIX X
+               WHERE T.TRAN_CARD_NUM = X.XREF_CARD_NUM
+               AND   X.XREF_ACCT_ID = :HOST-ACCT-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-LAST-TRAN-SQL-STATUS
+
+           EVALUATE WS-LAST-TRAN-SQL-STATUS
+               WHEN 0
+                   IF HOST-LAST-TRAN-TS = SPACES
+                      OR HOST-LAST-TRAN-TS = LOW-VALUES
+                       SET ACCT-NEVER-ACTIVE TO TRUE
+                   ELSE
+                       STRING HOST-LAST-TRAN-TS(1:4)
+                              HOST-LAST-TRAN-TS(6:2)
+                              HOST-LAST-TRAN-TS(9:2)
+                              DELIMITED BY SIZE
+                         INTO WS-EDIT-DATE-CCYYMMDD
+                       END-STRING
+                       COMPUTE WS-EDIT-DATE-BINARY =
+                           FUNCTION INTEGER-OF-DATE
+                               (WS-EDIT-DATE-CCYYMMDD-N)
+                       COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                           WS-CURRENT-DATE-BINARY - WS-EDIT-DATE-BINARY
+                   END-IF
+               WHEN 100
+                   SET ACCT-NEVER-ACTIVE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FINDING LAST ACTIVITY - SQLCODE: '
+                           WS-LAST-TRAN-SQL-STATUS
+                   ADD 1 TO WS-ACCTS-ERRORS
+           END-EVALUATE
+
+           IF WS-LAST-TRAN-SQL-STATUS = 0
+              OR WS-LAST-TRAN-SQL-STATUS = 100
+               IF ACCT-NEVER-ACTIVE
+                  OR WS-DAYS-SINCE-ACTIVITY >
+                     WS-INACTIVITY-THRESHOLD-DAYS
+                   PERFORM 2200-WRITE-INACTIVE-LINE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2200-WRITE-INACTIVE-LINE
+      *----------------------------------------------------------------*
+       2200-WRITE-INACTIVE-LINE.
+
+           ADD 1 TO WS-ACCTS-FLAGGED
+           MOVE HOST-ACCT-ID TO WS-ACCT-ID-EDIT
+
+           MOVE SPACES TO INACT-RPT-LINE
+           IF ACCT-NEVER-ACTIVE
+               STRING 'ACCT '           DELIMITED BY SIZE
+                      WS-ACCT-ID-EDIT   DELIMITED BY SIZE
+                      '  NO TRANSACTION ACTIVITY ON RECORD'
+                                        DELIMITED BY SIZE
+                 INTO INACT-RPT-LINE
+           ELSE
+               MOVE WS-DAYS-SINCE-ACTIVITY TO WS-DAYS-EDIT
+               STRING 'ACCT '           DELIMITED BY SIZE
+                      WS-ACCT-ID-EDIT   DELIMITED BY SIZE
+                      '  LAST ACTIVITY '
+                                        DELIMITED BY SIZE
+                      WS-DAYS-EDIT      DELIMITED BY SIZE
+                      ' DAYS AGO'       DELIMITED BY SIZE
+                 INTO INACT-RPT-LINE
+           END-IF
+           WRITE INACT-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(1:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-ACTACCT
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO INACT-RPT-LINE
+           WRITE INACT-RPT-LINE
+
+           MOVE WS-ACCTS-READ TO WS-ACCT-COUNT-EDIT
+           MOVE SPACES TO INACT-RPT-LINE
+           STRING 'ACTIVE ACCOUNTS REVIEWED: ' DELIMITED BY SIZE
+                  WS-ACCT-COUNT-EDIT           DELIMITED BY SIZE
+             INTO INACT-RPT-LINE
+           WRITE INACT-RPT-LINE
+
+           MOVE WS-ACCTS-FLAGGED TO WS-FLAG-COUNT-EDIT
+           MOVE SPACES TO INACT-RPT-LINE
+           STRING 'ACCOUNTS FLAGGED INACTIVE: ' DELIMITED BY SIZE
+                  WS-FLAG-COUNT-EDIT            DELIMITED BY SIZE
+             INTO INACT-RPT-LINE
+           WRITE INACT-RPT-LINE
+
+           CLOSE INACT-RPT-FILE
+
+           DISPLAY 'ACTIVE ACCOUNTS REVIEWED: ' WS-ACCTS-READ
+           DISPLAY 'ACCOUNTS FLAGGED INACTIVE: ' WS-ACCTS-FLAGGED
+           DISPLAY 'PROCESSING ERRORS........: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
