@@ -0,0 +1,350 @@
+      *****************************************************************
+      * Program     : CBACT03A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Nightly reconciliation - sum TRAN_AMT per account
+      *               from TRANSACT and compare against the ACCTDAT
+      *               running balance, reporting any account that
+      *               doesn't tie out
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: nightly TRANSACT-to-ACCTDAT balance
+      *              reconciliation, exceptions report
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT03A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01 RECON-RPT-LINE                  PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT03A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RECON-FILE-STATUS        PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-TIE-OUT            PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-EXCEPTION          PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-TRAN-SUM                 PIC S9(10)V99 COMP-3
+                                         VALUE ZEROS.
+         05 WS-VARIANCE                 PIC S9(10)V99 COMP-3
+                                         VALUE ZEROS.
+         05 WS-ACCT-ID-EDIT             PIC 9(11).
+         05 WS-BAL-EDIT                 PIC -(9)9.99.
+         05 WS-TRAN-SUM-EDIT            PIC -(9)9.99.
+         05 WS-VARIANCE-EDIT            PIC -(9)9.99.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts so an
+      * abended run can resume from HOST-RESUME-ACCT-ID instead of
+      * reprocessing the whole of ACCTDAT.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-ACCT-CURR-BAL          PIC S9(10)V99 COMP-3.
+
+      * Restart position - accounts already reconciled below this ID
+      * on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+      * Host variables - TRANSACT posting total for the account's card
+       01 HOST-TRAN-SUM                 PIC S9(10)V99 COMP-3.
+
+      * DB2 NULL INDICATORS
+       01 HOST-INDICATOR-VARS.
+         05 H-TRAN-SUM-IND              PIC S9(4) COMP.
+
+       COPY CVACT01Y.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT03A - BALANCE RECONCILIATION BATCH STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT03A - BALANCE RECONCILIATION BATCH ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-ACCTS-TIE-OUT
+           MOVE ZEROS TO WS-ACCTS-EXCEPTION
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+
+           OPEN OUTPUT RECON-RPT-FILE
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECON-RPT-FILE - STATUS: '
+                       WS-RECON-FILE-STATUS
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO RECON-RPT-LINE
+           MOVE 'TRANSACT / ACCTDAT BALANCE RECONCILIATION EXCEPTIONS'
+             TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE 'CBACT03A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:11))
+               DISPLAY 'RESUMING AFTER ACCOUNT: ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           EXEC SQL
+               DECLARE CUR-RECON-ACCT CURSOR FOR
+               SELECT ACCT_ID, ACCT_CURR_BAL
+               FROM ACCTDAT
+               WHERE ACCT_ID > :HOST-RESUME-ACCT-ID
+               ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-RECON-ACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-RECON-ACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-RECON-ACCT
+               INTO :HOST-ACCT-ID, :HOST-ACCT-CURR-BAL
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-RECONCILE-ACCOUNT
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-RECON-ACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY accounts,
+      * keyed on the account just reconciled, so an abended run
+      * resumes from here instead of rescanning ACCTDAT from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(1:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2100-RECONCILE-ACCOUNT
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so the sum
+      * is taken across every card on the account (a scalar
+      * "= (SELECT CARD_NUM ...)" subquery would fail with SQLCODE
+      * -811 - more than one row - as soon as a second card exists,
+      * and the account would silently fall out of the tie-out).
+      *----------------------------------------------------------------*
+       2100-RECONCILE-ACCOUNT.
+
+           MOVE ZEROS TO HOST-TRAN-SUM
+           MOVE ZEROS TO WS-TRAN-SUM
+
+           EXEC SQL
+               SELECT SUM(TRAN_AMT)
+               INTO :HOST-TRAN-SUM :H-TRAN-SUM-IND
+               FROM TRANSACT
+               WHERE TRAN_CARD_NUM IN (SELECT CARD_NUM FROM CARDDAT
+                                        WHERE CARD_ACCT_ID =
+                                              :HOST-ACCT-ID)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF H-TRAN-SUM-IND < 0
+                       MOVE ZEROS TO WS-TRAN-SUM
+                   ELSE
+                       MOVE HOST-TRAN-SUM TO WS-TRAN-SUM
+                   END-IF
+                   COMPUTE WS-VARIANCE =
+                       HOST-ACCT-CURR-BAL - WS-TRAN-SUM
+                   IF WS-VARIANCE = 0
+                       ADD 1 TO WS-ACCTS-TIE-OUT
+                   ELSE
+                       ADD 1 TO WS-ACCTS-EXCEPTION
+                       PERFORM 2200-WRITE-EXCEPTION
+                   END-IF
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR SUMMING TRANSACT FOR ACCT '
+                           HOST-ACCT-ID ' - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-ACCTS-ERRORS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2200-WRITE-EXCEPTION
+      *----------------------------------------------------------------*
+       2200-WRITE-EXCEPTION.
+
+           MOVE HOST-ACCT-ID       TO WS-ACCT-ID-EDIT
+           MOVE HOST-ACCT-CURR-BAL TO WS-BAL-EDIT
+           MOVE WS-TRAN-SUM        TO WS-TRAN-SUM-EDIT
+           MOVE WS-VARIANCE        TO WS-VARIANCE-EDIT
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING 'ACCT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  ACCTDAT BAL: ' DELIMITED BY SIZE
+                  WS-BAL-EDIT DELIMITED BY SIZE
+                  '  TRANSACT SUM: ' DELIMITED BY SIZE
+                  WS-TRAN-SUM-EDIT DELIMITED BY SIZE
+                  '  VARIANCE: ' DELIMITED BY SIZE
+                  WS-VARIANCE-EDIT DELIMITED BY SIZE
+             INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-RECON-ACCT
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING 'ACCOUNTS READ.....: ' DELIMITED BY SIZE
+                  WS-ACCTS-READ DELIMITED BY SIZE
+             INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING 'ACCOUNTS TIED OUT.: ' DELIMITED BY SIZE
+                  WS-ACCTS-TIE-OUT DELIMITED BY SIZE
+             INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING 'ACCOUNTS EXCEPTION: ' DELIMITED BY SIZE
+                  WS-ACCTS-EXCEPTION DELIMITED BY SIZE
+             INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           CLOSE RECON-RPT-FILE
+
+           DISPLAY 'ACCOUNTS READ.........: ' WS-ACCTS-READ
+           DISPLAY 'ACCOUNTS TIED OUT.....: ' WS-ACCTS-TIE-OUT
+           DISPLAY 'ACCOUNTS W/ EXCEPTION.: ' WS-ACCTS-EXCEPTION
+           DISPLAY 'PROCESSING ERRORS.....: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ACCTS-EXCEPTION > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
