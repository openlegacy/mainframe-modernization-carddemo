@@ -0,0 +1,476 @@
+      *****************************************************************
+      * Program     : CBACT01A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Post monthly interest and over-limit fees against
+      *               ACCTDAT cycle totals, one TRANSACT row per charge
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: monthly interest / over-limit fee
+      *              posting run against ACCTDAT cycle totals
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT01A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBACT01A'.
+         05 WS-SQLCODE-DISPLAY         PIC 9(05) VALUE ZEROS.
+         05 WS-RESP-MSG                PIC X(80) VALUE SPACES.
+
+      * Literals and constants
+       01 WS-CONSTANTS.
+      * Fallback rate/fee used when an account's ACCT_GROUP_ID has no
+      * matching row in RATEGRP - keeps the job resilient for accounts
+      * that predate the rate table or carry an unrecognized group
+         05 WS-DEFAULT-MONTHLY-INT-RATE PIC S9(01)V9(04) COMP-3
+                                        VALUE 0.0150.
+         05 WS-DEFAULT-OVERLIMIT-FEE-AMT PIC S9(05)V99 COMP-3
+                                        VALUE 35.00.
+         05 WS-INT-TRAN-TYPE-CD        PIC X(02) VALUE '02'.
+         05 WS-INT-TRAN-CAT-CD         PIC 9(04) VALUE 0001.
+         05 WS-INT-TRAN-SOURCE         PIC X(10) VALUE 'BATCH'.
+         05 WS-INT-TRAN-DESC           PIC X(50)
+             VALUE 'INTEREST CHARGE - MONTHLY CYCLE'.
+         05 WS-FEE-TRAN-TYPE-CD        PIC X(02) VALUE '03'.
+         05 WS-FEE-TRAN-CAT-CD         PIC 9(04) VALUE 0002.
+         05 WS-FEE-TRAN-SOURCE         PIC X(10) VALUE 'BATCH'.
+         05 WS-FEE-TRAN-DESC           PIC X(50)
+             VALUE 'OVER-LIMIT FEE - MONTHLY CYCLE'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ              PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-INT-POSTED        PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-FEE-POSTED        PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS            PIC 9(07) VALUE ZEROS.
+
+      * Working fields
+       01 WS-WORK-FIELDS.
+      * Effective rate/fee for the account currently being processed -
+      * set each time by 2050-LOOKUP-RATE-FOR-GROUP, either from
+      * RATEGRP or from the WS-DEFAULT-* fallback above
+         05 WS-MONTHLY-INT-RATE        PIC S9(01)V9(04) COMP-3.
+         05 WS-OVERLIMIT-FEE-AMT       PIC S9(05)V99 COMP-3.
+         05 WS-INT-AMT-N               PIC S9(09)V99 COMP-3.
+         05 WS-FEE-AMT-N               PIC S9(09)V99 COMP-3.
+         05 WS-TRAN-AMT-N              PIC S9(09)V99 COMP-3.
+         05 WS-TRAN-ID-N               PIC 9(16).
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURR-YYYYMMDD         PIC 9(08).
+           10 WS-CURR-HHMMSS           PIC 9(06).
+           10 FILLER                   PIC X(07).
+         05 WS-TRAN-TS                 PIC X(26).
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts so an
+      * abended run can resume from HOST-RESUME-ACCT-ID instead of
+      * reprocessing the whole of ACCTDAT.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-ACCT-CURR-BAL          PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-CREDIT   PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-DEBIT    PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-GROUP-ID          PIC X(10).
+
+      * Restart position - accounts already posted below this ID on a
+      * prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+      * Host variables - Interest Rate/Fee Group (RATEGRP)
+       01 HOST-RATE-GROUP-RECORD.
+         05 HOST-RATE-APR               PIC S9(03)V9(02) COMP-3.
+         05 HOST-RATE-LATE-FEE-AMT      PIC S9(05)V99 COMP-3.
+         05 HOST-RATE-GRACE-DAYS        PIC S9(03) COMP-3.
+
+      * Host variables - Transaction posting (TRANSACT)
+       01 HOST-TRAN-ID-SEQ              PIC S9(18) COMP-3.
+       01 HOST-TRAN-RECORD.
+         05 HOST-TRAN-ID                PIC S9(18) COMP-3.
+         05 HOST-TRAN-TYPE-CD           PIC X(02).
+         05 HOST-TRAN-CAT-CD            PIC S9(04) COMP.
+         05 HOST-TRAN-SOURCE            PIC X(10).
+         05 HOST-TRAN-DESC              PIC X(50).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+         05 HOST-TRAN-CARD-NUM          PIC X(16).
+         05 HOST-TRAN-ORIG-TS           PIC X(26).
+         05 HOST-TRAN-PROC-TS           PIC X(26).
+
+      * Card number tied to the account, looked up via CXACAIX
+       01 HOST-XREF-CARD-NUM            PIC X(16).
+
+       COPY CVACT01Y.
+       COPY CVDGR01Y.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT01A - INTEREST/FEE POSTING BATCH STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT01A - INTEREST/FEE POSTING BATCH ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-ACCTS-INT-POSTED
+           MOVE ZEROS TO WS-ACCTS-FEE-POSTED
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+
+           MOVE 'CBACT01A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:11))
+               DISPLAY 'RESUMING AFTER ACCOUNT: ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2) '-'
+                  WS-CURR-HHMMSS(1:2) '.'
+                  WS-CURR-HHMMSS(3:2) '.'
+                  WS-CURR-HHMMSS(5:2) '.000000'
+             DELIMITED BY SIZE
+             INTO WS-TRAN-TS
+
+           EXEC SQL
+               DECLARE CUR-ACCT CURSOR FOR
+               SELECT ACCT_ID, ACCT_CURR_BAL, ACCT_CREDIT_LIMIT,
+                      ACCT_CURR_CYC_CREDIT, ACCT_CURR_CYC_DEBIT,
+                      ACCT_GROUP_ID
+               FROM ACCTDAT
+               WHERE ACCT_ACTIVE_STATUS = 'Y'
+               AND   ACCT_ID > :HOST-RESUME-ACCT-ID
+               ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-ACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-ACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-ACCT
+               INTO :HOST-ACCT-ID, :HOST-ACCT-CURR-BAL,
+                    :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-CURR-CYC-CREDIT,
+                    :HOST-ACCT-CURR-CYC-DEBIT,
+                    :HOST-ACCT-GROUP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-POST-ACCOUNT-CHARGES
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-ACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY accounts,
+      * keyed on the account just posted, so an abended run resumes
+      * from here instead of reprocessing ACCTDAT from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(1:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2050-LOOKUP-RATE-FOR-GROUP
+      * Looks the account's rate/fee up in RATEGRP by ACCT_GROUP_ID
+      * instead of applying one hardcoded rate to every account, so
+      * standard/premium/secured-card groups can each carry their own
+      * APR, late fee and grace period. Grace period is captured for
+      * a future due-date-aware posting run - this cycle-based job has
+      * no statement due date to compare it against yet, so it isn't
+      * applied to the interest calculation below.
+      *----------------------------------------------------------------*
+       2050-LOOKUP-RATE-FOR-GROUP.
+
+           EXEC SQL
+               SELECT RATE_GROUP_APR, RATE_GROUP_LATE_FEE_AMT,
+                      RATE_GROUP_GRACE_DAYS
+               INTO :HOST-RATE-APR, :HOST-RATE-LATE-FEE-AMT,
+                    :HOST-RATE-GRACE-DAYS
+               FROM RATEGRP
+               WHERE RATE_GROUP_ID = :HOST-ACCT-GROUP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   COMPUTE WS-MONTHLY-INT-RATE ROUNDED =
+                       HOST-RATE-APR / 1200
+                   MOVE HOST-RATE-LATE-FEE-AMT TO WS-OVERLIMIT-FEE-AMT
+               WHEN OTHER
+                   MOVE WS-DEFAULT-MONTHLY-INT-RATE
+                        TO WS-MONTHLY-INT-RATE
+                   MOVE WS-DEFAULT-OVERLIMIT-FEE-AMT
+                        TO WS-OVERLIMIT-FEE-AMT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-POST-ACCOUNT-CHARGES
+      *----------------------------------------------------------------*
+       2100-POST-ACCOUNT-CHARGES.
+
+           PERFORM 2050-LOOKUP-RATE-FOR-GROUP
+
+           MOVE ZEROS TO WS-INT-AMT-N
+           MOVE ZEROS TO WS-FEE-AMT-N
+
+           IF HOST-ACCT-CURR-BAL > 0
+               COMPUTE WS-INT-AMT-N ROUNDED =
+                   HOST-ACCT-CURR-BAL * WS-MONTHLY-INT-RATE
+           END-IF
+
+           IF HOST-ACCT-CURR-BAL > HOST-ACCT-CREDIT-LIMIT
+               MOVE WS-OVERLIMIT-FEE-AMT TO WS-FEE-AMT-N
+           END-IF
+
+           IF WS-INT-AMT-N > 0
+               PERFORM 2200-LOOKUP-ACCT-CARD-NUM
+               IF HOST-XREF-CARD-NUM = SPACES
+                   DISPLAY 'NO CARD ON FILE FOR ACCT ' HOST-ACCT-ID
+                           ' - INTEREST CHARGE NOT POSTED'
+                   ADD 1 TO WS-ACCTS-ERRORS
+               ELSE
+                   MOVE WS-INT-AMT-N       TO WS-TRAN-AMT-N
+                   MOVE WS-INT-TRAN-TYPE-CD TO HOST-TRAN-TYPE-CD
+                   MOVE WS-INT-TRAN-CAT-CD TO HOST-TRAN-CAT-CD
+                   MOVE WS-INT-TRAN-SOURCE TO HOST-TRAN-SOURCE
+                   MOVE WS-INT-TRAN-DESC   TO HOST-TRAN-DESC
+                   PERFORM 2400-INSERT-CHARGE-TRANSACT
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-ACCTS-INT-POSTED
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-FEE-AMT-N > 0
+               PERFORM 2200-LOOKUP-ACCT-CARD-NUM
+               IF HOST-XREF-CARD-NUM = SPACES
+                   DISPLAY 'NO CARD ON FILE FOR ACCT ' HOST-ACCT-ID
+                           ' - OVER-LIMIT FEE NOT POSTED'
+                   ADD 1 TO WS-ACCTS-ERRORS
+               ELSE
+                   MOVE WS-FEE-AMT-N       TO WS-TRAN-AMT-N
+                   MOVE WS-FEE-TRAN-TYPE-CD TO HOST-TRAN-TYPE-CD
+                   MOVE WS-FEE-TRAN-CAT-CD TO HOST-TRAN-CAT-CD
+                   MOVE WS-FEE-TRAN-SOURCE TO HOST-TRAN-SOURCE
+                   MOVE WS-FEE-TRAN-DESC   TO HOST-TRAN-DESC
+                   PERFORM 2400-INSERT-CHARGE-TRANSACT
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-ACCTS-FEE-POSTED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2200-LOOKUP-ACCT-CARD-NUM
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so this
+      * takes just the lowest card number on file for the account
+      * rather than a plain SELECT INTO, which would fail with
+      * SQLCODE -811 (more than one row) once a second card exists -
+      * the same fix applied to COCRDSLA's READ-CARD-BY-ACCT.
+      *----------------------------------------------------------------*
+       2200-LOOKUP-ACCT-CARD-NUM.
+
+           MOVE SPACES TO HOST-XREF-CARD-NUM
+
+           EXEC SQL
+               SELECT XREF_CARD_NUM
+               INTO :HOST-XREF-CARD-NUM
+               FROM CXACAIX
+               WHERE XREF_ACCT_ID = :HOST-ACCT-ID
+               AND   XREF_CARD_NUM = (SELECT MIN(XREF_CARD_NUM)
+                                       FROM CXACAIX
+                                       WHERE XREF_ACCT_ID =
+                                             :HOST-ACCT-ID)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SPACES TO HOST-XREF-CARD-NUM
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2400-INSERT-CHARGE-TRANSACT
+      *----------------------------------------------------------------*
+       2400-INSERT-CHARGE-TRANSACT.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR TRAN_ID_SEQ
+               INTO :HOST-TRAN-ID-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HOST-TRAN-ID-SEQ    TO WS-TRAN-ID-N
+           MOVE WS-TRAN-ID-N        TO HOST-TRAN-ID
+           MOVE WS-TRAN-AMT-N       TO HOST-TRAN-AMT
+           MOVE HOST-XREF-CARD-NUM  TO HOST-TRAN-CARD-NUM
+           MOVE WS-TRAN-TS          TO HOST-TRAN-ORIG-TS
+           MOVE WS-TRAN-TS          TO HOST-TRAN-PROC-TS
+
+           EXEC SQL
+               INSERT INTO TRANSACT
+               (TRAN_ID, TRAN_TYPE_CD, TRAN_CAT_CD, TRAN_SOURCE,
+                TRAN_DESC, TRAN_AMT, TRAN_CARD_NUM, TRAN_ORIG_TS,
+                TRAN_PROC_TS)
+               VALUES
+               (:HOST-TRAN-ID, :HOST-TRAN-TYPE-CD, :HOST-TRAN-CAT-CD,
+                :HOST-TRAN-SOURCE, :HOST-TRAN-DESC, :HOST-TRAN-AMT,
+                :HOST-TRAN-CARD-NUM, :HOST-TRAN-ORIG-TS,
+                :HOST-TRAN-PROC-TS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 2500-UPDATE-ACCOUNT-BALANCE
+                   IF SQLCODE = 0
+                       EXEC SQL COMMIT END-EXEC
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                       ADD 1 TO WS-ACCTS-ERRORS
+                   END-IF
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR INSERTING TRANSACT FOR ACCT '
+                           HOST-ACCT-ID ' - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   EXEC SQL ROLLBACK END-EXEC
+                   ADD 1 TO WS-ACCTS-ERRORS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2500-UPDATE-ACCOUNT-BALANCE
+      *----------------------------------------------------------------*
+       2500-UPDATE-ACCOUNT-BALANCE.
+
+           EXEC SQL
+               UPDATE ACCTDAT
+               SET ACCT_CURR_BAL = ACCT_CURR_BAL + :HOST-TRAN-AMT,
+                   ACCT_CURR_CYC_DEBIT =
+                       ACCT_CURR_CYC_DEBIT + :HOST-TRAN-AMT
+               WHERE ACCT_ID = :HOST-ACCT-ID
+           END-EXEC
+
+           ADD HOST-TRAN-AMT TO HOST-ACCT-CURR-BAL
+           ADD HOST-TRAN-AMT TO HOST-ACCT-CURR-CYC-DEBIT
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR UPDATING ACCTDAT FOR ACCT '
+                       HOST-ACCT-ID ' - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-ACCT
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY 'ACCOUNTS READ..........: ' WS-ACCTS-READ
+           DISPLAY 'INTEREST CHARGES POSTED: ' WS-ACCTS-INT-POSTED
+           DISPLAY 'OVER-LIMIT FEES POSTED.: ' WS-ACCTS-FEE-POSTED
+           DISPLAY 'POSTING ERRORS.........: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
