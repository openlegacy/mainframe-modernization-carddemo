@@ -0,0 +1,304 @@
+      *****************************************************************
+      * Program     : CBACT06A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Daily transaction journal - lists every TRANSACT
+      *               row posted on the current business date, in
+      *               TRAN_ORIG_TS order, with a closing control total
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: daily transaction journal report
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT06A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-RPT-FILE ASSIGN TO JRNLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD JOURNAL-RPT-FILE
+           RECORDING MODE IS F.
+       01 JOURNAL-RPT-LINE                PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT06A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-JRNL-FILE-STATUS         PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-TRANS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-TRANS-AMT-TOTAL          PIC S9(11)V99 COMP-3
+                                         VALUE ZEROS.
+         05 WS-TRANS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURR-YYYYMMDD         PIC 9(08).
+           10 WS-CURR-HHMMSS           PIC 9(06).
+           10 FILLER                   PIC X(07).
+         05 WS-TRAN-ID-EDIT             PIC 9(18).
+         05 WS-TRAN-AMT-EDIT            PIC -(9)9.99.
+         05 WS-TRAN-TOTAL-EDIT          PIC -(10)9.99.
+         05 WS-TRAN-COUNT-EDIT          PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 TRAN-CURSOR-EOF                       VALUE 'Y'.
+         88 TRAN-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY transactions so
+      * an abended run can resume from HOST-RESUME-TRAN-ID instead of
+      * rescanning the whole of the day's TRANSACT activity.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-TRAN-ID-EDIT       PIC 9(18).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Transaction detail (TRANSACT)
+       01 HOST-TRAN-RECORD.
+         05 HOST-TRAN-ID                PIC S9(18) COMP-3.
+         05 HOST-TRAN-TYPE-CD           PIC X(02).
+         05 HOST-TRAN-DESC              PIC X(50).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+         05 HOST-TRAN-CARD-NUM          PIC X(16).
+         05 HOST-TRAN-ORIG-TS           PIC X(26).
+
+      * Business date being journaled, edited 'YYYY-MM-DD'
+       01 HOST-REPORT-DATE              PIC X(10).
+
+      * Restart position - transactions already journaled below this
+      * ID on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-TRAN-ID           PIC S9(18) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT06A - DAILY TRANSACTION JOURNAL STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL TRAN-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT06A - DAILY TRANSACTION JOURNAL ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-TRANS-READ
+           MOVE ZEROS TO WS-TRANS-AMT-TOTAL
+           MOVE ZEROS TO WS-TRANS-ERRORS
+           SET TRAN-CURSOR-NOT-EOF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-REPORT-DATE
+           END-STRING
+
+           MOVE 'CBACT06A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-TRAN-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:18))
+               DISPLAY 'RESUMING AFTER TRAN ID: ' HOST-RESUME-TRAN-ID
+           END-IF
+
+           OPEN OUTPUT JOURNAL-RPT-FILE
+           IF WS-JRNL-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING JOURNAL-RPT-FILE - STATUS: '
+                       WS-JRNL-FILE-STATUS
+               SET TRAN-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO JOURNAL-RPT-LINE
+           STRING 'DAILY TRANSACTION JOURNAL - ' DELIMITED BY SIZE
+                  HOST-REPORT-DATE              DELIMITED BY SIZE
+             INTO JOURNAL-RPT-LINE
+           WRITE JOURNAL-RPT-LINE
+
+           MOVE SPACES TO JOURNAL-RPT-LINE
+           WRITE JOURNAL-RPT-LINE
+
+           EXEC SQL
+               DECLARE CUR-JRNL-TRAN CURSOR FOR
+               SELECT TRAN_ID, TRAN_TYPE_CD, TRAN_DESC, TRAN_AMT,
+                      TRAN_CARD_NUM, TRAN_ORIG_TS
+               FROM TRANSACT
+               WHERE TRAN_ORIG_TS >= :HOST-REPORT-DATE
+               AND   TRAN_ORIG_TS <  :HOST-REPORT-DATE + 1 DAY
+               AND   TRAN_ID > :HOST-RESUME-TRAN-ID
+               ORDER BY TRAN_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-JRNL-TRAN
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-JRNL-TRAN - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET TRAN-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-TRANSACTIONS
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+
+           EXEC SQL
+               FETCH CUR-JRNL-TRAN
+               INTO :HOST-TRAN-ID, :HOST-TRAN-TYPE-CD, :HOST-TRAN-DESC,
+                    :HOST-TRAN-AMT, :HOST-TRAN-CARD-NUM,
+                    :HOST-TRAN-ORIG-TS
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TRANS-READ
+                   PERFORM 2100-WRITE-JOURNAL-LINE
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET TRAN-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-JRNL-TRAN - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET TRAN-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-WRITE-JOURNAL-LINE
+      *----------------------------------------------------------------*
+       2100-WRITE-JOURNAL-LINE.
+
+           MOVE HOST-TRAN-ID  TO WS-TRAN-ID-EDIT
+           MOVE HOST-TRAN-AMT TO WS-TRAN-AMT-EDIT
+           ADD HOST-TRAN-AMT TO WS-TRANS-AMT-TOTAL
+
+           MOVE SPACES TO JOURNAL-RPT-LINE
+           STRING HOST-TRAN-ORIG-TS(1:19)  DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  WS-TRAN-ID-EDIT          DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  HOST-TRAN-TYPE-CD        DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  HOST-TRAN-CARD-NUM       DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  WS-TRAN-AMT-EDIT         DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  HOST-TRAN-DESC           DELIMITED BY SIZE
+             INTO JOURNAL-RPT-LINE
+           WRITE JOURNAL-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY
+      * transactions, keyed on the transaction just journaled, so an
+      * abended run resumes from here instead of rescanning the day's
+      * TRANSACT activity from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-TRANS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-TRAN-ID TO WS-CKPT-TRAN-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-TRAN-ID-EDIT TO WS-CKPT-LAST-KEY(1:18)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-JRNL-TRAN
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO JOURNAL-RPT-LINE
+           WRITE JOURNAL-RPT-LINE
+
+           MOVE WS-TRANS-READ      TO WS-TRAN-COUNT-EDIT
+           MOVE WS-TRANS-AMT-TOTAL TO WS-TRAN-TOTAL-EDIT
+
+           MOVE SPACES TO JOURNAL-RPT-LINE
+           STRING 'TRANSACTIONS JOURNALED: ' DELIMITED BY SIZE
+                  WS-TRAN-COUNT-EDIT          DELIMITED BY SIZE
+                  '   CONTROL TOTAL: '        DELIMITED BY SIZE
+                  WS-TRAN-TOTAL-EDIT          DELIMITED BY SIZE
+             INTO JOURNAL-RPT-LINE
+           WRITE JOURNAL-RPT-LINE
+
+           CLOSE JOURNAL-RPT-FILE
+
+           DISPLAY 'TRANSACTIONS READ.....: ' WS-TRANS-READ
+           DISPLAY 'CONTROL TOTAL..........: ' WS-TRANS-AMT-TOTAL
+           DISPLAY 'PROCESSING ERRORS......: ' WS-TRANS-ERRORS
+
+           IF WS-TRANS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
