@@ -0,0 +1,470 @@
+      *****************************************************************
+      * Program     : CBACT02A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Generate one print-ready customer statement per
+      *               ACCTDAT row for the billing cycle
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: monthly statement generation, one
+      *              print-ready statement per ACCTDAT/CUSTDAT pairing
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT02A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-FILE ASSIGN TO STMTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD STATEMENT-FILE
+           RECORDING MODE IS F.
+       01 STATEMENT-LINE                 PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT02A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-STMT-FILE-STATUS         PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-STMTS-WRITTEN            PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-NO-CUSTOMER        PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-CUST-FULL-NAME           PIC X(60).
+         05 WS-BAL-EDIT                 PIC -(9)9.99.
+         05 WS-LIMIT-EDIT               PIC -(9)9.99.
+         05 WS-CYC-CREDIT-EDIT          PIC -(9)9.99.
+         05 WS-CYC-DEBIT-EDIT           PIC -(9)9.99.
+         05 WS-TRAN-AMT-EDIT            PIC -(9)9.99.
+         05 WS-TRAN-KIND-EDIT           PIC X(07).
+         05 WS-TRAN-COUNT               PIC 9(05) VALUE ZEROS.
+         05 WS-ACCT-ID-DISPLAY          PIC 9(11).
+
+       01 WS-END-OF-ACCT-CURSOR-FLAG   PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+       01 WS-END-OF-TRAN-CURSOR-FLAG   PIC X(01) VALUE 'N'.
+         88 TRAN-CURSOR-EOF                       VALUE 'Y'.
+         88 TRAN-CURSOR-NOT-EOF                   VALUE 'N'.
+
+       01 WS-CUSTOMER-FOUND-FLAG       PIC X(01) VALUE 'N'.
+         88 CUSTOMER-WAS-FOUND                    VALUE 'Y'.
+         88 CUSTOMER-NOT-FOUND                    VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts so an
+      * abended run can resume from HOST-RESUME-ACCT-ID instead of
+      * reprocessing the whole of ACCTDAT.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-ACCT-CURR-BAL          PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-CREDIT   PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-DEBIT    PIC S9(10)V99 COMP-3.
+
+      * Restart position - accounts already posted below this ID on a
+      * prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+      * Host variables - Customer cross-reference (CXACAIX)
+       01 HOST-XREF-CUST-ID             PIC S9(09) COMP.
+
+      * Host variables - Customer Master (CUSTDAT)
+       01 HOST-CUST-RECORD.
+         05 HOST-CUST-ID                PIC S9(09) COMP.
+         05 HOST-CUST-FIRST-NAME        PIC X(25).
+         05 HOST-CUST-LAST-NAME         PIC X(25).
+         05 HOST-CUST-ADDR-LINE-1       PIC X(50).
+         05 HOST-CUST-ADDR-STATE-CD     PIC X(02).
+         05 HOST-CUST-ADDR-ZIP          PIC X(10).
+
+      * Host variables - Transaction detail (TRANSACT)
+       01 HOST-TRAN-RECORD.
+         05 HOST-TRAN-ID                PIC S9(18) COMP-3.
+         05 HOST-TRAN-TYPE-CD           PIC X(02).
+           88 HOST-TRAN-TYPE-IS-PAYMENT           VALUE '04'.
+         05 HOST-TRAN-DESC              PIC X(50).
+         05 HOST-TRAN-AMT               PIC S9(10)V99 COMP-3.
+         05 HOST-TRAN-ORIG-TS           PIC X(26).
+
+       COPY CVACT01Y.
+       COPY CVCUS01Y.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT02A - STATEMENT GENERATION BATCH STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT02A - STATEMENT GENERATION BATCH ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-STMTS-WRITTEN
+           MOVE ZEROS TO WS-ACCTS-NO-CUSTOMER
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+
+           MOVE 'CBACT02A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:11))
+               DISPLAY 'RESUMING AFTER ACCOUNT: ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STATEMENT-FILE - STATUS: '
+                       WS-STMT-FILE-STATUS
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           EXEC SQL
+               DECLARE CUR-STMT-ACCT CURSOR FOR
+               SELECT ACCT_ID, ACCT_CURR_BAL, ACCT_CREDIT_LIMIT,
+                      ACCT_CURR_CYC_CREDIT, ACCT_CURR_CYC_DEBIT
+               FROM ACCTDAT
+               WHERE ACCT_ACTIVE_STATUS = 'Y'
+               AND   ACCT_ID > :HOST-RESUME-ACCT-ID
+               ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-STMT-ACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-STMT-ACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-STMT-ACCT
+               INTO :HOST-ACCT-ID, :HOST-ACCT-CURR-BAL,
+                    :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-CURR-CYC-CREDIT,
+                    :HOST-ACCT-CURR-CYC-DEBIT
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-LOOKUP-CUSTOMER
+                   IF CUSTOMER-WAS-FOUND
+                       PERFORM 2200-WRITE-STATEMENT
+                   ELSE
+                       ADD 1 TO WS-ACCTS-NO-CUSTOMER
+                   END-IF
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-STMT-ACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY accounts,
+      * keyed on the account just processed, so an abended run resumes
+      * from here instead of reprocessing ACCTDAT from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(1:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2100-LOOKUP-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-LOOKUP-CUSTOMER.
+
+           SET CUSTOMER-NOT-FOUND TO TRUE
+
+           EXEC SQL
+               SELECT XREF_CUST_ID
+               INTO :HOST-XREF-CUST-ID
+               FROM CXACAIX
+               WHERE XREF_ACCT_ID = :HOST-ACCT-ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'NO XREF FOUND FOR ACCT ' HOST-ACCT-ID
+                       ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           ELSE
+               EXEC SQL
+                   SELECT CUST_ID, CUST_FIRST_NAME, CUST_LAST_NAME,
+                          CUST_ADDR_LINE_1, CUST_ADDR_STATE_CD,
+                          CUST_ADDR_ZIP
+                   INTO :HOST-CUST-ID, :HOST-CUST-FIRST-NAME,
+                        :HOST-CUST-LAST-NAME, :HOST-CUST-ADDR-LINE-1,
+                        :HOST-CUST-ADDR-STATE-CD, :HOST-CUST-ADDR-ZIP
+                   FROM CUSTDAT
+                   WHERE CUST_ID = :HOST-XREF-CUST-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET CUSTOMER-WAS-FOUND TO TRUE
+               ELSE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'NO CUSTDAT ROW FOR CUST_ID '
+                           HOST-XREF-CUST-ID ' - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2200-WRITE-STATEMENT
+      *----------------------------------------------------------------*
+       2200-WRITE-STATEMENT.
+
+           STRING HOST-CUST-FIRST-NAME DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  HOST-CUST-LAST-NAME  DELIMITED BY SIZE
+             INTO WS-CUST-FULL-NAME
+
+           MOVE HOST-ACCT-ID TO WS-ACCT-ID-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING '=== ACCOUNT STATEMENT === ACCT: ' DELIMITED BY SIZE
+                  WS-ACCT-ID-DISPLAY                  DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'CUSTOMER: ' DELIMITED BY SIZE
+                  WS-CUST-FULL-NAME DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING HOST-CUST-ADDR-LINE-1 DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  HOST-CUST-ADDR-STATE-CD DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  HOST-CUST-ADDR-ZIP    DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE HOST-ACCT-CURR-BAL      TO WS-BAL-EDIT
+           MOVE HOST-ACCT-CREDIT-LIMIT  TO WS-LIMIT-EDIT
+           MOVE HOST-ACCT-CURR-CYC-CREDIT TO WS-CYC-CREDIT-EDIT
+           MOVE HOST-ACCT-CURR-CYC-DEBIT  TO WS-CYC-DEBIT-EDIT
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'CURRENT BALANCE: ' DELIMITED BY SIZE
+                  WS-BAL-EDIT          DELIMITED BY SIZE
+                  '  CREDIT LIMIT: '  DELIMITED BY SIZE
+                  WS-LIMIT-EDIT        DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'CYCLE CREDITS: ' DELIMITED BY SIZE
+                  WS-CYC-CREDIT-EDIT DELIMITED BY SIZE
+                  '  CYCLE DEBITS: ' DELIMITED BY SIZE
+                  WS-CYC-DEBIT-EDIT  DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE 'TRANSACTIONS THIS CYCLE:' TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           PERFORM 2300-WRITE-TRANSACTIONS
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           ADD 1 TO WS-STMTS-WRITTEN.
+
+      *----------------------------------------------------------------*
+      *                      2300-WRITE-TRANSACTIONS
+      * An account can carry more than one active card (primary plus
+      * any supplementary cards issued through COACTADA), so the
+      * cursor pulls transactions for every card on the account
+      * (a scalar "= (SELECT CARD_NUM ...)" subquery would fail with
+      * SQLCODE -811 - more than one row - as soon as a second card
+      * exists, and would silently open zero rows for the statement).
+      *----------------------------------------------------------------*
+       2300-WRITE-TRANSACTIONS.
+
+           MOVE ZEROS TO WS-TRAN-COUNT
+           SET TRAN-CURSOR-NOT-EOF TO TRUE
+
+           EXEC SQL
+               DECLARE CUR-STMT-TRAN CURSOR FOR
+               SELECT TRAN_ID, TRAN_TYPE_CD, TRAN_DESC, TRAN_AMT,
+                      TRAN_ORIG_TS
+               FROM TRANSACT
+               WHERE TRAN_CARD_NUM IN (SELECT CARD_NUM FROM CARDDAT
+                                        WHERE CARD_ACCT_ID =
+                                              :HOST-ACCT-ID)
+               ORDER BY TRAN_ORIG_TS
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-STMT-TRAN
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-STMT-TRAN FOR ACCT '
+                       HOST-ACCT-ID ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+               SET TRAN-CURSOR-EOF TO TRUE
+           END-IF
+
+           PERFORM UNTIL TRAN-CURSOR-EOF
+               EXEC SQL
+                   FETCH CUR-STMT-TRAN
+                   INTO :HOST-TRAN-ID, :HOST-TRAN-TYPE-CD,
+                        :HOST-TRAN-DESC, :HOST-TRAN-AMT,
+                        :HOST-TRAN-ORIG-TS
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-TRAN-COUNT
+                       MOVE HOST-TRAN-AMT TO WS-TRAN-AMT-EDIT
+                       IF HOST-TRAN-TYPE-IS-PAYMENT
+                           MOVE 'PAYMENT' TO WS-TRAN-KIND-EDIT
+                       ELSE
+                           MOVE SPACES TO WS-TRAN-KIND-EDIT
+                       END-IF
+                       MOVE SPACES TO STATEMENT-LINE
+                       STRING '  ' DELIMITED BY SIZE
+                              HOST-TRAN-ORIG-TS(1:10) DELIMITED BY SIZE
+                              ' '  DELIMITED BY SIZE
+                              WS-TRAN-KIND-EDIT DELIMITED BY SIZE
+                              ' '  DELIMITED BY SIZE
+                              HOST-TRAN-DESC DELIMITED BY SIZE
+                              ' '  DELIMITED BY SIZE
+                              WS-TRAN-AMT-EDIT DELIMITED BY SIZE
+                         INTO STATEMENT-LINE
+                       WRITE STATEMENT-LINE
+                   WHEN 100
+                       SET TRAN-CURSOR-EOF TO TRUE
+                   WHEN OTHER
+                       SET TRAN-CURSOR-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-STMT-TRAN
+           END-EXEC
+
+           IF WS-TRAN-COUNT = 0
+               MOVE SPACES TO STATEMENT-LINE
+               MOVE '  (no transactions this cycle)' TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-STMT-ACCT
+           END-EXEC
+
+           CLOSE STATEMENT-FILE
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY 'ACCOUNTS READ.........: ' WS-ACCTS-READ
+           DISPLAY 'STATEMENTS WRITTEN....: ' WS-STMTS-WRITTEN
+           DISPLAY 'ACCTS WITH NO CUSTOMER: ' WS-ACCTS-NO-CUSTOMER
+           DISPLAY 'PROCESSING ERRORS.....: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
