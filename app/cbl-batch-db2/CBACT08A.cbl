@@ -0,0 +1,382 @@
+      *****************************************************************
+      * Program     : CBACT08A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Customer merge/dedup utility - scans CUSTDAT for
+      *               rows sharing the same CUST_SSN, keeps the lowest
+      *               CUST_ID in each group as the survivor, reassigns
+      *               the duplicate's CXACAIX cross-reference rows to
+      *               the survivor, and removes the duplicate CUSTDAT
+      *               row, with a report of every merge performed
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: customer merge/dedup utility
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT08A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEDUP-RPT-FILE ASSIGN TO DEDUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD DEDUP-RPT-FILE
+           RECORDING MODE IS F.
+       01 DEDUP-RPT-LINE                  PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT08A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-CUSTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-DUPS-MERGED              PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-REASSIGNED         PIC 9(07) VALUE ZEROS.
+         05 WS-MERGE-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Dedup-group tracking - CUR-CUSTDEDUP is ordered by SSN then
+      * CUST_ID, so every row belonging to the same group arrives back
+      * to back; the first row of a group (lowest CUST_ID) becomes the
+      * survivor and every later row with the same SSN is merged into
+      * it and removed.
+       01 WS-GROUP-FIELDS.
+         05 WS-PREV-SSN                 PIC S9(09) COMP-3 VALUE ZEROS.
+         05 WS-SURVIVOR-CUST-ID         PIC S9(09) COMP-3 VALUE ZEROS.
+         05 WS-FIRST-FETCH-FLAG         PIC X(01) VALUE 'Y'.
+           88 FIRST-FETCH                         VALUE 'Y'.
+           88 NOT-FIRST-FETCH                     VALUE 'N'.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-CUST-ID-EDIT              PIC Z(08)9.
+         05 WS-SURVIVOR-ID-EDIT          PIC Z(08)9.
+         05 WS-SSN-EDIT                  PIC Z(08)9.
+         05 WS-ACCT-CNT-EDIT             PIC ZZ9.
+         05 WS-CUST-COUNT-EDIT           PIC ZZZ,ZZ9.
+         05 WS-MERGE-COUNT-EDIT          PIC ZZZ,ZZ9.
+         05 WS-REASSIGN-COUNT-EDIT       PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 CUST-CURSOR-EOF                       VALUE 'Y'.
+         88 CUST-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. Since
+      * a dedup group is only ever complete once its SSN has been left
+      * behind, the checkpoint key is the SSN of the last fully-merged
+      * group (not a CUST_ID) - resuming with CUST_SSN greater than
+      * that value always restarts on a clean group boundary, never in
+      * the middle of one.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY         PIC 9(04) COMP VALUE 50.
+         05 WS-CKPT-GROUPS-DONE         PIC 9(07) VALUE ZEROS.
+         05 WS-CKPT-SSN-EDIT            PIC 9(09).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Customer Master (CUSTDAT) dedup key columns
+       01 HOST-CUST-ID                  PIC S9(09) COMP-3.
+       01 HOST-CUST-SSN                 PIC S9(09) COMP-3.
+       01 HOST-ACCTS-FOR-DUP            PIC S9(09) COMP-3.
+
+      * Restart position - groups whose SSN is at or below this value
+      * were already fully merged on a prior run; zero on a fresh run.
+       01 HOST-RESUME-SSN               PIC S9(09) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT08A - CUSTOMER MERGE/DEDUP UTILITY STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+                   UNTIL CUST-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT08A - CUSTOMER MERGE/DEDUP UTILITY ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-CUSTS-READ
+           MOVE ZEROS TO WS-DUPS-MERGED
+           MOVE ZEROS TO WS-ACCTS-REASSIGNED
+           MOVE ZEROS TO WS-MERGE-ERRORS
+           MOVE ZEROS TO WS-CKPT-GROUPS-DONE
+           SET CUST-CURSOR-NOT-EOF TO TRUE
+           SET FIRST-FETCH TO TRUE
+
+           MOVE 'CBACT08A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               COMPUTE HOST-RESUME-SSN =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(1:9))
+               DISPLAY 'RESUMING AFTER SSN: ' HOST-RESUME-SSN
+           END-IF
+
+           OPEN OUTPUT DEDUP-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DEDUP-RPT-FILE - STATUS: '
+                       WS-RPT-FILE-STATUS
+               SET CUST-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO DEDUP-RPT-LINE
+           MOVE 'CUSTOMER MERGE/DEDUP REPORT' TO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           MOVE SPACES TO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           EXEC SQL
+               DECLARE CUR-CUSTDEDUP CURSOR FOR
+               SELECT CUST_ID, CUST_SSN
+               FROM CUSTDAT
+               WHERE CUST_SSN > 0
+               AND   CUST_SSN > :HOST-RESUME-SSN
+               ORDER BY CUST_SSN, CUST_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-CUSTDEDUP
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-CUSTDEDUP - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET CUST-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-CUSTOMERS
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMERS.
+
+           EXEC SQL
+               FETCH CUR-CUSTDEDUP
+               INTO :HOST-CUST-ID, :HOST-CUST-SSN
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-CUSTS-READ
+                   PERFORM 2100-APPLY-TO-GROUP
+               WHEN 100
+                   PERFORM 2900-CHECKPOINT-GROUP-END
+                   SET CUST-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-CUSTDEDUP - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET CUST-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-APPLY-TO-GROUP
+      *----------------------------------------------------------------*
+       2100-APPLY-TO-GROUP.
+
+           IF FIRST-FETCH
+               SET NOT-FIRST-FETCH TO TRUE
+               MOVE HOST-CUST-SSN TO WS-PREV-SSN
+               MOVE HOST-CUST-ID  TO WS-SURVIVOR-CUST-ID
+           ELSE
+               IF HOST-CUST-SSN = WS-PREV-SSN
+                   PERFORM 2200-MERGE-DUPLICATE
+               ELSE
+      *            SSN changed - the prior group is fully processed,
+      *            so it is now safe to advance the restart checkpoint
+      *            past it.
+                   PERFORM 2900-CHECKPOINT-GROUP-END
+                   MOVE HOST-CUST-SSN TO WS-PREV-SSN
+                   MOVE HOST-CUST-ID  TO WS-SURVIVOR-CUST-ID
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2200-MERGE-DUPLICATE
+      * HOST-CUST-ID is a duplicate of WS-SURVIVOR-CUST-ID (same SSN,
+      * higher CUST_ID). Every card cross-reference row pointing at
+      * the duplicate is repointed at the survivor, then the duplicate
+      * customer row itself is removed.
+      *----------------------------------------------------------------*
+       2200-MERGE-DUPLICATE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :HOST-ACCTS-FOR-DUP
+               FROM CXACAIX
+               WHERE XREF_CUST_ID = :HOST-CUST-ID
+           END-EXEC
+
+           EXEC SQL
+               UPDATE CXACAIX
+               SET XREF_CUST_ID = :WS-SURVIVOR-CUST-ID
+               WHERE XREF_CUST_ID = :HOST-CUST-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+
+           IF SQLCODE = 0 OR SQLCODE = 100
+               ADD HOST-ACCTS-FOR-DUP TO WS-ACCTS-REASSIGNED
+
+               EXEC SQL
+                   DELETE FROM CUSTDAT
+                   WHERE CUST_ID = :HOST-CUST-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   ADD 1 TO WS-DUPS-MERGED
+                   PERFORM 2300-WRITE-MERGE-LINE
+               ELSE
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR DELETING DUP CUSTOMER - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   EXEC SQL ROLLBACK END-EXEC
+                   ADD 1 TO WS-MERGE-ERRORS
+               END-IF
+           ELSE
+               DISPLAY 'ERROR REASSIGNING CXACAIX - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               EXEC SQL ROLLBACK END-EXEC
+               ADD 1 TO WS-MERGE-ERRORS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2300-WRITE-MERGE-LINE
+      *----------------------------------------------------------------*
+       2300-WRITE-MERGE-LINE.
+
+           MOVE HOST-CUST-ID         TO WS-CUST-ID-EDIT
+           MOVE WS-SURVIVOR-CUST-ID  TO WS-SURVIVOR-ID-EDIT
+           MOVE HOST-CUST-SSN        TO WS-SSN-EDIT
+           MOVE HOST-ACCTS-FOR-DUP   TO WS-ACCT-CNT-EDIT
+
+           MOVE SPACES TO DEDUP-RPT-LINE
+           STRING 'MERGED CUST '     DELIMITED BY SIZE
+                  WS-CUST-ID-EDIT    DELIMITED BY SIZE
+                  ' INTO '           DELIMITED BY SIZE
+                  WS-SURVIVOR-ID-EDIT DELIMITED BY SIZE
+                  '  SSN: '          DELIMITED BY SIZE
+                  WS-SSN-EDIT        DELIMITED BY SIZE
+                  '  ACCTS REASSIGNED: ' DELIMITED BY SIZE
+                  WS-ACCT-CNT-EDIT   DELIMITED BY SIZE
+             INTO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-GROUP-END
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY completed
+      * groups, keyed on the SSN of the group just finished.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-GROUP-END.
+
+           ADD 1 TO WS-CKPT-GROUPS-DONE
+           IF FUNCTION MOD(WS-CKPT-GROUPS-DONE, WS-CKPT-CHECK-EVERY) = 0
+               MOVE WS-PREV-SSN TO WS-CKPT-SSN-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE WS-CKPT-SSN-EDIT TO WS-CKPT-LAST-KEY(1:9)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-CUSTDEDUP
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           MOVE WS-CUSTS-READ TO WS-CUST-COUNT-EDIT
+           MOVE SPACES TO DEDUP-RPT-LINE
+           STRING 'CUSTOMER ROWS SCANNED: ' DELIMITED BY SIZE
+                  WS-CUST-COUNT-EDIT        DELIMITED BY SIZE
+             INTO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           MOVE WS-DUPS-MERGED TO WS-MERGE-COUNT-EDIT
+           MOVE SPACES TO DEDUP-RPT-LINE
+           STRING 'DUPLICATES MERGED.....: ' DELIMITED BY SIZE
+                  WS-MERGE-COUNT-EDIT        DELIMITED BY SIZE
+             INTO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           MOVE WS-ACCTS-REASSIGNED TO WS-REASSIGN-COUNT-EDIT
+           MOVE SPACES TO DEDUP-RPT-LINE
+           STRING 'ACCOUNTS REASSIGNED...: ' DELIMITED BY SIZE
+                  WS-REASSIGN-COUNT-EDIT     DELIMITED BY SIZE
+             INTO DEDUP-RPT-LINE
+           WRITE DEDUP-RPT-LINE
+
+           CLOSE DEDUP-RPT-FILE
+
+           DISPLAY 'CUSTOMER ROWS SCANNED..: ' WS-CUSTS-READ
+           DISPLAY 'DUPLICATES MERGED......: ' WS-DUPS-MERGED
+           DISPLAY 'ACCOUNTS REASSIGNED....: ' WS-ACCTS-REASSIGNED
+           DISPLAY 'MERGE ERRORS...........: ' WS-MERGE-ERRORS
+
+           IF WS-MERGE-ERRORS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
