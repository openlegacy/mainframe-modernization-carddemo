@@ -0,0 +1,397 @@
+      *****************************************************************
+      * Program     : CBACT04A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Nightly over-limit / delinquency scan - lists
+      *               every ACCTDAT account whose current balance
+      *               exceeds its credit limit, or whose current
+      *               cycle shows debit activity with no offsetting
+      *               payment, grouped by ACCT_GROUP_ID for collections
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: daily over-limit / delinquency
+      *              worklist grouped by account group
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT04A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVRLIM-RPT-FILE ASSIGN TO OVRLIMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVRLIM-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD OVRLIM-RPT-FILE
+           RECORDING MODE IS F.
+       01 OVRLIM-RPT-LINE                 PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT04A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-OVRLIM-FILE-STATUS       PIC X(02) VALUE '00'.
+         05 WS-PREV-GROUP-ID            PIC X(10) VALUE SPACES.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-ACCTS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-OVER-LIMIT         PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-DELINQUENT         PIC 9(07) VALUE ZEROS.
+         05 WS-ACCTS-ERRORS             PIC 9(07) VALUE ZEROS.
+         05 WS-GROUP-ACCT-COUNT         PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-OVER-AMT                 PIC S9(10)V99 COMP-3
+                                         VALUE ZEROS.
+         05 WS-ACCT-ID-EDIT             PIC 9(11).
+         05 WS-BAL-EDIT                 PIC -(9)9.99.
+         05 WS-LIMIT-EDIT               PIC -(9)9.99.
+         05 WS-OVER-AMT-EDIT            PIC -(9)9.99.
+         05 WS-GROUP-COUNT-EDIT         PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 ACCT-CURSOR-EOF                       VALUE 'Y'.
+         88 ACCT-CURSOR-NOT-EOF                   VALUE 'N'.
+
+       01 WS-FIRST-RECORD-FLAG        PIC X(01) VALUE 'Y'.
+         88 FIRST-RECORD                          VALUE 'Y'.
+         88 NOT-FIRST-RECORD                      VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. The
+      * cursor orders by ACCT_GROUP_ID then ACCT_ID, so the checkpoint
+      * key carries both parts (group in 1:10, account in 11:11) and
+      * the resume predicate is composed to match that same order. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY accounts.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 100.
+         05 WS-CKPT-ACCT-ID-EDIT       PIC 9(11).
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Account Master (ACCTDAT)
+       01 HOST-ACCT-RECORD.
+         05 HOST-ACCT-ID                PIC S9(11) COMP.
+         05 HOST-ACCT-GROUP-ID          PIC X(10).
+         05 HOST-ACCT-CURR-BAL          PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-CREDIT   PIC S9(10)V99 COMP-3.
+         05 HOST-ACCT-CURR-CYC-DEBIT    PIC S9(10)V99 COMP-3.
+
+      * Restart position - group/account pair already scanned through
+      * on a prior abended run; spaces/zero on a fresh run.
+       01 HOST-RESUME-GROUP-ID          PIC X(10) VALUE SPACES.
+       01 HOST-RESUME-ACCT-ID           PIC S9(11) COMP VALUE ZEROS.
+
+       COPY CVACT01Y.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT04A - OVER-LIMIT/DELINQUENCY SCAN STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+                   UNTIL ACCT-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT04A - OVER-LIMIT/DELINQUENCY SCAN ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-ACCTS-READ
+           MOVE ZEROS TO WS-ACCTS-OVER-LIMIT
+           MOVE ZEROS TO WS-ACCTS-DELINQUENT
+           MOVE ZEROS TO WS-ACCTS-ERRORS
+           MOVE ZEROS TO WS-GROUP-ACCT-COUNT
+           MOVE SPACES TO WS-PREV-GROUP-ID
+           SET ACCT-CURSOR-NOT-EOF TO TRUE
+           SET FIRST-RECORD TO TRUE
+
+           OPEN OUTPUT OVRLIM-RPT-FILE
+           IF WS-OVRLIM-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING OVRLIM-RPT-FILE - STATUS: '
+                       WS-OVRLIM-FILE-STATUS
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           MOVE 'OVER-LIMIT / DELINQUENCY WORKLIST BY ACCOUNT GROUP'
+             TO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           MOVE 'CBACT04A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               MOVE WS-CKPT-LAST-KEY(1:10)  TO HOST-RESUME-GROUP-ID
+               COMPUTE HOST-RESUME-ACCT-ID =
+                   FUNCTION NUMVAL(WS-CKPT-LAST-KEY(11:11))
+               DISPLAY 'RESUMING AFTER GROUP/ACCT: '
+                       HOST-RESUME-GROUP-ID ' / ' HOST-RESUME-ACCT-ID
+           END-IF
+
+           EXEC SQL
+               DECLARE CUR-OVRLIM-ACCT CURSOR FOR
+               SELECT ACCT_ID, ACCT_GROUP_ID, ACCT_CURR_BAL,
+                      ACCT_CREDIT_LIMIT, ACCT_CURR_CYC_CREDIT,
+                      ACCT_CURR_CYC_DEBIT
+               FROM ACCTDAT
+               WHERE ACCT_GROUP_ID > :HOST-RESUME-GROUP-ID
+               OR   (ACCT_GROUP_ID = :HOST-RESUME-GROUP-ID
+                     AND ACCT_ID > :HOST-RESUME-ACCT-ID)
+               ORDER BY ACCT_GROUP_ID, ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-OVRLIM-ACCT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-OVRLIM-ACCT - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET ACCT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNTS.
+
+           EXEC SQL
+               FETCH CUR-OVRLIM-ACCT
+               INTO :HOST-ACCT-ID, :HOST-ACCT-GROUP-ID,
+                    :HOST-ACCT-CURR-BAL, :HOST-ACCT-CREDIT-LIMIT,
+                    :HOST-ACCT-CURR-CYC-CREDIT,
+                    :HOST-ACCT-CURR-CYC-DEBIT
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCTS-READ
+                   PERFORM 2100-CHECK-GROUP-BREAK
+                   PERFORM 2200-EVALUATE-ACCOUNT
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET ACCT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-OVRLIM-ACCT - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   SET ACCT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY accounts,
+      * keyed on the group/account pair just scanned, so an abended
+      * run resumes from here instead of rescanning ACCTDAT from the
+      * top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-ACCTS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-ACCT-ID TO WS-CKPT-ACCT-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE HOST-ACCT-GROUP-ID TO WS-CKPT-LAST-KEY(1:10)
+               MOVE WS-CKPT-ACCT-ID-EDIT TO WS-CKPT-LAST-KEY(11:11)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2100-CHECK-GROUP-BREAK
+      *----------------------------------------------------------------*
+       2100-CHECK-GROUP-BREAK.
+
+           IF FIRST-RECORD OR HOST-ACCT-GROUP-ID NOT = WS-PREV-GROUP-ID
+               IF NOT FIRST-RECORD
+                   PERFORM 2150-WRITE-GROUP-TOTAL
+               END-IF
+               MOVE ZEROS TO WS-GROUP-ACCT-COUNT
+               MOVE SPACES TO OVRLIM-RPT-LINE
+               STRING 'ACCOUNT GROUP: ' DELIMITED BY SIZE
+                      HOST-ACCT-GROUP-ID DELIMITED BY SIZE
+                 INTO OVRLIM-RPT-LINE
+               WRITE OVRLIM-RPT-LINE
+               MOVE HOST-ACCT-GROUP-ID TO WS-PREV-GROUP-ID
+               SET NOT-FIRST-RECORD TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2150-WRITE-GROUP-TOTAL
+      *----------------------------------------------------------------*
+       2150-WRITE-GROUP-TOTAL.
+
+           MOVE WS-GROUP-ACCT-COUNT TO WS-GROUP-COUNT-EDIT
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING '  ACCOUNTS FLAGGED IN GROUP: ' DELIMITED BY SIZE
+                  WS-GROUP-COUNT-EDIT DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2200-EVALUATE-ACCOUNT
+      *----------------------------------------------------------------*
+       2200-EVALUATE-ACCOUNT.
+
+           MOVE ZEROS TO WS-OVER-AMT
+
+           IF HOST-ACCT-CURR-BAL > HOST-ACCT-CREDIT-LIMIT
+               COMPUTE WS-OVER-AMT =
+                   HOST-ACCT-CURR-BAL - HOST-ACCT-CREDIT-LIMIT
+               ADD 1 TO WS-ACCTS-OVER-LIMIT
+               ADD 1 TO WS-GROUP-ACCT-COUNT
+               PERFORM 2300-WRITE-OVER-LIMIT-LINE
+           ELSE
+               IF HOST-ACCT-CURR-CYC-DEBIT > ZEROS
+                   AND HOST-ACCT-CURR-CYC-CREDIT = ZEROS
+                   ADD 1 TO WS-ACCTS-DELINQUENT
+                   ADD 1 TO WS-GROUP-ACCT-COUNT
+                   PERFORM 2400-WRITE-DELINQUENT-LINE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2300-WRITE-OVER-LIMIT-LINE
+      *----------------------------------------------------------------*
+       2300-WRITE-OVER-LIMIT-LINE.
+
+           MOVE HOST-ACCT-ID           TO WS-ACCT-ID-EDIT
+           MOVE HOST-ACCT-CURR-BAL     TO WS-BAL-EDIT
+           MOVE HOST-ACCT-CREDIT-LIMIT TO WS-LIMIT-EDIT
+           MOVE WS-OVER-AMT            TO WS-OVER-AMT-EDIT
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING '  OVER-LIMIT ACCT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  BAL: ' DELIMITED BY SIZE
+                  WS-BAL-EDIT DELIMITED BY SIZE
+                  '  LIMIT: ' DELIMITED BY SIZE
+                  WS-LIMIT-EDIT DELIMITED BY SIZE
+                  '  OVER BY: ' DELIMITED BY SIZE
+                  WS-OVER-AMT-EDIT DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2400-WRITE-DELINQUENT-LINE
+      *----------------------------------------------------------------*
+       2400-WRITE-DELINQUENT-LINE.
+
+           MOVE HOST-ACCT-ID              TO WS-ACCT-ID-EDIT
+           MOVE HOST-ACCT-CURR-CYC-DEBIT  TO WS-OVER-AMT-EDIT
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING '  DELINQUENT ACCT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  CYCLE DEBIT W/ NO PAYMENT: ' DELIMITED BY SIZE
+                  WS-OVER-AMT-EDIT DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-OVRLIM-ACCT
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           IF NOT FIRST-RECORD
+               PERFORM 2150-WRITE-GROUP-TOTAL
+           END-IF
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING 'ACCOUNTS READ.......: ' DELIMITED BY SIZE
+                  WS-ACCTS-READ DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING 'ACCOUNTS OVER LIMIT.: ' DELIMITED BY SIZE
+                  WS-ACCTS-OVER-LIMIT DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           MOVE SPACES TO OVRLIM-RPT-LINE
+           STRING 'ACCOUNTS DELINQUENT.: ' DELIMITED BY SIZE
+                  WS-ACCTS-DELINQUENT DELIMITED BY SIZE
+             INTO OVRLIM-RPT-LINE
+           WRITE OVRLIM-RPT-LINE
+
+           CLOSE OVRLIM-RPT-FILE
+
+           DISPLAY 'ACCOUNTS READ.........: ' WS-ACCTS-READ
+           DISPLAY 'ACCOUNTS OVER LIMIT...: ' WS-ACCTS-OVER-LIMIT
+           DISPLAY 'ACCOUNTS DELINQUENT...: ' WS-ACCTS-DELINQUENT
+           DISPLAY 'PROCESSING ERRORS.....: ' WS-ACCTS-ERRORS
+
+           IF WS-ACCTS-ERRORS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ACCTS-OVER-LIMIT > 0 OR WS-ACCTS-DELINQUENT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
