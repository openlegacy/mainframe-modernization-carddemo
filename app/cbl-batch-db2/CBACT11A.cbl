@@ -0,0 +1,598 @@
+      *****************************************************************
+      * Program     : CBACT11A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Card-expiry reissue sweep - finds every active
+      *               CARDDAT row expiring within WS-REISSUE-LEAD-DAYS
+      *               and reissues it: mints a new card number/CVV/
+      *               expiry date, retires the old card as Reissued,
+      *               and repoints CXACAIX at the new card, the same
+      *               mechanics COCRDUPA's lost/stolen replacement
+      *               path already uses for a caller-initiated reissue
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: card-expiry reissue sweep
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT11A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REISS-RPT-FILE ASSIGN TO REISSRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD REISS-RPT-FILE
+           RECORDING MODE IS F.
+       01 REISS-RPT-LINE                  PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT11A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+
+      * Literals and constants
+       01 WS-CONSTANTS.
+         05 WS-REISSUE-LEAD-DAYS        PIC S9(04) COMP VALUE 30.
+         05 WS-REISSUE-VALIDITY-DAYS    PIC S9(04) COMP VALUE 1095.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-CARDS-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-CARDS-REISSUED           PIC 9(07) VALUE ZEROS.
+         05 WS-CARDS-SKIPPED            PIC 9(07) VALUE ZEROS.
+         05 WS-CARDS-ERRORS             PIC 9(07) VALUE ZEROS.
+
+       01 WS-CARD-ERR-FLAG             PIC X(01) VALUE 'N'.
+         88 CARD-ERR-ON                           VALUE 'Y'.
+         88 CARD-ERR-OFF                          VALUE 'N'.
+
+      * Date-math working storage, shared with CSUTLDPL's day-count
+      * logic (see COACTADA's open-date-in-future check and
+      * COUSR02A's password-age check for the same idiom).
+       01 WS-DATE-MATH-FIELDS.
+         COPY CSUTLDWY.
+
+       01 WS-CUTOFF-FIELDS.
+         05 WS-CUTOFF-DATE-BINARY       PIC S9(09) COMP.
+         05 WS-CUTOFF-DATE-CCYYMMDD     PIC 9(08).
+         05 WS-NEW-EXPIRY-BINARY        PIC S9(09) COMP.
+         05 WS-NEW-EXPIRY-CCYYMMDD      PIC 9(08).
+
+      * New-card-number generation, same recipe as COCRDUPA's
+      * GENERATE-REPLACEMENT-CARD-NUM.
+       01 WS-NEW-CARD-FIELDS.
+         05 WS-CARD-NUM-SEQ-DISPLAY     PIC 9(15).
+         05 WS-NEW-CARD-NUMBER          PIC X(16).
+         05 WS-CARD-RANDOM-VAL          PIC 9(09) COMP.
+         05 WS-CVV-SEED-TS              PIC X(21).
+         05 WS-CVV-SEED-TIME-N          PIC 9(08).
+         05 WS-CVV-SEED-VAL             PIC S9(18) COMP-3.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-ACCT-ID-EDIT             PIC Z(10)9.
+         05 WS-CARD-COUNT-EDIT          PIC ZZZ,ZZ9.
+
+       01 WS-END-OF-CURSOR-FLAG        PIC X(01) VALUE 'N'.
+         88 CARD-CURSOR-EOF                       VALUE 'Y'.
+         88 CARD-CURSOR-NOT-EOF                   VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY cards so an
+      * abended run can resume from HOST-RESUME-CARD-NUM instead of
+      * rescanning every expiring card from the top.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 50.
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      * Customer notification queue insert - see CSUTLNPL for the
+      * shared logic.
+       01 WS-NOTIFY-FIELDS.
+       COPY CSUTLNWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Host variables - Card Master (CARDDAT) row currently expiring
+       01 HOST-CARD-RECORD.
+         05 HOST-CARD-NUM               PIC X(16).
+         05 HOST-CARD-ACCT-ID           PIC S9(11) COMP.
+         05 HOST-CARD-EXPIRY-DATE       PIC X(10).
+         05 HOST-CARD-EMBOSSED-NAME     PIC X(50).
+
+      * Owning account's status, checked before a card is reissued
+       01 HOST-ACCT-ACTIVE-STATUS       PIC X(01).
+
+      * Newly-minted replacement card
+       01 HOST-NEW-CARD-NUM             PIC X(16).
+       01 HOST-NEW-CARD-CVV             PIC 9(03).
+       01 HOST-NEW-EXPIRY-DATE          PIC X(10).
+       01 HOST-CARD-NUM-SEQ             PIC S9(18) COMP-3.
+
+      * Business date the sweep is run as-of, and the latest expiry
+      * date a card can carry and still be swept up, both edited
+      * 'YYYY-MM-DD'.
+       01 HOST-CUTOFF-DATE              PIC X(10).
+
+      * Restart position - cards already swept at or below this card
+      * number on a prior abended run are skipped; spaces on a fresh
+      * run (lower than any real card number).
+       01 HOST-RESUME-CARD-NUM          PIC X(16) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT11A - CARD-EXPIRY REISSUE SWEEP STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CARDS
+                   UNTIL CARD-CURSOR-EOF
+           PERFORM 3000-FINALIZE
+           DISPLAY 'CBACT11A - CARD-EXPIRY REISSUE SWEEP ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-CARDS-READ
+           MOVE ZEROS TO WS-CARDS-REISSUED
+           MOVE ZEROS TO WS-CARDS-SKIPPED
+           MOVE ZEROS TO WS-CARDS-ERRORS
+           SET CARD-CURSOR-NOT-EOF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-YYYYMMDD
+           COMPUTE WS-CURRENT-DATE-BINARY =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-YYYYMMDD-N)
+
+           COMPUTE WS-CUTOFF-DATE-BINARY =
+               WS-CURRENT-DATE-BINARY + WS-REISSUE-LEAD-DAYS
+           COMPUTE WS-CUTOFF-DATE-CCYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-DATE-BINARY)
+           STRING WS-CUTOFF-DATE-CCYYMMDD(1:4) '-'
+                  WS-CUTOFF-DATE-CCYYMMDD(5:2) '-'
+                  WS-CUTOFF-DATE-CCYYMMDD(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-CUTOFF-DATE
+           END-STRING
+
+           COMPUTE WS-NEW-EXPIRY-BINARY =
+               WS-CURRENT-DATE-BINARY + WS-REISSUE-VALIDITY-DAYS
+           COMPUTE WS-NEW-EXPIRY-CCYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-NEW-EXPIRY-BINARY)
+           STRING WS-NEW-EXPIRY-CCYYMMDD(1:4) '-'
+                  WS-NEW-EXPIRY-CCYYMMDD(5:2) '-'
+                  WS-NEW-EXPIRY-CCYYMMDD(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-NEW-EXPIRY-DATE
+           END-STRING
+
+           MOVE 'CBACT11A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               MOVE WS-CKPT-LAST-KEY(1:16) TO HOST-RESUME-CARD-NUM
+               DISPLAY 'RESUMING AFTER CARD NUM: '
+                       HOST-RESUME-CARD-NUM
+           END-IF
+
+           OPEN OUTPUT REISS-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REISS-RPT-FILE - STATUS: '
+                       WS-RPT-FILE-STATUS
+               SET CARD-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO REISS-RPT-LINE
+           STRING 'CARD-EXPIRY REISSUE SWEEP - CUTOFF DATE '
+                  DELIMITED BY SIZE
+                  HOST-CUTOFF-DATE DELIMITED BY SIZE
+             INTO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE
+
+           MOVE SPACES TO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE
+
+           EXEC SQL
+               DECLARE CUR-EXPCARD CURSOR FOR
+               SELECT CARD_NUM, CARD_ACCT_ID, CARD_EXPIRAION_DATE,
+                      CARD_EMBOSSED_NAME
+               FROM CARDDAT
+               WHERE CARD_ACTIVE_STATUS = 'Y'
+               AND   CARD_EXPIRAION_DATE <= :HOST-CUTOFF-DATE
+               AND   CARD_NUM > :HOST-RESUME-CARD-NUM
+               ORDER BY CARD_NUM
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-EXPCARD
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-EXPCARD - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET CARD-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-CARDS
+      *----------------------------------------------------------------*
+       2000-PROCESS-CARDS.
+
+           EXEC SQL
+               FETCH CUR-EXPCARD
+               INTO :HOST-CARD-NUM, :HOST-CARD-ACCT-ID,
+                    :HOST-CARD-EXPIRY-DATE, :HOST-CARD-EMBOSSED-NAME
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-CARDS-READ
+                   SET CARD-ERR-OFF TO TRUE
+                   PERFORM 2100-CHECK-ACCT-ACTIVE
+                   PERFORM 2900-CHECKPOINT-IF-DUE
+               WHEN 100
+                   SET CARD-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-EXPCARD - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-CARDS-ERRORS
+                   SET CARD-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-CHECK-ACCT-ACTIVE
+      * A card on a closed account is left alone - reissuing a card
+      * nobody can use just creates an unusable card - and is reported
+      * as skipped rather than reissued or errored.
+      *----------------------------------------------------------------*
+       2100-CHECK-ACCT-ACTIVE.
+
+           EXEC SQL
+               SELECT ACCT_ACTIVE_STATUS
+               INTO :HOST-ACCT-ACTIVE-STATUS
+               FROM ACCTDAT
+               WHERE ACCT_ID = :HOST-CARD-ACCT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF HOST-ACCT-ACTIVE-STATUS = 'Y'
+                       PERFORM 2200-REISSUE-CARD
+                   ELSE
+                       ADD 1 TO WS-CARDS-SKIPPED
+                       PERFORM 2800-WRITE-SKIPPED-LINE
+                   END-IF
+               WHEN +100
+                   ADD 1 TO WS-CARDS-ERRORS
+                   DISPLAY 'ACCOUNT NOT FOUND FOR CARD: '
+                           HOST-CARD-NUM
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-CARDS-ERRORS
+                   DISPLAY 'ERROR READING ACCTDAT FOR CARD: '
+                           HOST-CARD-NUM ' - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2200-REISSUE-CARD
+      * Same replace-in-place mechanics as COCRDUPA's PROCESS-REPLACE:
+      * mint a new card number/CVV, retire the old card as Reissued,
+      * insert the new card, and repoint CXACAIX. The only difference
+      * from a caller-initiated replacement is the new expiry date is
+      * pushed WS-REISSUE-VALIDITY-DAYS into the future rather than
+      * carried forward unchanged from the account.
+      *----------------------------------------------------------------*
+       2200-REISSUE-CARD.
+
+           PERFORM 2210-GENERATE-NEW-CARD-NUM
+
+           IF CARD-ERR-OFF
+               PERFORM 2220-DEACTIVATE-OLD-CARD-DB2
+           END-IF
+
+           IF CARD-ERR-OFF
+               PERFORM 2230-INSERT-NEW-CARD-DB2
+           END-IF
+
+           IF CARD-ERR-OFF
+               PERFORM 2240-REPOINT-CXACAIX-DB2
+           END-IF
+
+           IF CARD-ERR-OFF
+               PERFORM 2250-WRITE-REISSUE-NOTIFY-DB2
+           END-IF
+
+           IF CARD-ERR-OFF
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-CARDS-REISSUED
+               PERFORM 2700-WRITE-REISSUED-LINE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               ADD 1 TO WS-CARDS-ERRORS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2210-GENERATE-NEW-CARD-NUM
+      *----------------------------------------------------------------*
+       2210-GENERATE-NEW-CARD-NUM.
+
+           EXEC SQL
+               SELECT NEXT VALUE FOR CARD_NUM_SEQ
+               INTO :HOST-CARD-NUM-SEQ
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET CARD-ERR-ON TO TRUE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR GETTING CARD_NUM_SEQ - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+           ELSE
+               MOVE HOST-CARD-NUM-SEQ TO WS-CARD-NUM-SEQ-DISPLAY
+
+               STRING '4' WS-CARD-NUM-SEQ-DISPLAY
+                      DELIMITED BY SIZE
+                      INTO WS-NEW-CARD-NUMBER
+               END-STRING
+
+      * The card number embeds HOST-CARD-NUM-SEQ verbatim (it is
+      * printed on the card itself), so seeding on that value alone
+      * would let anyone who can see the card number recompute the
+      * CVV. Mixing in the time of day - not recoverable from the
+      * card number - keeps the CVV from being derivable from data
+      * the card exposes.
+               MOVE FUNCTION CURRENT-DATE TO WS-CVV-SEED-TS
+               MOVE WS-CVV-SEED-TS(9:8)  TO WS-CVV-SEED-TIME-N
+               COMPUTE WS-CVV-SEED-VAL =
+                   HOST-CARD-NUM-SEQ + WS-CVV-SEED-TIME-N
+               COMPUTE WS-CARD-RANDOM-VAL =
+                   FUNCTION RANDOM(WS-CVV-SEED-VAL) * 1000000
+               COMPUTE HOST-NEW-CARD-CVV =
+                   FUNCTION MOD(WS-CARD-RANDOM-VAL, 1000)
+
+               MOVE WS-NEW-CARD-NUMBER TO HOST-NEW-CARD-NUM
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2220-DEACTIVATE-OLD-CARD-DB2
+      * Sets the old card to Reissued rather than plain Inactive so it
+      * stays distinguishable from a customer-requested deactivation
+      * and remains subject to COCRDUPA's "a reissued card cannot be
+      * changed further" transition rule.
+      *----------------------------------------------------------------*
+       2220-DEACTIVATE-OLD-CARD-DB2.
+
+           EXEC SQL
+               UPDATE CARDDAT
+               SET CARD_ACTIVE_STATUS = 'R'
+               WHERE CARD_NUM = :HOST-CARD-NUM
+               AND CARD_ACTIVE_STATUS = 'Y'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET CARD-ERR-ON TO TRUE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR RETIRING OLD CARD: ' HOST-CARD-NUM
+                       ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2230-INSERT-NEW-CARD-DB2
+      *----------------------------------------------------------------*
+       2230-INSERT-NEW-CARD-DB2.
+
+           EXEC SQL
+               INSERT INTO CARDDAT (
+                   CARD_NUM,
+                   CARD_ACCT_ID,
+                   CARD_CVV_CD,
+                   CARD_EMBOSSED_NAME,
+                   CARD_EXPIRAION_DATE,
+                   CARD_ACTIVE_STATUS
+               ) VALUES (
+                   :HOST-NEW-CARD-NUM,
+                   :HOST-CARD-ACCT-ID,
+                   :HOST-NEW-CARD-CVV,
+                   :HOST-CARD-EMBOSSED-NAME,
+                   :HOST-NEW-EXPIRY-DATE,
+                   'Y'
+               )
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET CARD-ERR-ON TO TRUE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR INSERTING NEW CARD FOR: ' HOST-CARD-NUM
+                       ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2240-REPOINT-CXACAIX-DB2
+      *----------------------------------------------------------------*
+       2240-REPOINT-CXACAIX-DB2.
+
+           EXEC SQL
+               UPDATE CXACAIX
+               SET XREF_CARD_NUM = :HOST-NEW-CARD-NUM
+               WHERE XREF_CARD_NUM = :HOST-CARD-NUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET CARD-ERR-ON TO TRUE
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR REPOINTING CXACAIX FOR: ' HOST-CARD-NUM
+                       ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2250-WRITE-REISSUE-NOTIFY-DB2
+      * Stages a customer-facing alert for the reissue, the same way
+      * COCRDUPA's WRITE-CARD-CHANGE-NOTIFY-DB2 does for an interactive
+      * card-maintenance change - a cardholder whose card is reissued
+      * by this sweep finds out about it without waiting for the new
+      * card to arrive in the mail.
+      *----------------------------------------------------------------*
+       2250-WRITE-REISSUE-NOTIFY-DB2.
+
+           MOVE HOST-CARD-ACCT-ID      TO WS-NOTIFY-ACCT-ID
+           MOVE HOST-NEW-CARD-NUM      TO WS-NOTIFY-CARD-NUM
+           SET NOTIFY-TYPE-CARD-CHANGE TO TRUE
+           MOVE 'Your card is expiring soon and has been replaced'
+                TO WS-NOTIFY-MSG
+
+           PERFORM WRITE-NOTIFICATION THRU WRITE-NOTIFICATION-EXIT
+
+           IF NOTIFY-ERR-ON
+               SET CARD-ERR-ON TO TRUE
+               MOVE WS-NOTIFY-SQL-STATUS TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR INSERTING NOTIFY_QUEUE FOR: '
+                       HOST-CARD-NUM ' - SQLCODE: ' WS-SQLCODE-DISPLAY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2700-WRITE-REISSUED-LINE
+      *----------------------------------------------------------------*
+       2700-WRITE-REISSUED-LINE.
+
+           MOVE HOST-CARD-ACCT-ID TO WS-ACCT-ID-EDIT
+
+           MOVE SPACES TO REISS-RPT-LINE
+           STRING 'REISSUED  ACCT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  OLD CARD ' DELIMITED BY SIZE
+                  HOST-CARD-NUM DELIMITED BY SIZE
+                  '  NEW CARD ' DELIMITED BY SIZE
+                  HOST-NEW-CARD-NUM DELIMITED BY SIZE
+                  '  NEW EXPIRY ' DELIMITED BY SIZE
+                  HOST-NEW-EXPIRY-DATE DELIMITED BY SIZE
+             INTO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2800-WRITE-SKIPPED-LINE
+      *----------------------------------------------------------------*
+       2800-WRITE-SKIPPED-LINE.
+
+           MOVE HOST-CARD-ACCT-ID TO WS-ACCT-ID-EDIT
+
+           MOVE SPACES TO REISS-RPT-LINE
+           STRING 'SKIPPED   ACCT ' DELIMITED BY SIZE
+                  WS-ACCT-ID-EDIT DELIMITED BY SIZE
+                  '  CARD ' DELIMITED BY SIZE
+                  HOST-CARD-NUM DELIMITED BY SIZE
+                  '  ACCOUNT NOT ACTIVE' DELIMITED BY SIZE
+             INTO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY cards,
+      * keyed on the card just processed, so an abended run resumes
+      * from here instead of rescanning every expiring card from the
+      * top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+
+           IF FUNCTION MOD(WS-CARDS-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE HOST-CARD-NUM TO WS-CKPT-LAST-KEY(1:16)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-FINALIZE
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-EXPCARD
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE
+
+           MOVE WS-CARDS-REISSUED TO WS-CARD-COUNT-EDIT
+           MOVE SPACES TO REISS-RPT-LINE
+           STRING 'CARDS REISSUED: ' DELIMITED BY SIZE
+                  WS-CARD-COUNT-EDIT DELIMITED BY SIZE
+             INTO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE
+
+           MOVE WS-CARDS-SKIPPED TO WS-CARD-COUNT-EDIT
+           MOVE SPACES TO REISS-RPT-LINE
+           STRING 'CARDS SKIPPED.: ' DELIMITED BY SIZE
+                  WS-CARD-COUNT-EDIT DELIMITED BY SIZE
+             INTO REISS-RPT-LINE
+           WRITE REISS-RPT-LINE
+
+           CLOSE REISS-RPT-FILE
+
+           DISPLAY 'CARDS READ............: ' WS-CARDS-READ
+           DISPLAY 'CARDS REISSUED.........: ' WS-CARDS-REISSUED
+           DISPLAY 'CARDS SKIPPED..........: ' WS-CARDS-SKIPPED
+           DISPLAY 'PROCESSING ERRORS......: ' WS-CARDS-ERRORS
+
+           IF WS-CARDS-ERRORS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
+
+      *----------------------------------------------------------------*
+      *                 WRITE-NOTIFICATION (shared procedure logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLNPL.
