@@ -0,0 +1,504 @@
+      *****************************************************************
+      * Program     : CBACT10A.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL/DB2 Program
+      * Function    : Merchant and category spending report - summarizes
+      *               TRANSACT activity two ways: total spend and
+      *               transaction count per merchant, and total spend
+      *               and transaction count per transaction category
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Modification History
+      * 2026-08-08 - New batch job: merchant and category spending
+      *              report
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT10A.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPEND-RPT-FILE ASSIGN TO SPNDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                          FILE SECTION
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD SPEND-RPT-FILE
+           RECORDING MODE IS F.
+       01 SPEND-RPT-LINE                  PIC X(132).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                  PIC X(08) VALUE 'CBACT10A'.
+         05 WS-SQLCODE-DISPLAY          PIC 9(05) VALUE ZEROS.
+         05 WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+
+      * Job control / run totals
+       01 WS-JOB-TOTALS.
+         05 WS-MERCH-READ               PIC 9(07) VALUE ZEROS.
+         05 WS-CAT-READ                 PIC 9(07) VALUE ZEROS.
+         05 WS-SPEND-ERRORS             PIC 9(07) VALUE ZEROS.
+
+      * Working / edited display fields
+       01 WS-WORK-FIELDS.
+         05 WS-CURRENT-DATE-TIME.
+           10 WS-CURR-YYYYMMDD         PIC 9(08).
+           10 WS-CURR-HHMMSS           PIC 9(06).
+           10 FILLER                   PIC X(07).
+         05 WS-MERCH-ID-EDIT            PIC 9(09).
+         05 WS-MERCH-COUNT-EDIT         PIC ZZZ,ZZ9.
+         05 WS-MERCH-SUM-EDIT           PIC -(9)9.99.
+         05 WS-CAT-CD-EDIT              PIC 9(04).
+         05 WS-CAT-COUNT-EDIT           PIC ZZZ,ZZ9.
+         05 WS-CAT-SUM-EDIT             PIC -(9)9.99.
+
+       01 WS-MERCH-EOF-FLAG            PIC X(01) VALUE 'N'.
+         88 MERCH-CURSOR-EOF                      VALUE 'Y'.
+         88 MERCH-CURSOR-NOT-EOF                  VALUE 'N'.
+
+       01 WS-CAT-EOF-FLAG              PIC X(01) VALUE 'N'.
+         88 CAT-CURSOR-EOF                        VALUE 'Y'.
+         88 CAT-CURSOR-NOT-EOF                    VALUE 'N'.
+
+      * Restart/checkpoint - see CSUTLRPL for the shared logic. A
+      * checkpoint is saved every WS-CKPT-CHECK-EVERY rows so an
+      * abended run can resume without rescanning TRANSACT from the
+      * top. WS-CKPT-LAST-KEY(1:1) records which phase was running
+      * ('M' merchant summary, 'C' category summary); the remainder
+      * of the field holds the resume key for that phase.
+       01 WS-CKPT-CONTROL.
+         05 WS-CKPT-CHECK-EVERY        PIC 9(04) COMP VALUE 50.
+       01 WS-CKPT-FIELDS.
+       COPY CSUTLRWY.
+
+      *----------------------------------------------------------------*
+      *                     DB2 SQL COMMUNICATION AREA
+      *----------------------------------------------------------------*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * Reporting date range - no batch job in this codebase accepts a
+      * runtime parameter (COEXP01A/CBACT12A hit the same gap and
+      * resolved it with a staged-request queue instead), so this
+      * defaults to month-to-date - the first of the current calendar
+      * month through today - the same way CBACT06A defaults its
+      * as-of date to today rather than taking one as input.
+       01 HOST-RPT-START-DATE           PIC X(10).
+       01 HOST-RPT-END-DATE             PIC X(10).
+
+      * Host variables - merchant spending summary
+       01 HOST-MERCH-RECORD.
+         05 HOST-MERCH-ID               PIC S9(09) COMP.
+         05 HOST-MERCH-NAME             PIC X(50).
+         05 HOST-MERCH-COUNT            PIC S9(09) COMP-3.
+         05 HOST-MERCH-SUM              PIC S9(10)V99 COMP-3.
+
+      * Restart position - merchants already reported at or below this
+      * ID on a prior abended run are skipped; zero on a fresh run.
+       01 HOST-RESUME-MERCH-ID          PIC S9(09) COMP VALUE ZEROS.
+
+      * Host variables - category spending summary
+       01 HOST-CAT-RECORD.
+         05 HOST-CAT-TYPE-CD            PIC X(02).
+         05 HOST-CAT-CD                 PIC S9(04) COMP.
+         05 HOST-CAT-DESC               PIC X(50).
+         05 HOST-CAT-COUNT              PIC S9(09) COMP-3.
+         05 HOST-CAT-SUM                PIC S9(10)V99 COMP-3.
+
+      * Restart position - categories already reported at or below
+      * this code on a prior abended run are skipped; zero on a fresh
+      * run.
+       01 HOST-RESUME-CAT-CD            PIC S9(04) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           DISPLAY 'CBACT10A - MERCHANT/CATEGORY SPENDING RPT STARTING'
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MERCHANTS
+                   UNTIL MERCH-CURSOR-EOF
+           PERFORM 3000-WRITE-CATEGORY-HEADER
+           PERFORM 4000-PROCESS-CATEGORIES
+                   UNTIL CAT-CURSOR-EOF
+           PERFORM 6000-FINALIZE
+           DISPLAY 'CBACT10A - MERCHANT/CATEGORY SPENDING RPT ENDED'
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           MOVE ZEROS TO WS-MERCH-READ
+           MOVE ZEROS TO WS-CAT-READ
+           MOVE ZEROS TO WS-SPEND-ERRORS
+           SET MERCH-CURSOR-NOT-EOF TO TRUE
+           SET CAT-CURSOR-NOT-EOF TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  '01'
+             DELIMITED BY SIZE
+             INTO HOST-RPT-START-DATE
+           END-STRING
+           STRING WS-CURR-YYYYMMDD(1:4) '-'
+                  WS-CURR-YYYYMMDD(5:2) '-'
+                  WS-CURR-YYYYMMDD(7:2)
+             DELIMITED BY SIZE
+             INTO HOST-RPT-END-DATE
+           END-STRING
+
+           OPEN OUTPUT SPEND-RPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SPEND-RPT-FILE - STATUS: '
+                       WS-RPT-FILE-STATUS
+               SET MERCH-CURSOR-EOF TO TRUE
+               SET CAT-CURSOR-EOF TO TRUE
+           END-IF
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           MOVE 'MERCHANT AND CATEGORY SPENDING REPORT'
+             TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING 'FOR PERIOD ' DELIMITED BY SIZE
+                  HOST-RPT-START-DATE DELIMITED BY SIZE
+                  ' THROUGH ' DELIMITED BY SIZE
+                  HOST-RPT-END-DATE DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE 'CBACT10A' TO WS-CKPT-JOB-NAME
+           PERFORM LOAD-CHECKPOINT
+           IF CKPT-FOUND
+               IF WS-CKPT-LAST-KEY(1:1) = 'C'
+                   SET MERCH-CURSOR-EOF TO TRUE
+                   COMPUTE HOST-RESUME-CAT-CD =
+                       FUNCTION NUMVAL(WS-CKPT-LAST-KEY(2:4))
+                   DISPLAY 'MERCHANT PHASE ALREADY COMPLETE'
+                   DISPLAY 'RESUMING CATEGORY PHASE AFTER CAT CD: '
+                           HOST-RESUME-CAT-CD
+               ELSE
+                   IF WS-CKPT-LAST-KEY(1:1) = 'M'
+                       COMPUTE HOST-RESUME-MERCH-ID =
+                           FUNCTION NUMVAL(WS-CKPT-LAST-KEY(2:9))
+                       DISPLAY 'RESUMING MERCHANT PHASE AFTER ID: '
+                               HOST-RESUME-MERCH-ID
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 1100-OPEN-MERCH-CURSOR
+           PERFORM 1200-OPEN-CAT-CURSOR
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           MOVE 'MERCHANT SPENDING SUMMARY' TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING 'MERCHANT ID' DELIMITED BY SIZE
+                  '  MERCHANT NAME' DELIMITED BY SIZE
+                  '                                    ' DELIMITED
+                                                        BY SIZE
+                  '  TRAN CT' DELIMITED BY SIZE
+                  '     TOTAL AMOUNT' DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      1100-OPEN-MERCH-CURSOR
+      *----------------------------------------------------------------*
+       1100-OPEN-MERCH-CURSOR.
+
+           EXEC SQL
+               DECLARE CUR-MERCH-SPEND CURSOR FOR
+               SELECT TRAN_MERCHANT_ID, TRAN_MERCHANT_NAME,
+                      COUNT(*), SUM(TRAN_AMT)
+               FROM TRANSACT
+               WHERE TRAN_MERCHANT_ID > :HOST-RESUME-MERCH-ID
+               AND   TRAN_ORIG_TS >= :HOST-RPT-START-DATE
+               AND   TRAN_ORIG_TS <  :HOST-RPT-END-DATE + 1 DAY
+               GROUP BY TRAN_MERCHANT_ID, TRAN_MERCHANT_NAME
+               ORDER BY TRAN_MERCHANT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-MERCH-SPEND
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-MERCH-SPEND - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET MERCH-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      1200-OPEN-CAT-CURSOR
+      *----------------------------------------------------------------*
+       1200-OPEN-CAT-CURSOR.
+
+           EXEC SQL
+               DECLARE CUR-CAT-SPEND CURSOR FOR
+               SELECT T.TRAN_TYPE_CD, T.TRAN_CAT_CD,
+                      C.TRAN_CAT_TYPE_DESC,
+                      COUNT(*), SUM(T.TRAN_AMT)
+               FROM TRANSACT T, TRANCATG C
+               WHERE T.TRAN_TYPE_CD = C.TRAN_TYPE_CD
+               AND   T.TRAN_CAT_CD  = C.TRAN_CAT_CD
+               AND   T.TRAN_CAT_CD > :HOST-RESUME-CAT-CD
+               AND   T.TRAN_ORIG_TS >= :HOST-RPT-START-DATE
+               AND   T.TRAN_ORIG_TS <  :HOST-RPT-END-DATE + 1 DAY
+               GROUP BY T.TRAN_TYPE_CD, T.TRAN_CAT_CD,
+                        C.TRAN_CAT_TYPE_DESC
+               ORDER BY T.TRAN_CAT_CD
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-CAT-SPEND
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               DISPLAY 'ERROR OPENING CUR-CAT-SPEND - SQLCODE: '
+                       WS-SQLCODE-DISPLAY
+               SET CAT-CURSOR-EOF TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      2000-PROCESS-MERCHANTS
+      *----------------------------------------------------------------*
+       2000-PROCESS-MERCHANTS.
+
+           EXEC SQL
+               FETCH CUR-MERCH-SPEND
+               INTO :HOST-MERCH-ID, :HOST-MERCH-NAME,
+                    :HOST-MERCH-COUNT, :HOST-MERCH-SUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-MERCH-READ
+                   PERFORM 2100-WRITE-MERCHANT-LINE
+                   PERFORM 2900-CHECKPOINT-MERCH-IF-DUE
+               WHEN 100
+                   SET MERCH-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-MERCH-SPEND - SQLCODE:'
+                           WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-SPEND-ERRORS
+                   SET MERCH-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      2100-WRITE-MERCHANT-LINE
+      *----------------------------------------------------------------*
+       2100-WRITE-MERCHANT-LINE.
+
+           MOVE HOST-MERCH-ID    TO WS-MERCH-ID-EDIT
+           MOVE HOST-MERCH-COUNT TO WS-MERCH-COUNT-EDIT
+           MOVE HOST-MERCH-SUM   TO WS-MERCH-SUM-EDIT
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING WS-MERCH-ID-EDIT       DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  HOST-MERCH-NAME        DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-MERCH-COUNT-EDIT    DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-MERCH-SUM-EDIT      DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      2900-CHECKPOINT-MERCH-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY merchants,
+      * keyed on the merchant just reported, so an abended run resumes
+      * the merchant phase from here instead of rescanning TRANSACT
+      * from the top.
+      *----------------------------------------------------------------*
+       2900-CHECKPOINT-MERCH-IF-DUE.
+
+           IF FUNCTION MOD(WS-MERCH-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-MERCH-ID TO WS-MERCH-ID-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE 'M' TO WS-CKPT-LAST-KEY(1:1)
+               MOVE WS-MERCH-ID-EDIT TO WS-CKPT-LAST-KEY(2:9)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      3000-WRITE-CATEGORY-HEADER
+      *----------------------------------------------------------------*
+       3000-WRITE-CATEGORY-HEADER.
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           MOVE 'CATEGORY SPENDING SUMMARY' TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING 'TYPE' DELIMITED BY SIZE
+                  '  CAT CD' DELIMITED BY SIZE
+                  '  CATEGORY DESCRIPTION' DELIMITED BY SIZE
+                  '                            ' DELIMITED BY SIZE
+                  '  TRAN CT' DELIMITED BY SIZE
+                  '     TOTAL AMOUNT' DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      4000-PROCESS-CATEGORIES
+      *----------------------------------------------------------------*
+       4000-PROCESS-CATEGORIES.
+
+           EXEC SQL
+               FETCH CUR-CAT-SPEND
+               INTO :HOST-CAT-TYPE-CD, :HOST-CAT-CD, :HOST-CAT-DESC,
+                    :HOST-CAT-COUNT, :HOST-CAT-SUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-CAT-READ
+                   PERFORM 4100-WRITE-CATEGORY-LINE
+                   PERFORM 4900-CHECKPOINT-CAT-IF-DUE
+               WHEN 100
+                   SET CAT-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   DISPLAY 'ERROR FETCHING CUR-CAT-SPEND - SQLCODE: '
+                           WS-SQLCODE-DISPLAY
+                   ADD 1 TO WS-SPEND-ERRORS
+                   SET CAT-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      4100-WRITE-CATEGORY-LINE
+      *----------------------------------------------------------------*
+       4100-WRITE-CATEGORY-LINE.
+
+           MOVE HOST-CAT-CD    TO WS-CAT-CD-EDIT
+           MOVE HOST-CAT-COUNT TO WS-CAT-COUNT-EDIT
+           MOVE HOST-CAT-SUM   TO WS-CAT-SUM-EDIT
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING HOST-CAT-TYPE-CD       DELIMITED BY SIZE
+                  '    '                 DELIMITED BY SIZE
+                  WS-CAT-CD-EDIT         DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  HOST-CAT-DESC          DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-CAT-COUNT-EDIT      DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-CAT-SUM-EDIT        DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      *                      4900-CHECKPOINT-CAT-IF-DUE
+      *----------------------------------------------------------------*
+      * Saves a restart checkpoint every WS-CKPT-CHECK-EVERY categories,
+      * keyed on the category just reported, so an abended run resumes
+      * the category phase from here instead of rescanning TRANSACT
+      * from the top.
+      *----------------------------------------------------------------*
+       4900-CHECKPOINT-CAT-IF-DUE.
+
+           IF FUNCTION MOD(WS-CAT-READ, WS-CKPT-CHECK-EVERY) = 0
+               MOVE HOST-CAT-CD TO WS-CAT-CD-EDIT
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               MOVE 'C' TO WS-CKPT-LAST-KEY(1:1)
+               MOVE WS-CAT-CD-EDIT TO WS-CKPT-LAST-KEY(2:4)
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      6000-FINALIZE
+      *----------------------------------------------------------------*
+       6000-FINALIZE.
+
+           EXEC SQL
+               CLOSE CUR-MERCH-SPEND
+           END-EXEC
+
+           EXEC SQL
+               CLOSE CUR-CAT-SPEND
+           END-EXEC
+
+      *    A clean end-of-job clears the checkpoint so the next full
+      *    run starts from the beginning rather than being treated as
+      *    a restart of this (already finished) run.
+           MOVE HIGH-VALUES TO WS-CKPT-LAST-KEY
+           PERFORM SAVE-CHECKPOINT
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING 'MERCHANTS REPORTED: ' DELIMITED BY SIZE
+                  WS-MERCH-READ           DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           MOVE SPACES TO SPEND-RPT-LINE
+           STRING 'CATEGORIES REPORTED: ' DELIMITED BY SIZE
+                  WS-CAT-READ              DELIMITED BY SIZE
+             INTO SPEND-RPT-LINE
+           WRITE SPEND-RPT-LINE
+
+           CLOSE SPEND-RPT-FILE
+
+           DISPLAY 'MERCHANTS REPORTED....: ' WS-MERCH-READ
+           DISPLAY 'CATEGORIES REPORTED...: ' WS-CAT-READ
+           DISPLAY 'PROCESSING ERRORS.....: ' WS-SPEND-ERRORS
+
+           IF WS-SPEND-ERRORS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *          LOAD-CHECKPOINT / SAVE-CHECKPOINT (shared logic)
+      *----------------------------------------------------------------*
+       COPY CSUTLRPL.
