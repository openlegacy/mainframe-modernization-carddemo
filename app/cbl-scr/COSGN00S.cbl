@@ -0,0 +1,220 @@
+******************************************************************
+      * Program     :  COSGN00S.CBL
+      * Function    : Signon screen - validates USER ID/password
+      *               against USERSEC (via RPC COSGN00A) and routes to
+      *               the main menu on success
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COSGN00S.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COSGN00S'.
+         05 WS-TRANID                  PIC X(04) VALUE 'ALS8'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-RPC-PROGRAM             PIC X(08) VALUE 'COSGN00A'.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+
+      * Simple constants for header display
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY COCOM01Y.
+
+      * RPC Communication Area - MUST MATCH COSGN00A EXACTLY
+       01 WS-RPC-COMMAREA.
+           05 LK-INPUT-PARMS.
+               10 LK-IN-USER-ID             PIC X(08).
+               10 LK-IN-USER-PWD            PIC X(08).
+           05 LK-OUTPUT-PARMS.
+               10 LK-OUT-RETURN-CODE        PIC 9(02).
+                   88 RC-SUCCESS             VALUE 00.
+                   88 RC-NOT-FOUND           VALUE 01.
+                   88 RC-INVALID-PWD         VALUE 02.
+                   88 RC-INACTIVE            VALUE 03.
+                   88 RC-VALIDATION-ERROR    VALUE 10.
+                   88 RC-DATABASE-ERROR      VALUE 99.
+               10 LK-OUT-MESSAGE             PIC X(80).
+               10 LK-OUT-USER-FNAME          PIC X(20).
+               10 LK-OUT-USER-LNAME          PIC X(20).
+               10 LK-OUT-USER-TYPE           PIC X(01).
+
+       COPY COSGN00.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF TO TRUE
+           MOVE SPACES TO WS-MESSAGE
+
+           IF EIBCALEN = 0
+      * Cold start - fresh commarea, blank signon screen
+               INITIALIZE CARDDEMO-COMMAREA
+               SET CDEMO-PGM-REENTER TO TRUE
+               MOVE LOW-VALUES TO COSGN0AO
+               PERFORM SEND-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               PERFORM RECEIVE-SCREEN
+               EVALUATE EIBAID
+                   WHEN DFHENTER
+                       PERFORM PROCESS-ENTER-KEY
+                   WHEN DFHCLEAR
+                       MOVE LOW-VALUES TO COSGN0AO
+                       PERFORM SEND-SCREEN
+                   WHEN OTHER
+                       MOVE CCDA-MSG-INVALID-KEY TO WS-MESSAGE
+                       PERFORM SEND-SCREEN
+               END-EVALUATE
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           IF USERIDI OF COSGN0AI = SPACES OR LOW-VALUES
+               MOVE 'Please enter User ID' TO WS-MESSAGE
+               PERFORM SEND-SCREEN
+           ELSE
+               IF PASSWDI OF COSGN0AI = SPACES OR LOW-VALUES
+                   MOVE 'Please enter Password' TO WS-MESSAGE
+                   PERFORM SEND-SCREEN
+               ELSE
+                   MOVE SPACES TO LK-INPUT-PARMS LK-OUTPUT-PARMS
+                   MOVE USERIDI OF COSGN0AI TO LK-IN-USER-ID
+                   MOVE PASSWDI OF COSGN0AI TO LK-IN-USER-PWD
+                   PERFORM CALL-RPC-PROGRAM
+                   IF ERR-FLG-ON
+                       PERFORM SEND-SCREEN
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN RC-SUCCESS
+                               PERFORM PROCESS-SUCCESSFUL-SIGNON
+                           WHEN OTHER
+                               MOVE LK-OUT-MESSAGE TO WS-MESSAGE
+                               MOVE SPACES TO PASSWDI OF COSGN0AI
+                               PERFORM SEND-SCREEN
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CALL-RPC-PROGRAM
+      *----------------------------------------------------------------*
+       CALL-RPC-PROGRAM.
+
+           EXEC CICS LINK
+                PROGRAM(WS-RPC-PROGRAM)
+                COMMAREA(WS-RPC-COMMAREA)
+                LENGTH(LENGTH OF WS-RPC-COMMAREA)
+                RESP(WS-RESP-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(PGMIDERR)
+                   SET ERR-FLG-ON TO TRUE
+                   MOVE 'COSGN00A program not found' TO WS-MESSAGE
+               WHEN OTHER
+                   SET ERR-FLG-ON TO TRUE
+                   MOVE 'Error calling RPC program' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-SUCCESSFUL-SIGNON
+      *----------------------------------------------------------------*
+       PROCESS-SUCCESSFUL-SIGNON.
+
+           INITIALIZE CARDDEMO-COMMAREA
+           MOVE USERIDI OF COSGN0AI TO CDEMO-USER-ID
+           IF LK-OUT-USER-TYPE = 'A'
+               SET CDEMO-USRTYP-ADMIN TO TRUE
+           ELSE
+               SET CDEMO-USRTYP-USER TO TRUE
+           END-IF
+           MOVE WS-TRANID TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME TO CDEMO-FROM-PROGRAM
+           MOVE 0 TO CDEMO-PGM-CONTEXT
+           SET CDEMO-PGM-ENTER TO TRUE
+           MOVE 'COMEN01S' TO CDEMO-TO-PROGRAM
+
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-SCREEN
+      *----------------------------------------------------------------*
+       SEND-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COSGN0AO
+
+           EXEC CICS SEND
+                     MAP('COSGN0A')
+                     MAPSET('COSGN00')
+                     FROM(COSGN0AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COSGN0A')
+                     MAPSET('COSGN00')
+                     INTO(COSGN0AI)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COSGN0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COSGN0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COSGN0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COSGN0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COSGN0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COSGN0AO.
