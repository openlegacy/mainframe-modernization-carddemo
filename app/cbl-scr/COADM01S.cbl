@@ -0,0 +1,189 @@
+******************************************************************
+      * Program     :  COADM01S.CBL
+      * Function    : Admin menu - user administration options, only
+      *               reachable when CDEMO-USRTYP-ADMIN is set; guards
+      *               again here in case it is ever XCTL'd to directly
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COADM01S.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COADM01S'.
+         05 WS-TRANID                  PIC X(04) VALUE 'ALAM'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+
+      * Simple constants for header display
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY COCOM01Y.
+
+       COPY COADM01.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-MESSAGE
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-USRTYP-ADMIN
+      * Not an admin - never should have landed here, send back
+                   MOVE 'COMEN01S' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               ELSE
+                   IF NOT CDEMO-PGM-REENTER
+                       SET CDEMO-PGM-REENTER TO TRUE
+                       MOVE LOW-VALUES TO COADM1AO
+                       PERFORM BUILD-MENU-OPTIONS
+                       PERFORM SEND-SCREEN
+                   ELSE
+                       PERFORM RECEIVE-SCREEN
+                       EVALUATE EIBAID
+                           WHEN DFHENTER
+                               PERFORM PROCESS-ENTER-KEY
+                           WHEN DFHPF3
+                               MOVE 'COMEN01S' TO CDEMO-TO-PROGRAM
+                               PERFORM RETURN-TO-PREV-SCREEN
+                           WHEN OTHER
+                               MOVE CCDA-MSG-INVALID-KEY TO WS-MESSAGE
+                               PERFORM BUILD-MENU-OPTIONS
+                               PERFORM SEND-SCREEN
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           EVALUATE OPTIONI OF COADM1AI
+               WHEN '01'
+                   MOVE 'COUSR00S' TO CDEMO-TO-PROGRAM
+                   PERFORM XCTL-TO-OPTION-PROGRAM
+               WHEN '02'
+                   MOVE 'COMEN01S' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               WHEN OTHER
+                   MOVE 'Please enter a valid option number'
+                       TO WS-MESSAGE
+                   PERFORM BUILD-MENU-OPTIONS
+                   PERFORM SEND-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      XCTL-TO-OPTION-PROGRAM
+      *----------------------------------------------------------------*
+       XCTL-TO-OPTION-PROGRAM.
+
+           MOVE WS-TRANID TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME TO CDEMO-FROM-PROGRAM
+           MOVE 0 TO CDEMO-PGM-CONTEXT
+           SET CDEMO-PGM-ENTER TO TRUE
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      BUILD-MENU-OPTIONS
+      *----------------------------------------------------------------*
+       BUILD-MENU-OPTIONS.
+
+           MOVE SPACES TO OPTIONI OF COADM1AI
+           MOVE '01. Manage Users'   TO OPT01I OF COADM1AI
+           MOVE '02. Back to Main Menu' TO OPT02I OF COADM1AI.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-SCREEN
+      *----------------------------------------------------------------*
+       SEND-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COADM1AO
+
+           EXEC CICS SEND
+                     MAP('COADM1A')
+                     MAPSET('COADM01')
+                     FROM(COADM1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COADM1A')
+                     MAPSET('COADM01')
+                     INTO(COADM1AI)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COADM1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COADM1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COADM1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COADM1AO
+           MOVE CDEMO-USER-ID          TO USERIDO OF COADM1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COADM1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COADM1AO.
