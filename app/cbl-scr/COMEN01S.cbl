@@ -0,0 +1,209 @@
+******************************************************************
+      * Program     :  COMEN01S.CBL
+      * Function    : Main menu - routes to account/card functions and,
+      *               for admin users only, to the user administration
+      *               menu (COADM01S)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMEN01S.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COMEN01S'.
+         05 WS-TRANID                  PIC X(04) VALUE 'ALUM'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+
+      * Simple constants for header display
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY COCOM01Y.
+
+       COPY COMEN01.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-MESSAGE
+
+           IF EIBCALEN = 0
+      * No commarea - route back to signon
+               MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+      * First time in - build and send the menu
+                   SET CDEMO-PGM-REENTER TO TRUE
+                   MOVE LOW-VALUES TO COMEN1AO
+                   PERFORM BUILD-MENU-OPTIONS
+                   PERFORM SEND-SCREEN
+               ELSE
+      * Subsequent calls - process user input
+                   PERFORM RECEIVE-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+                           MOVE CCDA-MSG-INVALID-KEY TO WS-MESSAGE
+                           PERFORM BUILD-MENU-OPTIONS
+                           PERFORM SEND-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           EVALUATE OPTIONI OF COMEN1AI
+               WHEN '01'
+                   MOVE 'COACTVWS' TO CDEMO-TO-PROGRAM
+                   PERFORM XCTL-TO-OPTION-PROGRAM
+               WHEN '02'
+                   MOVE 'COACTUPS' TO CDEMO-TO-PROGRAM
+                   PERFORM XCTL-TO-OPTION-PROGRAM
+               WHEN '03'
+                   MOVE 'COCRDLIS' TO CDEMO-TO-PROGRAM
+                   PERFORM XCTL-TO-OPTION-PROGRAM
+               WHEN '04'
+                   IF CDEMO-USRTYP-ADMIN
+                       MOVE 'COADM01S' TO CDEMO-TO-PROGRAM
+                       PERFORM XCTL-TO-OPTION-PROGRAM
+                   ELSE
+                       MOVE 'Invalid option - admin access required'
+                           TO WS-MESSAGE
+                       PERFORM BUILD-MENU-OPTIONS
+                       PERFORM SEND-SCREEN
+                   END-IF
+               WHEN '05'
+                   MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               WHEN OTHER
+                   MOVE 'Please enter a valid option number'
+                       TO WS-MESSAGE
+                   PERFORM BUILD-MENU-OPTIONS
+                   PERFORM SEND-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      XCTL-TO-OPTION-PROGRAM
+      *----------------------------------------------------------------*
+       XCTL-TO-OPTION-PROGRAM.
+
+           MOVE WS-TRANID TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME TO CDEMO-FROM-PROGRAM
+           MOVE 0 TO CDEMO-PGM-CONTEXT
+           SET CDEMO-PGM-ENTER TO TRUE
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      BUILD-MENU-OPTIONS
+      *----------------------------------------------------------------*
+       BUILD-MENU-OPTIONS.
+
+           MOVE SPACES TO OPTIONI OF COMEN1AI
+           MOVE '01. View Account'   TO OPT01I OF COMEN1AI
+           MOVE '02. Update Account' TO OPT02I OF COMEN1AI
+           MOVE '03. List Cards'     TO OPT03I OF COMEN1AI
+           IF CDEMO-USRTYP-ADMIN
+               MOVE '04. User Administration' TO OPT04I OF COMEN1AI
+           ELSE
+               MOVE SPACES TO OPT04I OF COMEN1AI
+           END-IF
+           MOVE '05. Sign Off'       TO OPT05I OF COMEN1AI.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00S' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-SCREEN
+      *----------------------------------------------------------------*
+       SEND-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COMEN1AO
+
+           EXEC CICS SEND
+                     MAP('COMEN1A')
+                     MAPSET('COMEN01')
+                     FROM(COMEN1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COMEN1A')
+                     MAPSET('COMEN01')
+                     INTO(COMEN1AI)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COMEN1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COMEN1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COMEN1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COMEN1AO
+           MOVE CDEMO-USER-ID          TO USERIDO OF COMEN1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COMEN1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COMEN1AO.
